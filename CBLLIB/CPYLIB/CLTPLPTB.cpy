@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLTPLPTB                                         *
+      *      NAME:  C-HDR-TPL-PD-TB                                   *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER OTHER-PAYER (TPL) AMOUNT PAID ON A CLAIM, AS    *
+      *   REPORTED BACK ON THE COORDINATION-OF-BENEFITS PAID VIEW     *
+      *   (W1C40541-C-HDR-COB-PAID-GRP).  REPRESENTS COST AVOIDED BY  *
+      *   THIS PLAN BECAUSE ANOTHER PAYER PAID FIRST.  WRITTEN BY THE *
+      *   CLAIM CONTROL MODULE (PDDC8000).                            *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLTPLPTB-C-HDR-TPL-PD-TB.
+           05  CLTPLPTB-R-CUST-PART-NUM   PIC S9(00009) COMP.
+           05  CLTPLPTB-C-TCN-NUM         PIC  X(00015).
+           05  CLTPLPTB-C-PAYER-ID        PIC  X(00010).
+           05  CLTPLPTB-C-PAYERID-PD-AMT  PIC S9(00007)V9(00002) COMP-3.
+           05  CLTPLPTB-R-GROUP-ID        PIC  X(00008).
+           05  CLTPLPTB-R-PLAN-ID         PIC  X(00008).
+           05  CLTPLPTB-C-HDR-SVC-FST-DT  PIC  X(00010).
