@@ -0,0 +1,327 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0021.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  HELP-DESK LOOKUP TOOL, KEYED   *
+001400*                  BY TCN, SHOWING THE RAW NCPDP FIELD VALUES   *
+001500*                  SIDE-BY-SIDE WITH THE FORMATTED CLAIM        *
+001600*                  CONTROL FIELDS THEY PRODUCED.  READS ONE OR  *
+001700*                  MORE TCNS FROM PARM0021 (ONE PER RECORD) AND *
+001800*                  READS C_NCP_FMT_TRACE_TB FOR EACH.           *
+001900*                                                               *
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PARM0021-FILE ASSIGN TO PARM0021
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT RPT0021-FILE ASSIGN TO RPT0021
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200*****************************************************************
+003300*  DATA DIVISION                                                *
+003400*****************************************************************
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  PARM0021-FILE
+003800     RECORDING MODE IS F.
+003900 01  PARM0021-REC                    PIC X(00015).
+004000 FD  RPT0021-FILE
+004100     RECORDING MODE IS F.
+004200 01  RPT0021-REC                     PIC X(00133).
+004300*****************************************************************
+004400*  WORKING-STORAGE SECTION                                     *
+004500*****************************************************************
+004600 WORKING-STORAGE SECTION.
+004700 77  WR-0021-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004800 77  WR-0021-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004900 77  WR-0021-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+005000 77  WR-0021-DET-CNT                 PIC S9(07) COMP-3 VALUE ZERO.
+005100 77  WR-0021-PARM-EOF-SW             PIC X(00001) VALUE 'N'.
+005200     88  WR-0021-PARM-EOF            VALUE 'Y'.
+005300 77  WR-0021-ROW-EOF-SW              PIC X(00001) VALUE 'N'.
+005400     88  WR-0021-ROW-EOF             VALUE 'Y'.
+005500 77  WR-0021-NOTFOUND-SW             PIC X(00001) VALUE 'N'.
+005600     88  WR-0021-TCN-NOTFOUND        VALUE 'Y'.
+005700 77  WR-0021-RUN-DT                  PIC X(00010) VALUE SPACES.
+005800 01  WR-0021-AMT-X                   PIC Z,ZZZ,ZZ9.99-.
+005900*****************************************************************
+006000*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE NCPDP      *
+006100*  FORMAT TRACE TABLE WRITTEN BY THE CLAIM CONTROL MODULE.      *
+006200*  SEE CBLLIB/CPYLIB/CLTRCPTB.                                  *
+006300*****************************************************************
+006400     EXEC SQL INCLUDE SQLCA END-EXEC.
+006500     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006600     COPY CLTRCPTB.
+006700 01  WH-0021-WORK-AREA.
+006800     05  WH-0021-TCN-NUM             PIC X(00015).
+006900     EXEC SQL END DECLARE SECTION END-EXEC.
+007000     EXEC SQL
+007100         DECLARE C0021 CURSOR FOR
+007200         SELECT C_TCN_NUM, C_LI_NUM,
+007300                N_BIN_NUM, F_BIN_NUM,
+007400                N_GROUP_ID, F_GROUP_ID,
+007500                N_PRSC_ID, F_PRSC_ID,
+007600                N_PROD_ID, F_PROD_ID,
+007700                N_DYS_SPLY_NUM, F_DYS_SPLY_NUM,
+007800                N_DAW_IND, F_DAW_CD,
+007900                N_GROSS_AMT, F_TOT_CHRG_AMT,
+008000                N_UAC_AMT, F_UC_CHARGE_AMT
+008100           FROM C_NCP_FMT_TRACE_TB
+008200          WHERE C_TCN_NUM = :WH-0021-TCN-NUM
+008300          ORDER BY C_LI_NUM
+008400     END-EXEC.
+008500*****************************************************************
+008600*  REPORT LINE LAYOUTS                                         *
+008700*****************************************************************
+008800 01  RL-0021-HDG1.
+008900     05  FILLER                      PIC X(00001) VALUE SPACE.
+009000     05  FILLER                      PIC X(00044)
+009100         VALUE 'PDDR0021 - NCPDP-TO-CLAIM FIELD TRACE'.
+009200     05  FILLER                      PIC X(00005) VALUE SPACES.
+009300     05  FILLER                      PIC X(00008)
+009400             VALUE 'RUN DATE'.
+009500     05  RL-0021-H1-RUN-DT           PIC X(00010).
+009600     05  FILLER                      PIC X(00006) VALUE SPACES.
+009700     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+009800     05  RL-0021-H1-PAGE             PIC ZZZZ9.
+009900 01  RL-0021-HDG2.
+010000     05  FILLER                      PIC X(00001) VALUE SPACE.
+010100     05  FILLER                      PIC X(00004) VALUE 'TCN='.
+010200     05  RL-0021-H2-TCN              PIC X(00015).
+010300     05  FILLER                      PIC X(00003) VALUE SPACES.
+010400     05  FILLER                      PIC X(00005) VALUE 'LINE='.
+010500     05  RL-0021-H2-LI-NUM           PIC ZZZ9.
+010600 01  RL-0021-HDG3.
+010700     05  FILLER                      PIC X(00001) VALUE SPACE.
+010800     05  FILLER                      PIC X(00020) VALUE 'FIELD'.
+010900     05  FILLER                      PIC X(00025)
+011000         VALUE 'RAW NCPDP (W1C66791)'.
+011100     05  FILLER                      PIC X(00025)
+011200         VALUE 'FORMATTED (W1C40541)'.
+011300 01  RL-0021-DETAIL.
+011400     05  FILLER                      PIC X(00001) VALUE SPACE.
+011500     05  RL-0021-D-FIELD             PIC X(00020).
+011600     05  RL-0021-D-RAW               PIC X(00025).
+011700     05  RL-0021-D-FMT               PIC X(00025).
+011800 01  RL-0021-NOTFOUND.
+011900     05  FILLER                      PIC X(00001) VALUE SPACE.
+012000     05  FILLER                      PIC X(00015) VALUE 'TCN='.
+012100     05  RL-0021-NF-TCN              PIC X(00015).
+012200     05  FILLER                      PIC X(00003) VALUE SPACES.
+012300     05  FILLER                      PIC X(00040)
+012400         VALUE 'NOT FOUND ON C_NCP_FMT_TRACE_TB'.
+012500 01  RL-0021-TOTAL.
+012600     05  FILLER                      PIC X(00001) VALUE SPACE.
+012700     05  FILLER                      PIC X(00025)
+012800         VALUE 'TOTAL TCNS TRACED'.
+012900     05  RL-0021-T-CNT               PIC ZZZ,ZZ9.
+013000*****************************************************************
+013100*  PROCEDURE DIVISION                                          *
+013200*****************************************************************
+013300 PROCEDURE DIVISION.
+013400*****************************************************************
+013500*    0000-MAINLINE                                              *
+013600*****************************************************************
+013700 0000-MAINLINE.
+013800     PERFORM 1000-INITIALIZE
+013900         THRU 1000-INITIALIZE-EXIT.
+014000     PERFORM 2000-PROCESS-PARM
+014100         THRU 2000-PROCESS-PARM-EXIT
+014200         UNTIL WR-0021-PARM-EOF.
+014300     PERFORM 8000-FINALIZE
+014400         THRU 8000-FINALIZE-EXIT.
+014500     GOBACK.
+014600*****************************************************************
+014700*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, READ THE   *
+014800*    FIRST REQUESTED TCN                                        *
+014900*****************************************************************
+015000 1000-INITIALIZE.
+015100     OPEN INPUT  PARM0021-FILE.
+015200     OPEN OUTPUT RPT0021-FILE.
+015300     ACCEPT WR-0021-RUN-DT FROM DATE YYYYMMDD.
+015400     PERFORM 2100-READ-PARM
+015500         THRU 2100-READ-PARM-EXIT.
+015600 1000-INITIALIZE-EXIT.
+015700     EXIT.
+015800*****************************************************************
+015900*    2000-PROCESS-PARM - TRACE ONE REQUESTED TCN, THEN READ     *
+016000*    THE NEXT ONE                                                *
+016100*****************************************************************
+016200 2000-PROCESS-PARM.
+016300     PERFORM 3000-TRACE-TCN
+016400         THRU 3000-TRACE-TCN-EXIT.
+016500     PERFORM 2100-READ-PARM
+016600         THRU 2100-READ-PARM-EXIT.
+016700 2000-PROCESS-PARM-EXIT.
+016800     EXIT.
+016900*****************************************************************
+017000*    2100-READ-PARM - READ ONE TCN TO TRACE FROM PARM0021       *
+017100*****************************************************************
+017200 2100-READ-PARM.
+017300     READ PARM0021-FILE INTO WH-0021-TCN-NUM
+017400         AT END
+017500             SET WR-0021-PARM-EOF TO TRUE
+017600     END-READ.
+017700 2100-READ-PARM-EXIT.
+017800     EXIT.
+017900*****************************************************************
+018000*    3000-TRACE-TCN - OPEN THE CURSOR FOR THE REQUESTED TCN AND *
+018100*    PRINT EVERY LINE-ITEM ROW TRACED FOR IT                    *
+018200*****************************************************************
+018300 3000-TRACE-TCN.
+018400     MOVE 'N' TO WR-0021-NOTFOUND-SW.
+018500     MOVE 'N' TO WR-0021-ROW-EOF-SW.
+018700     EXEC SQL
+018800         OPEN C0021
+018900     END-EXEC.
+019000     IF SQLCODE NOT = ZERO
+019100         GO TO 9999-SQL-ERROR
+019200     END-IF.
+019300     PERFORM 3100-READ-NEXT-ROW
+019400         THRU 3100-READ-NEXT-ROW-EXIT.
+019500     IF WR-0021-ROW-EOF
+019600         SET WR-0021-TCN-NOTFOUND TO TRUE
+019700         MOVE WH-0021-TCN-NUM     TO RL-0021-NF-TCN
+019800         WRITE RPT0021-REC FROM RL-0021-NOTFOUND
+019900             AFTER ADVANCING 2 LINES
+020000     ELSE
+020100         PERFORM 3200-PRINT-ROW
+020200             THRU 3200-PRINT-ROW-EXIT
+020300             UNTIL WR-0021-ROW-EOF
+020400     END-IF.
+020500     EXEC SQL
+020600         CLOSE C0021
+020700     END-EXEC.
+020800     ADD 1 TO WR-0021-DET-CNT.
+020900 3000-TRACE-TCN-EXIT.
+021000     EXIT.
+021100*****************************************************************
+021200*    3100-READ-NEXT-ROW - FETCH ONE LINE-ITEM ROW FROM THE      *
+021300*    TRACE CURSOR                                                *
+021400*****************************************************************
+021500 3100-READ-NEXT-ROW.
+021600     EXEC SQL
+021700         FETCH C0021
+021800         INTO :CLTRCPTB-C-TCN-NUM, :CLTRCPTB-C-LI-NUM,
+021900              :CLTRCPTB-N-BIN-NUM, :CLTRCPTB-F-BIN-NUM,
+022000              :CLTRCPTB-N-GROUP-ID, :CLTRCPTB-F-GROUP-ID,
+022100              :CLTRCPTB-N-PRSC-ID, :CLTRCPTB-F-PRSC-ID,
+022200              :CLTRCPTB-N-PROD-ID, :CLTRCPTB-F-PROD-ID,
+022300              :CLTRCPTB-N-DYS-SPLY-NUM, :CLTRCPTB-F-DYS-SPLY-NUM,
+022400              :CLTRCPTB-N-DAW-IND, :CLTRCPTB-F-DAW-CD,
+022500              :CLTRCPTB-N-GROSS-AMT, :CLTRCPTB-F-TOT-CHRG-AMT,
+022600              :CLTRCPTB-N-UAC-AMT, :CLTRCPTB-F-UC-CHARGE-AMT
+022700     END-EXEC.
+022800     IF SQLCODE = 100
+022900         SET WR-0021-ROW-EOF TO TRUE
+023000     ELSE
+023100         IF SQLCODE NOT = ZERO
+023200             GO TO 9999-SQL-ERROR
+023300         END-IF
+023400     END-IF.
+023500 3100-READ-NEXT-ROW-EXIT.
+023600     EXIT.
+023700*****************************************************************
+023800*    3200-PRINT-ROW - PRINT THE RAW/FORMATTED COMPARISON FOR    *
+024000*    ONE LINE-ITEM ROW, ONE FIELD PER DETAIL LINE               *
+024100*****************************************************************
+024200 3200-PRINT-ROW.
+024300     PERFORM 3300-WRITE-HEADINGS
+024400         THRU 3300-WRITE-HEADINGS-EXIT.
+024500     MOVE 'BIN NUMBER'          TO RL-0021-D-FIELD.
+024600     MOVE CLTRCPTB-N-BIN-NUM    TO RL-0021-D-RAW.
+024700     MOVE CLTRCPTB-F-BIN-NUM    TO RL-0021-D-FMT.
+024800     WRITE RPT0021-REC FROM RL-0021-DETAIL.
+024900     MOVE 'GROUP ID'            TO RL-0021-D-FIELD.
+025000     MOVE CLTRCPTB-N-GROUP-ID   TO RL-0021-D-RAW.
+025100     MOVE CLTRCPTB-F-GROUP-ID   TO RL-0021-D-FMT.
+025200     WRITE RPT0021-REC FROM RL-0021-DETAIL.
+025300     MOVE 'PRESCRIBER ID'       TO RL-0021-D-FIELD.
+025400     MOVE CLTRCPTB-N-PRSC-ID    TO RL-0021-D-RAW.
+025500     MOVE CLTRCPTB-F-PRSC-ID    TO RL-0021-D-FMT.
+025600     WRITE RPT0021-REC FROM RL-0021-DETAIL.
+025700     MOVE 'PRODUCT ID (NDC)'    TO RL-0021-D-FIELD.
+025800     MOVE CLTRCPTB-N-PROD-ID    TO RL-0021-D-RAW.
+025900     MOVE CLTRCPTB-F-PROD-ID    TO RL-0021-D-FMT.
+026000     WRITE RPT0021-REC FROM RL-0021-DETAIL.
+026100     MOVE 'DAYS SUPPLY'         TO RL-0021-D-FIELD.
+026200     MOVE CLTRCPTB-N-DYS-SPLY-NUM
+026300                                TO RL-0021-D-RAW.
+026400     MOVE CLTRCPTB-F-DYS-SPLY-NUM
+026500                                TO RL-0021-D-FMT.
+026600     WRITE RPT0021-REC FROM RL-0021-DETAIL.
+026700     MOVE 'DAW CODE'            TO RL-0021-D-FIELD.
+026800     MOVE CLTRCPTB-N-DAW-IND    TO RL-0021-D-RAW.
+026900     MOVE CLTRCPTB-F-DAW-CD     TO RL-0021-D-FMT.
+027000     WRITE RPT0021-REC FROM RL-0021-DETAIL.
+027100     MOVE 'GROSS/CHARGE AMOUNT' TO RL-0021-D-FIELD.
+027200     MOVE CLTRCPTB-N-GROSS-AMT  TO WR-0021-AMT-X.
+027300     MOVE WR-0021-AMT-X         TO RL-0021-D-RAW.
+027400     MOVE CLTRCPTB-F-TOT-CHRG-AMT
+027500                                TO WR-0021-AMT-X.
+027600     MOVE WR-0021-AMT-X         TO RL-0021-D-FMT.
+027700     WRITE RPT0021-REC FROM RL-0021-DETAIL.
+027800     MOVE 'U AND C AMOUNT'      TO RL-0021-D-FIELD.
+027900     MOVE CLTRCPTB-N-UAC-AMT    TO WR-0021-AMT-X.
+028000     MOVE WR-0021-AMT-X         TO RL-0021-D-RAW.
+028100     MOVE CLTRCPTB-F-UC-CHARGE-AMT
+028200                                TO WR-0021-AMT-X.
+028300     MOVE WR-0021-AMT-X         TO RL-0021-D-FMT.
+028400     WRITE RPT0021-REC FROM RL-0021-DETAIL.
+028500     ADD 1 TO WR-0021-LINE-CNT.
+028600     PERFORM 3100-READ-NEXT-ROW
+028700         THRU 3100-READ-NEXT-ROW-EXIT.
+028800 3200-PRINT-ROW-EXIT.
+028900     EXIT.
+029000*****************************************************************
+029100*    3300-WRITE-HEADINGS - PAGE BREAK LOGIC, ONE HEADING GROUP  *
+029200*    PER TCN/LINE COMBINATION                                    *
+029300*****************************************************************
+029400 3300-WRITE-HEADINGS.
+029500     ADD 1 TO WR-0021-PAGE-NUM.
+029600     MOVE WR-0021-RUN-DT       TO RL-0021-H1-RUN-DT.
+029700     MOVE WR-0021-PAGE-NUM     TO RL-0021-H1-PAGE.
+029800     WRITE RPT0021-REC FROM RL-0021-HDG1
+029900         BEFORE ADVANCING TO-NEW-PAGE.
+030000     MOVE CLTRCPTB-C-TCN-NUM   TO RL-0021-H2-TCN.
+030100     MOVE CLTRCPTB-C-LI-NUM    TO RL-0021-H2-LI-NUM.
+030200     WRITE RPT0021-REC FROM RL-0021-HDG2
+030300         AFTER ADVANCING 2 LINES.
+030400     WRITE RPT0021-REC FROM RL-0021-HDG3
+030500         AFTER ADVANCING 1 LINE.
+030600     MOVE ZERO TO WR-0021-LINE-CNT.
+030700 3300-WRITE-HEADINGS-EXIT.
+030800     EXIT.
+030900*****************************************************************
+031000*    8000-FINALIZE - PRINT FINAL COUNT, CLOSE FILES              *
+031100*****************************************************************
+031200 8000-FINALIZE.
+031300     MOVE WR-0021-DET-CNT TO RL-0021-T-CNT.
+031400     WRITE RPT0021-REC FROM RL-0021-TOTAL
+031500         AFTER ADVANCING 2 LINES.
+031600     CLOSE PARM0021-FILE.
+031700     CLOSE RPT0021-FILE.
+031800 8000-FINALIZE-EXIT.
+031900     EXIT.
+032000*****************************************************************
+032100*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+032200*****************************************************************
+032300 9999-SQL-ERROR.
+032400     DISPLAY 'PDDR0021 - SQL ERROR ON C_NCP_FMT_TRACE_TB'.
+032500     DISPLAY 'SQLCODE = ' SQLCODE.
+032600     MOVE 16 TO RETURN-CODE.
+032700     CLOSE PARM0021-FILE.
+032800     CLOSE RPT0021-FILE.
+032900     GOBACK.
