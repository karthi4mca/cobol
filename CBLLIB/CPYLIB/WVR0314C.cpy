@@ -0,0 +1,35 @@
+
+      ******************************************************************
+      *                                                                *
+      *   SHORT TABLE OF VALID VALUES
+      *                                                                *
+      *   FIELD MNEMONIC: C-DRUG-DEA-CD                                *
+      *           NUMBER: 0314                                         *
+      *                                                                *
+      ******************************************************************
+       01  WV-R0314-VALID-VALUES.
+         05  WV-R0314-CODE-VALUES.
+           10  WV-R0314-C-SCHED2-MOST-ABUSED
+                           VALUE IS  '2'
+                                       PIC  X(00001).
+DF7004     10  WV-R0314-C-SCHED3-ABUSED                                 DF7004
+DF7004                     VALUE IS  '3'                                DF7004
+DF7004                                 PIC  X(00001).                   DF7004
+DF7004     10  WV-R0314-C-SCHED4-ABUSED                                 DF7004
+DF7004                     VALUE IS  '4'                                DF7004
+DF7004                                 PIC  X(00001).                   DF7004
+DF7004     10  WV-R0314-C-SCHED5-ABUSED                                 DF7004
+DF7004                     VALUE IS  '5'                                DF7004
+DF7004                                 PIC  X(00001).                   DF7004
+         05  WV-R0314-SEARCH-TABLE  REDEFINES
+               WV-R0314-CODE-VALUES.
+           10  WV-R0314-TABLE-ENTRY
+                           OCCURS 00004 TIMES                           DF7004
+                           ASCENDING KEY IS
+                 WV-R0314-C-DRUG-DEA-CD
+                           INDEXED BY WXV-R0314-TABLE-ENTRY.
+             15  WV-R0314-C-DRUG-DEA-CD
+                                       PIC  X(00001).
+         05  WV-R0314-MAX-ENTRIES      PIC S9(04)
+                           USAGE IS COMP-3
+                           VALUE IS +00004.                             DF7004
