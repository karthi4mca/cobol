@@ -419,6 +419,9 @@ DF1171                                 PIC  X(00004).                   PML
 DF1171     10  WV-R1737-C-INV-SWITCH-VEND                               PML
 DF1171                     VALUE IS  '3363'                             PML
 DF1171                                 PIC  X(00004).                   PML
+CR4005     10  WV-R1737-C-GRP-END-GRACE-PER                             CR4005
+CR4005                     VALUE IS  '3364'                             CR4005
+CR4005                                 PIC  X(00004).                   CR4005
 MDMFIX     10  WV-R1737-C-MISS-OTHER-PAYER                              MDM
 MDMFIX                     VALUE IS  '3398'                             MDM
 MDMFIX                                 PIC  X(00004).                   MDM
@@ -473,6 +476,9 @@ PMLSIT                                 PIC  X(00004).                   COR3013
            10  WV-R1737-C-INV-SEQ-COB-PAT-CD                            COR3013
                            VALUE IS  '3430'                             COR3013
                                        PIC  X(00004).                   COR3013
+DF7002     10  WV-R1737-C-TIMELY-FILING-EDIT                            DF7002
+DF7002                     VALUE IS  '3431'                             DF7002
+DF7002                                 PIC  X(00004).                   DF7002
 MDM-I2     10  WV-R1737-C-UNEX-PRSC-QTY                                 COR3013
 MDM-I2                     VALUE IS  '3519'                             COR3013
 MDM-I2                                 PIC  X(00004).                   COR3013
@@ -557,9 +563,18 @@ MDM-I2                                 PIC  X(00004).                   COR3015
            10  WV-R1737-C-MISS-PRSC-ID                                  PML0104
                            VALUE IS  '4040'                             PML0104
                                        PIC  X(00004).                   PML0104
+DF7003     10  WV-R1737-C-PRSC-EXCLUDED                                   DF7003
+DF7003                     VALUE IS  '4041'                               DF7003
+DF7003                                 PIC  X(00004).                     DF7003
+DF7003     10  WV-R1737-C-PRSC-EXPIRED                                    DF7003
+DF7003                     VALUE IS  '4042'                               DF7003
+DF7003                                 PIC  X(00004).                     DF7003
            10  WV-R1737-C-MISS-DRUG-PRESCR-DT                           PML0104
                            VALUE IS  '4043'                             PML0104
                                        PIC  X(00004).                   PML0104
+DF7003     10  WV-R1737-C-PRSC-NOT-FOUND                                  DF7003
+DF7003                     VALUE IS  '4044'                               DF7003
+DF7003                                 PIC  X(00004).                     DF7003
            10  WV-R1737-C-INVALID-COB-CNT
                            VALUE IS  '4074'
                                        PIC  X(00004).
@@ -837,7 +852,10 @@ S600C1                                 PIC  X(00004).
                WV-R1737-CODE-VALUES.
            10  WV-R1737-TABLE-ENTRY
       *                    OCCURS 00274 TIMES                           COR8463
-                           OCCURS 00275 TIMES                           CR14158
+      *                    OCCURS 00275 TIMES                           CR14158
+      *                    OCCURS 00276 TIMES                           CR4005
+      *                    OCCURS 00277 TIMES                           DF7002
+                           OCCURS 00280 TIMES                           DF7003
                            ASCENDING KEY IS
                  WV-R1737-R-CLM-EXC-CD
                            INDEXED BY WXV-R1737-TABLE-ENTRY.
@@ -846,4 +864,7 @@ S600C1                                 PIC  X(00004).
          05  WV-R1737-MAX-ENTRIES      PIC S9(04)
                            USAGE IS COMP-3
       *                    VALUE IS +00274.                             COR8463
-                           VALUE IS +00275.                             CR14158
+      *                    VALUE IS +00275.                             CR14158
+      *                    VALUE IS +00276.                             CR4005
+      *                    VALUE IS +00277.                             DF7002
+                           VALUE IS +00280.                             DF7003
