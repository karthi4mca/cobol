@@ -0,0 +1,269 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0009.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  PER-INGREDIENT-LINE COST       *
+001400*                  BREAKDOWN FOR PAID COMPOUND CLAIMS, READING  *
+001500*                  C_LI_CMPD_ING_TB (ONE ROW PER INGREDIENT).   *
+001600*                                                               *
+001700*****************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-370.
+002100 OBJECT-COMPUTER.   IBM-370.
+002200 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT RPT0009-FILE ASSIGN TO RPT0009
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700*****************************************************************
+002800*  DATA DIVISION                                                *
+002900*****************************************************************
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  RPT0009-FILE
+003300     RECORDING MODE IS F.
+003400 01  RPT0009-REC                     PIC X(00133).
+003500*****************************************************************
+003600*  WORKING-STORAGE SECTION                                     *
+003700*****************************************************************
+003800 WORKING-STORAGE SECTION.
+003900 77  WR-0009-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004000 77  WR-0009-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004100 77  WR-0009-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004200 77  WR-0009-DET-CNT                 PIC S9(07) COMP-3 VALUE ZERO.
+004300 77  WR-0009-EOF-SW                  PIC X(00001) VALUE 'N'.
+004400     88  WR-0009-EOF                 VALUE 'Y'.
+004500 77  WR-0009-RUN-DT                  PIC X(00010) VALUE SPACES.
+004600 77  WR-0009-CLM-TOT-CST             PIC S9(00009)V99 VALUE ZERO.
+004700 77  WR-0009-CLM-TOT-CST-X           PIC ZZZ,ZZZ,ZZ9.99.
+004800 77  WR-0009-GRAND-TOT-CST           PIC S9(00011)V99 VALUE ZERO.
+004900 77  WR-0009-GRAND-TOT-CST-X         PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+005000 77  WR-0009-PRIOR-TCN               PIC X(00015) VALUE SPACES.
+005100 77  WR-0009-FIRST-ROW-SW            PIC X(00001) VALUE 'Y'.
+005200     88  WR-0009-FIRST-ROW           VALUE 'Y'.
+005300*****************************************************************
+005400*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE COMPOUND   *
+005500*  INGREDIENT TABLE WRITTEN BY THE CLAIM CONTROL MODULE.        *
+005600*  SEE CBLLIB/CPYLIB/CLCMPITB.                                  *
+005700*****************************************************************
+005800     EXEC SQL INCLUDE SQLCA END-EXEC.
+005900     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006000     COPY CLCMPITB.
+006100     EXEC SQL END DECLARE SECTION END-EXEC.
+006200     EXEC SQL
+006300         DECLARE C0009 CURSOR FOR
+006400         SELECT R_CUST_PART_NUM, C_TCN_NUM, C_LI_NUM,
+006500                C_CMPD_ING_SEQ_NUM, R_GROUP_ID, C_HDR_SVC_FST_DT,
+006600                C_CMPD_PROD_ID, C_CMPD_QTY_AMT, C_CMPD_CST_AMT,
+006700                C_CMPD_BAS_CD
+006800           FROM C_LI_CMPD_ING_TB
+006900          ORDER BY C_TCN_NUM, C_LI_NUM, C_CMPD_ING_SEQ_NUM
+007000     END-EXEC.
+007100*****************************************************************
+007200*  REPORT LINE LAYOUTS                                         *
+007300*****************************************************************
+007400 01  RL-0009-HDG1.
+007500     05  FILLER                      PIC X(00001) VALUE SPACE.
+007600     05  FILLER                      PIC X(00041)
+007700             VALUE 'PDDR0009 - COMPOUND INGREDIENT COST RPT'.
+007800     05  FILLER                      PIC X(00010) VALUE SPACES.
+007900     05  FILLER                      PIC X(00008)
+008000             VALUE 'RUN DATE'.
+008100     05  RL-0009-H1-RUN-DT           PIC X(00010).
+008200     05  FILLER                      PIC X(00006) VALUE SPACES.
+008300     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008400     05  RL-0009-H1-PAGE             PIC ZZZZ9.
+008500 01  RL-0009-HDG2.
+008600     05  FILLER                      PIC X(00001) VALUE SPACE.
+008700     05  FILLER                      PIC X(00015) VALUE 'TCN'.
+008800     05  FILLER                      PIC X(00003) VALUE SPACES.
+008900     05  FILLER                      PIC X(00004) VALUE 'LINE'.
+009000     05  FILLER                      PIC X(00003) VALUE SPACES.
+009100     05  FILLER                      PIC X(00003) VALUE 'ING'.
+009200     05  FILLER                      PIC X(00003) VALUE SPACES.
+009300     05  FILLER                      PIC X(00019)
+009310         VALUE 'INGREDIENT NDC/ID'.
+009400     05  FILLER                      PIC X(00003) VALUE SPACES.
+009500     05  FILLER                      PIC X(00012) VALUE 'ING QTY'.
+009600     05  FILLER                      PIC X(00003) VALUE SPACES.
+009700     05  FILLER                      PIC X(00012) VALUE 'ING COST'.
+009800 01  RL-0009-DETAIL.
+009900     05  FILLER                      PIC X(00001) VALUE SPACE.
+010000     05  RL-0009-D-TCN               PIC X(00015).
+010100     05  FILLER                      PIC X(00003) VALUE SPACES.
+010200     05  RL-0009-D-LI-NUM            PIC ZZZ9.
+010300     05  FILLER                      PIC X(00003) VALUE SPACES.
+010400     05  RL-0009-D-ING-SEQ           PIC ZZ9.
+010500     05  FILLER                      PIC X(00003) VALUE SPACES.
+010600     05  RL-0009-D-PROD-ID           PIC X(00019).
+010700     05  FILLER                      PIC X(00003) VALUE SPACES.
+010800     05  RL-0009-D-QTY               PIC ZZZZ9.999.
+010900     05  FILLER                      PIC X(00003) VALUE SPACES.
+011000     05  RL-0009-D-CST               PIC ZZZZ9.99.
+011100 01  RL-0009-CLM-TOTAL.
+011200     05  FILLER                      PIC X(00001) VALUE SPACE.
+011300     05  FILLER                      PIC X(00019)
+011400             VALUE '   CLAIM TCN TOTAL '.
+011500     05  RL-0009-CT-TCN              PIC X(00015).
+011600     05  FILLER                      PIC X(00003) VALUE SPACES.
+011700     05  RL-0009-CT-CST              PIC ZZZ,ZZZ,ZZ9.99.
+011800 01  RL-0009-GRAND-TOTAL.
+011900     05  FILLER                      PIC X(00001) VALUE SPACE.
+012000     05  FILLER                      PIC X(00030)
+012100             VALUE 'GRAND TOTAL INGREDIENT COST..'.
+012200     05  RL-0009-GT-CST              PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+012300*****************************************************************
+012400*  PROCEDURE DIVISION                                          *
+012500*****************************************************************
+012600 PROCEDURE DIVISION.
+012700*****************************************************************
+012800*    0000-MAINLINE                                              *
+012900*****************************************************************
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE
+013200         THRU 1000-INITIALIZE-EXIT.
+013300     PERFORM 2000-PROCESS-CURSOR
+013400         THRU 2000-PROCESS-CURSOR-EXIT
+013500         UNTIL WR-0009-EOF.
+013600     PERFORM 8000-FINALIZE
+013700         THRU 8000-FINALIZE-EXIT.
+013800     GOBACK.
+013900*****************************************************************
+014000*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN       *
+014100*    CURSOR AGAINST THE COMPOUND INGREDIENT TABLE               *
+014200*****************************************************************
+014300 1000-INITIALIZE.
+014400     OPEN OUTPUT RPT0009-FILE.
+014500     ACCEPT WR-0009-RUN-DT FROM DATE YYYYMMDD.
+014600     EXEC SQL
+014700         OPEN C0009
+014800     END-EXEC.
+014900     IF SQLCODE NOT = ZERO
+015000         GO TO 9999-SQL-ERROR
+015100     END-IF.
+015200     PERFORM 2100-READ-NEXT
+015300         THRU 2100-READ-NEXT-EXIT.
+015400 1000-INITIALIZE-EXIT.
+015500     EXIT.
+015600*****************************************************************
+015700*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER INGREDIENT,*
+015800*    ROLLING A SUBTOTAL PER TCN AND A GRAND TOTAL OVERALL       *
+015900*****************************************************************
+016000 2000-PROCESS-CURSOR.
+016100     IF WR-0009-LINE-CNT NOT < WR-0009-MAX-LINES
+016200         PERFORM 2200-WRITE-HEADINGS
+016300             THRU 2200-WRITE-HEADINGS-EXIT
+016400     END-IF.
+016500     IF WR-0009-FIRST-ROW
+016600         MOVE CLCMPITB-C-TCN-NUM  TO WR-0009-PRIOR-TCN
+016700         MOVE 'N'                 TO WR-0009-FIRST-ROW-SW
+016800     END-IF.
+016900     IF CLCMPITB-C-TCN-NUM NOT = WR-0009-PRIOR-TCN
+017000         PERFORM 2300-WRITE-CLM-TOTAL
+017100             THRU 2300-WRITE-CLM-TOTAL-EXIT
+017200     END-IF.
+017300     MOVE CLCMPITB-C-TCN-NUM       TO RL-0009-D-TCN.
+017400     MOVE CLCMPITB-C-LI-NUM        TO RL-0009-D-LI-NUM.
+017500     MOVE CLCMPITB-C-CMPD-ING-SEQ-NUM
+017600                                   TO RL-0009-D-ING-SEQ.
+017700     MOVE CLCMPITB-C-CMPD-PROD-ID  TO RL-0009-D-PROD-ID.
+017800     MOVE CLCMPITB-C-CMPD-QTY-AMT  TO RL-0009-D-QTY.
+017900     MOVE CLCMPITB-C-CMPD-CST-AMT  TO RL-0009-D-CST.
+018000     WRITE RPT0009-REC FROM RL-0009-DETAIL.
+018100     ADD 1 TO WR-0009-LINE-CNT.
+018200     ADD 1 TO WR-0009-DET-CNT.
+018300     ADD CLCMPITB-C-CMPD-CST-AMT   TO WR-0009-CLM-TOT-CST.
+018400     ADD CLCMPITB-C-CMPD-CST-AMT   TO WR-0009-GRAND-TOT-CST.
+018500     MOVE CLCMPITB-C-TCN-NUM       TO WR-0009-PRIOR-TCN.
+018600     PERFORM 2100-READ-NEXT
+018700         THRU 2100-READ-NEXT-EXIT.
+018800 2000-PROCESS-CURSOR-EXIT.
+018900     EXIT.
+019000*****************************************************************
+019100*    2100-READ-NEXT - FETCH ONE ROW FROM THE INGREDIENT CURSOR  *
+019200*****************************************************************
+019300 2100-READ-NEXT.
+019400     EXEC SQL
+019500         FETCH C0009
+019600         INTO :CLCMPITB-R-CUST-PART-NUM,
+019700              :CLCMPITB-C-TCN-NUM,
+019800              :CLCMPITB-C-LI-NUM,
+019900              :CLCMPITB-C-CMPD-ING-SEQ-NUM,
+020000              :CLCMPITB-R-GROUP-ID,
+020100              :CLCMPITB-C-HDR-SVC-FST-DT,
+020200              :CLCMPITB-C-CMPD-PROD-ID,
+020300              :CLCMPITB-C-CMPD-QTY-AMT,
+020400              :CLCMPITB-C-CMPD-CST-AMT,
+020500              :CLCMPITB-C-CMPD-BAS-CD
+020600     END-EXEC.
+020700     IF SQLCODE = 100
+020800         SET WR-0009-EOF TO TRUE
+020900     ELSE
+021000         IF SQLCODE NOT = ZERO
+021100             GO TO 9999-SQL-ERROR
+021200         END-IF
+021300     END-IF.
+021400 2100-READ-NEXT-EXIT.
+021500     EXIT.
+021600*****************************************************************
+021700*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+021800*****************************************************************
+021900 2200-WRITE-HEADINGS.
+022000     ADD 1 TO WR-0009-PAGE-NUM.
+022100     MOVE WR-0009-RUN-DT  TO RL-0009-H1-RUN-DT.
+022200     MOVE WR-0009-PAGE-NUM TO RL-0009-H1-PAGE.
+022300     WRITE RPT0009-REC FROM RL-0009-HDG1
+022400         BEFORE ADVANCING TO-NEW-PAGE.
+022500     WRITE RPT0009-REC FROM RL-0009-HDG2
+022600         AFTER ADVANCING 2 LINES.
+022700     MOVE ZERO TO WR-0009-LINE-CNT.
+022800 2200-WRITE-HEADINGS-EXIT.
+022900     EXIT.
+023000*****************************************************************
+023100*    2300-WRITE-CLM-TOTAL - SUBTOTAL LINE WHEN THE TCN CHANGES  *
+023200*****************************************************************
+023300 2300-WRITE-CLM-TOTAL.
+023400     MOVE WR-0009-PRIOR-TCN     TO RL-0009-CT-TCN.
+023500     MOVE WR-0009-CLM-TOT-CST   TO RL-0009-CT-CST.
+023600     WRITE RPT0009-REC FROM RL-0009-CLM-TOTAL
+023700         AFTER ADVANCING 1 LINE.
+023800     ADD 1 TO WR-0009-LINE-CNT.
+023900     MOVE ZERO TO WR-0009-CLM-TOT-CST.
+024000 2300-WRITE-CLM-TOTAL-EXIT.
+024100     EXIT.
+024200*****************************************************************
+024300*    8000-FINALIZE - CLOSE CURSOR, PRINT FINAL SUBTOTAL/GRAND   *
+024400*    TOTAL, CLOSE FILES                                         *
+024500*****************************************************************
+024600 8000-FINALIZE.
+024700     IF NOT WR-0009-FIRST-ROW
+024800         PERFORM 2300-WRITE-CLM-TOTAL
+024900             THRU 2300-WRITE-CLM-TOTAL-EXIT
+025000     END-IF.
+025100     EXEC SQL
+025200         CLOSE C0009
+025300     END-EXEC.
+025400     MOVE WR-0009-GRAND-TOT-CST TO RL-0009-GT-CST.
+025500     WRITE RPT0009-REC FROM RL-0009-GRAND-TOTAL
+025600         AFTER ADVANCING 2 LINES.
+025700     CLOSE RPT0009-FILE.
+025800 8000-FINALIZE-EXIT.
+025900     EXIT.
+026000*****************************************************************
+026100*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+026200*****************************************************************
+026300 9999-SQL-ERROR.
+026400     DISPLAY 'PDDR0009 - SQL ERROR ON C_LI_CMPD_ING_TB'.
+026500     DISPLAY 'SQLCODE = ' SQLCODE.
+026600     MOVE 16 TO RETURN-CODE.
+026700     CLOSE RPT0009-FILE.
+026800     GOBACK.
