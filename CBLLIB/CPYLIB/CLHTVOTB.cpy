@@ -0,0 +1,28 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLHTVOTB                                         *
+      *      NAME:  C-HDR-TY-VOL-TB                                   *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER PROCESSING DATE/NCPDP HEADER TYPE CODE           *
+      *   (WV-C1031-C-HDR-TY-CD) COMBINATION.  THE COUNT IS            *
+      *   MAINTAINED BY THE CLAIM CONTROL MODULE (PDDC8000), WHICH     *
+      *   INCREMENTS THE ROW FOR THE CURRENT DATE AND HEADER TYPE      *
+      *   CODE EACH TIME A TRANSACTION COMPLETES CLAIM EDIT (CONDU),   *
+      *   THE SAME WAY CLTVOLTB IS MAINTAINED FOR POS TRANSACTION      *
+      *   CODES.  USED BY THE CLAIM-TYPE DISTRIBUTION REPORT           *
+      *   (PDDR0030) TO BREAK OUT VOLUME BY HEADER TYPE - PRIOR-AUTH   *
+      *   REQUEST, ELIGIBILITY-VERIFICATION REQUEST, FINANCIAL         *
+      *   TRANSACTION, SERVICE-D0, PHARMACY 3.2/5.1/D.0, REPLACEMENT   *
+      *   REQUEST, CREDIT REQUEST - SEPARATELY FROM THE POS            *
+      *   TRANSACTION CODE BREAKDOWN CLTVOLTB/PDDR0022 ALREADY         *
+      *   PROVIDE.                                                     *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLHTVOTB-C-HDR-TY-VOL-TB.
+           05  CLHTVOTB-C-TXN-DT           PIC  X(00010).
+           05  CLHTVOTB-C-HDR-TY-CD        PIC  X(00001).
+           05  CLHTVOTB-C-TXN-CNT          PIC S9(00009) COMP-3.
