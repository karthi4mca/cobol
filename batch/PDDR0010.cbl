@@ -0,0 +1,232 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0010.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  SEPARATE LISTING OF CLAIMS     *
+001400*                  THAT PAID ZERO SOLELY BECAUSE THE MEMBER'S   *
+001500*                  BENEFIT CAP WAS MET (EXCEPTION CODE 3353),   *
+001600*                  READ FROM C_LI_EXC_TB.                       *
+001700*                                                               *
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RPT0010-FILE ASSIGN TO RPT0010
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800*****************************************************************
+002900*  DATA DIVISION                                                *
+003000*****************************************************************
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  RPT0010-FILE
+003400     RECORDING MODE IS F.
+003500 01  RPT0010-REC                     PIC X(00133).
+003600*****************************************************************
+003700*  WORKING-STORAGE SECTION                                     *
+003800*****************************************************************
+003900 WORKING-STORAGE SECTION.
+004000 77  WR-0010-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004100 77  WR-0010-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004200 77  WR-0010-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004300 77  WR-0010-DET-CNT                 PIC S9(07) COMP-3 VALUE ZERO.
+004400 77  WR-0010-EOF-SW                  PIC X(00001) VALUE 'N'.
+004500     88  WR-0010-EOF                 VALUE 'Y'.
+004600 77  WR-0010-RUN-DT                  PIC X(00010) VALUE SPACES.
+004700 77  WR-0010-BENE-CAP-EXC-CD         PIC X(00004) VALUE '3353'.
+004800*****************************************************************
+004900*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE CLAIM       *
+005000*  EXCEPTION TABLE WRITTEN BY THE CLAIM CONTROL MODULE.          *
+005100*  SEE CBLLIB/CPYLIB/CLEXCDTB.                                   *
+005200*****************************************************************
+005300     EXEC SQL INCLUDE SQLCA END-EXEC.
+005400     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005500     COPY CLEXCDTB.
+005550 01  WH-0010-WORK-AREA.
+005600     05  WH-0010-BENE-CAP-EXC-CD     PIC X(00004).
+005700     EXEC SQL END DECLARE SECTION END-EXEC.
+005800     EXEC SQL
+005900         DECLARE C0010 CURSOR FOR
+006000         SELECT R_CUST_PART_NUM, C_TCN_NUM, C_LI_NUM,
+006100                R_GROUP_ID, R_PLAN_ID, C_HDR_SVC_FST_DT,
+006200                C_TOT_REIMB_AMT
+006300           FROM C_LI_EXC_TB
+006400          WHERE R_CLM_EXC_CD = :WH-0010-BENE-CAP-EXC-CD
+006500          ORDER BY R_GROUP_ID, C_TCN_NUM, C_LI_NUM
+006600     END-EXEC.
+006700*****************************************************************
+006800*  REPORT LINE LAYOUTS                                         *
+006900*****************************************************************
+007000 01  RL-0010-HDG1.
+007100     05  FILLER                      PIC X(00001) VALUE SPACE.
+007200     05  FILLER                      PIC X(00046)
+007300         VALUE 'PDDR0010 - ZERO-PAY CLAIMS - BENEFIT CAP MET'.
+007400     05  FILLER                      PIC X(00005) VALUE SPACES.
+007500     05  FILLER                      PIC X(00008)
+007600             VALUE 'RUN DATE'.
+007700     05  RL-0010-H1-RUN-DT           PIC X(00010).
+007800     05  FILLER                      PIC X(00006) VALUE SPACES.
+007900     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008000     05  RL-0010-H1-PAGE             PIC ZZZZ9.
+008100 01  RL-0010-HDG2.
+008200     05  FILLER                      PIC X(00001) VALUE SPACE.
+008300     05  FILLER                      PIC X(00008)
+008310         VALUE 'GROUP ID'.
+008400     05  FILLER                      PIC X(00003) VALUE SPACES.
+008500     05  FILLER                      PIC X(00008)
+008510         VALUE 'PLAN ID'.
+008600     05  FILLER                      PIC X(00003) VALUE SPACES.
+008700     05  FILLER                      PIC X(00015) VALUE 'TCN'.
+008800     05  FILLER                      PIC X(00003) VALUE SPACES.
+008900     05  FILLER                      PIC X(00004) VALUE 'LINE'.
+009000     05  FILLER                      PIC X(00003) VALUE SPACES.
+009100     05  FILLER                      PIC X(00012)
+009110         VALUE 'SVC DATE'.
+009200     05  FILLER                      PIC X(00003) VALUE SPACES.
+009300     05  FILLER                      PIC X(00012)
+009310         VALUE 'MEMBER ID'.
+009400 01  RL-0010-DETAIL.
+009500     05  FILLER                      PIC X(00001) VALUE SPACE.
+009600     05  RL-0010-D-GROUP-ID          PIC X(00008).
+009700     05  FILLER                      PIC X(00003) VALUE SPACES.
+009800     05  RL-0010-D-PLAN-ID           PIC X(00008).
+009900     05  FILLER                      PIC X(00003) VALUE SPACES.
+010000     05  RL-0010-D-TCN               PIC X(00015).
+010100     05  FILLER                      PIC X(00003) VALUE SPACES.
+010200     05  RL-0010-D-LI-NUM            PIC ZZZ9.
+010300     05  FILLER                      PIC X(00003) VALUE SPACES.
+010400     05  RL-0010-D-SVC-DT            PIC X(00010).
+010500     05  FILLER                      PIC X(00003) VALUE SPACES.
+010600     05  RL-0010-D-CUST-PART-NUM     PIC Z(00008)9.
+010700 01  RL-0010-TOTAL.
+010800     05  FILLER                      PIC X(00001) VALUE SPACE.
+010900     05  FILLER                      PIC X(00034)
+011000         VALUE 'TOTAL ZERO-PAY BENEFIT CAP CLAIMS'.
+011100     05  RL-0010-T-CNT               PIC ZZZ,ZZ9.
+011200*****************************************************************
+011300*  PROCEDURE DIVISION                                          *
+011400*****************************************************************
+011500 PROCEDURE DIVISION.
+011600*****************************************************************
+011700*    0000-MAINLINE                                              *
+011800*****************************************************************
+011900 0000-MAINLINE.
+012000     PERFORM 1000-INITIALIZE
+012100         THRU 1000-INITIALIZE-EXIT.
+012200     PERFORM 2000-PROCESS-CURSOR
+012300         THRU 2000-PROCESS-CURSOR-EXIT
+012400         UNTIL WR-0010-EOF.
+012500     PERFORM 8000-FINALIZE
+012600         THRU 8000-FINALIZE-EXIT.
+012700     GOBACK.
+012800*****************************************************************
+012900*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN       *
+013000*    CURSOR AGAINST THE CLAIM EXCEPTION TABLE FOR EC 3353       *
+013100*****************************************************************
+013200 1000-INITIALIZE.
+013300     OPEN OUTPUT RPT0010-FILE.
+013400     ACCEPT WR-0010-RUN-DT FROM DATE YYYYMMDD.
+013500     MOVE WR-0010-BENE-CAP-EXC-CD TO WH-0010-BENE-CAP-EXC-CD.
+013600     EXEC SQL
+013700         OPEN C0010
+013800     END-EXEC.
+013900     IF SQLCODE NOT = ZERO
+014000         GO TO 9999-SQL-ERROR
+014100     END-IF.
+014200     PERFORM 2100-READ-NEXT
+014300         THRU 2100-READ-NEXT-EXIT.
+014400 1000-INITIALIZE-EXIT.
+014500     EXIT.
+014600*****************************************************************
+014700*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER ZERO-PAY   *
+014800*    BENEFIT-CAP CLAIM LINE, COUNTING THE TOTAL AS WE GO        *
+014900*****************************************************************
+015000 2000-PROCESS-CURSOR.
+015100     IF WR-0010-LINE-CNT NOT < WR-0010-MAX-LINES
+015200         PERFORM 2200-WRITE-HEADINGS
+015300             THRU 2200-WRITE-HEADINGS-EXIT
+015400     END-IF.
+015500     MOVE CLEXCDTB-R-GROUP-ID       TO RL-0010-D-GROUP-ID.
+015600     MOVE CLEXCDTB-R-PLAN-ID        TO RL-0010-D-PLAN-ID.
+015700     MOVE CLEXCDTB-C-TCN-NUM        TO RL-0010-D-TCN.
+015800     MOVE CLEXCDTB-C-LI-NUM         TO RL-0010-D-LI-NUM.
+015900     MOVE CLEXCDTB-C-HDR-SVC-FST-DT TO RL-0010-D-SVC-DT.
+016000     MOVE CLEXCDTB-R-CUST-PART-NUM  TO RL-0010-D-CUST-PART-NUM.
+016100     WRITE RPT0010-REC FROM RL-0010-DETAIL.
+016200     ADD 1 TO WR-0010-LINE-CNT.
+016300     ADD 1 TO WR-0010-DET-CNT.
+016400     PERFORM 2100-READ-NEXT
+016500         THRU 2100-READ-NEXT-EXIT.
+016600 2000-PROCESS-CURSOR-EXIT.
+016700     EXIT.
+016800*****************************************************************
+016900*    2100-READ-NEXT - FETCH ONE ROW FROM THE EXCEPTION CURSOR   *
+017000*****************************************************************
+017100 2100-READ-NEXT.
+017200     EXEC SQL
+017300         FETCH C0010
+017400         INTO :CLEXCDTB-R-CUST-PART-NUM,
+017500              :CLEXCDTB-C-TCN-NUM,
+017600              :CLEXCDTB-C-LI-NUM,
+017700              :CLEXCDTB-R-GROUP-ID,
+017800              :CLEXCDTB-R-PLAN-ID,
+017900              :CLEXCDTB-C-HDR-SVC-FST-DT,
+018000              :CLEXCDTB-C-TOT-REIMB-AMT
+018100     END-EXEC.
+018200     IF SQLCODE = 100
+018300         SET WR-0010-EOF TO TRUE
+018400     ELSE
+018500         IF SQLCODE NOT = ZERO
+018600             GO TO 9999-SQL-ERROR
+018700         END-IF
+018800     END-IF.
+018900 2100-READ-NEXT-EXIT.
+019000     EXIT.
+019100*****************************************************************
+019200*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+019300*****************************************************************
+019400 2200-WRITE-HEADINGS.
+019500     ADD 1 TO WR-0010-PAGE-NUM.
+019600     MOVE WR-0010-RUN-DT  TO RL-0010-H1-RUN-DT.
+019700     MOVE WR-0010-PAGE-NUM TO RL-0010-H1-PAGE.
+019800     WRITE RPT0010-REC FROM RL-0010-HDG1
+019900         BEFORE ADVANCING TO-NEW-PAGE.
+020000     WRITE RPT0010-REC FROM RL-0010-HDG2
+020100         AFTER ADVANCING 2 LINES.
+020200     MOVE ZERO TO WR-0010-LINE-CNT.
+020300 2200-WRITE-HEADINGS-EXIT.
+020400     EXIT.
+020500*****************************************************************
+020600*    8000-FINALIZE - CLOSE CURSOR, PRINT FINAL COUNT, CLOSE     *
+020700*    FILES                                                     *
+020800*****************************************************************
+020900 8000-FINALIZE.
+021000     EXEC SQL
+021100         CLOSE C0010
+021200     END-EXEC.
+021300     MOVE WR-0010-DET-CNT TO RL-0010-T-CNT.
+021400     WRITE RPT0010-REC FROM RL-0010-TOTAL
+021500         AFTER ADVANCING 2 LINES.
+021600     CLOSE RPT0010-FILE.
+021700 8000-FINALIZE-EXIT.
+021800     EXIT.
+021900*****************************************************************
+022000*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+022100*****************************************************************
+022200 9999-SQL-ERROR.
+022300     DISPLAY 'PDDR0010 - SQL ERROR ON C_LI_EXC_TB'.
+022400     DISPLAY 'SQLCODE = ' SQLCODE.
+022500     MOVE 16 TO RETURN-CODE.
+022600     CLOSE RPT0010-FILE.
+022700     GOBACK.
