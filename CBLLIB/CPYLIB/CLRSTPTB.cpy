@@ -0,0 +1,27 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLRSTPTB                                         *
+      *      NAME:  C-SYS-ERR-RESTART-TB                              *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER CLAIM THAT FELL INTO S999-000-BAD-RETURN (SEE   *
+      *   THE CLAIM CONTROL PROGRAM'S DUAL MODULE) AND WAS DENIED     *
+      *   WITH A SYSTEM ERROR RATHER THAN A NORMAL EDIT REJECT.       *
+      *   WRITTEN BY THE CLAIM CONTROL MODULE (PDDC8000) WHEN IT SEES *
+      *   C-SYS-ERR-RESTART-CD = 'Y' ON THE CLAIM RESPONSE, SO A      *
+      *   NIGHTLY CHECKPOINT/RESTART JOB CAN FIND AND RE-DRIVE THESE  *
+      *   CLAIMS INSTEAD OF THE SYSTEM ERROR SILENTLY DROPPING THEM.  *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLRSTPTB-C-SYS-ERR-RESTART-TB.
+           05  CLRSTPTB-R-CUST-PART-NUM   PIC S9(00009) COMP.
+           05  CLRSTPTB-C-TCN-NUM         PIC  X(00015).
+           05  CLRSTPTB-C-PRCS-NUM        PIC  X(00010).
+           05  CLRSTPTB-C-HDR-SVC-FST-DT  PIC  X(00010).
+           05  CLRSTPTB-C-ERR-TS          PIC  X(00026).
+           05  CLRSTPTB-C-RESTART-STAT-CD PIC  X(00001).
+               88  CLRSTPTB-C-RESTART-PENDING    VALUE 'P'.
+               88  CLRSTPTB-C-RESTART-COMPLETE   VALUE 'C'.
