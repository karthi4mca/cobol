@@ -14,6 +14,9 @@
 000140     10  WV-C0161-C-FFS
 000150                     VALUE IS  'C'
 000160                                 PIC  X(00001).
+000165     10  WV-C0161-C-ENC-ADJUSTMENT                                DF7006
+000166                     VALUE IS  'D'                                DF7006
+000167                                 PIC  X(00001).                   DF7006
 000170     10  WV-C0161-C-ENCOUNTER
 000180                     VALUE IS  'E'
 000190                                 PIC  X(00001).
@@ -23,7 +26,7 @@
 000230   05  WV-C0161-SEARCH-TABLE  REDEFINES
 000240         WV-C0161-CODE-VALUES.
 000250     10  WV-C0161-TABLE-ENTRY
-000260                     OCCURS 00004 TIMES
+000260                     OCCURS 00005 TIMES                           DF7006
 000270                     ASCENDING KEY IS
 000280           WV-C0161-C-BAT-DOC-TY-CD
 000290                     INDEXED BY WXV-C0161-TABLE-ENTRY.
@@ -31,4 +34,4 @@
 000310                                 PIC  X(00001).
 000320   05  WV-C0161-MAX-ENTRIES      PIC S9(04)
 000330                     USAGE IS COMP-3
-000340                     VALUE IS +00004.
+000340                     VALUE IS +00005.                             DF7006
