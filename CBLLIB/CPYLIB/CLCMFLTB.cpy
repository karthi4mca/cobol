@@ -0,0 +1,31 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLCMFLTB                                         *
+      *      NAME:  C-CMPD-MFILL-TB                                   *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER PROCESSING DATE/NCPDP VERSION NUMBER            *
+      *   (W1C66791-C-NCP-VERSION-NUM) COMBINATION, MAINTAINED BY THE *
+      *   CLAIM CONTROL MODULE (PDDC8000) THE SAME WAY CLNVERTB IS.   *
+      *   -SEEN-CNT IS INCREMENTED EVERY TIME CONDU SEES A CLAIM ON   *
+      *   THAT VERSION WITH W1C66791-C-NCP-COMPOUND-CD INDICATING A   *
+      *   COMPOUND AND W1C66791-C-NCP-TRAN-CNT-NUM > 1 - I.E. EVERY    *
+      *   CLAIM THE EC 3020 COMPOUND MULTI-FILL COUNT EDIT (COR3013,  *
+      *   CONDU S200-060-CHECK-TRANS-COUNT) IS SUPPOSED TO CATCH.     *
+      *   -EXC-CNT IS INCREMENTED ONLY WHEN EC 3020                   *
+      *   (WV-R1737-C-INVAL-TRAN-CNT-D0) WAS ACTUALLY POSTED FOR THAT *
+      *   CLAIM.  USED BY THE COMPOUND MULTI-FILL EDIT COVERAGE       *
+      *   REPORT (PDDR0031) TO CONFIRM THE EDIT IS APPLIED            *
+      *   CONSISTENTLY ACROSS EVERY NCPDP VERSION LIST 7002 ACCEPTS,  *
+      *   NOT JUST THE VERSIONS ITS EDIT PATH HAPPENED TO COVER WHEN  *
+      *   IT WAS ORIGINALLY WRITTEN.                                  *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLCMFLTB-C-CMPD-MFILL-TB.
+           05  CLCMFLTB-C-TXN-DT           PIC  X(00010).
+           05  CLCMFLTB-C-NCP-VERSION-NUM  PIC  X(00002).
+           05  CLCMFLTB-C-CMPD-MFILL-SEEN-CNT PIC S9(00009) COMP-3.
+           05  CLCMFLTB-C-CMPD-MFILL-EXC-CNT  PIC S9(00009) COMP-3.
