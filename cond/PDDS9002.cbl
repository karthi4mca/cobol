@@ -0,0 +1,105 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDS9002.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  AUDIT-STAMP ROUTINE FOR THE     *
+001400*                  WL-807 FATAL-EDIT INDICATORS.  THE COMMENTS   *
+001500*                  ABOVE WL-807-FATAL-HDR-PROV-EDIT-IND AND      *
+001600*                  WL-807-FATAL-HDR-MBR-EDIT-IND IN WLC80750     *
+001700*                  READ "SET BY ???????" - NO PROGRAM IN THIS    *
+001800*                  REPOSITORY SETS THESE FLAGS TODAY, SO THIS    *
+001900*                  ROUTINE IS THE PLACE ANY PROGRAM THAT DOES    *
+002000*                  SET ONE OF THE WL-807 FATAL-EDIT INDICATORS   *
+002100*                  IS EXPECTED TO CALL, ONE TIME, RIGHT AFTER IT *
+002200*                  SETS THE FLAG, SO THE CLAIM CONTROL MODULE    *
+002300*                  (PDDC8000) HAS A REAL RECORD OF WHICH PROGRAM *
+002400*                  SET WHICH FLAG TO WRITE TO                    *
+002500*                  C_WL_FATAL_AUDIT_TB.                          *
+002600*                                                               *
+002700*****************************************************************
+002800*                                                               *
+002900*   THE CALLER PASSES ITS OWN PROGRAM NAME, THE CLAIM'S CUSTOMER *
+003000*   PARTICIPANT NUMBER AND TCN, THE NAME OF THE WL-807 FLAG IT   *
+003100*   JUST SET, AND THE VALUE IT SET THE FLAG TO.  THIS ROUTINE    *
+003200*   STAMPS THE CURRENT DATE/TIME AND RETURNS A POPULATED         *
+003300*   CLWLFATB-C-WL-FATAL-AUDIT-TB ROW FOR THE CLAIM CONTROL       *
+003400*   MODULE TO WRITE TO C_WL_FATAL_AUDIT_TB.  LIKE PDDS9000, THIS *
+003500*   ROUTINE RETURNS TO ITS CALLER INSTEAD OF GOBACK-ING OUT OF   *
+003600*   THE CALLER'S OWN RUN UNIT.                                   *
+003700*                                                               *
+003800*****************************************************************
+003900 ENVIRONMENT DIVISION.
+004000 CONFIGURATION SECTION.
+004100 SOURCE-COMPUTER.   IBM-370.
+004200 OBJECT-COMPUTER.   IBM-370.
+004300*****************************************************************
+004400*  DATA DIVISION                                                *
+004500*****************************************************************
+004600 DATA DIVISION.
+004700 WORKING-STORAGE SECTION.
+004710*****************************************************************
+004720*  WORKING-STORAGE                                              *
+004730*****************************************************************
+004740 01  WK-900-CURR-DATE                PIC 9(00008).
+004750 01  WK-900-CURR-TIME                PIC 9(00008).
+004800*****************************************************************
+004900*  LINKAGE SECTION                                              *
+005000*****************************************************************
+005100 LINKAGE SECTION.
+005200 01  PDDS9002-CALL-PARMS.
+005300     05  PDDS9002-SET-BY-PGM         PIC  X(00008).
+005400     05  PDDS9002-R-CUST-PART-NUM    PIC S9(00009) COMP.
+005500     05  PDDS9002-TCN-NUM            PIC  X(00015).
+005600     05  PDDS9002-FATAL-IND-NAME     PIC  X(00030).
+005700     05  PDDS9002-FATAL-IND-VAL      PIC  X(00001).
+005800     COPY CLWLFATB.
+005900*****************************************************************
+006000*  PROCEDURE DIVISION                                          *
+006100*****************************************************************
+006200 PROCEDURE DIVISION USING PDDS9002-CALL-PARMS
+006300                          CLWLFATB-C-WL-FATAL-AUDIT-TB.
+006400*
+006500 S000-000-MAINLINE       SECTION.
+006600*****************************************************************
+006700*                                                               *
+006800*****************************************************************
+006900     PERFORM S900-000-STAMP-FATAL-IND-AUDIT THRU S900-999-EXIT.
+007000     GOBACK.
+007100*
+007200 S900-000-STAMP-FATAL-IND-AUDIT SECTION.
+007300*****************************************************************
+007400*          S900 - BUILD ONE C_WL_FATAL_AUDIT_TB ROW              *
+007500*****************************************************************
+007600 S900-010-START.
+007700*
+007800     MOVE PDDS9002-R-CUST-PART-NUM
+007900                          TO CLWLFATB-R-CUST-PART-NUM.
+008000     MOVE PDDS9002-TCN-NUM
+008100                          TO CLWLFATB-C-TCN-NUM.
+008200     MOVE PDDS9002-FATAL-IND-NAME
+008300                          TO CLWLFATB-C-FATAL-IND-NAME.
+008400     MOVE PDDS9002-FATAL-IND-VAL
+008500                          TO CLWLFATB-C-FATAL-IND-VAL.
+008600     MOVE PDDS9002-SET-BY-PGM
+008700                          TO CLWLFATB-C-SET-BY-PGM.
+008800     ACCEPT WK-900-CURR-DATE FROM DATE YYYYMMDD.
+008810     ACCEPT WK-900-CURR-TIME FROM TIME.
+008820     STRING WK-900-CURR-DATE (1:4) '-'
+008830            WK-900-CURR-DATE (5:2) '-'
+008840            WK-900-CURR-DATE (7:2) '-'
+008850            WK-900-CURR-TIME (1:2) '.'
+008860            WK-900-CURR-TIME (3:2) '.'
+008870            WK-900-CURR-TIME (5:2) '.'
+008880            WK-900-CURR-TIME (7:2) '0000'
+008890                DELIMITED BY SIZE INTO CLWLFATB-C-SET-TS
+008895     END-STRING.
+008900 S900-999-EXIT.
+009000     EXIT.
