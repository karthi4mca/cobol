@@ -0,0 +1,224 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR4899.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  DAILY EXTRACT OF CLAIMS WHERE  *
+001400*                  EC 4899 (EXCEPTION ARRAY OVERFLOW) FIRED,    *
+001500*                  SHOWING THE REAL EXCEPTION CODE THAT WAS     *
+001600*                  DROPPED SO QA CAN SEE WHEN A CLAIM ACTUALLY  *
+001700*                  HAD MORE PROBLEMS THAN THE RESPONSE SHOWED.  *
+001800*                                                               *
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RPT4899-FILE ASSIGN TO RPT4899
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900*****************************************************************
+003000*  DATA DIVISION                                                *
+003100*****************************************************************
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RPT4899-FILE
+003500     RECORDING MODE IS F.
+003600 01  RPT4899-REC                     PIC X(00133).
+003700*****************************************************************
+003800*  WORKING-STORAGE SECTION                                     *
+003900*****************************************************************
+004000 WORKING-STORAGE SECTION.
+004100 77  WR-4899-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004200 77  WR-4899-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004300 77  WR-4899-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004400 77  WR-4899-DET-CNT                 PIC S9(07) COMP-3 VALUE ZERO.
+004500 77  WR-4899-EOF-SW                  PIC X(00001) VALUE 'N'.
+004600     88  WR-4899-EOF                 VALUE 'Y'.
+004700 77  WR-4899-RUN-DT                  PIC X(00010) VALUE SPACES.
+004800*****************************************************************
+004900*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE AUDIT     *
+005000*  TABLE THE CLAIM CONTROL MODULE WRITES WHEN                  *
+005100*  W1C56941-G-EXC-OVFL-IND = 'Y'.  SEE CBLLIB/CPYLIB/RCEOVFTB. *
+005200*****************************************************************
+005300     EXEC SQL INCLUDE SQLCA END-EXEC.
+005400     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005500     COPY RCEOVFTB.
+005600     EXEC SQL END DECLARE SECTION END-EXEC.
+005700     EXEC SQL
+005800         DECLARE C4899 CURSOR FOR
+005900         SELECT R_CUST_PART_NUM, C_TCN_NUM, R_CLM_EXC_CD,
+006000                R_GROUP_ID, C_CLM_SVC_DT, G_AUD_TS
+006100           FROM R_CLM_EXC_OVFL_TB
+006200          ORDER BY C_CLM_SVC_DT, C_TCN_NUM
+006300     END-EXEC.
+006400*****************************************************************
+006500*  REPORT LINE LAYOUTS                                         *
+006600*****************************************************************
+006700 01  RL-4899-HDG1.
+006800     05  FILLER                      PIC X(00001) VALUE SPACE.
+006900     05  FILLER                      PIC X(00041)
+007000             VALUE 'PDDR4899 - EC 4899 EXCEPTION OVERFLOW RPT'.
+007100     05  FILLER                      PIC X(00010) VALUE SPACES.
+007150     05  FILLER                      PIC X(00008)
+007175             VALUE 'RUN DATE'.
+007300     05  RL-4899-H1-RUN-DT           PIC X(00010).
+007400     05  FILLER                      PIC X(00006) VALUE SPACES.
+007500     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+007600     05  RL-4899-H1-PAGE             PIC ZZZZ9.
+007700 01  RL-4899-HDG2.
+007800     05  FILLER                      PIC X(00001) VALUE SPACE.
+007950     05  FILLER                      PIC X(00009)
+007975             VALUE 'CUST-PART'.
+008000     05  FILLER                      PIC X(00003) VALUE SPACES.
+008100     05  FILLER                      PIC X(00015) VALUE 'TCN'.
+008200     05  FILLER                      PIC X(00006) VALUE 'DROPPD'.
+008300     05  FILLER                      PIC X(00003) VALUE SPACES.
+008350     05  FILLER                      PIC X(00008)
+008375             VALUE 'GROUP-ID'.
+008500     05  FILLER                      PIC X(00003) VALUE SPACES.
+008550     05  FILLER                      PIC X(00010)
+008575             VALUE 'SVC-DATE'.
+008700     05  FILLER                      PIC X(00003) VALUE SPACES.
+008750     05  FILLER                      PIC X(00026)
+008775             VALUE 'AUDIT TIMESTAMP'.
+008900 01  RL-4899-DETAIL.
+009000     05  FILLER                      PIC X(00001) VALUE SPACE.
+009100     05  RL-4899-D-PART-NUM          PIC ZZZZZZZZ9.
+009200     05  FILLER                      PIC X(00003) VALUE SPACES.
+009300     05  RL-4899-D-TCN               PIC X(00015).
+009400     05  FILLER                      PIC X(00003) VALUE SPACES.
+009500     05  RL-4899-D-EXC-CD            PIC X(00004).
+009600     05  FILLER                      PIC X(00005) VALUE SPACES.
+009700     05  RL-4899-D-GROUP-ID          PIC X(00008).
+009800     05  FILLER                      PIC X(00003) VALUE SPACES.
+009900     05  RL-4899-D-SVC-DT            PIC X(00010).
+010000     05  FILLER                      PIC X(00003) VALUE SPACES.
+010100     05  RL-4899-D-AUD-TS            PIC X(00026).
+010200 01  RL-4899-TOTAL.
+010300     05  FILLER                      PIC X(00001) VALUE SPACE.
+010400     05  FILLER                      PIC X(00030)
+010500             VALUE 'TOTAL DROPPED EXCEPTIONS  ...'.
+010600     05  RL-4899-T-CNT               PIC ZZZ,ZZ9.
+010700*****************************************************************
+010800*  PROCEDURE DIVISION                                          *
+010900*****************************************************************
+011000 PROCEDURE DIVISION.
+011100*****************************************************************
+011200*    0000-MAINLINE                                              *
+011300*****************************************************************
+011400 0000-MAINLINE.
+011500     PERFORM 1000-INITIALIZE
+011600         THRU 1000-INITIALIZE-EXIT.
+011700     PERFORM 2000-PROCESS-CURSOR
+011800         THRU 2000-PROCESS-CURSOR-EXIT
+011900         UNTIL WR-4899-EOF.
+012000     PERFORM 8000-FINALIZE
+012100         THRU 8000-FINALIZE-EXIT.
+012200     GOBACK.
+012300*****************************************************************
+012400*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN       *
+012500*    CURSOR AGAINST THE EXCEPTION-OVERFLOW AUDIT TABLE          *
+012600*****************************************************************
+012700 1000-INITIALIZE.
+012800     OPEN OUTPUT RPT4899-FILE.
+012900     ACCEPT WR-4899-RUN-DT FROM DATE YYYYMMDD.
+013000     EXEC SQL
+013100         OPEN C4899
+013200     END-EXEC.
+013300     IF SQLCODE NOT = ZERO
+013400         GO TO 9999-SQL-ERROR
+013500     END-IF.
+013600     PERFORM 2100-READ-NEXT
+013700         THRU 2100-READ-NEXT-EXIT.
+013800 1000-INITIALIZE-EXIT.
+013900     EXIT.
+014000*****************************************************************
+014100*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER ROW,       *
+014200*    HANDLING PAGE BREAKS, THEN FETCH THE NEXT ROW              *
+014300*****************************************************************
+014400 2000-PROCESS-CURSOR.
+014500     IF WR-4899-LINE-CNT NOT < WR-4899-MAX-LINES
+014600         PERFORM 2200-WRITE-HEADINGS
+014700             THRU 2200-WRITE-HEADINGS-EXIT
+014800     END-IF.
+014900     MOVE RCEOVFTB-R-CUST-PART-NUM TO RL-4899-D-PART-NUM.
+015000     MOVE RCEOVFTB-C-TCN-NUM       TO RL-4899-D-TCN.
+015100     MOVE RCEOVFTB-R-CLM-EXC-CD    TO RL-4899-D-EXC-CD.
+015200     MOVE RCEOVFTB-R-GROUP-ID      TO RL-4899-D-GROUP-ID.
+015300     MOVE RCEOVFTB-C-CLM-SVC-DT    TO RL-4899-D-SVC-DT.
+015400     MOVE RCEOVFTB-G-AUD-TS        TO RL-4899-D-AUD-TS.
+015500     WRITE RPT4899-REC FROM RL-4899-DETAIL.
+015600     ADD 1 TO WR-4899-LINE-CNT.
+015700     ADD 1 TO WR-4899-DET-CNT.
+015800     PERFORM 2100-READ-NEXT
+015900         THRU 2100-READ-NEXT-EXIT.
+016000 2000-PROCESS-CURSOR-EXIT.
+016100     EXIT.
+016200*****************************************************************
+016300*    2100-READ-NEXT - FETCH ONE ROW FROM THE OVERFLOW CURSOR    *
+016400*****************************************************************
+016500 2100-READ-NEXT.
+016600     EXEC SQL
+016700         FETCH C4899
+016800         INTO :RCEOVFTB-R-CUST-PART-NUM,
+016900              :RCEOVFTB-C-TCN-NUM,
+017000              :RCEOVFTB-R-CLM-EXC-CD,
+017100              :RCEOVFTB-R-GROUP-ID,
+017200              :RCEOVFTB-C-CLM-SVC-DT,
+017300              :RCEOVFTB-G-AUD-TS
+017400     END-EXEC.
+017500     IF SQLCODE = 100
+017600         SET WR-4899-EOF TO TRUE
+017700     ELSE
+017800         IF SQLCODE NOT = ZERO
+017900             GO TO 9999-SQL-ERROR
+018000         END-IF
+018100     END-IF.
+018200 2100-READ-NEXT-EXIT.
+018300     EXIT.
+018400*****************************************************************
+018500*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+018600*****************************************************************
+018700 2200-WRITE-HEADINGS.
+018800     ADD 1 TO WR-4899-PAGE-NUM.
+018900     MOVE WR-4899-RUN-DT  TO RL-4899-H1-RUN-DT.
+019000     MOVE WR-4899-PAGE-NUM TO RL-4899-H1-PAGE.
+020000     WRITE RPT4899-REC FROM RL-4899-HDG1
+020100         BEFORE ADVANCING TO-NEW-PAGE.
+020200     WRITE RPT4899-REC FROM RL-4899-HDG2
+020300         AFTER ADVANCING 2 LINES.
+020400     MOVE ZERO TO WR-4899-LINE-CNT.
+020500 2200-WRITE-HEADINGS-EXIT.
+020600     EXIT.
+020700*****************************************************************
+020800*    8000-FINALIZE - CLOSE CURSOR, PRINT TOTAL, CLOSE FILES     *
+020900*****************************************************************
+021000 8000-FINALIZE.
+021100     EXEC SQL
+021200         CLOSE C4899
+021300     END-EXEC.
+021400     MOVE WR-4899-DET-CNT TO RL-4899-T-CNT.
+021500     WRITE RPT4899-REC FROM RL-4899-TOTAL
+021600         AFTER ADVANCING 2 LINES.
+021700     CLOSE RPT4899-FILE.
+021800 8000-FINALIZE-EXIT.
+021900     EXIT.
+022000*****************************************************************
+022100*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+022200*****************************************************************
+022300 9999-SQL-ERROR.
+022400     DISPLAY 'PDDR4899 - SQL ERROR ON R_CLM_EXC_OVFL_TB'.
+022500     DISPLAY 'SQLCODE = ' SQLCODE.
+022600     MOVE 16 TO RETURN-CODE.
+022700     CLOSE RPT4899-FILE.
+022800     GOBACK.
