@@ -0,0 +1,39 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLTRCPTB                                         *
+      *      NAME:  C-NCP-FMT-TRACE-TB                                *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER TCN, WRITTEN BY THE CLAIM CONTROL MODULE        *
+      *   (PDDC8000) IMMEDIATELY AFTER THE CLAIM EDIT MODULE (CONDU)  *
+      *   RETURNS, CAPTURING THE RAW NCPDP CONSOLIDATED FIELD (SEE    *
+      *   W1C66791) SIDE-BY-SIDE WITH THE FORMATTED CLAIM CONTROL     *
+      *   FIELD (SEE W1C40541) THAT S310-000-FORMAT-DRUG-CLAIM        *
+      *   THROUGH S360-000-FMT-DRUG-VAR MAPPED IT TO, FOR THE FIELDS  *
+      *   MOST OFTEN QUESTIONED BY THE HELP DESK.  THIS IS NOT A      *
+      *   FIELD-FOR-FIELD MIRROR OF THE ENTIRE CLAIM - ONLY THE       *
+      *   CURATED SET OF FIELDS BELOW ARE TRACED.                     *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLTRCPTB-C-NCP-FMT-TRACE-TB.
+           05  CLTRCPTB-C-TCN-NUM             PIC  X(00015).
+           05  CLTRCPTB-C-LI-NUM              PIC S9(00004) COMP.
+           05  CLTRCPTB-N-BIN-NUM             PIC S9(00006).
+           05  CLTRCPTB-F-BIN-NUM             PIC S9(00006).
+           05  CLTRCPTB-N-GROUP-ID            PIC  X(00015).
+           05  CLTRCPTB-F-GROUP-ID            PIC  X(00008).
+           05  CLTRCPTB-N-PRSC-ID             PIC  X(00015).
+           05  CLTRCPTB-F-PRSC-ID             PIC  X(00015).
+           05  CLTRCPTB-N-PROD-ID             PIC  X(00019).
+           05  CLTRCPTB-F-PROD-ID             PIC  X(00019).
+           05  CLTRCPTB-N-DYS-SPLY-NUM        PIC S9(00003).
+           05  CLTRCPTB-F-DYS-SPLY-NUM        PIC S9(00003).
+           05  CLTRCPTB-N-DAW-IND             PIC  X(00001).
+           05  CLTRCPTB-F-DAW-CD              PIC  X(00001).
+           05  CLTRCPTB-N-GROSS-AMT           PIC S9(00006)V9(00002).
+           05  CLTRCPTB-F-TOT-CHRG-AMT        PIC S9(00009)V9(00002).
+           05  CLTRCPTB-N-UAC-AMT             PIC S9(00006)V9(00002).
+           05  CLTRCPTB-F-UC-CHARGE-AMT       PIC S9(00007)V9(00002).
