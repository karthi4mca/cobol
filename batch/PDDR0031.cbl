@@ -0,0 +1,248 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0031.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  COMPOUND MULTI-FILL COUNT      *
+001400*                  EDIT (EC 3020) COVERAGE REPORT.  READS       *
+001500*                  TODAY'S PER-VERSION SEEN/POSTED COUNTS AND    *
+001600*                  FLAGS ANY NCPDP VERSION WHERE THE EDIT WAS    *
+001700*                  NOT POSTED FOR EVERY COMPOUND, MULTI-FILL     *
+001800*                  CLAIM CONDU SAW, SO A GAP CAUSED BY A FUTURE  *
+001900*                  VERSION-SPECIFIC EDIT PATH CHANGE IS CAUGHT   *
+002000*                  INSTEAD OF SLIPPING THROUGH ON A VERSION      *
+002100*                  NOBODY IS WATCHING.                           *
+002200*                                                               *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT RPT0031-FILE ASSIGN TO RPT0031
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300*****************************************************************
+003400*  DATA DIVISION                                                *
+003500*****************************************************************
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  RPT0031-FILE
+003900     RECORDING MODE IS F.
+004000 01  RPT0031-REC                     PIC X(00133).
+004100*****************************************************************
+004200*  WORKING-STORAGE SECTION                                     *
+004300*****************************************************************
+004400 WORKING-STORAGE SECTION.
+004500 77  WR-0031-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004600 77  WR-0031-RUN-DT                  PIC X(00010) VALUE SPACES.
+004700 77  WR-0031-EOF-SW                  PIC X(00001) VALUE 'N'.
+004800     88  WR-0031-EOF                 VALUE 'Y'.
+004900 77  WR-0031-TOT-SEEN                PIC S9(00009) COMP-3
+005000                                     VALUE ZERO.
+005100 77  WR-0031-TOT-EXC                 PIC S9(00009) COMP-3
+005200                                     VALUE ZERO.
+005300 77  WR-0031-FLAGGED-CNT             PIC S9(00009) COMP-3
+005400                                     VALUE ZERO.
+005500 01  WH-0031-RUN-DT.
+005600     05  WH-0031-RUN-DT-YYYYMMDD     PIC X(00008).
+005700*****************************************************************
+005800*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE COMPOUND    *
+005900*  MULTI-FILL COVERAGE TABLE MAINTAINED BY THE CLAIM CONTROL     *
+006000*  MODULE.  SEE CBLLIB/CPYLIB/CLCMFLTB.                          *
+006100*****************************************************************
+006200     EXEC SQL INCLUDE SQLCA END-EXEC.
+006300     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006400     COPY CLCMFLTB.
+006500 01  WH-0031-TXN-DT                  PIC X(00010).
+006600     EXEC SQL END DECLARE SECTION END-EXEC.
+006700     EXEC SQL
+006800         DECLARE C0031 CURSOR FOR
+006900         SELECT C_NCP_VERSION_NUM, C_CMPD_MFILL_SEEN_CNT,
+007000                C_CMPD_MFILL_EXC_CNT
+007100           FROM C_CMPD_MFILL_TB
+007200          WHERE C_TXN_DT = :WH-0031-TXN-DT
+007300          ORDER BY C_NCP_VERSION_NUM
+007400     END-EXEC.
+007500*****************************************************************
+007600*  REPORT LINE LAYOUTS                                         *
+007700*****************************************************************
+007800 01  RL-0031-HDG1.
+007900     05  FILLER                      PIC X(00001) VALUE SPACE.
+008000     05  FILLER                      PIC X(00044)
+008100         VALUE 'PDDR0031 - EC 3020 COMPOUND MULTI-FILL EDIT'.
+008200     05  FILLER                      PIC X(00005) VALUE SPACES.
+008300     05  FILLER                      PIC X(00008)
+008400             VALUE 'RUN DATE'.
+008500     05  RL-0031-H1-RUN-DT           PIC X(00010).
+008600     05  FILLER                      PIC X(00006) VALUE SPACES.
+008700     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008800     05  RL-0031-H1-PAGE             PIC ZZZZ9.
+008900 01  RL-0031-HDG2.
+009000     05  FILLER                PIC X(00001) VALUE SPACE.
+009100     05  FILLER                PIC X(00010) VALUE 'VERSION'.
+009200     05  FILLER                PIC X(00005) VALUE SPACES.
+009300     05  FILLER                PIC X(00012) VALUE 'SEEN'.
+009400     05  FILLER                PIC X(00012) VALUE 'POSTED'.
+009500     05  FILLER                PIC X(00020) VALUE 'COVERAGE'.
+009600 01  RL-0031-DETAIL.
+009700     05  FILLER                      PIC X(00001) VALUE SPACE.
+009800     05  RL-0031-D-VERSION           PIC X(00002).
+009900     05  FILLER                      PIC X(00013) VALUE SPACES.
+010000     05  RL-0031-D-SEEN-CNT          PIC ZZZ,ZZ9.
+010100     05  FILLER                      PIC X(00003) VALUE SPACES.
+010200     05  RL-0031-D-EXC-CNT           PIC ZZZ,ZZ9.
+010300     05  FILLER                      PIC X(00003) VALUE SPACES.
+010400     05  RL-0031-D-COVERAGE          PIC X(00020).
+010500 01  RL-0031-TOTAL1.
+010600     05  FILLER                      PIC X(00001) VALUE SPACE.
+010700     05  FILLER                      PIC X(00030)
+010800         VALUE 'TOTAL COMPOUND MULTI-FILL SEEN'.
+010900     05  RL-0031-T1-CNT              PIC ZZZ,ZZZ,ZZ9.
+011000 01  RL-0031-TOTAL2.
+011100     05  FILLER                      PIC X(00001) VALUE SPACE.
+011200     05  FILLER                      PIC X(00030)
+011300         VALUE 'TOTAL EC 3020 POSTED'.
+011400     05  RL-0031-T2-CNT              PIC ZZZ,ZZZ,ZZ9.
+011500 01  RL-0031-TOTAL3.
+011600     05  FILLER                      PIC X(00001) VALUE SPACE.
+011700     05  FILLER                      PIC X(00030)
+011800         VALUE 'VERSIONS WITH A COVERAGE GAP'.
+011900     05  RL-0031-T3-CNT              PIC ZZZ,ZZZ,ZZ9.
+012000*****************************************************************
+012100*  PROCEDURE DIVISION                                          *
+012200*****************************************************************
+012300 PROCEDURE DIVISION.
+012400*****************************************************************
+012500*    0000-MAINLINE                                              *
+012600*****************************************************************
+012700 0000-MAINLINE.
+012800     PERFORM 1000-INITIALIZE
+012900         THRU 1000-INITIALIZE-EXIT.
+013000     PERFORM 2000-PROCESS-CURSOR
+013100         THRU 2000-PROCESS-CURSOR-EXIT
+013200         UNTIL WR-0031-EOF.
+013300     PERFORM 8000-FINALIZE
+013400         THRU 8000-FINALIZE-EXIT.
+013500     GOBACK.
+013600*****************************************************************
+013700*    1000-INITIALIZE - OPEN FILES, DECLARE RUN/REPORT DATE,     *
+013800*    OPEN THE CURSOR FOR TODAY'S COVERAGE COUNTS                 *
+013900*****************************************************************
+014000 1000-INITIALIZE.
+014100     OPEN OUTPUT RPT0031-FILE.
+014200     ACCEPT WH-0031-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+014300     MOVE WH-0031-RUN-DT-YYYYMMDD(1:4) TO WR-0031-RUN-DT(1:4).
+014400     MOVE '-'                        TO WR-0031-RUN-DT(5:1).
+014500     MOVE WH-0031-RUN-DT-YYYYMMDD(5:2) TO WR-0031-RUN-DT(6:2).
+014600     MOVE '-'                        TO WR-0031-RUN-DT(8:1).
+014700     MOVE WH-0031-RUN-DT-YYYYMMDD(7:2) TO WR-0031-RUN-DT(9:2).
+014800     MOVE WR-0031-RUN-DT             TO WH-0031-TXN-DT.
+014900     PERFORM 2200-WRITE-HEADINGS
+015000         THRU 2200-WRITE-HEADINGS-EXIT.
+015100     EXEC SQL
+015200         OPEN C0031
+015300     END-EXEC.
+015400     IF SQLCODE NOT = ZERO
+015500         GO TO 9999-SQL-ERROR
+015600     END-IF.
+015700     PERFORM 2100-READ-NEXT
+015800         THRU 2100-READ-NEXT-EXIT.
+015900 1000-INITIALIZE-EXIT.
+016000     EXIT.
+016100*****************************************************************
+016200*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER VERSION,   *
+016300*    FLAG ANY VERSION WHOSE POSTED COUNT DOESN'T MATCH ITS SEEN  *
+016400*    COUNT, ACCUMULATE THE GRAND TOTALS                         *
+016500*****************************************************************
+016600 2000-PROCESS-CURSOR.
+016700     MOVE CLCMFLTB-C-NCP-VERSION-NUM TO RL-0031-D-VERSION.
+016800     MOVE CLCMFLTB-C-CMPD-MFILL-SEEN-CNT
+016900                                     TO RL-0031-D-SEEN-CNT.
+017000     MOVE CLCMFLTB-C-CMPD-MFILL-EXC-CNT
+017100                                     TO RL-0031-D-EXC-CNT.
+017200     IF CLCMFLTB-C-CMPD-MFILL-EXC-CNT
+017300           < CLCMFLTB-C-CMPD-MFILL-SEEN-CNT
+017400         MOVE 'GAP - EDIT NOT APPLIED'
+017500                                     TO RL-0031-D-COVERAGE
+017600         ADD 1 TO WR-0031-FLAGGED-CNT
+017700     ELSE
+017800         MOVE 'FULL COVERAGE'         TO RL-0031-D-COVERAGE
+017900     END-IF.
+018000     WRITE RPT0031-REC FROM RL-0031-DETAIL
+018100         AFTER ADVANCING 1 LINE.
+018200     ADD CLCMFLTB-C-CMPD-MFILL-SEEN-CNT TO WR-0031-TOT-SEEN.
+018300     ADD CLCMFLTB-C-CMPD-MFILL-EXC-CNT  TO WR-0031-TOT-EXC.
+018400     PERFORM 2100-READ-NEXT
+018500         THRU 2100-READ-NEXT-EXIT.
+018600 2000-PROCESS-CURSOR-EXIT.
+018700     EXIT.
+018800*****************************************************************
+018900*    2100-READ-NEXT - FETCH THE NEXT VERSION/COUNT ROW           *
+019000*****************************************************************
+019100 2100-READ-NEXT.
+019200     EXEC SQL
+019300         FETCH C0031
+019400         INTO :CLCMFLTB-C-NCP-VERSION-NUM,
+019500              :CLCMFLTB-C-CMPD-MFILL-SEEN-CNT,
+019600              :CLCMFLTB-C-CMPD-MFILL-EXC-CNT
+019700     END-EXEC.
+019800     IF SQLCODE = 100
+019900         SET WR-0031-EOF TO TRUE
+020000     ELSE
+020100         IF SQLCODE NOT = ZERO
+020200             GO TO 9999-SQL-ERROR
+020300         END-IF
+020400     END-IF.
+020500 2100-READ-NEXT-EXIT.
+020600     EXIT.
+020700*****************************************************************
+020800*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+020900*****************************************************************
+021000 2200-WRITE-HEADINGS.
+021100     ADD 1 TO WR-0031-PAGE-NUM.
+021200     MOVE WR-0031-RUN-DT             TO RL-0031-H1-RUN-DT.
+021300     MOVE WR-0031-PAGE-NUM           TO RL-0031-H1-PAGE.
+021400     WRITE RPT0031-REC FROM RL-0031-HDG1
+021500         BEFORE ADVANCING TO-NEW-PAGE.
+021600     WRITE RPT0031-REC FROM RL-0031-HDG2
+021700         AFTER ADVANCING 2 LINES.
+021800 2200-WRITE-HEADINGS-EXIT.
+021900     EXIT.
+022000*****************************************************************
+022100*    8000-FINALIZE - PRINT THE GRAND TOTALS, CLOSE THE CURSOR   *
+022200*    AND THE REPORT                                             *
+022300*****************************************************************
+022400 8000-FINALIZE.
+022500     MOVE WR-0031-TOT-SEEN           TO RL-0031-T1-CNT.
+022600     WRITE RPT0031-REC FROM RL-0031-TOTAL1
+022700         AFTER ADVANCING 2 LINES.
+022800     MOVE WR-0031-TOT-EXC            TO RL-0031-T2-CNT.
+022900     WRITE RPT0031-REC FROM RL-0031-TOTAL2
+023000         AFTER ADVANCING 1 LINE.
+023100     MOVE WR-0031-FLAGGED-CNT        TO RL-0031-T3-CNT.
+023200     WRITE RPT0031-REC FROM RL-0031-TOTAL3
+023300         AFTER ADVANCING 1 LINE.
+023400     EXEC SQL
+023500         CLOSE C0031
+023600     END-EXEC.
+023700     CLOSE RPT0031-FILE.
+023800 8000-FINALIZE-EXIT.
+023900     EXIT.
+024000*****************************************************************
+024100*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+024200*****************************************************************
+024300 9999-SQL-ERROR.
+024400     DISPLAY 'PDDR0031 - SQL ERROR ON C_CMPD_MFILL_TB'.
+024500     DISPLAY 'SQLCODE = ' SQLCODE.
+024600     MOVE 16 TO RETURN-CODE.
+024700     CLOSE RPT0031-FILE.
+024800     GOBACK.
