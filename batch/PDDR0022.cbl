@@ -0,0 +1,274 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0022.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  DAILY TRANSACTION VOLUME BY    *
+001400*                  NCPDP POS TRANSACTION CODE, BROKEN OUT OF    *
+001500*                  TOTAL BILLING VOLUME SO ELIGIBILITY-VERIFY-  *
+001600*                  ONLY (E1) TRAFFIC IS VISIBLE ON ITS OWN FOR  *
+001700*                  CAPACITY PLANNING.                           *
+001800*                                                               *
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RPT0022-FILE ASSIGN TO RPT0022
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900*****************************************************************
+003000*  DATA DIVISION                                                *
+003100*****************************************************************
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RPT0022-FILE
+003500     RECORDING MODE IS F.
+003600 01  RPT0022-REC                     PIC X(00133).
+003700*****************************************************************
+003800*  WORKING-STORAGE SECTION                                     *
+003900*****************************************************************
+004000 WORKING-STORAGE SECTION.
+004100 77  WR-0022-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004200 77  WR-0022-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004300 77  WR-0022-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004400 77  WR-0022-RUN-DT                  PIC X(00010) VALUE SPACES.
+004500 77  WR-0022-EOF-SW                  PIC X(00001) VALUE 'N'.
+004600     88  WR-0022-EOF                 VALUE 'Y'.
+004700 77  WR-0022-TOT-ALL                 PIC S9(00009) COMP-3
+004800                                     VALUE ZERO.
+004900 77  WR-0022-TOT-BILLING             PIC S9(00009) COMP-3
+005000                                     VALUE ZERO.
+005100 77  WR-0022-TOT-ELIG-VF             PIC S9(00009) COMP-3
+005200                                     VALUE ZERO.
+005300 01  WH-0022-RUN-DT.
+005400     05  WH-0022-RUN-DT-YYYYMMDD     PIC X(00008).
+005500*****************************************************************
+005600*  VALID NCPDP POS TRANSACTION CODES - SEE CBLLIB/CPYLIB/       *
+005700*  WVC8869C.                                                    *
+005800*****************************************************************
+005900     COPY WVC8869C.
+006000*****************************************************************
+006100*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE DAILY      *
+006200*  TRANSACTION VOLUME TABLE MAINTAINED BY THE CLAIM CONTROL     *
+006300*  MODULE.  SEE CBLLIB/CPYLIB/CLTVOLTB.                         *
+006400*****************************************************************
+006500     EXEC SQL INCLUDE SQLCA END-EXEC.
+006600     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006700     COPY CLTVOLTB.
+006800 01  WH-0022-TXN-DT                  PIC X(00010).
+006900     EXEC SQL END DECLARE SECTION END-EXEC.
+007000     EXEC SQL
+007100         DECLARE C0022 CURSOR FOR
+007200         SELECT C_POS_TRAN_CD, C_TXN_CNT
+007300           FROM C_TXN_VOL_TB
+007400          WHERE C_TXN_DT = :WH-0022-TXN-DT
+007500          ORDER BY C_POS_TRAN_CD
+007600     END-EXEC.
+007700*****************************************************************
+007800*  REPORT LINE LAYOUTS                                         *
+007900*****************************************************************
+008000 01  RL-0022-HDG1.
+008100     05  FILLER                      PIC X(00001) VALUE SPACE.
+008200     05  FILLER                      PIC X(00044)
+008300         VALUE 'PDDR0022 - DAILY TRANSACTION VOLUME BY CODE'.
+008400     05  FILLER                      PIC X(00005) VALUE SPACES.
+008500     05  FILLER                      PIC X(00008)
+008600             VALUE 'RUN DATE'.
+008700     05  RL-0022-H1-RUN-DT           PIC X(00010).
+008800     05  FILLER                      PIC X(00006) VALUE SPACES.
+008900     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+009000     05  RL-0022-H1-PAGE             PIC ZZZZ9.
+009100 01  RL-0022-HDG2.
+009200     05  FILLER                PIC X(00001) VALUE SPACE.
+009300     05  FILLER                PIC X(00010) VALUE 'TRAN CODE'.
+009400     05  FILLER                PIC X(00010) VALUE SPACES.
+009500     05  FILLER                PIC X(00030) VALUE 'DESCRIPTION'.
+009600     05  FILLER                PIC X(00015) VALUE 'COUNT'.
+009700 01  RL-0022-DETAIL.
+009800     05  FILLER                      PIC X(00001) VALUE SPACE.
+009900     05  RL-0022-D-TRAN-CD           PIC X(00002).
+010000     05  FILLER                      PIC X(00018) VALUE SPACES.
+010100     05  RL-0022-D-DESC              PIC X(00030).
+010200     05  RL-0022-D-CNT               PIC ZZZ,ZZZ,ZZ9.
+010300 01  RL-0022-TOTAL1.
+010400     05  FILLER                      PIC X(00001) VALUE SPACE.
+010500     05  FILLER                      PIC X(00030)
+010600         VALUE 'TOTAL BILLING (B1/B2/B3)'.
+010700     05  RL-0022-T1-CNT              PIC ZZZ,ZZZ,ZZ9.
+010800 01  RL-0022-TOTAL2.
+010900     05  FILLER                      PIC X(00001) VALUE SPACE.
+011000     05  FILLER                      PIC X(00030)
+011100         VALUE 'TOTAL ELIGIBILITY VERIFY (E1)'.
+011200     05  RL-0022-T2-CNT              PIC ZZZ,ZZZ,ZZ9.
+011300 01  RL-0022-TOTAL3.
+011400     05  FILLER                      PIC X(00001) VALUE SPACE.
+011500     05  FILLER                      PIC X(00030)
+011600         VALUE 'TOTAL ALL TRANSACTION CODES'.
+011700     05  RL-0022-T3-CNT              PIC ZZZ,ZZZ,ZZ9.
+011800*****************************************************************
+011900*  PROCEDURE DIVISION                                          *
+012000*****************************************************************
+012100 PROCEDURE DIVISION.
+012200*****************************************************************
+012300*    0000-MAINLINE                                              *
+012400*****************************************************************
+012500 0000-MAINLINE.
+012600     PERFORM 1000-INITIALIZE
+012700         THRU 1000-INITIALIZE-EXIT.
+012800     PERFORM 2000-PROCESS-CURSOR
+012900         THRU 2000-PROCESS-CURSOR-EXIT
+013000         UNTIL WR-0022-EOF.
+013100     PERFORM 8000-FINALIZE
+013200         THRU 8000-FINALIZE-EXIT.
+013300     GOBACK.
+013400*****************************************************************
+013500*    1000-INITIALIZE - OPEN FILES, DECLARE RUN/REPORT DATE,     *
+013600*    OPEN THE CURSOR FOR TODAY'S TRANSACTION VOLUME              *
+013700*****************************************************************
+013800 1000-INITIALIZE.
+013900     OPEN OUTPUT RPT0022-FILE.
+014000     ACCEPT WH-0022-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+014100     MOVE WH-0022-RUN-DT-YYYYMMDD(1:4) TO WR-0022-RUN-DT(1:4).
+014200     MOVE '-'                        TO WR-0022-RUN-DT(5:1).
+014300     MOVE WH-0022-RUN-DT-YYYYMMDD(5:2) TO WR-0022-RUN-DT(6:2).
+014400     MOVE '-'                        TO WR-0022-RUN-DT(8:1).
+014500     MOVE WH-0022-RUN-DT-YYYYMMDD(7:2) TO WR-0022-RUN-DT(9:2).
+014600     MOVE WR-0022-RUN-DT             TO WH-0022-TXN-DT.
+014700     EXEC SQL
+014800         OPEN C0022
+014900     END-EXEC.
+015000     IF SQLCODE NOT = ZERO
+015100         GO TO 9999-SQL-ERROR
+015200     END-IF.
+015300     PERFORM 2100-READ-NEXT
+015400         THRU 2100-READ-NEXT-EXIT.
+015500 1000-INITIALIZE-EXIT.
+015600     EXIT.
+015700*****************************************************************
+015800*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER TRANSACTION*
+015900*    CODE, ACCUMULATE THE BILLING/ELIGIBILITY/GRAND TOTALS      *
+016000*****************************************************************
+016100 2000-PROCESS-CURSOR.
+016200     IF WR-0022-LINE-CNT >= WR-0022-MAX-LINES
+016300         PERFORM 2200-WRITE-HEADINGS
+016400             THRU 2200-WRITE-HEADINGS-EXIT
+016500     END-IF.
+016600     MOVE CLTVOLTB-C-POS-TRAN-CD     TO RL-0022-D-TRAN-CD.
+016700     PERFORM 2300-SET-DESCRIPTION
+016800         THRU 2300-SET-DESCRIPTION-EXIT.
+016900     MOVE CLTVOLTB-C-TXN-CNT         TO RL-0022-D-CNT.
+017000     WRITE RPT0022-REC FROM RL-0022-DETAIL
+017100         AFTER ADVANCING 1 LINE.
+017200     ADD 1 TO WR-0022-LINE-CNT.
+017300     ADD CLTVOLTB-C-TXN-CNT          TO WR-0022-TOT-ALL.
+017400     IF CLTVOLTB-C-POS-TRAN-CD = WV-C8869-C-RX-BILLING-51-D0
+017500        OR CLTVOLTB-C-POS-TRAN-CD = WV-C8869-C-RX-REVERSAL-51-D0
+017600        OR CLTVOLTB-C-POS-TRAN-CD = WV-C8869-C-RX-RE-BILL-51-D0
+017700         ADD CLTVOLTB-C-TXN-CNT      TO WR-0022-TOT-BILLING
+017800     END-IF.
+017900     IF CLTVOLTB-C-POS-TRAN-CD = WV-C8869-C-ELIG-VF-51-D0
+018000         ADD CLTVOLTB-C-TXN-CNT      TO WR-0022-TOT-ELIG-VF
+018100     END-IF.
+018200     PERFORM 2100-READ-NEXT
+018300         THRU 2100-READ-NEXT-EXIT.
+018400 2000-PROCESS-CURSOR-EXIT.
+018500     EXIT.
+018600*****************************************************************
+018700*    2100-READ-NEXT - FETCH THE NEXT TRANSACTION CODE/COUNT ROW *
+018800*****************************************************************
+018900 2100-READ-NEXT.
+019000     EXEC SQL
+019100         FETCH C0022
+019200         INTO :CLTVOLTB-C-POS-TRAN-CD, :CLTVOLTB-C-TXN-CNT
+019300     END-EXEC.
+019400     IF SQLCODE = 100
+019500         SET WR-0022-EOF TO TRUE
+019550     ELSE
+019600         IF SQLCODE NOT = ZERO
+019700             GO TO 9999-SQL-ERROR
+019800         END-IF
+019900     END-IF.
+020000 2100-READ-NEXT-EXIT.
+020100     EXIT.
+020200*****************************************************************
+020300*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+020400*****************************************************************
+020500 2200-WRITE-HEADINGS.
+020600     ADD 1 TO WR-0022-PAGE-NUM.
+020700     MOVE WR-0022-RUN-DT             TO RL-0022-H1-RUN-DT.
+020800     MOVE WR-0022-PAGE-NUM           TO RL-0022-H1-PAGE.
+020900     WRITE RPT0022-REC FROM RL-0022-HDG1
+021000         BEFORE ADVANCING TO-NEW-PAGE.
+021100     WRITE RPT0022-REC FROM RL-0022-HDG2
+021200         AFTER ADVANCING 2 LINES.
+021300     MOVE ZERO TO WR-0022-LINE-CNT.
+021400 2200-WRITE-HEADINGS-EXIT.
+021500     EXIT.
+021600*****************************************************************
+021700*    2300-SET-DESCRIPTION - PLAIN-ENGLISH LABEL FOR THE         *
+021800*    TRANSACTION CODE ON THE CURRENT DETAIL LINE                 *
+021900*****************************************************************
+022000 2300-SET-DESCRIPTION.
+022100     EVALUATE CLTVOLTB-C-POS-TRAN-CD
+022200       WHEN WV-C8869-C-RX-BILLING-51-D0
+022300         MOVE 'RX BILLING'            TO RL-0022-D-DESC
+022400       WHEN WV-C8869-C-RX-REVERSAL-51-D0
+022500         MOVE 'RX REVERSAL'           TO RL-0022-D-DESC
+022600       WHEN WV-C8869-C-RX-RE-BILL-51-D0
+022700         MOVE 'RX RE-BILL'            TO RL-0022-D-DESC
+022800       WHEN WV-C8869-C-CS-RPT-51-D0
+022900         MOVE 'CONTROLLED SUB REPORT' TO RL-0022-D-DESC
+023000       WHEN WV-C8869-C-CS-REVR-51-D0
+023100         MOVE 'CONTROLLED SUB REVERSE' TO RL-0022-D-DESC
+023200       WHEN WV-C8869-C-CS-RB-51-D0
+023300         MOVE 'CONTROLLED SUB RE-BILL' TO RL-0022-D-DESC
+023400       WHEN WV-C8869-C-PRE-DET-OF-BENE-D0
+023500         MOVE 'PREDETERMINATION OF BENEFITS' TO RL-0022-D-DESC
+023600       WHEN WV-C8869-C-ELIG-VF-51-D0
+023700         MOVE 'ELIGIBILITY VERIFICATION' TO RL-0022-D-DESC
+023800       WHEN WV-C8869-C-INFO-RPT-51-D0
+023900         MOVE 'INFORMATION REPORT'    TO RL-0022-D-DESC
+024000       WHEN OTHER
+024100         MOVE 'OTHER/UNRECOGNIZED'    TO RL-0022-D-DESC
+024200     END-EVALUATE.
+024300 2300-SET-DESCRIPTION-EXIT.
+024400     EXIT.
+024500*****************************************************************
+024600*    8000-FINALIZE - PRINT THE BILLING/ELIGIBILITY/GRAND        *
+024700*    TOTALS, CLOSE THE CURSOR AND THE REPORT                    *
+024800*****************************************************************
+024900 8000-FINALIZE.
+025000     MOVE WR-0022-TOT-BILLING        TO RL-0022-T1-CNT.
+025100     WRITE RPT0022-REC FROM RL-0022-TOTAL1
+025200         AFTER ADVANCING 2 LINES.
+025300     MOVE WR-0022-TOT-ELIG-VF        TO RL-0022-T2-CNT.
+025400     WRITE RPT0022-REC FROM RL-0022-TOTAL2
+025500         AFTER ADVANCING 1 LINE.
+025600     MOVE WR-0022-TOT-ALL            TO RL-0022-T3-CNT.
+025700     WRITE RPT0022-REC FROM RL-0022-TOTAL3
+025800         AFTER ADVANCING 1 LINE.
+025900     EXEC SQL
+026000         CLOSE C0022
+026100     END-EXEC.
+026200     CLOSE RPT0022-FILE.
+026300 8000-FINALIZE-EXIT.
+026400     EXIT.
+026500*****************************************************************
+026600*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+026700*****************************************************************
+026800 9999-SQL-ERROR.
+026900     DISPLAY 'PDDR0022 - SQL ERROR ON C_TXN_VOL_TB'.
+027000     DISPLAY 'SQLCODE = ' SQLCODE.
+027100     MOVE 16 TO RETURN-CODE.
+027200     CLOSE RPT0022-FILE.
+027300     GOBACK.
