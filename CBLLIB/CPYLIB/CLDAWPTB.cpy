@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLDAWPTB                                         *
+      *      NAME:  C-LI-DAW-PNLTY-TB                                 *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER PAID CLAIM LINE WHERE THE PATIENT'S DISPENSE-   *
+      *   AS-WRITTEN DIFFERENCE AMOUNT IS NON-ZERO (I.E. THE PATIENT  *
+      *   WAS PENALIZED THE BRAND/GENERIC COST DIFFERENCE UNDER THE   *
+      *   SUBMITTED DAW CODE).  WRITTEN BY THE CLAIM CONTROL MODULE   *
+      *   (PDDC8000) FROM W1C40541-C-DAW-CD AND                       *
+      *   W1C40541-C-PAT-DAW-DIF-AMT ON THE ADJUDICATION RESPONSE.    *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLDAWPTB-C-LI-DAW-PNLTY-TB.
+           05  CLDAWPTB-R-CUST-PART-NUM   PIC S9(00009) COMP.
+           05  CLDAWPTB-C-TCN-NUM         PIC  X(00015).
+           05  CLDAWPTB-C-LI-NUM          PIC S9(00004) COMP.
+           05  CLDAWPTB-C-DAW-CD          PIC  X(00001).
+           05  CLDAWPTB-C-PAT-DAW-DIF-AMT PIC S9(00009)V9(00002) COMP-3.
+           05  CLDAWPTB-R-GROUP-ID        PIC  X(00008).
+           05  CLDAWPTB-R-PLAN-ID         PIC  X(00008).
+           05  CLDAWPTB-C-HDR-SVC-FST-DT  PIC  X(00010).
