@@ -144,7 +144,12 @@ PML        05  W1C66791-C-SET-3421-IND PIC  X(01).                      COR3013
                W1C66791-C-NCP-CNT-RX-NUM                                PMLMISS
                                        PIC  X(02).                      PMLMISS
            05  W1C66791-C-NCPDP-CNSLDTD-RX                              S6680
-                           OCCURS 0004 TIMES
+      *    RESIZED FROM 0004 TO 0009 TIMES - CR4004 RAISED THE ALLOWED CR4004
+      *    NCPDP TRANSACTION COUNT PER TRANSMISSION FROM 4 TO 9 (SEE   CR4004
+      *    S200-060-CHECK-TRANS-COUNT IN CONDU), THE FULL WIDTH OF THE CR4004
+      *    SINGLE-DIGIT NCP-TRAN-CNT-NUM FIELD, SO THIS TABLE MUST     CR4004
+      *    HOLD ONE ENTRY PER TRANSACTION UP TO THAT NEW CAP.          CR4004
+                           OCCURS 0009 TIMES                            CR4004
                            INDEXED BY W1C66791-C-NCPDP-CNSLDTD-RX-X .
                10  W1C66791-C-NCP-RX-NUM-CD                             F4852
                                        PIC  X(00001).
