@@ -0,0 +1,35 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  GERRLGTB                                         *
+      *      NAME:  G-ERROR-LOG-TB                                    *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   SELECT-SIDE VIEW OF G_ERROR_LOG_TB, WRITTEN BY THE CLAIM     *
+      *   CONTROL MODULE (PDDC8000) FROM THE FIELDS FORMATTED BY       *
+      *   S900C - SEE CBLLIB/CPYLIB/W1C56941 FOR THE INSERT-SIDE       *
+      *   LAYOUT THIS ONE MIRRORS.                                     *
+      *                                                               *
+      *   GERRLGTB-G-AUD-TS IS THE TIMESTAMP OF THE CLAIM THAT HIT     *
+      *   THE ERROR.  GERRLGTB-G-BATCH-CYCLE-ID IS A SEPARATE STAMP,   *
+      *   ASSIGNED BY PDDC8000 FROM ITS OWN RUN-LEVEL CYCLE COUNTER,   *
+      *   IDENTIFYING WHICH BATCH CYCLE WROTE THE ROW - USEFUL FOR     *
+      *   ISOLATING ALL THE ERRORS FROM ONE RUN WITHOUT HAVING TO      *
+      *   RANGE ON TIMESTAMPS.                                         *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  GERRLGTB-G-ERROR-LOG-TB.
+           05  GERRLGTB-G-AUD-TS          PIC  X(00026).
+           05  GERRLGTB-G-BATCH-CYCLE-ID  PIC  X(00008).
+           05  GERRLGTB-G-PROG-NAM        PIC  X(00030).
+           05  GERRLGTB-G-PROG-SECTION-TX PIC  X(00030).
+           05  GERRLGTB-G-AUD-USER-ID     PIC  X(00030).
+           05  GERRLGTB-G-KEY-TX          PIC  X(00060).
+           05  GERRLGTB-G-SQL-TABLE-NAM   PIC  X(00030).
+           05  GERRLGTB-G-SQL-FUNCTION-TX PIC  X(00008).
+           05  GERRLGTB-G-SQL-CODE-NUM    PIC S9(00009) COMP.
+           05  GERRLGTB-G-SQL-ERROR-TX    PIC  X(00070).
+           05  GERRLGTB-G-ERR-SVRTY-CD    PIC  X(00001).
+           05  GERRLGTB-P-ID              PIC S9(00009) COMP.
