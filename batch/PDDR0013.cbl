@@ -0,0 +1,306 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0013.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  QUARTERLY LISTING OF THIRD     *
+001400*                  PARTY LIABILITY (TPL) AMOUNTS PAID BY OTHER  *
+001500*                  PAYERS AHEAD OF THIS PLAN, READ FROM         *
+001600*                  C_HDR_TPL_PD_TB, WITH A GRAND-TOTAL COST-    *
+001700*                  AVOIDANCE DOLLAR AMOUNT.  RUN ONCE PER        *
+001800*                  QUARTER; THE REPORTING QUARTER IS THE MOST   *
+001900*                  RECENTLY COMPLETED CALENDAR QUARTER AS OF    *
+002000*                  THE RUN DATE.                                *
+002100*                                                               *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT RPT0013-FILE ASSIGN TO RPT0013
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200*****************************************************************
+003300*  DATA DIVISION                                                *
+003400*****************************************************************
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  RPT0013-FILE
+003800     RECORDING MODE IS F.
+003900 01  RPT0013-REC                     PIC X(00133).
+004000*****************************************************************
+004100*  WORKING-STORAGE SECTION                                     *
+004200*****************************************************************
+004300 WORKING-STORAGE SECTION.
+004400 77  WR-0013-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004500 77  WR-0013-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004600 77  WR-0013-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004700 77  WR-0013-DET-CNT                 PIC S9(07) COMP-3 VALUE ZERO.
+004800 77  WR-0013-TOT-AVOID-AMT           PIC S9(09)V99 COMP-3
+004900                                     VALUE ZERO.
+005000 77  WR-0013-EOF-SW                  PIC X(00001) VALUE 'N'.
+005100     88  WR-0013-EOF                 VALUE 'Y'.
+005200 77  WR-0013-RUN-DT                  PIC X(00010) VALUE SPACES.
+005300 77  WR-0013-RUN-DT-YYYY             PIC 9(00004) VALUE ZERO.
+005400 77  WR-0013-RUN-DT-MM               PIC 9(00002) VALUE ZERO.
+005500 77  WR-0013-QTR-YYYY                PIC 9(00004) VALUE ZERO.
+005600*****************************************************************
+005700*  QUARTER-START / QUARTER-END DATES FOR THE MOST RECENTLY       *
+005800*  COMPLETED CALENDAR QUARTER, DERIVED FROM THE RUN DATE.        *
+005900*****************************************************************
+006000 01  WR-0013-QTR-BEG-DT.
+006100     05  WR-0013-QTR-BEG-YYYY        PIC 9(00004).
+006200     05  FILLER                      PIC X(00001) VALUE '-'.
+006300     05  WR-0013-QTR-BEG-MM          PIC 9(00002).
+006400     05  FILLER                      PIC X(00001) VALUE '-'.
+006500     05  WR-0013-QTR-BEG-DD          PIC 9(00002) VALUE 01.
+006600 01  WR-0013-QTR-END-DT.
+006700     05  WR-0013-QTR-END-YYYY        PIC 9(00004).
+006800     05  FILLER                      PIC X(00001) VALUE '-'.
+006900     05  WR-0013-QTR-END-MM          PIC 9(00002).
+007000     05  FILLER                      PIC X(00001) VALUE '-'.
+007100     05  WR-0013-QTR-END-DD          PIC 9(00002).
+007200*****************************************************************
+007300*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE TPL PAID    *
+007400*  AMOUNT TABLE WRITTEN BY THE CLAIM CONTROL MODULE.             *
+007500*  SEE CBLLIB/CPYLIB/CLTPLPTB.                                   *
+007600*****************************************************************
+007700     EXEC SQL INCLUDE SQLCA END-EXEC.
+007800     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+007900     COPY CLTPLPTB.
+008000 01  WH-0013-WORK-AREA.
+008100     05  WH-0013-QTR-BEG-DT          PIC X(00010).
+008200     05  WH-0013-QTR-END-DT          PIC X(00010).
+008300     EXEC SQL END DECLARE SECTION END-EXEC.
+008400     EXEC SQL
+008500         DECLARE C0013 CURSOR FOR
+008600         SELECT R_CUST_PART_NUM, C_TCN_NUM, C_PAYER_ID,
+008700                C_PAYERID_PD_AMT, R_GROUP_ID, R_PLAN_ID,
+008800                C_HDR_SVC_FST_DT
+008900           FROM C_HDR_TPL_PD_TB
+009000          WHERE C_HDR_SVC_FST_DT BETWEEN :WH-0013-QTR-BEG-DT
+009100                                     AND  :WH-0013-QTR-END-DT
+009200          ORDER BY R_GROUP_ID, C_TCN_NUM
+009300     END-EXEC.
+009400*****************************************************************
+009500*  REPORT LINE LAYOUTS                                         *
+009600*****************************************************************
+009700 01  RL-0013-HDG1.
+009800     05  FILLER                      PIC X(00001) VALUE SPACE.
+009900     05  FILLER                      PIC X(00040)
+010000         VALUE 'PDDR0013 - QUARTERLY TPL COST AVOIDANCE'.
+010100     05  FILLER                      PIC X(00005) VALUE SPACES.
+010200     05  FILLER                      PIC X(00008)
+010300             VALUE 'RUN DATE'.
+010400     05  RL-0013-H1-RUN-DT           PIC X(00010).
+010500     05  FILLER                      PIC X(00006) VALUE SPACES.
+010600     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+010700     05  RL-0013-H1-PAGE             PIC ZZZZ9.
+010800 01  RL-0013-HDG2.
+010900     05  FILLER                      PIC X(00001) VALUE SPACE.
+011000     05  FILLER                      PIC X(00008)
+011010         VALUE 'QTR FROM'.
+011100     05  RL-0013-H2-QTR-BEG          PIC X(00010).
+011200     05  FILLER                      PIC X(00003) VALUE SPACES.
+011300     05  FILLER                      PIC X(00002) VALUE 'TO'.
+011400     05  FILLER                      PIC X(00001) VALUE SPACE.
+011500     05  RL-0013-H2-QTR-END          PIC X(00010).
+011600 01  RL-0013-HDG3.
+011700     05  FILLER                      PIC X(00001) VALUE SPACE.
+011800     05  FILLER                      PIC X(00008)
+011810         VALUE 'GROUP ID'.
+011900     05  FILLER                      PIC X(00003) VALUE SPACES.
+012000     05  FILLER                      PIC X(00008)
+012010         VALUE 'PLAN ID'.
+012100     05  FILLER                      PIC X(00003) VALUE SPACES.
+012200     05  FILLER                      PIC X(00015) VALUE 'TCN'.
+012300     05  FILLER                      PIC X(00003) VALUE SPACES.
+012400     05  FILLER                      PIC X(00010)
+012410         VALUE 'PAYER ID'.
+012500     05  FILLER                      PIC X(00003) VALUE SPACES.
+012600     05  FILLER                      PIC X(00012)
+012610         VALUE 'AMT AVOIDED'.
+012700 01  RL-0013-DETAIL.
+012800     05  FILLER                      PIC X(00001) VALUE SPACE.
+012900     05  RL-0013-D-GROUP-ID          PIC X(00008).
+013000     05  FILLER                      PIC X(00003) VALUE SPACES.
+013100     05  RL-0013-D-PLAN-ID           PIC X(00008).
+013200     05  FILLER                      PIC X(00003) VALUE SPACES.
+013300     05  RL-0013-D-TCN               PIC X(00015).
+013400     05  FILLER                      PIC X(00003) VALUE SPACES.
+013500     05  RL-0013-D-PAYER-ID          PIC X(00010).
+013600     05  FILLER                      PIC X(00003) VALUE SPACES.
+013700     05  RL-0013-D-AVOID-AMT         PIC Z,ZZZ,ZZ9.99-.
+013800 01  RL-0013-TOTAL.
+013900     05  FILLER                      PIC X(00001) VALUE SPACE.
+014000     05  FILLER                      PIC X(00025)
+014100         VALUE 'TOTAL TPL PAYMENTS COUNT'.
+014200     05  RL-0013-T-CNT               PIC ZZZ,ZZ9.
+014300     05  FILLER                      PIC X(00003) VALUE SPACES.
+014400     05  FILLER                      PIC X(00021)
+014500         VALUE 'TOTAL COST AVOIDANCE'.
+014600     05  RL-0013-T-AMT               PIC Z,ZZZ,ZZ9.99-.
+014700*****************************************************************
+014800*  PROCEDURE DIVISION                                          *
+014900*****************************************************************
+015000 PROCEDURE DIVISION.
+015100*****************************************************************
+015200*    0000-MAINLINE                                              *
+015300*****************************************************************
+015400 0000-MAINLINE.
+015500     PERFORM 1000-INITIALIZE
+015600         THRU 1000-INITIALIZE-EXIT.
+015700     PERFORM 2000-PROCESS-CURSOR
+015800         THRU 2000-PROCESS-CURSOR-EXIT
+015900         UNTIL WR-0013-EOF.
+016000     PERFORM 8000-FINALIZE
+016100         THRU 8000-FINALIZE-EXIT.
+016200     GOBACK.
+016300*****************************************************************
+016400*    1000-INITIALIZE - OPEN FILES, DERIVE THE REPORTING         *
+016500*    QUARTER FROM THE RUN DATE, OPEN THE TPL CURSOR             *
+016600*****************************************************************
+016700 1000-INITIALIZE.
+016800     OPEN OUTPUT RPT0013-FILE.
+016900     ACCEPT WR-0013-RUN-DT FROM DATE YYYYMMDD.
+017000     MOVE WR-0013-RUN-DT(1:4) TO WR-0013-RUN-DT-YYYY.
+017100     MOVE WR-0013-RUN-DT(5:2) TO WR-0013-RUN-DT-MM.
+017200     PERFORM 1100-DERIVE-QUARTER
+017300         THRU 1100-DERIVE-QUARTER-EXIT.
+017400     MOVE WR-0013-QTR-BEG-DT TO WH-0013-QTR-BEG-DT.
+017500     MOVE WR-0013-QTR-END-DT TO WH-0013-QTR-END-DT.
+017600     EXEC SQL
+017700         OPEN C0013
+017800     END-EXEC.
+017900     IF SQLCODE NOT = ZERO
+018000         GO TO 9999-SQL-ERROR
+018100     END-IF.
+018200     PERFORM 2100-READ-NEXT
+018300         THRU 2100-READ-NEXT-EXIT.
+018400 1000-INITIALIZE-EXIT.
+018500     EXIT.
+018600*****************************************************************
+018700*    1100-DERIVE-QUARTER - COMPUTE THE START AND END DATES OF   *
+018800*    THE MOST RECENTLY COMPLETED CALENDAR QUARTER               *
+018900*****************************************************************
+019000 1100-DERIVE-QUARTER.
+019100     MOVE WR-0013-RUN-DT-YYYY TO WR-0013-QTR-YYYY.
+019200     EVALUATE TRUE
+019300         WHEN WR-0013-RUN-DT-MM >= 01 AND <= 03
+019400             SUBTRACT 1 FROM WR-0013-QTR-YYYY
+019500             MOVE 10 TO WR-0013-QTR-BEG-MM
+019600             MOVE 12 TO WR-0013-QTR-END-MM
+019700             MOVE 31 TO WR-0013-QTR-END-DD
+019800         WHEN WR-0013-RUN-DT-MM >= 04 AND <= 06
+019900             MOVE 01 TO WR-0013-QTR-BEG-MM
+020000             MOVE 03 TO WR-0013-QTR-END-MM
+020100             MOVE 31 TO WR-0013-QTR-END-DD
+020200         WHEN WR-0013-RUN-DT-MM >= 07 AND <= 09
+020300             MOVE 04 TO WR-0013-QTR-BEG-MM
+020400             MOVE 06 TO WR-0013-QTR-END-MM
+020500             MOVE 30 TO WR-0013-QTR-END-DD
+020600         WHEN OTHER
+020700             MOVE 07 TO WR-0013-QTR-BEG-MM
+020800             MOVE 09 TO WR-0013-QTR-END-MM
+020900             MOVE 30 TO WR-0013-QTR-END-DD
+021000     END-EVALUATE.
+021100     MOVE WR-0013-QTR-YYYY TO WR-0013-QTR-BEG-YYYY
+021200                              WR-0013-QTR-END-YYYY.
+021300 1100-DERIVE-QUARTER-EXIT.
+021400     EXIT.
+021500*****************************************************************
+021600*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER TPL         *
+021700*    PAYMENT, ACCUMULATING COUNT AND DOLLAR TOTAL               *
+021800*****************************************************************
+021900 2000-PROCESS-CURSOR.
+022000     IF WR-0013-LINE-CNT NOT < WR-0013-MAX-LINES
+022100         PERFORM 2200-WRITE-HEADINGS
+022200             THRU 2200-WRITE-HEADINGS-EXIT
+022300     END-IF.
+022400     MOVE CLTPLPTB-R-GROUP-ID          TO RL-0013-D-GROUP-ID.
+022500     MOVE CLTPLPTB-R-PLAN-ID           TO RL-0013-D-PLAN-ID.
+022600     MOVE CLTPLPTB-C-TCN-NUM           TO RL-0013-D-TCN.
+022700     MOVE CLTPLPTB-C-PAYER-ID          TO RL-0013-D-PAYER-ID.
+022800     MOVE CLTPLPTB-C-PAYERID-PD-AMT    TO RL-0013-D-AVOID-AMT.
+022900     WRITE RPT0013-REC FROM RL-0013-DETAIL.
+023000     ADD 1 TO WR-0013-LINE-CNT.
+023100     ADD 1 TO WR-0013-DET-CNT.
+023200     ADD CLTPLPTB-C-PAYERID-PD-AMT TO WR-0013-TOT-AVOID-AMT.
+023300     PERFORM 2100-READ-NEXT
+023400         THRU 2100-READ-NEXT-EXIT.
+023500 2000-PROCESS-CURSOR-EXIT.
+023600     EXIT.
+023700*****************************************************************
+023800*    2100-READ-NEXT - FETCH ONE ROW FROM THE TPL CURSOR          *
+023900*****************************************************************
+024000 2100-READ-NEXT.
+024100     EXEC SQL
+024200         FETCH C0013
+024300         INTO :CLTPLPTB-R-CUST-PART-NUM,
+024400              :CLTPLPTB-C-TCN-NUM,
+024500              :CLTPLPTB-C-PAYER-ID,
+024600              :CLTPLPTB-C-PAYERID-PD-AMT,
+024700              :CLTPLPTB-R-GROUP-ID,
+024800              :CLTPLPTB-R-PLAN-ID,
+024900              :CLTPLPTB-C-HDR-SVC-FST-DT
+025000     END-EXEC.
+025100     IF SQLCODE = 100
+025200         SET WR-0013-EOF TO TRUE
+025300     ELSE
+025400         IF SQLCODE NOT = ZERO
+025500             GO TO 9999-SQL-ERROR
+025600         END-IF
+025700     END-IF.
+025800 2100-READ-NEXT-EXIT.
+025900     EXIT.
+026000*****************************************************************
+026100*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+026200*****************************************************************
+026300 2200-WRITE-HEADINGS.
+026400     ADD 1 TO WR-0013-PAGE-NUM.
+026500     MOVE WR-0013-RUN-DT  TO RL-0013-H1-RUN-DT.
+026600     MOVE WR-0013-PAGE-NUM TO RL-0013-H1-PAGE.
+026700     MOVE WR-0013-QTR-BEG-DT TO RL-0013-H2-QTR-BEG.
+026800     MOVE WR-0013-QTR-END-DT TO RL-0013-H2-QTR-END.
+026900     WRITE RPT0013-REC FROM RL-0013-HDG1
+027000         BEFORE ADVANCING TO-NEW-PAGE.
+027100     WRITE RPT0013-REC FROM RL-0013-HDG2
+027200         AFTER ADVANCING 2 LINES.
+027300     WRITE RPT0013-REC FROM RL-0013-HDG3
+027400         AFTER ADVANCING 2 LINES.
+027500     MOVE ZERO TO WR-0013-LINE-CNT.
+027600 2200-WRITE-HEADINGS-EXIT.
+027700     EXIT.
+027800*****************************************************************
+027900*    8000-FINALIZE - CLOSE CURSOR, PRINT FINAL TOTALS, CLOSE     *
+028000*    FILES                                                      *
+028100*****************************************************************
+028200 8000-FINALIZE.
+028300     EXEC SQL
+028400         CLOSE C0013
+028500     END-EXEC.
+028600     MOVE WR-0013-DET-CNT       TO RL-0013-T-CNT.
+028700     MOVE WR-0013-TOT-AVOID-AMT TO RL-0013-T-AMT.
+028800     WRITE RPT0013-REC FROM RL-0013-TOTAL
+028900         AFTER ADVANCING 2 LINES.
+029000     CLOSE RPT0013-FILE.
+029100 8000-FINALIZE-EXIT.
+029200     EXIT.
+029300*****************************************************************
+029400*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+029500*****************************************************************
+029600 9999-SQL-ERROR.
+029700     DISPLAY 'PDDR0013 - SQL ERROR ON C_HDR_TPL_PD_TB'.
+029800     DISPLAY 'SQLCODE = ' SQLCODE.
+029900     MOVE 16 TO RETURN-CODE.
+030000     CLOSE RPT0013-FILE.
+030100     GOBACK.
