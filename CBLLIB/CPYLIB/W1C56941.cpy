@@ -77,3 +77,10 @@
                10  W1C56941-G-ERR-SVRTY-CD                              F5880
                                        PIC  X(00001).
                10  W1C56941-P-ID       PIC S9(00009) COMP.              F1563
+           05  W1C56941-G-EXC-OVFL-WS.                                  CR14930
+               10  W1C56941-G-EXC-OVFL-IND  PIC  X(00001).              CR14930
+               10  W1C56941-G-EXC-OVFL-CD   PIC  X(00004).              CR14930
+               10  W1C56941-G-EXC-OVFL-TCN  PIC  X(00015).              CR14930
+           05  W1C56941-G-DOWNTIME-WS.                                  CR1001
+               10  W1C56941-G-DOWNTIME-RSN-TX PIC X(00030).             CR1001
+               10  W1C56941-G-DOWNTIME-ETA-TX PIC X(00019).             CR1001
