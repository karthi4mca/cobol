@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLPRSMTB                                         *
+      *      NAME:  C-PRSC-MSTR-TB                                    *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER PRESCRIBER ID/QUALIFIER PAIR KNOWN TO THE PLAN, *
+      *   KEYED THE SAME WAY THE NCPDP TRANSACTION CARRIES THE VALUE  *
+      *   (C-PRSC-ID-CD/C-PRSC-ID).  SEARCHED BY THE CLAIM EDIT       *
+      *   MODULE (CONDU) TO DENY OR SUSPEND CLAIMS FOR PRESCRIBERS    *
+      *   WHO ARE EXCLUDED/SANCTIONED, WHOSE ELIGIBILITY HAS EXPIRED, *
+      *   OR WHO ARE NOT ON FILE AT ALL.                              *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLPRSMTB-C-PRSC-MSTR-TB.
+           05  CLPRSMTB-C-PRSC-ID-CD      PIC  X(00002).
+           05  CLPRSMTB-C-PRSC-ID         PIC  X(00015).
+           05  CLPRSMTB-C-PRSC-STAT-CD    PIC  X(00001).
+               88  CLPRSMTB-C-PRSC-ACTIVE        VALUE 'A'.
+               88  CLPRSMTB-C-PRSC-EXCLUDED      VALUE 'X'.
+               88  CLPRSMTB-C-PRSC-SUSPENDED     VALUE 'S'.
+           05  CLPRSMTB-C-PRSC-BEG-DT     PIC  X(00010).
+           05  CLPRSMTB-C-PRSC-END-DT     PIC  X(00010).
