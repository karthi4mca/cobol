@@ -0,0 +1,25 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLTVOLTB                                         *
+      *      NAME:  C-TXN-VOL-TB                                      *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER PROCESSING DATE/POS TRANSACTION CODE            *
+      *   (WV-C8869-C-NCP-POS-TRAN-CD) COMBINATION.  THE COUNT IS     *
+      *   MAINTAINED BY THE CLAIM CONTROL MODULE (PDDC8000), WHICH    *
+      *   INCREMENTS THE ROW FOR THE CURRENT DATE AND TRANSACTION     *
+      *   CODE EACH TIME A TRANSACTION COMPLETES CLAIM EDIT (CONDU).  *
+      *   USED BY THE DAILY TRANSACTION VOLUME REPORT (PDDR0022) TO   *
+      *   BREAK OUT VOLUME BY TRANSACTION TYPE - INCLUDING E1         *
+      *   ELIGIBILITY-VERIFICATION-ONLY TRAFFIC - SEPARATELY FROM     *
+      *   BILLING VOLUME, WITHOUT HAVING TO INFER IT FROM TOTAL       *
+      *   TRANSACTION COUNTS.                                         *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLTVOLTB-C-TXN-VOL-TB.
+           05  CLTVOLTB-C-TXN-DT           PIC  X(00010).
+           05  CLTVOLTB-C-POS-TRAN-CD      PIC  X(00002).
+           05  CLTVOLTB-C-TXN-CNT          PIC S9(00009) COMP-3.
