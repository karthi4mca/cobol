@@ -0,0 +1,27 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLEXCDTB                                         *
+      *      NAME:  C-LI-EXC-TB                                       *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER EXCEPTION POSTED AGAINST A CLAIM OR CLAIM LINE, *
+      *   WRITTEN BY THE CLAIM CONTROL MODULE (PDDC8000) FROM THE     *
+      *   EXCEPTION ARRAY RETURNED BY THE ADJUDICATION ENGINE         *
+      *   (W1C52991-C-CNTL-EXC-HDR-VW / -LI-VW).  COVERS BOTH FATAL   *
+      *   AND NON-FATAL EXCEPTIONS.                                   *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLEXCDTB-C-LI-EXC-TB.
+           05  CLEXCDTB-R-CUST-PART-NUM   PIC S9(00009) COMP.
+           05  CLEXCDTB-C-TCN-NUM         PIC  X(00015).
+           05  CLEXCDTB-C-LI-NUM          PIC S9(00004) COMP.
+           05  CLEXCDTB-R-CLM-EXC-CD      PIC  X(00004).
+           05  CLEXCDTB-R-CLM-EXC-DISP-CD PIC  X(00001).
+           05  CLEXCDTB-C-EXC-FATAL-IND   PIC  X(00001).
+           05  CLEXCDTB-R-GROUP-ID        PIC  X(00008).
+           05  CLEXCDTB-R-PLAN-ID         PIC  X(00008).
+           05  CLEXCDTB-C-HDR-SVC-FST-DT  PIC  X(00010).
+           05  CLEXCDTB-C-TOT-REIMB-AMT   PIC S9(00007)V9(00002) COMP-3.
