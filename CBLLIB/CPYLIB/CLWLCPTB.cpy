@@ -0,0 +1,23 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLWLCPTB                                         *
+      *      NAME:  C-WLC80750-RECON-TB                               *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW.  RECORDS THE LAST CONFIRMED-MATCHING LENGTH OF     *
+      *   WL-807-C-MDUL-COMMAREA (COPYBOOK WLC80750) AND OF ITS        *
+      *   2-PHASE-ADJUDICATION DUPLICATE (COPYBOOK WL380750), AS OF   *
+      *   THE LAST TIME A MAINTAINER CONFIRMED BOTH COPYBOOKS WERE    *
+      *   KEPT IN STEP.  MAINTAINED BY THE NIGHTLY RECONCILIATION      *
+      *   REPORT (PDDR0018) AND UPDATED ONLY WHEN A MAINTAINER         *
+      *   RE-CONFIRMS THE TWO COPYBOOKS AFTER A CHANGE.                *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLWLCPTB-C-WLC80750-RECON-TB.
+           05  CLWLCPTB-C-CPYBK-NAME       PIC  X(00008).
+           05  CLWLCPTB-C-CONFIRMED-LEN    PIC S9(00009) COMP.
+           05  CLWLCPTB-C-LAST-RECON-DT    PIC  X(00010).
+           05  CLWLCPTB-C-LAST-RECON-BY    PIC  X(00008).
