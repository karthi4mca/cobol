@@ -0,0 +1,27 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLTSTPTB                                         *
+      *      NAME:  C-HDR-TEST-CLM-TB                                 *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER CLAIM SUBMITTED UNDER A RESERVED TEST OR        *
+      *   WHAT-IF PROCESSOR CONTROL NUMBER (SEE WW-030-TEST-PROC-CNTL *
+      *   AND WW-030-WHATIF-PROC-CNTL IN THE CLAIM CONTROL PROGRAM).  *
+      *   WRITTEN BY THE CLAIM CONTROL MODULE (PDDC8000) SO TEST      *
+      *   TRAFFIC CAN BE REPORTED ON AND EXCLUDED FROM PRODUCTION     *
+      *   CLAIM VOLUMES.                                               *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLTSTPTB-C-HDR-TEST-CLM-TB.
+           05  CLTSTPTB-R-CUST-PART-NUM   PIC S9(00009) COMP.
+           05  CLTSTPTB-C-TCN-NUM         PIC  X(00015).
+           05  CLTSTPTB-C-PRCS-NUM        PIC  X(00010).
+           05  CLTSTPTB-C-PRCS-TYPE-CD    PIC  X(00001).
+               88  CLTSTPTB-C-PRCS-TEST       VALUE 'T'.
+               88  CLTSTPTB-C-PRCS-WHATIF     VALUE 'W'.
+           05  CLTSTPTB-R-GROUP-ID        PIC  X(00008).
+           05  CLTSTPTB-R-PLAN-ID         PIC  X(00008).
+           05  CLTSTPTB-C-HDR-SVC-FST-DT  PIC  X(00010).
