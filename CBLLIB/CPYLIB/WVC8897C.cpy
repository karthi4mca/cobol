@@ -0,0 +1,29 @@
+
+      ******************************************************************
+      *                                                                *
+      *   SHORT TABLE OF VALID VALUES
+      *                                                                *
+      *   FIELD MNEMONIC: C-NCP-VERSION-NUM                            *
+      *           NUMBER: 8897                                         *
+      *                                                                *
+      ******************************************************************
+       01  WV-C8897-VALID-VALUES.
+         05  WV-C8897-CODE-VALUES.
+           10  WV-C8897-C-VERSION-51
+                           VALUE IS  '51'
+                                       PIC  X(00002).
+           10  WV-C8897-C-VERSION-D0
+                           VALUE IS  'D0'
+                                       PIC  X(00002).
+         05  WV-C8897-SEARCH-TABLE  REDEFINES
+               WV-C8897-CODE-VALUES.
+           10  WV-C8897-TABLE-ENTRY
+                           OCCURS 00002 TIMES
+                           ASCENDING KEY IS
+                 WV-C8897-C-NCP-VERSION-NUM
+                           INDEXED BY WXV-C8897-TABLE-ENTRY.
+             15  WV-C8897-C-NCP-VERSION-NUM
+                                       PIC  X(00002).
+         05  WV-C8897-MAX-ENTRIES      PIC S9(04)
+                           USAGE IS COMP-3
+                           VALUE IS +00002.
