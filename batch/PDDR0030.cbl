@@ -0,0 +1,252 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0030.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  DAILY CLAIM VOLUME BY NCPDP     *
+001400*                  HEADER TYPE CODE (WVC1031C), BROKEN OUT       *
+001500*                  SEPARATELY FROM THE POS TRANSACTION CODE      *
+001600*                  BREAKDOWN PDDR0022 ALREADY PROVIDES, SO       *
+001700*                  CAPACITY AND STAFFING PLANNING HAS A VIEW     *
+001800*                  INTO PRIOR-AUTH-REQUEST TRAFFIC VERSUS        *
+001900*                  STRAIGHT FINANCIAL TRANSACTIONS AND THE       *
+002000*                  OTHER HEADER TYPES.                           *
+002100*                                                               *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT RPT0030-FILE ASSIGN TO RPT0030
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200*****************************************************************
+003300*  DATA DIVISION                                                *
+003400*****************************************************************
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  RPT0030-FILE
+003800     RECORDING MODE IS F.
+003900 01  RPT0030-REC                     PIC X(00133).
+004000*****************************************************************
+004100*  WORKING-STORAGE SECTION                                     *
+004200*****************************************************************
+004300 WORKING-STORAGE SECTION.
+004400 77  WR-0030-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004500 77  WR-0030-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004600 77  WR-0030-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004700 77  WR-0030-RUN-DT                  PIC X(00010) VALUE SPACES.
+004800 77  WR-0030-EOF-SW                  PIC X(00001) VALUE 'N'.
+004900     88  WR-0030-EOF                 VALUE 'Y'.
+005000 77  WR-0030-TOT-ALL                 PIC S9(00009) COMP-3
+005100                                     VALUE ZERO.
+005200 01  WH-0030-RUN-DT.
+005300     05  WH-0030-RUN-DT-YYYYMMDD     PIC X(00008).
+005400*****************************************************************
+005500*  VALID NCPDP HEADER TYPE CODES - SEE CBLLIB/CPYLIB/WVC1031C.   *
+005600*****************************************************************
+005700     COPY WVC1031C.
+005800*****************************************************************
+005900*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE DAILY      *
+006000*  HEADER TYPE VOLUME TABLE MAINTAINED BY THE CLAIM CONTROL      *
+006100*  MODULE.  SEE CBLLIB/CPYLIB/CLHTVOTB.                          *
+006200*****************************************************************
+006300     EXEC SQL INCLUDE SQLCA END-EXEC.
+006400     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006500     COPY CLHTVOTB.
+006600 01  WH-0030-TXN-DT                  PIC X(00010).
+006700     EXEC SQL END DECLARE SECTION END-EXEC.
+006800     EXEC SQL
+006900         DECLARE C0030 CURSOR FOR
+007000         SELECT C_HDR_TY_CD, C_TXN_CNT
+007100           FROM C_HDR_TY_VOL_TB
+007200          WHERE C_TXN_DT = :WH-0030-TXN-DT
+007300          ORDER BY C_HDR_TY_CD
+007400     END-EXEC.
+007500*****************************************************************
+007600*  REPORT LINE LAYOUTS                                         *
+007700*****************************************************************
+007800 01  RL-0030-HDG1.
+007900     05  FILLER                      PIC X(00001) VALUE SPACE.
+008000     05  FILLER                      PIC X(00044)
+008100         VALUE 'PDDR0030 - CLAIM VOLUME BY HEADER TYPE CODE'.
+008200     05  FILLER                      PIC X(00005) VALUE SPACES.
+008300     05  FILLER                      PIC X(00008)
+008400             VALUE 'RUN DATE'.
+008500     05  RL-0030-H1-RUN-DT           PIC X(00010).
+008600     05  FILLER                      PIC X(00006) VALUE SPACES.
+008700     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008800     05  RL-0030-H1-PAGE             PIC ZZZZ9.
+008900 01  RL-0030-HDG2.
+009000     05  FILLER                PIC X(00001) VALUE SPACE.
+009100     05  FILLER                PIC X(00010) VALUE 'HDR TYPE'.
+009200     05  FILLER                PIC X(00010) VALUE SPACES.
+009300     05  FILLER                PIC X(00030) VALUE 'DESCRIPTION'.
+009400     05  FILLER                PIC X(00015) VALUE 'COUNT'.
+009500 01  RL-0030-DETAIL.
+009600     05  FILLER                      PIC X(00001) VALUE SPACE.
+009700     05  RL-0030-D-HDR-TY-CD         PIC X(00001).
+009800     05  FILLER                      PIC X(00019) VALUE SPACES.
+009900     05  RL-0030-D-DESC              PIC X(00030).
+010000     05  RL-0030-D-CNT               PIC ZZZ,ZZZ,ZZ9.
+010100 01  RL-0030-TOTAL1.
+010200     05  FILLER                      PIC X(00001) VALUE SPACE.
+010300     05  FILLER                      PIC X(00030)
+010400         VALUE 'TOTAL ALL HEADER TYPE CODES'.
+010500     05  RL-0030-T1-CNT              PIC ZZZ,ZZZ,ZZ9.
+010600*****************************************************************
+010700*  PROCEDURE DIVISION                                          *
+010800*****************************************************************
+010900 PROCEDURE DIVISION.
+011000*****************************************************************
+011100*    0000-MAINLINE                                              *
+011200*****************************************************************
+011300 0000-MAINLINE.
+011400     PERFORM 1000-INITIALIZE
+011500         THRU 1000-INITIALIZE-EXIT.
+011600     PERFORM 2000-PROCESS-CURSOR
+011700         THRU 2000-PROCESS-CURSOR-EXIT
+011800         UNTIL WR-0030-EOF.
+011900     PERFORM 8000-FINALIZE
+012000         THRU 8000-FINALIZE-EXIT.
+012100     GOBACK.
+012200*****************************************************************
+012300*    1000-INITIALIZE - OPEN FILES, DECLARE RUN/REPORT DATE,     *
+012400*    OPEN THE CURSOR FOR TODAY'S HEADER TYPE VOLUME              *
+012500*****************************************************************
+012600 1000-INITIALIZE.
+012700     OPEN OUTPUT RPT0030-FILE.
+012800     ACCEPT WH-0030-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+012900     MOVE WH-0030-RUN-DT-YYYYMMDD(1:4) TO WR-0030-RUN-DT(1:4).
+013000     MOVE '-'                        TO WR-0030-RUN-DT(5:1).
+013100     MOVE WH-0030-RUN-DT-YYYYMMDD(5:2) TO WR-0030-RUN-DT(6:2).
+013200     MOVE '-'                        TO WR-0030-RUN-DT(8:1).
+013300     MOVE WH-0030-RUN-DT-YYYYMMDD(7:2) TO WR-0030-RUN-DT(9:2).
+013400     MOVE WR-0030-RUN-DT             TO WH-0030-TXN-DT.
+013500     EXEC SQL
+013600         OPEN C0030
+013700     END-EXEC.
+013800     IF SQLCODE NOT = ZERO
+013900         GO TO 9999-SQL-ERROR
+014000     END-IF.
+014100     PERFORM 2100-READ-NEXT
+014200         THRU 2100-READ-NEXT-EXIT.
+014300 1000-INITIALIZE-EXIT.
+014400     EXIT.
+014500*****************************************************************
+014600*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER HEADER      *
+014700*    TYPE CODE, ACCUMULATE THE GRAND TOTAL                       *
+014800*****************************************************************
+014900 2000-PROCESS-CURSOR.
+015000     IF WR-0030-LINE-CNT >= WR-0030-MAX-LINES
+015100         PERFORM 2200-WRITE-HEADINGS
+015200             THRU 2200-WRITE-HEADINGS-EXIT
+015300     END-IF.
+015400     MOVE CLHTVOTB-C-HDR-TY-CD       TO RL-0030-D-HDR-TY-CD.
+015500     PERFORM 2300-SET-DESCRIPTION
+015600         THRU 2300-SET-DESCRIPTION-EXIT.
+015700     MOVE CLHTVOTB-C-TXN-CNT         TO RL-0030-D-CNT.
+015800     WRITE RPT0030-REC FROM RL-0030-DETAIL
+015900         AFTER ADVANCING 1 LINE.
+016000     ADD 1 TO WR-0030-LINE-CNT.
+016100     ADD CLHTVOTB-C-TXN-CNT          TO WR-0030-TOT-ALL.
+016200     PERFORM 2100-READ-NEXT
+016300         THRU 2100-READ-NEXT-EXIT.
+016400 2000-PROCESS-CURSOR-EXIT.
+016500     EXIT.
+016600*****************************************************************
+016700*    2100-READ-NEXT - FETCH THE NEXT HEADER TYPE CODE/COUNT ROW  *
+016800*****************************************************************
+016900 2100-READ-NEXT.
+017000     EXEC SQL
+017100         FETCH C0030
+017200         INTO :CLHTVOTB-C-HDR-TY-CD, :CLHTVOTB-C-TXN-CNT
+017300     END-EXEC.
+017400     IF SQLCODE = 100
+017500         SET WR-0030-EOF TO TRUE
+017600     ELSE
+017700         IF SQLCODE NOT = ZERO
+017800             GO TO 9999-SQL-ERROR
+017900         END-IF
+018000     END-IF.
+018100 2100-READ-NEXT-EXIT.
+018200     EXIT.
+018300*****************************************************************
+018400*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+018500*****************************************************************
+018600 2200-WRITE-HEADINGS.
+018700     ADD 1 TO WR-0030-PAGE-NUM.
+018800     MOVE WR-0030-RUN-DT             TO RL-0030-H1-RUN-DT.
+018900     MOVE WR-0030-PAGE-NUM           TO RL-0030-H1-PAGE.
+019000     WRITE RPT0030-REC FROM RL-0030-HDG1
+019100         BEFORE ADVANCING TO-NEW-PAGE.
+019200     WRITE RPT0030-REC FROM RL-0030-HDG2
+019300         AFTER ADVANCING 2 LINES.
+019400     MOVE ZERO TO WR-0030-LINE-CNT.
+019500 2200-WRITE-HEADINGS-EXIT.
+019600     EXIT.
+019700*****************************************************************
+019800*    2300-SET-DESCRIPTION - PLAIN-ENGLISH LABEL FOR THE         *
+019900*    HEADER TYPE CODE ON THE CURRENT DETAIL LINE                 *
+020000*****************************************************************
+020100 2300-SET-DESCRIPTION.
+020200     EVALUATE CLHTVOTB-C-HDR-TY-CD
+020300       WHEN WV-C1031-C-PA-REQ
+020400         MOVE 'PRIOR AUTH REQUEST'      TO RL-0030-D-DESC
+020500       WHEN WV-C1031-C-ELIG-VERF-REQ
+020600         MOVE 'ELIGIBILITY VERIFY REQUEST' TO RL-0030-D-DESC
+020700       WHEN WV-C1031-C-FIN-TRANS
+020800         MOVE 'FINANCIAL TRANSACTION'   TO RL-0030-D-DESC
+020900       WHEN WV-C1031-C-SERVICE-D0
+021000         MOVE 'SERVICE-D0'              TO RL-0030-D-DESC
+021100       WHEN WV-C1031-C-PHARMACY-32
+021200         MOVE 'PHARMACY 3.2'            TO RL-0030-D-DESC
+021300       WHEN WV-C1031-C-PHARMACY-51
+021400         MOVE 'PHARMACY 5.1'            TO RL-0030-D-DESC
+021500       WHEN WV-C1031-C-PHARMACY-D0
+021600         MOVE 'PHARMACY D.0'            TO RL-0030-D-DESC
+021700       WHEN WV-C1031-C-REPL-REQ
+021800         MOVE 'REPLACEMENT REQUEST'     TO RL-0030-D-DESC
+021900       WHEN WV-C1031-C-CRED-REQ
+022000         MOVE 'CREDIT REQUEST'          TO RL-0030-D-DESC
+022100       WHEN WV-C1031-C-EDI-837-I
+022200         MOVE 'EDI 837-I'               TO RL-0030-D-DESC
+022300       WHEN WV-C1031-C-EDI-837-P
+022400         MOVE 'EDI 837-P'               TO RL-0030-D-DESC
+022500       WHEN OTHER
+022600         MOVE 'OTHER/UNRECOGNIZED'      TO RL-0030-D-DESC
+022700     END-EVALUATE.
+022800 2300-SET-DESCRIPTION-EXIT.
+022900     EXIT.
+023000*****************************************************************
+023100*    8000-FINALIZE - PRINT THE GRAND TOTAL, CLOSE THE CURSOR    *
+023200*    AND THE REPORT                                             *
+023300*****************************************************************
+023400 8000-FINALIZE.
+023500     MOVE WR-0030-TOT-ALL            TO RL-0030-T1-CNT.
+023600     WRITE RPT0030-REC FROM RL-0030-TOTAL1
+023700         AFTER ADVANCING 2 LINES.
+023800     EXEC SQL
+023900         CLOSE C0030
+024000     END-EXEC.
+024100     CLOSE RPT0030-FILE.
+024200 8000-FINALIZE-EXIT.
+024300     EXIT.
+024400*****************************************************************
+024500*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+024600*****************************************************************
+024700 9999-SQL-ERROR.
+024800     DISPLAY 'PDDR0030 - SQL ERROR ON C_HDR_TY_VOL_TB'.
+024900     DISPLAY 'SQLCODE = ' SQLCODE.
+025000     MOVE 16 TO RETURN-CODE.
+025100     CLOSE RPT0030-FILE.
+025200     GOBACK.
