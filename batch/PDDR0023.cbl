@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0023.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  EXCEPTION-RATE-BY-CATEGORY     *
+001400*                  REPORT, ROLLING UP EXCEPTIONS POSTED ON      *
+001500*                  C_LI_EXC_TB BY THE CATEGORY EACH EXCEPTION   *
+001600*                  CODE IS TAGGED WITH ON C_EXC_CTGRY_TB.       *
+001700*                                                               *
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RPT0023-FILE ASSIGN TO RPT0023
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800*****************************************************************
+002900*  DATA DIVISION                                                *
+003000*****************************************************************
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  RPT0023-FILE
+003400     RECORDING MODE IS F.
+003500 01  RPT0023-REC                     PIC X(00133).
+003600*****************************************************************
+003700*  WORKING-STORAGE SECTION                                     *
+003800*****************************************************************
+003900 WORKING-STORAGE SECTION.
+004000 77  WR-0023-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004100 77  WR-0023-RUN-DT                  PIC X(00010) VALUE SPACES.
+004200 77  WR-0023-EOF-SW                  PIC X(00001) VALUE 'N'.
+004300     88  WR-0023-EOF                 VALUE 'Y'.
+004400 77  WR-0023-GRAND-TOT               PIC S9(00009) COMP-3
+004500                                     VALUE ZERO.
+004600 01  WH-0023-RUN-DT.
+004700     05  WH-0023-RUN-DT-YYYYMMDD     PIC X(00008).
+004800*****************************************************************
+004900*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR JOINING THE       *
+005000*  EXCEPTION POST TABLE TO THE EXCEPTION CATEGORY CROSSWALK.    *
+005100*  SEE CBLLIB/CPYLIB/CLEXCDTB AND CLEXCCTB.                     *
+005200*****************************************************************
+005300     EXEC SQL INCLUDE SQLCA END-EXEC.
+005400     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005500     COPY CLEXCCTB.
+005600 01  WH-0023-CTGRY-CNT               PIC S9(00009) COMP-3.
+005700     EXEC SQL END DECLARE SECTION END-EXEC.
+005800     EXEC SQL
+005900         DECLARE C0023 CURSOR FOR
+006000         SELECT B.C_CTGRY_CD, B.C_CTGRY_DESC, COUNT(*)
+006100           FROM C_LI_EXC_TB A, C_EXC_CTGRY_TB B
+006200          WHERE A.R_CLM_EXC_CD = B.R_CLM_EXC_CD
+006300          GROUP BY B.C_CTGRY_CD, B.C_CTGRY_DESC
+006400          ORDER BY B.C_CTGRY_CD
+006500     END-EXEC.
+006600*****************************************************************
+006700*  REPORT LINE LAYOUTS                                         *
+006800*****************************************************************
+006900 01  RL-0023-HDG1.
+007000     05  FILLER                PIC X(00001) VALUE SPACE.
+007100     05  FILLER                PIC X(00044)
+007200         VALUE 'PDDR0023 - EXCEPTION RATE BY CATEGORY'.
+007300     05  FILLER                PIC X(00005) VALUE SPACES.
+007400     05  FILLER                PIC X(00008)
+007500             VALUE 'RUN DATE'.
+007600     05  RL-0023-H1-RUN-DT     PIC X(00010).
+007700     05  FILLER                PIC X(00006) VALUE SPACES.
+007800     05  FILLER                PIC X(00004) VALUE 'PAGE'.
+007900     05  RL-0023-H1-PAGE       PIC ZZZZ9.
+008000 01  RL-0023-HDG2.
+008100     05  FILLER                PIC X(00001) VALUE SPACE.
+008200     05  FILLER                PIC X(00010) VALUE 'CATEGORY'.
+008300     05  FILLER                PIC X(00028) VALUE 'DESCRIPTION'.
+008400     05  FILLER                PIC X(00015) VALUE 'EXC COUNT'.
+008500 01  RL-0023-DETAIL.
+008600     05  FILLER                PIC X(00001) VALUE SPACE.
+008700     05  RL-0023-D-CTGRY-CD    PIC X(00001).
+008800     05  FILLER                PIC X(00009) VALUE SPACES.
+008900     05  RL-0023-D-CTGRY-DESC  PIC X(00020).
+009000     05  FILLER                PIC X(00008) VALUE SPACES.
+009100     05  RL-0023-D-CNT         PIC ZZZ,ZZZ,ZZ9.
+009200 01  RL-0023-TOTAL.
+009300     05  FILLER                PIC X(00001) VALUE SPACE.
+009400     05  FILLER                PIC X(00033)
+009500         VALUE 'TOTAL EXCEPTIONS - ALL CATEGORIES'.
+009600     05  RL-0023-T-CNT         PIC ZZZ,ZZZ,ZZ9.
+009700*****************************************************************
+009800*  PROCEDURE DIVISION                                          *
+009900*****************************************************************
+010000 PROCEDURE DIVISION.
+010100*****************************************************************
+010200*    0000-MAINLINE                                              *
+010300*****************************************************************
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE
+010600         THRU 1000-INITIALIZE-EXIT.
+010700     PERFORM 2000-PROCESS-CURSOR
+010800         THRU 2000-PROCESS-CURSOR-EXIT
+010900         UNTIL WR-0023-EOF.
+011000     PERFORM 8000-FINALIZE
+011100         THRU 8000-FINALIZE-EXIT.
+011200     GOBACK.
+011300*****************************************************************
+011400*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN THE   *
+011500*    CURSOR, PRINT HEADINGS                                     *
+011600*****************************************************************
+011700 1000-INITIALIZE.
+011800     OPEN OUTPUT RPT0023-FILE.
+011900     ACCEPT WH-0023-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+012000     MOVE WH-0023-RUN-DT-YYYYMMDD(1:4) TO WR-0023-RUN-DT(1:4).
+012100     MOVE '-'                        TO WR-0023-RUN-DT(5:1).
+012200     MOVE WH-0023-RUN-DT-YYYYMMDD(5:2) TO WR-0023-RUN-DT(6:2).
+012300     MOVE '-'                        TO WR-0023-RUN-DT(8:1).
+012400     MOVE WH-0023-RUN-DT-YYYYMMDD(7:2) TO WR-0023-RUN-DT(9:2).
+012500     PERFORM 2200-WRITE-HEADINGS
+012600         THRU 2200-WRITE-HEADINGS-EXIT.
+012700     EXEC SQL
+012800         OPEN C0023
+012900     END-EXEC.
+013000     IF SQLCODE NOT = ZERO
+013100         GO TO 9999-SQL-ERROR
+013200     END-IF.
+013300     PERFORM 2100-READ-NEXT
+013400         THRU 2100-READ-NEXT-EXIT.
+013500 1000-INITIALIZE-EXIT.
+013600     EXIT.
+013700*****************************************************************
+013800*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER CATEGORY,  *
+013900*    ACCUMULATE THE GRAND TOTAL                                 *
+014000*****************************************************************
+014100 2000-PROCESS-CURSOR.
+014200     MOVE CLEXCCTB-C-CTGRY-CD       TO RL-0023-D-CTGRY-CD.
+014300     MOVE CLEXCCTB-C-CTGRY-DESC     TO RL-0023-D-CTGRY-DESC.
+014400     MOVE WH-0023-CTGRY-CNT         TO RL-0023-D-CNT.
+014500     WRITE RPT0023-REC FROM RL-0023-DETAIL
+014600         AFTER ADVANCING 1 LINE.
+014700     ADD WH-0023-CTGRY-CNT          TO WR-0023-GRAND-TOT.
+014800     PERFORM 2100-READ-NEXT
+014900         THRU 2100-READ-NEXT-EXIT.
+015000 2000-PROCESS-CURSOR-EXIT.
+015100     EXIT.
+015200*****************************************************************
+015300*    2100-READ-NEXT - FETCH THE NEXT CATEGORY/COUNT ROW         *
+015400*****************************************************************
+015500 2100-READ-NEXT.
+015600     EXEC SQL
+015700         FETCH C0023
+015800         INTO :CLEXCCTB-C-CTGRY-CD, :CLEXCCTB-C-CTGRY-DESC,
+015900              :WH-0023-CTGRY-CNT
+016000     END-EXEC.
+016100     IF SQLCODE = 100
+016200         SET WR-0023-EOF TO TRUE
+016300     ELSE
+016400         IF SQLCODE NOT = ZERO
+016500             GO TO 9999-SQL-ERROR
+016600         END-IF
+016700     END-IF.
+016800 2100-READ-NEXT-EXIT.
+016900     EXIT.
+017000*****************************************************************
+017100*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+017200*****************************************************************
+017300 2200-WRITE-HEADINGS.
+017400     ADD 1 TO WR-0023-PAGE-NUM.
+017500     MOVE WR-0023-RUN-DT            TO RL-0023-H1-RUN-DT.
+017600     MOVE WR-0023-PAGE-NUM          TO RL-0023-H1-PAGE.
+017700     WRITE RPT0023-REC FROM RL-0023-HDG1
+017800         BEFORE ADVANCING TO-NEW-PAGE.
+017900     WRITE RPT0023-REC FROM RL-0023-HDG2
+018000         AFTER ADVANCING 2 LINES.
+018100 2200-WRITE-HEADINGS-EXIT.
+018200     EXIT.
+018300*****************************************************************
+018400*    8000-FINALIZE - PRINT THE GRAND TOTAL, CLOSE THE CURSOR    *
+018500*    AND THE REPORT                                             *
+018600*****************************************************************
+018700 8000-FINALIZE.
+018800     MOVE WR-0023-GRAND-TOT          TO RL-0023-T-CNT.
+018900     WRITE RPT0023-REC FROM RL-0023-TOTAL
+019000         AFTER ADVANCING 2 LINES.
+019100     EXEC SQL
+019200         CLOSE C0023
+019300     END-EXEC.
+019400     CLOSE RPT0023-FILE.
+019500 8000-FINALIZE-EXIT.
+019600     EXIT.
+019700*****************************************************************
+019800*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+019900*****************************************************************
+020000 9999-SQL-ERROR.
+020100     DISPLAY 'PDDR0023 - SQL ERROR ON C_LI_EXC_TB/C_EXC_CTGRY_TB'.
+020200     DISPLAY 'SQLCODE = ' SQLCODE.
+020300     MOVE 16 TO RETURN-CODE.
+020400     CLOSE RPT0023-FILE.
+020500     GOBACK.
