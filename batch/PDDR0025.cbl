@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0025.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  30-DAY GROUP EXPIRATION EARLY-  *
+001400*                  WARNING REPORT.  LISTS EVERY GROUP ON         *
+001500*                  R_GROUP_DTL_TB WHOSE END DATE FALLS WITHIN    *
+001600*                  THE NEXT 30 DAYS SO ACCOUNT MANAGEMENT CAN    *
+001700*                  RENEW IT BEFORE CONDU STARTS REJECTING        *
+001800*                  CLAIMS FOR EC 3362 (INVALID GROUP ON SYSDT).  *
+001900*                                                               *
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT RPT0025-FILE ASSIGN TO RPT0025
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000*****************************************************************
+003100*  DATA DIVISION                                                *
+003200*****************************************************************
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RPT0025-FILE
+003600     RECORDING MODE IS F.
+003700 01  RPT0025-REC                     PIC X(00133).
+003800*****************************************************************
+003900*  WORKING-STORAGE SECTION                                     *
+004000*****************************************************************
+004100 WORKING-STORAGE SECTION.
+004200 77  WR-0025-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004300 77  WR-0025-RUN-DT                  PIC X(00010) VALUE SPACES.
+004400 77  WR-0025-EOF-SW                  PIC X(00001) VALUE 'N'.
+004500     88  WR-0025-EOF                 VALUE 'Y'.
+004600 77  WR-0025-GRP-CNT                 PIC S9(00009) COMP-3
+004700                                     VALUE ZERO.
+004800 01  WH-0025-RUN-DT.
+004900     05  WH-0025-RUN-DT-YYYYMMDD     PIC X(00008).
+005000*****************************************************************
+005100*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE GROUP       *
+005200*  MASTER, LOOKING 30 DAYS AHEAD OF TODAY.  THE 30-DAY WINDOW   *
+005300*  IS COMPUTED IN SQL (CURRENT DATE + 30 DAYS) RATHER THAN IN   *
+005400*  COBOL SO IT STAYS CORRECT ACROSS MONTH/YEAR BOUNDARIES.      *
+005500*****************************************************************
+005600     EXEC SQL INCLUDE SQLCA END-EXEC.
+005700     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005800 01  WH-0025-CUST-PART-NUM           PIC S9(00009) COMP.
+005900 01  WH-0025-GROUP-ID                PIC  X(00008).
+006000 01  WH-0025-GRP-END-DT              PIC  X(00010).
+006100     EXEC SQL END DECLARE SECTION END-EXEC.
+006200     EXEC SQL
+006300         DECLARE C0025 CURSOR FOR
+006400         SELECT R_CUST_PART_NUM, R_GROUP_ID, R_GRP_END_DT
+006500           FROM R_GROUP_DTL_TB
+006600          WHERE R_GRP_END_DT BETWEEN TRUNC(CURRENT_DATE)
+006700                        AND TRUNC(CURRENT_DATE) + 30 DAYS
+006800          ORDER BY R_GRP_END_DT, R_GROUP_ID
+006900     END-EXEC.
+007000*****************************************************************
+007100*  REPORT LINE LAYOUTS                                         *
+007200*****************************************************************
+007300 01  RL-0025-HDG1.
+007400     05  FILLER                      PIC X(00001) VALUE SPACE.
+007500     05  FILLER                      PIC X(00044)
+007600         VALUE 'PDDR0025 - 30-DAY GROUP EXPIRATION WARNING'.
+007700     05  FILLER                      PIC X(00005) VALUE SPACES.
+007800     05  FILLER                      PIC X(00008)
+007900             VALUE 'RUN DATE'.
+008000     05  RL-0025-H1-RUN-DT           PIC X(00010).
+008100     05  FILLER                      PIC X(00006) VALUE SPACES.
+008200     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008300     05  RL-0025-H1-PAGE             PIC ZZZZ9.
+008400 01  RL-0025-HDG2.
+008500     05  FILLER                PIC X(00001) VALUE SPACE.
+008600     05  FILLER                PIC X(00012) VALUE 'CUST PART NO'.
+008700     05  FILLER                PIC X(00005) VALUE SPACES.
+008800     05  FILLER                PIC X(00010) VALUE 'GROUP ID'.
+008900     05  FILLER                PIC X(00010) VALUE SPACES.
+009000     05  FILLER            PIC X(00014) VALUE 'GROUP END DATE'.
+009100 01  RL-0025-DETAIL.
+009200     05  FILLER                      PIC X(00001) VALUE SPACE.
+009300     05  RL-0025-D-CUST-PART-NUM     PIC Z(00008)9.
+009400     05  FILLER                      PIC X(00008) VALUE SPACES.
+009500     05  RL-0025-D-GROUP-ID          PIC X(00008).
+009600     05  FILLER                      PIC X(00012) VALUE SPACES.
+009700     05  RL-0025-D-GRP-END-DT        PIC X(00010).
+009800 01  RL-0025-TOTAL.
+009900     05  FILLER                      PIC X(00001) VALUE SPACE.
+010000     05  FILLER                      PIC X(00030)
+010100         VALUE 'GROUPS EXPIRING WITHIN 30 DAYS'.
+010200     05  RL-0025-T-CNT               PIC ZZZ,ZZZ,ZZ9.
+010300*****************************************************************
+010400*  PROCEDURE DIVISION                                          *
+010500*****************************************************************
+010600 PROCEDURE DIVISION.
+010700*****************************************************************
+010800*    0000-MAINLINE                                              *
+010900*****************************************************************
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE
+011200         THRU 1000-INITIALIZE-EXIT.
+011300     PERFORM 2000-PROCESS-CURSOR
+011400         THRU 2000-PROCESS-CURSOR-EXIT
+011500         UNTIL WR-0025-EOF.
+011600     PERFORM 8000-FINALIZE
+011700         THRU 8000-FINALIZE-EXIT.
+011800     GOBACK.
+011900*****************************************************************
+012000*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN THE   *
+012100*    CURSOR, PRINT HEADINGS                                     *
+012200*****************************************************************
+012300 1000-INITIALIZE.
+012400     OPEN OUTPUT RPT0025-FILE.
+012500     ACCEPT WH-0025-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+012600     MOVE WH-0025-RUN-DT-YYYYMMDD(1:4) TO WR-0025-RUN-DT(1:4).
+012700     MOVE '-'                        TO WR-0025-RUN-DT(5:1).
+012800     MOVE WH-0025-RUN-DT-YYYYMMDD(5:2) TO WR-0025-RUN-DT(6:2).
+012900     MOVE '-'                        TO WR-0025-RUN-DT(8:1).
+013000     MOVE WH-0025-RUN-DT-YYYYMMDD(7:2) TO WR-0025-RUN-DT(9:2).
+013100     PERFORM 2200-WRITE-HEADINGS
+013200         THRU 2200-WRITE-HEADINGS-EXIT.
+013300     EXEC SQL
+013400         OPEN C0025
+013500     END-EXEC.
+013600     IF SQLCODE NOT = ZERO
+013700         GO TO 9999-SQL-ERROR
+013800     END-IF.
+013900     PERFORM 2100-READ-NEXT
+014000         THRU 2100-READ-NEXT-EXIT.
+014100 1000-INITIALIZE-EXIT.
+014200     EXIT.
+014300*****************************************************************
+014400*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER GROUP       *
+014500*    EXPIRING WITHIN THE WARNING WINDOW                          *
+014600*****************************************************************
+014700 2000-PROCESS-CURSOR.
+014800     MOVE WH-0025-CUST-PART-NUM      TO RL-0025-D-CUST-PART-NUM.
+014900     MOVE WH-0025-GROUP-ID           TO RL-0025-D-GROUP-ID.
+015000     MOVE WH-0025-GRP-END-DT         TO RL-0025-D-GRP-END-DT.
+015100     WRITE RPT0025-REC FROM RL-0025-DETAIL
+015200         AFTER ADVANCING 1 LINE.
+015300     ADD 1 TO WR-0025-GRP-CNT.
+015400     PERFORM 2100-READ-NEXT
+015500         THRU 2100-READ-NEXT-EXIT.
+015600 2000-PROCESS-CURSOR-EXIT.
+015700     EXIT.
+015800*****************************************************************
+015900*    2100-READ-NEXT - FETCH THE NEXT EXPIRING GROUP              *
+016000*****************************************************************
+016100 2100-READ-NEXT.
+016200     EXEC SQL
+016300         FETCH C0025
+016400         INTO :WH-0025-CUST-PART-NUM, :WH-0025-GROUP-ID,
+016500              :WH-0025-GRP-END-DT
+016600     END-EXEC.
+016700     IF SQLCODE = 100
+016800         SET WR-0025-EOF TO TRUE
+016900     ELSE
+017000         IF SQLCODE NOT = ZERO
+017100             GO TO 9999-SQL-ERROR
+017200         END-IF
+017300     END-IF.
+017400 2100-READ-NEXT-EXIT.
+017500     EXIT.
+017600*****************************************************************
+017700*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+017800*****************************************************************
+017900 2200-WRITE-HEADINGS.
+018000     ADD 1 TO WR-0025-PAGE-NUM.
+018100     MOVE WR-0025-RUN-DT             TO RL-0025-H1-RUN-DT.
+018200     MOVE WR-0025-PAGE-NUM           TO RL-0025-H1-PAGE.
+018300     WRITE RPT0025-REC FROM RL-0025-HDG1
+018400         BEFORE ADVANCING TO-NEW-PAGE.
+018500     WRITE RPT0025-REC FROM RL-0025-HDG2
+018600         AFTER ADVANCING 2 LINES.
+018700 2200-WRITE-HEADINGS-EXIT.
+018800     EXIT.
+018900*****************************************************************
+019000*    8000-FINALIZE - PRINT THE TOTAL COUNT, CLOSE THE CURSOR    *
+019100*    AND THE REPORT                                             *
+019200*****************************************************************
+019300 8000-FINALIZE.
+019400     MOVE WR-0025-GRP-CNT            TO RL-0025-T-CNT.
+019500     WRITE RPT0025-REC FROM RL-0025-TOTAL
+019600         AFTER ADVANCING 2 LINES.
+019700     EXEC SQL
+019800         CLOSE C0025
+019900     END-EXEC.
+020000     CLOSE RPT0025-FILE.
+020100 8000-FINALIZE-EXIT.
+020200     EXIT.
+020300*****************************************************************
+020400*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+020500*****************************************************************
+020600 9999-SQL-ERROR.
+020700     DISPLAY 'PDDR0025 - SQL ERROR ON R_GROUP_DTL_TB'.
+020800     DISPLAY 'SQLCODE = ' SQLCODE.
+020900     MOVE 16 TO RETURN-CODE.
+021000     CLOSE RPT0025-FILE.
+021100     GOBACK.
