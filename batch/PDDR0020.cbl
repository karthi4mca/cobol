@@ -0,0 +1,237 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0020.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  CHECKPOINT/RESTART WORKLIST OF *
+001400*                  CLAIMS THAT FELL INTO S999-000-BAD-RETURN    *
+001500*                  AND STILL NEED TO BE RE-DRIVEN, READ FROM    *
+001600*                  C_SYS_ERR_RESTART_TB.  MARKS EACH ROW IT     *
+001700*                  LISTS AS RE-DRIVEN SO THE NEXT RUN DOES NOT  *
+001800*                  LIST IT AGAIN.                               *
+001900*                                                               *
+002000*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RPT0020-FILE ASSIGN TO RPT0020
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100*****************************************************************
+003200*  DATA DIVISION                                                *
+003300*****************************************************************
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  RPT0020-FILE
+003700     RECORDING MODE IS F.
+003800 01  RPT0020-REC                     PIC X(00133).
+003900*****************************************************************
+004000*  WORKING-STORAGE SECTION                                     *
+004100*****************************************************************
+004200 WORKING-STORAGE SECTION.
+004300 77  WR-0020-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004400 77  WR-0020-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004500 77  WR-0020-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004600 77  WR-0020-RESTART-CNT             PIC S9(07) COMP-3 VALUE ZERO.
+004700 77  WR-0020-EOF-SW                  PIC X(00001) VALUE 'N'.
+004800     88  WR-0020-EOF                 VALUE 'Y'.
+004900 77  WR-0020-RUN-DT                  PIC X(00010) VALUE SPACES.
+005000 01  WH-0020-RUN-DT.
+005100     05  WH-0020-RUN-DT-YYYYMMDD PIC X(00008).
+005200*****************************************************************
+005300*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR AND UPDATE ON THE  *
+005400*  CHECKPOINT/RESTART TABLE WRITTEN BY THE CLAIM CONTROL         *
+005500*  MODULE.  SEE CBLLIB/CPYLIB/CLRSTPTB.                          *
+005600*****************************************************************
+005700     EXEC SQL INCLUDE SQLCA END-EXEC.
+005800     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005900     COPY CLRSTPTB.
+006000     EXEC SQL END DECLARE SECTION END-EXEC.
+006100     EXEC SQL
+006200         DECLARE C0020 CURSOR FOR
+006300         SELECT R_CUST_PART_NUM, C_TCN_NUM, C_PRCS_NUM,
+006400                C_HDR_SVC_FST_DT, C_ERR_TS
+006500           FROM C_SYS_ERR_RESTART_TB
+006600          WHERE C_RESTART_STAT_CD = 'P'
+006700          ORDER BY C_ERR_TS
+006800          FOR UPDATE OF C_RESTART_STAT_CD
+006900     END-EXEC.
+007000*****************************************************************
+007100*  REPORT LINE LAYOUTS                                         *
+007200*****************************************************************
+007300 01  RL-0020-HDG1.
+007400     05  FILLER                      PIC X(00001) VALUE SPACE.
+007500     05  FILLER                      PIC X(00043)
+007600         VALUE 'PDDR0020 - CHECKPOINT/RESTART WORKLIST'.
+007700     05  FILLER                      PIC X(00005) VALUE SPACES.
+007800     05  FILLER                      PIC X(00008)
+007900             VALUE 'RUN DATE'.
+008000     05  RL-0020-H1-RUN-DT           PIC X(00010).
+008100     05  FILLER                      PIC X(00006) VALUE SPACES.
+008200     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008300     05  RL-0020-H1-PAGE             PIC ZZZZ9.
+008400 01  RL-0020-HDG2.
+008500     05  FILLER                      PIC X(00001) VALUE SPACE.
+008600     05  FILLER                      PIC X(00015) VALUE 'TCN'.
+008700     05  FILLER                      PIC X(00003) VALUE SPACES.
+008800     05  FILLER                      PIC X(00010)
+008810         VALUE 'PROC NUM'.
+008900     05  FILLER                      PIC X(00003) VALUE SPACES.
+009000     05  FILLER                      PIC X(00010)
+009010         VALUE 'SVC DATE'.
+009100     05  FILLER                      PIC X(00003) VALUE SPACES.
+009200     05  FILLER                      PIC X(00026)
+009210         VALUE 'ERROR TIMESTAMP'.
+009300     05  FILLER                      PIC X(00003) VALUE SPACES.
+009400     05  FILLER                      PIC X(00012)
+009410         VALUE 'MEMBER ID'.
+009500 01  RL-0020-DETAIL.
+009600     05  FILLER                      PIC X(00001) VALUE SPACE.
+009700     05  RL-0020-D-TCN               PIC X(00015).
+009800     05  FILLER                      PIC X(00003) VALUE SPACES.
+009900     05  RL-0020-D-PRCS-NUM          PIC X(00010).
+010000     05  FILLER                      PIC X(00003) VALUE SPACES.
+010100     05  RL-0020-D-SVC-DT            PIC X(00010).
+010200     05  FILLER                      PIC X(00003) VALUE SPACES.
+010300     05  RL-0020-D-ERR-TS            PIC X(00026).
+010400     05  FILLER                      PIC X(00003) VALUE SPACES.
+010500     05  RL-0020-D-CUST-PART-NUM     PIC Z(00008)9.
+010600 01  RL-0020-TOTAL.
+010700     05  FILLER                      PIC X(00001) VALUE SPACE.
+010800     05  FILLER                      PIC X(00025)
+010900         VALUE 'TOTAL CLAIMS RE-DRIVEN'.
+011000     05  RL-0020-T-RESTART-CNT       PIC ZZZ,ZZ9.
+011100*****************************************************************
+011200*  PROCEDURE DIVISION                                          *
+011300*****************************************************************
+011400 PROCEDURE DIVISION.
+011500*****************************************************************
+011600*    0000-MAINLINE                                              *
+011700*****************************************************************
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE
+012000         THRU 1000-INITIALIZE-EXIT.
+012100     PERFORM 2000-PROCESS-CURSOR
+012200         THRU 2000-PROCESS-CURSOR-EXIT
+012300         UNTIL WR-0020-EOF.
+012400     PERFORM 8000-FINALIZE
+012500         THRU 8000-FINALIZE-EXIT.
+012600     GOBACK.
+012700*****************************************************************
+012800*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN       *
+012900*    CURSOR AGAINST THE PENDING RESTART ROWS                     *
+013000*****************************************************************
+013100 1000-INITIALIZE.
+013200     OPEN OUTPUT RPT0020-FILE.
+013300     ACCEPT WH-0020-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+013400     MOVE WH-0020-RUN-DT-YYYYMMDD(1:4) TO WR-0020-RUN-DT(1:4).
+013500     MOVE '-'                       TO WR-0020-RUN-DT(5:1).
+013600     MOVE WH-0020-RUN-DT-YYYYMMDD(5:2) TO WR-0020-RUN-DT(6:2).
+013700     MOVE '-'                       TO WR-0020-RUN-DT(8:1).
+013800     MOVE WH-0020-RUN-DT-YYYYMMDD(7:2) TO WR-0020-RUN-DT(9:2).
+013900     EXEC SQL
+014000         OPEN C0020
+014100     END-EXEC.
+014200     IF SQLCODE NOT = ZERO
+014300         GO TO 9999-SQL-ERROR
+014400     END-IF.
+014500     PERFORM 2100-READ-NEXT
+014600         THRU 2100-READ-NEXT-EXIT.
+014700 1000-INITIALIZE-EXIT.
+014800     EXIT.
+014900*****************************************************************
+015000*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER PENDING      *
+015100*    RESTART ROW AND MARK IT RE-DRIVEN                            *
+015200*****************************************************************
+015300 2000-PROCESS-CURSOR.
+015400     IF WR-0020-LINE-CNT NOT < WR-0020-MAX-LINES
+015500         PERFORM 2200-WRITE-HEADINGS
+015600             THRU 2200-WRITE-HEADINGS-EXIT
+015700     END-IF.
+015800     MOVE CLRSTPTB-C-TCN-NUM           TO RL-0020-D-TCN.
+015900     MOVE CLRSTPTB-C-PRCS-NUM          TO RL-0020-D-PRCS-NUM.
+016000     MOVE CLRSTPTB-C-HDR-SVC-FST-DT    TO RL-0020-D-SVC-DT.
+016100     MOVE CLRSTPTB-C-ERR-TS            TO RL-0020-D-ERR-TS.
+016200     MOVE CLRSTPTB-R-CUST-PART-NUM     TO RL-0020-D-CUST-PART-NUM.
+016300     WRITE RPT0020-REC FROM RL-0020-DETAIL.
+016400     EXEC SQL
+016500         UPDATE C_SYS_ERR_RESTART_TB
+016600            SET C_RESTART_STAT_CD = 'C'
+016700          WHERE CURRENT OF C0020
+016800     END-EXEC.
+016900     IF SQLCODE NOT = ZERO
+017000         GO TO 9999-SQL-ERROR
+017100     END-IF.
+017200     ADD 1 TO WR-0020-LINE-CNT.
+017300     ADD 1 TO WR-0020-RESTART-CNT.
+017400     PERFORM 2100-READ-NEXT
+017500         THRU 2100-READ-NEXT-EXIT.
+017600 2000-PROCESS-CURSOR-EXIT.
+017700     EXIT.
+017800*****************************************************************
+017900*    2100-READ-NEXT - FETCH ONE ROW FROM THE PENDING RESTART      *
+018000*    CURSOR                                                      *
+018100*****************************************************************
+018200 2100-READ-NEXT.
+018300     EXEC SQL
+018400         FETCH C0020
+018500         INTO :CLRSTPTB-R-CUST-PART-NUM, :CLRSTPTB-C-TCN-NUM,
+018600              :CLRSTPTB-C-PRCS-NUM, :CLRSTPTB-C-HDR-SVC-FST-DT,
+018700              :CLRSTPTB-C-ERR-TS
+018800     END-EXEC.
+018900     IF SQLCODE = 100
+019000         SET WR-0020-EOF TO TRUE
+019100     ELSE
+019200         IF SQLCODE NOT = ZERO
+019300             GO TO 9999-SQL-ERROR
+019400         END-IF
+019500     END-IF.
+019600 2100-READ-NEXT-EXIT.
+019700     EXIT.
+019800*****************************************************************
+019900*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+020000*****************************************************************
+020100 2200-WRITE-HEADINGS.
+020200     ADD 1 TO WR-0020-PAGE-NUM.
+020300     MOVE WR-0020-RUN-DT  TO RL-0020-H1-RUN-DT.
+020400     MOVE WR-0020-PAGE-NUM TO RL-0020-H1-PAGE.
+020500     WRITE RPT0020-REC FROM RL-0020-HDG1
+020600         BEFORE ADVANCING TO-NEW-PAGE.
+020700     WRITE RPT0020-REC FROM RL-0020-HDG2
+020800         AFTER ADVANCING 2 LINES.
+020900     MOVE ZERO TO WR-0020-LINE-CNT.
+021000 2200-WRITE-HEADINGS-EXIT.
+021100     EXIT.
+021200*****************************************************************
+021300*    8000-FINALIZE - CLOSE CURSOR, PRINT FINAL TOTAL, CLOSE       *
+021400*    FILES                                                       *
+021500*****************************************************************
+021600 8000-FINALIZE.
+021700     EXEC SQL
+021800         CLOSE C0020
+021900     END-EXEC.
+022000     MOVE WR-0020-RESTART-CNT TO RL-0020-T-RESTART-CNT.
+022100     WRITE RPT0020-REC FROM RL-0020-TOTAL
+022200         AFTER ADVANCING 2 LINES.
+022300     CLOSE RPT0020-FILE.
+022400 8000-FINALIZE-EXIT.
+022500     EXIT.
+022600*****************************************************************
+022700*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+022800*****************************************************************
+022900 9999-SQL-ERROR.
+023000     DISPLAY 'PDDR0020 - SQL ERROR ON C_SYS_ERR_RESTART_TB'.
+023100     DISPLAY 'SQLCODE = ' SQLCODE.
+023200     MOVE 16 TO RETURN-CODE.
+023300     CLOSE RPT0020-FILE.
+023400     GOBACK.
