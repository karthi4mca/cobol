@@ -0,0 +1,27 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLPYMTTB                                         *
+      *      NAME:  C-BAT-PYMT-TY-TB                                  *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER PROCESSING DATE/BATCH PAYMENT-TYPE CODE          *
+      *   (WV-C0070-C-BAT-PYMT-TY-CD) COMBINATION.  THE COUNT AND      *
+      *   REIMBURSED-AMOUNT TOTAL ARE MAINTAINED BY THE CLAIM          *
+      *   CONTROL MODULE (PDDC8000), WHICH ADDS TO THE ROW FOR THE     *
+      *   CURRENT DATE AND PAYMENT-TYPE CODE EACH TIME A CLAIM         *
+      *   COMPLETES CLAIM EDIT (CONDU) WITH W1C40541-C-BAT-PYMT-TY-CD  *
+      *   SET.  USED BY THE BATCH PAYMENT-TYPE RECONCILIATION REPORT   *
+      *   (PDDR0027) SO FINANCE CAN RECONCILE OUR BATCH PAYMENT        *
+      *   TOTALS AGAINST THE STATE MMIS REMITTANCE FILE BY PAYMENT     *
+      *   TYPE INSTEAD OF ONLY A SINGLE GRAND TOTAL.                   *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLPYMTTB-C-BAT-PYMT-TY-TB.
+           05  CLPYMTTB-C-TXN-DT           PIC  X(00010).
+           05  CLPYMTTB-C-BAT-PYMT-TY-CD   PIC  X(00001).
+           05  CLPYMTTB-C-TXN-CNT          PIC S9(00009) COMP-3.
+           05  CLPYMTTB-C-TOT-REIMB-AMT    PIC S9(00009)V9(00002)
+                                            COMP-3.
