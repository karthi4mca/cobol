@@ -0,0 +1,29 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLCMPITB                                         *
+      *      NAME:  C-LI-CMPD-ING-TB                                  *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER COMPOUND INGREDIENT ON A PAID CLAIM LINE,       *
+      *   WRITTEN BY THE CLAIM CONTROL MODULE (PDDC8000) FROM THE     *
+      *   NCPDP COMPOUND SEGMENT (W1C66791-C-NCP-CMPD-GRP) WHENEVER    *
+      *   THE LINE ADJUDICATES AS A COMPOUND.  THIS IS THE SOURCE     *
+      *   FOR THE PER-INGREDIENT COMPOUND COST BREAKDOWN REPORT.       *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLCMPITB-C-LI-CMPD-ING-TB.
+           05  CLCMPITB-R-CUST-PART-NUM   PIC S9(00009) COMP.
+           05  CLCMPITB-C-TCN-NUM         PIC  X(00015).
+           05  CLCMPITB-C-LI-NUM          PIC S9(00004) COMP.
+           05  CLCMPITB-C-CMPD-ING-SEQ-NUM
+                                          PIC S9(00004) COMP.
+           05  CLCMPITB-R-GROUP-ID        PIC  X(00008).
+           05  CLCMPITB-C-HDR-SVC-FST-DT  PIC  X(00010).
+           05  CLCMPITB-C-CMPD-PROD-CD    PIC  X(00002).
+           05  CLCMPITB-C-CMPD-PROD-ID    PIC  X(00019).
+           05  CLCMPITB-C-CMPD-QTY-AMT    PIC S9(00007)V9(00003) COMP-3.
+           05  CLCMPITB-C-CMPD-CST-AMT    PIC S9(00006)V9(00002) COMP-3.
+           05  CLCMPITB-C-CMPD-BAS-CD     PIC  X(00002).
