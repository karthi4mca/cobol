@@ -0,0 +1,259 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0026.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  UNFILTERED EXTRACT OF EVERY     *
+001400*                  EXCEPTION POSTED PER CLAIM LINE, FATAL AND    *
+001500*                  NON-FATAL, READ FROM C_LI_EXC_TB.  UNLIKE     *
+001600*                  PDDR0010 (WHICH FILTERS TO EC 3353 ONLY),     *
+001700*                  THIS PRINTS EVERY ROW ON THE TABLE, GROUPED   *
+001800*                  BY CLAIM, SO ONE CLAIM'S FULL EXCEPTION       *
+001900*                  HISTORY CAN BE SEEN TOGETHER.                 *
+002000*                                                               *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RPT0026-FILE ASSIGN TO RPT0026
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100*****************************************************************
+003200*  DATA DIVISION                                                *
+003300*****************************************************************
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  RPT0026-FILE
+003700     RECORDING MODE IS F.
+003800 01  RPT0026-REC                     PIC X(00133).
+003900*****************************************************************
+004000*  WORKING-STORAGE SECTION                                     *
+004100*****************************************************************
+004200 WORKING-STORAGE SECTION.
+004300 77  WR-0026-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004400 77  WR-0026-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004500 77  WR-0026-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004600 77  WR-0026-EOF-SW                  PIC X(00001) VALUE 'N'.
+004700     88  WR-0026-EOF                 VALUE 'Y'.
+004800 77  WR-0026-RUN-DT                  PIC X(00010) VALUE SPACES.
+004900 77  WR-0026-FATAL-CNT               PIC S9(00009) COMP-3
+005000                                     VALUE ZERO.
+005100 77  WR-0026-NONFATAL-CNT            PIC S9(00009) COMP-3
+005200                                     VALUE ZERO.
+005300 77  WR-0026-TOT-CNT                 PIC S9(00009) COMP-3
+005400                                     VALUE ZERO.
+005500*****************************************************************
+005600*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE CLAIM       *
+005700*  EXCEPTION TABLE WRITTEN BY THE CLAIM CONTROL MODULE.          *
+005800*  SEE CBLLIB/CPYLIB/CLEXCDTB.  NO FILTER - EVERY EXCEPTION,     *
+005900*  FATAL AND NON-FATAL, IS EXTRACTED.                            *
+006000*****************************************************************
+006100     EXEC SQL INCLUDE SQLCA END-EXEC.
+006200     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006300     COPY CLEXCDTB.
+006400     EXEC SQL END DECLARE SECTION END-EXEC.
+006500     EXEC SQL
+006600         DECLARE C0026 CURSOR FOR
+006700         SELECT R_CUST_PART_NUM, C_TCN_NUM, C_LI_NUM,
+006800                R_CLM_EXC_CD, R_CLM_EXC_DISP_CD,
+006900                C_EXC_FATAL_IND, R_GROUP_ID, R_PLAN_ID,
+007000                C_HDR_SVC_FST_DT, C_TOT_REIMB_AMT
+007100           FROM C_LI_EXC_TB
+007200          ORDER BY C_TCN_NUM, C_LI_NUM
+007300     END-EXEC.
+007400*****************************************************************
+007500*  REPORT LINE LAYOUTS                                         *
+007600*****************************************************************
+007700 01  RL-0026-HDG1.
+007800     05  FILLER                      PIC X(00001) VALUE SPACE.
+007900     05  FILLER                      PIC X(00044)
+008000         VALUE 'PDDR0026 - ALL EXCEPTIONS POSTED PER CLAIM'.
+008100     05  FILLER                      PIC X(00005) VALUE SPACES.
+008200     05  FILLER                      PIC X(00008)
+008300             VALUE 'RUN DATE'.
+008400     05  RL-0026-H1-RUN-DT           PIC X(00010).
+008500     05  FILLER                      PIC X(00006) VALUE SPACES.
+008600     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008700     05  RL-0026-H1-PAGE             PIC ZZZZ9.
+008800 01  RL-0026-HDG2.
+008900     05  FILLER                PIC X(00001) VALUE SPACE.
+009000     05  FILLER                PIC X(00015) VALUE 'TCN'.
+009100     05  FILLER                PIC X(00003) VALUE SPACES.
+009200     05  FILLER                PIC X(00004) VALUE 'LINE'.
+009300     05  FILLER                PIC X(00003) VALUE SPACES.
+009400     05  FILLER                PIC X(00004) VALUE 'EC'.
+009500     05  FILLER                PIC X(00004) VALUE SPACES.
+009600     05  FILLER                PIC X(00004) VALUE 'DISP'.
+009700     05  FILLER                PIC X(00004) VALUE SPACES.
+009800     05  FILLER                PIC X(00008) VALUE 'SEVERITY'.
+009900     05  FILLER                PIC X(00003) VALUE SPACES.
+010000     05  FILLER                PIC X(00008) VALUE 'GROUP ID'.
+010100 01  RL-0026-DETAIL.
+010200     05  FILLER                      PIC X(00001) VALUE SPACE.
+010300     05  RL-0026-D-TCN               PIC X(00015).
+010400     05  FILLER                      PIC X(00003) VALUE SPACES.
+010500     05  RL-0026-D-LI-NUM            PIC ZZZ9.
+010600     05  FILLER                      PIC X(00003) VALUE SPACES.
+010700     05  RL-0026-D-EXC-CD            PIC X(00004).
+010800     05  FILLER                      PIC X(00004) VALUE SPACES.
+010900     05  RL-0026-D-DISP-CD           PIC X(00001).
+011000     05  FILLER                      PIC X(00007) VALUE SPACES.
+011100     05  RL-0026-D-SEVERITY          PIC X(00008).
+011200     05  FILLER                      PIC X(00003) VALUE SPACES.
+011300     05  RL-0026-D-GROUP-ID          PIC X(00008).
+011400 01  RL-0026-TOTAL1.
+011500     05  FILLER                      PIC X(00001) VALUE SPACE.
+011600     05  FILLER                      PIC X(00030)
+011700         VALUE 'TOTAL FATAL EXCEPTIONS'.
+011800     05  RL-0026-T1-CNT              PIC ZZZ,ZZZ,ZZ9.
+011900 01  RL-0026-TOTAL2.
+012000     05  FILLER                      PIC X(00001) VALUE SPACE.
+012100     05  FILLER                      PIC X(00030)
+012200         VALUE 'TOTAL NON-FATAL EXCEPTIONS'.
+012300     05  RL-0026-T2-CNT              PIC ZZZ,ZZZ,ZZ9.
+012400 01  RL-0026-TOTAL3.
+012500     05  FILLER                      PIC X(00001) VALUE SPACE.
+012600     05  FILLER                      PIC X(00031)
+012700         VALUE 'TOTAL EXCEPTIONS ALL SEVERITIES'.
+012800     05  RL-0026-T3-CNT              PIC ZZZ,ZZZ,ZZ9.
+012900*****************************************************************
+013000*  PROCEDURE DIVISION                                          *
+013100*****************************************************************
+013200 PROCEDURE DIVISION.
+013300*****************************************************************
+013400*    0000-MAINLINE                                              *
+013500*****************************************************************
+013600 0000-MAINLINE.
+013700     PERFORM 1000-INITIALIZE
+013800         THRU 1000-INITIALIZE-EXIT.
+013900     PERFORM 2000-PROCESS-CURSOR
+014000         THRU 2000-PROCESS-CURSOR-EXIT
+014100         UNTIL WR-0026-EOF.
+014200     PERFORM 8000-FINALIZE
+014300         THRU 8000-FINALIZE-EXIT.
+014400     GOBACK.
+014500*****************************************************************
+014600*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN THE   *
+014700*    CURSOR ON THE FULL EXCEPTION TABLE                         *
+014800*****************************************************************
+014900 1000-INITIALIZE.
+015000     OPEN OUTPUT RPT0026-FILE.
+015100     ACCEPT WR-0026-RUN-DT FROM DATE YYYYMMDD.
+015200     EXEC SQL
+015300         OPEN C0026
+015400     END-EXEC.
+015500     IF SQLCODE NOT = ZERO
+015600         GO TO 9999-SQL-ERROR
+015700     END-IF.
+015800     PERFORM 2100-READ-NEXT
+015900         THRU 2100-READ-NEXT-EXIT.
+016000 1000-INITIALIZE-EXIT.
+016100     EXIT.
+016200*****************************************************************
+016300*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER EXCEPTION,  *
+016400*    ACCUMULATE THE FATAL/NON-FATAL/GRAND TOTALS                 *
+016500*****************************************************************
+016600 2000-PROCESS-CURSOR.
+016700     IF WR-0026-LINE-CNT NOT < WR-0026-MAX-LINES
+016800         PERFORM 2200-WRITE-HEADINGS
+016900             THRU 2200-WRITE-HEADINGS-EXIT
+017000     END-IF.
+017100     MOVE CLEXCDTB-C-TCN-NUM         TO RL-0026-D-TCN.
+017200     MOVE CLEXCDTB-C-LI-NUM          TO RL-0026-D-LI-NUM.
+017300     MOVE CLEXCDTB-R-CLM-EXC-CD      TO RL-0026-D-EXC-CD.
+017400     MOVE CLEXCDTB-R-CLM-EXC-DISP-CD TO RL-0026-D-DISP-CD.
+017500     MOVE CLEXCDTB-R-GROUP-ID        TO RL-0026-D-GROUP-ID.
+017600     IF CLEXCDTB-C-EXC-FATAL-IND = 'Y'
+017700         MOVE 'FATAL'                TO RL-0026-D-SEVERITY
+017800         ADD 1                       TO WR-0026-FATAL-CNT
+017900     ELSE
+018000         MOVE 'NON-FATAL'            TO RL-0026-D-SEVERITY
+018100         ADD 1                       TO WR-0026-NONFATAL-CNT
+018200     END-IF.
+018300     WRITE RPT0026-REC FROM RL-0026-DETAIL
+018400         AFTER ADVANCING 1 LINE.
+018500     ADD 1 TO WR-0026-LINE-CNT.
+018600     ADD 1 TO WR-0026-TOT-CNT.
+018700     PERFORM 2100-READ-NEXT
+018800         THRU 2100-READ-NEXT-EXIT.
+018900 2000-PROCESS-CURSOR-EXIT.
+019000     EXIT.
+019100*****************************************************************
+019200*    2100-READ-NEXT - FETCH ONE ROW FROM THE EXCEPTION CURSOR   *
+019300*****************************************************************
+019400 2100-READ-NEXT.
+019500     EXEC SQL
+019600         FETCH C0026
+019700         INTO :CLEXCDTB-R-CUST-PART-NUM,
+019800              :CLEXCDTB-C-TCN-NUM,
+019900              :CLEXCDTB-C-LI-NUM,
+020000              :CLEXCDTB-R-CLM-EXC-CD,
+020100              :CLEXCDTB-R-CLM-EXC-DISP-CD,
+020200              :CLEXCDTB-C-EXC-FATAL-IND,
+020300              :CLEXCDTB-R-GROUP-ID,
+020400              :CLEXCDTB-R-PLAN-ID,
+020500              :CLEXCDTB-C-HDR-SVC-FST-DT,
+020600              :CLEXCDTB-C-TOT-REIMB-AMT
+020700     END-EXEC.
+020800     IF SQLCODE = 100
+020900         SET WR-0026-EOF TO TRUE
+021000     ELSE
+021100         IF SQLCODE NOT = ZERO
+021200             GO TO 9999-SQL-ERROR
+021300         END-IF
+021400     END-IF.
+021500 2100-READ-NEXT-EXIT.
+021600     EXIT.
+021700*****************************************************************
+021800*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+021900*****************************************************************
+022000 2200-WRITE-HEADINGS.
+022100     ADD 1 TO WR-0026-PAGE-NUM.
+022200     MOVE WR-0026-RUN-DT             TO RL-0026-H1-RUN-DT.
+022300     MOVE WR-0026-PAGE-NUM           TO RL-0026-H1-PAGE.
+022400     WRITE RPT0026-REC FROM RL-0026-HDG1
+022500         BEFORE ADVANCING TO-NEW-PAGE.
+022600     WRITE RPT0026-REC FROM RL-0026-HDG2
+022700         AFTER ADVANCING 2 LINES.
+022800     MOVE ZERO TO WR-0026-LINE-CNT.
+022900 2200-WRITE-HEADINGS-EXIT.
+023000     EXIT.
+023100*****************************************************************
+023200*    8000-FINALIZE - PRINT THE FATAL/NON-FATAL/GRAND TOTALS,    *
+023300*    CLOSE THE CURSOR AND THE REPORT                            *
+023400*****************************************************************
+023500 8000-FINALIZE.
+023600     MOVE WR-0026-FATAL-CNT          TO RL-0026-T1-CNT.
+023700     WRITE RPT0026-REC FROM RL-0026-TOTAL1
+023800         AFTER ADVANCING 2 LINES.
+023900     MOVE WR-0026-NONFATAL-CNT       TO RL-0026-T2-CNT.
+024000     WRITE RPT0026-REC FROM RL-0026-TOTAL2
+024100         AFTER ADVANCING 1 LINE.
+024200     MOVE WR-0026-TOT-CNT            TO RL-0026-T3-CNT.
+024300     WRITE RPT0026-REC FROM RL-0026-TOTAL3
+024400         AFTER ADVANCING 1 LINE.
+024500     EXEC SQL
+024600         CLOSE C0026
+024700     END-EXEC.
+024800     CLOSE RPT0026-FILE.
+024900 8000-FINALIZE-EXIT.
+025000     EXIT.
+025100*****************************************************************
+025200*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+025300*****************************************************************
+025400 9999-SQL-ERROR.
+025500     DISPLAY 'PDDR0026 - SQL ERROR ON C_LI_EXC_TB'.
+025600     DISPLAY 'SQLCODE = ' SQLCODE.
+025700     MOVE 16 TO RETURN-CODE.
+025800     CLOSE RPT0026-FILE.
+025900     GOBACK.
