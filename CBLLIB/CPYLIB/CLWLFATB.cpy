@@ -0,0 +1,29 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLWLFATB                                         *
+      *      NAME:  C_WL_FATAL_AUDIT_TB                               *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER WL-807 FATAL-EDIT INDICATOR SET ON A GIVEN       *
+      *   CLAIM'S WLC80750 COMMAREA, RECORDING THE NAME OF THE FLAG    *
+      *   (WL-807-FATAL-HDR-PROV-EDIT-IND, -MBR-EDIT-IND,              *
+      *   -PRIC-EDIT-IND, OR WL-807-CLAIM-TYPE-EXC-IND), THE VALUE IT  *
+      *   WAS SET TO, AND THE PROGRAM AND TIMESTAMP THAT SET IT.       *
+      *   POPULATED BY THE AUDIT-STAMP ROUTINE (PDDS9002), WHICH ANY   *
+      *   PROGRAM SETTING ONE OF THESE FLAGS IS EXPECTED TO CALL, AND  *
+      *   WRITTEN BY THE CLAIM CONTROL MODULE (PDDC8000).  ADDED SO A  *
+      *   COMMAREA INVESTIGATION HAS A REAL ANSWER TO "WHICH PROGRAM   *
+      *   SET THIS FLAG" INSTEAD OF THE "SET BY ???????" REMARKS       *
+      *   ABOVE THE FLAGS IN WLC80750 ITSELF.                          *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLWLFATB-C-WL-FATAL-AUDIT-TB.
+           05  CLWLFATB-R-CUST-PART-NUM   PIC S9(00009) COMP.
+           05  CLWLFATB-C-TCN-NUM         PIC  X(00015).
+           05  CLWLFATB-C-FATAL-IND-NAME  PIC  X(00030).
+           05  CLWLFATB-C-FATAL-IND-VAL   PIC  X(00001).
+           05  CLWLFATB-C-SET-BY-PGM      PIC  X(00008).
+           05  CLWLFATB-C-SET-TS          PIC  X(00026).
