@@ -0,0 +1,37 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLFOVRTB                                         *
+      *      NAME:  C-FORCE-OVR-TB                                    *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER CLAIM LINE EXCEPTION WHERE A FORCE-APPLY        *
+      *   (WVR1903C) OR FORCE-DENY (WVR1914C) OVERRIDE ON             *
+      *   R_CLM_EXC_DISP_TB ACTUALLY CHANGED THE EXCEPTION'S          *
+      *   DISPOSITION AWAY FROM R_CLM_EXC_DISP_TB'S OWN               *
+      *   R_CLM_EXC_DISP_CD (WVR0156C) - I.E. THE EXCEPTION WOULD     *
+      *   HAVE DENIED/SUSPENDED/ETC. NORMALLY BUT WAS ALLOWED TO PAY  *
+      *   BECAUSE R_EXC_FORCE_APP_CD WAS NOT WV-R1903-C-NEVER-FORC,   *
+      *   OR VICE VERSA FOR R_FORCE_DENY_CD.  WRITTEN BY THE CLAIM    *
+      *   CONTROL MODULE (PDDC8000) THE SAME WAY CLEXCDTB IS - SEE    *
+      *   S600C1 (CBLLIB/CPYLIB) FOR WHERE THE FORCE CODES ARE READ   *
+      *   OFF R_CLM_EXC_DISP_TB AND CARRIED ONTO THE EXCEPTION LINE.  *
+      *   USED BY THE FORCE-APPLY/FORCE-DENY OVERRIDE REPORT          *
+      *   (PDDR0032) SO HOW OFTEN THESE OVERRIDES ARE ACTUALLY        *
+      *   EXERCISED - AND BY WHOM - IS VISIBLE WITHOUT READING THE    *
+      *   CONFIGURATION TABLES COLD.                                  *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLFOVRTB-C-FORCE-OVR-TB.
+           05  CLFOVRTB-C-TCN-NUM          PIC  X(00015).
+           05  CLFOVRTB-C-LI-NUM           PIC S9(00004) COMP.
+           05  CLFOVRTB-R-CLM-EXC-CD       PIC  X(00004).
+           05  CLFOVRTB-C-OVERRIDE-TYPE    PIC  X(00001).
+               88  CLFOVRTB-C-FORCE-APPLIED VALUE 'A'.
+               88  CLFOVRTB-C-FORCE-DENIED  VALUE 'D'.
+           05  CLFOVRTB-R-NORMAL-DISP-CD   PIC  X(00001).
+           05  CLFOVRTB-R-ACTUAL-DISP-CD   PIC  X(00001).
+           05  CLFOVRTB-C-OVERRIDE-USER-ID PIC  X(00008).
+           05  CLFOVRTB-C-OVERRIDE-DT      PIC  X(00010).
