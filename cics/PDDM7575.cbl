@@ -0,0 +1,303 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PDDM7575.
+000030 AUTHOR.        ACS GOVERMENT HEALTHCARE.
+000040 DATE-COMPILED.
+000050*REMARKS.
+000060*****************************************************************
+000070*                                                               *
+000080*@ PROGRAM-ID: PDDM7575                                         *
+000090*@ TITLE: BIN/VERSION LIST MAINTENANCE SCREEN                   *
+000100*                                                               *
+000110*****************************************************************
+000120*                                                               *
+000130*?  I. PROGRAM ABSTRACT                                         *
+000140*+                                                              *
+000150*+  PSEUDO-CONVERSATIONAL CICS TRANSACTION (TRANID W757) THAT   *
+000160*+  LETS AN OPERATOR ADD, CHANGE, DELETE OR INQUIRE ROWS ON     *
+000170*+  G_LIST_DTL_TB FOR THE BIN LIST (7575) AND THE NCPDP         *
+000175*+  VERSION LIST (7002) WITHOUT A PROGRAMMER-ASSISTED CHANGE.   *
+000180*+                                                              *
+000300*****************************************************************
+000310*+                                                              *
+000320*+ II. INPUT/OUTPUT MATRIX                                      *
+000330*+                                                              *
+000340*+     I/O              TITLE                           ID      *
+000350*+     ---   ------------------------------------  ----------   *
+000360*+      I/O   G_LIST_DTL_TB                         GSLDTLTB     *
+000370*+      I/O   PDDM757M MAP (MAPSET PDDM757M)         PDDM757M     *
+000380*+                                                              *
+000400*****************************************************************
+000410*+                                                              *
+000460*+ IV. CSR CHANGE LOG.                                          *
+000470*                                                               *
+000480*           -----------  CSR CHANGES  -----------               *
+000490*                                                               *
+000500*  CSR    CHANGE      ANALYST      DESCRIPTION OF CHANGE        *
+000510*  NBR     DATE        NAME                                     *
+000520*                                                               *
+000521*---------------------------------------------------------------*
+000522* CR1002   08/09/26  ACS       NEW PROGRAM.  SELF-SERVICE        *
+000523*                              MAINTENANCE SCREEN FOR THE BIN    *
+000524*                              (7575) AND VERSION (7002) LISTS.  *
+000820*****************************************************************
+000830
+000840 ENVIRONMENT DIVISION.
+000850 CONFIGURATION SECTION.
+000880 DATA DIVISION.
+000890 WORKING-STORAGE SECTION.
+000900
+000910 01  WK-030-MISC-CONSTANTS.
+000920     05  WK-030-PROGRAM-NAME     PIC X(08)      VALUE 'PDDM7575'.
+000930     05  WK-030-MAPSET-NAME      PIC X(08)      VALUE 'PDDM757M'.
+000940     05  WK-030-MAP-NAME         PIC X(08)      VALUE 'PDDM757S'.
+000950     05  WK-030-TRANID           PIC X(04)      VALUE 'W757'.
+000960
+000970 01  WW-000-WORK-AREA.
+000980     05  WW-000-BIN-LIST-NUM      PIC X(04) VALUE '7575'.
+000990     05  WW-000-VERSION-LIST-NUM  PIC X(04) VALUE '7002'.
+001000     05  WW-000-VALID-LIST-SW     PIC X(01) VALUE 'N'.
+001010         88  WW-000-VALID-LIST    VALUE 'Y'.
+001020     05  WW-000-VALID-ACT-SW      PIC X(01) VALUE 'N'.
+001030         88  WW-000-VALID-ACT     VALUE 'Y'.
+001040
+001050     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+001060 01  WS-000-SQL-WORK-AREA.
+001070     05  WS-000-LIST-NUM          PIC X(04).
+001080     05  WS-000-GROUP-ID          PIC X(08).
+001090     05  WS-000-STRT-LMT          PIC X(15).
+001100     05  WS-000-END-LMT           PIC X(15).
+001110     05  WS-000-EFF-STRT-DT       PIC X(10).
+001120     05  WS-000-EFF-END-DT        PIC X(10).
+001130     05  WS-000-LIST-DTL-TX       PIC X(30).
+001140     05  WS-000-SUBSYS-CD         PIC X(01) VALUE 'C'.
+001150     EXEC SQL END DECLARE SECTION END-EXEC.
+001160
+001170     EXEC SQL INCLUDE SQLCA END-EXEC.
+001180
+001190 01  WC-000-COMMAREA-WS.
+001200     05  WC-000-LAST-ACTCD        PIC X(01).
+001210
+001220 LINKAGE SECTION.
+001230 01  DFHCOMMAREA.
+001240     05  PDDM7575-LAST-ACTCD      PIC X(01).
+001250
+001260     COPY PDDM757M.
+001270*****************************************************************
+001280*    PROCEDURE DIVISION                                        *
+001290*****************************************************************
+001300 PROCEDURE DIVISION.
+001310*****************************************************************
+001320*    S100-000-MAINLINE - FIRST-TIME VS. RETURN DISPATCH         *
+001330*****************************************************************
+001340 S100-000-MAINLINE.
+001350     IF EIBCALEN = 0
+001360         PERFORM S200-000-INIT-SCREEN
+001370             THRU S200-999-EXIT
+001380     ELSE
+001390         MOVE DFHCOMMAREA        TO WC-000-COMMAREA-WS
+001400         PERFORM S300-000-RECEIVE-MAP
+001410             THRU S300-999-EXIT
+001420         PERFORM S400-000-PROCESS-ACTION
+001430             THRU S400-999-EXIT
+001440     END-IF.
+001450     PERFORM S800-000-SEND-MAP
+001460         THRU S800-999-EXIT.
+001470     MOVE WC-000-LAST-ACTCD      TO PDDM7575-LAST-ACTCD.
+001480     EXEC CICS
+001490         RETURN TRANSID(WK-030-TRANID)
+001500                COMMAREA(DFHCOMMAREA)
+001510     END-EXEC.
+001520     GOBACK.
+001530*****************************************************************
+001540*    S200-000-INIT-SCREEN - BLANK THE SCREEN ON FIRST ENTRY     *
+001550*****************************************************************
+001560 S200-000-INIT-SCREEN.
+001570     MOVE LOW-VALUES             TO PDDM757MO.
+001580     MOVE SPACES                 TO WC-000-LAST-ACTCD.
+001590 S200-999-EXIT.
+001600     EXIT.
+001610*****************************************************************
+001620*    S300-000-RECEIVE-MAP - READ OPERATOR INPUT FROM THE SCREEN *
+001630*****************************************************************
+001640 S300-000-RECEIVE-MAP.
+001650     EXEC CICS
+001660         RECEIVE MAP(WK-030-MAP-NAME)
+001670                 MAPSET(WK-030-MAPSET-NAME)
+001680                 INTO(PDDM757MI)
+001690     END-EXEC.
+001700 S300-999-EXIT.
+001710     EXIT.
+001720*****************************************************************
+001730*    S400-000-PROCESS-ACTION - VALIDATE AND ROUTE ON ACTCD       *
+001740*****************************************************************
+001750 S400-000-PROCESS-ACTION.
+001760     PERFORM S410-000-VALIDATE-INPUT
+001770         THRU S410-999-EXIT.
+001780     IF WW-000-VALID-LIST AND WW-000-VALID-ACT
+001790         EVALUATE ACTCDI
+001800             WHEN 'A'
+001810                 PERFORM S420-000-ADD-ROW
+001820                     THRU S420-999-EXIT
+001830             WHEN 'C'
+001840                 PERFORM S430-000-CHANGE-ROW
+001850                     THRU S430-999-EXIT
+001860             WHEN 'D'
+001870                 PERFORM S440-000-DELETE-ROW
+001880                     THRU S440-999-EXIT
+001890             WHEN 'I'
+001900                 PERFORM S450-000-INQUIRE-ROW
+001910                     THRU S450-999-EXIT
+001920         END-EVALUATE
+001930         MOVE ACTCDI              TO WC-000-LAST-ACTCD
+001940     END-IF.
+001950 S400-999-EXIT.
+001960     EXIT.
+001970*****************************************************************
+001980*    S410-000-VALIDATE-INPUT - LIST NUMBER AND ACTION EDITS     *
+001990*****************************************************************
+002000 S410-000-VALIDATE-INPUT.
+002010     MOVE 'N'                    TO WW-000-VALID-LIST-SW.
+002020     IF LISTNUMI = WW-000-BIN-LIST-NUM
+002030        OR LISTNUMI = WW-000-VERSION-LIST-NUM
+002040         MOVE 'Y'                TO WW-000-VALID-LIST-SW
+002050     ELSE
+002060         MOVE 'INVALID LIST NUMBER - MUST BE 7575 OR 7002'
+002070                                  TO MSGO
+002080     END-IF.
+002090     MOVE 'N'                    TO WW-000-VALID-ACT-SW.
+002100     IF ACTCDI = 'A' OR 'C' OR 'D' OR 'I'
+002110         MOVE 'Y'                TO WW-000-VALID-ACT-SW
+002120     ELSE
+002130         MOVE 'INVALID ACTION - MUST BE A, C, D OR I'
+002140                                  TO MSGO
+002150     END-IF.
+002160 S410-999-EXIT.
+002170     EXIT.
+002180*****************************************************************
+002190*    S420-000-ADD-ROW - INSERT A NEW LIST-DETAIL ROW            *
+002200*****************************************************************
+002210 S420-000-ADD-ROW.
+002220     MOVE LISTNUMI                TO WS-000-LIST-NUM.
+002230     MOVE GRPIDI                  TO WS-000-GROUP-ID.
+002240     MOVE STRTLMTI                TO WS-000-STRT-LMT.
+002250     MOVE ENDLMTI                 TO WS-000-END-LMT.
+002260     MOVE EFFSTRTI                TO WS-000-EFF-STRT-DT.
+002270     MOVE EFFENDI                 TO WS-000-EFF-END-DT.
+002280     MOVE RSNTXI                  TO WS-000-LIST-DTL-TX.
+002290     EXEC SQL
+002300         INSERT INTO G_LIST_DTL_TB
+002310             (G_LIST_SUBSYS_CD, G_LIST_NUM, R_GROUP_ID,
+002320              G_LIST_STRT_LMT, G_LIST_END_LMT,
+002330              G_LIST_EFF_STRT_DT, G_LIST_EFF_END_DT,
+002340              G_LIST_DTL_TX)
+002350         VALUES
+002360             (:WS-000-SUBSYS-CD, :WS-000-LIST-NUM,
+002370              :WS-000-GROUP-ID, :WS-000-STRT-LMT,
+002380              :WS-000-END-LMT, :WS-000-EFF-STRT-DT,
+002390              :WS-000-EFF-END-DT, :WS-000-LIST-DTL-TX)
+002400     END-EXEC.
+002410     PERFORM S460-000-CHECK-SQLCODE
+002420         THRU S460-999-EXIT.
+002430 S420-999-EXIT.
+002440     EXIT.
+002450*****************************************************************
+002460*    S430-000-CHANGE-ROW - UPDATE AN EXISTING LIST-DETAIL ROW   *
+002470*****************************************************************
+002480 S430-000-CHANGE-ROW.
+002490     MOVE LISTNUMI                TO WS-000-LIST-NUM.
+002500     MOVE GRPIDI                  TO WS-000-GROUP-ID.
+002510     MOVE STRTLMTI                TO WS-000-STRT-LMT.
+002520     MOVE ENDLMTI                 TO WS-000-END-LMT.
+002530     MOVE EFFSTRTI                TO WS-000-EFF-STRT-DT.
+002540     MOVE EFFENDI                 TO WS-000-EFF-END-DT.
+002550     MOVE RSNTXI                  TO WS-000-LIST-DTL-TX.
+002560     EXEC SQL
+002570         UPDATE G_LIST_DTL_TB
+002580            SET G_LIST_END_LMT      = :WS-000-END-LMT,
+002590                G_LIST_EFF_STRT_DT  = :WS-000-EFF-STRT-DT,
+002600                G_LIST_EFF_END_DT   = :WS-000-EFF-END-DT,
+002610                G_LIST_DTL_TX       = :WS-000-LIST-DTL-TX
+002620          WHERE G_LIST_SUBSYS_CD = :WS-000-SUBSYS-CD
+002630            AND G_LIST_NUM       = :WS-000-LIST-NUM
+002640            AND R_GROUP_ID       = :WS-000-GROUP-ID
+002650            AND G_LIST_STRT_LMT  = :WS-000-STRT-LMT
+002660     END-EXEC.
+002670     PERFORM S460-000-CHECK-SQLCODE
+002680         THRU S460-999-EXIT.
+002690 S430-999-EXIT.
+002700     EXIT.
+002710*****************************************************************
+002720*    S440-000-DELETE-ROW - REMOVE A LIST-DETAIL ROW             *
+002730*****************************************************************
+002740 S440-000-DELETE-ROW.
+002750     MOVE LISTNUMI                TO WS-000-LIST-NUM.
+002760     MOVE GRPIDI                  TO WS-000-GROUP-ID.
+002770     MOVE STRTLMTI                TO WS-000-STRT-LMT.
+002780     EXEC SQL
+002790         DELETE FROM G_LIST_DTL_TB
+002800          WHERE G_LIST_SUBSYS_CD = :WS-000-SUBSYS-CD
+002810            AND G_LIST_NUM       = :WS-000-LIST-NUM
+002820            AND R_GROUP_ID       = :WS-000-GROUP-ID
+002830            AND G_LIST_STRT_LMT  = :WS-000-STRT-LMT
+002840     END-EXEC.
+002850     PERFORM S460-000-CHECK-SQLCODE
+002860         THRU S460-999-EXIT.
+002870 S440-999-EXIT.
+002880     EXIT.
+002890*****************************************************************
+002900*    S450-000-INQUIRE-ROW - DISPLAY AN EXISTING LIST-DETAIL ROW *
+002910*****************************************************************
+002920 S450-000-INQUIRE-ROW.
+002930     MOVE LISTNUMI                TO WS-000-LIST-NUM.
+002940     MOVE GRPIDI                  TO WS-000-GROUP-ID.
+002950     MOVE STRTLMTI                TO WS-000-STRT-LMT.
+002960     EXEC SQL
+002970         SELECT G_LIST_END_LMT, G_LIST_EFF_STRT_DT,
+002980                G_LIST_EFF_END_DT, G_LIST_DTL_TX
+002990           INTO :WS-000-END-LMT, :WS-000-EFF-STRT-DT,
+003000                :WS-000-EFF-END-DT, :WS-000-LIST-DTL-TX
+003010           FROM G_LIST_DTL_TB
+003020          WHERE G_LIST_SUBSYS_CD = :WS-000-SUBSYS-CD
+003030            AND G_LIST_NUM       = :WS-000-LIST-NUM
+003040            AND R_GROUP_ID       = :WS-000-GROUP-ID
+003050            AND G_LIST_STRT_LMT  = :WS-000-STRT-LMT
+003060     END-EXEC.
+003070     IF SQLCODE = 0
+003080         MOVE WS-000-END-LMT       TO ENDLMTO
+003090         MOVE WS-000-EFF-STRT-DT   TO EFFSTRTO
+003100         MOVE WS-000-EFF-END-DT    TO EFFENDO
+003110         MOVE WS-000-LIST-DTL-TX   TO RSNTXO
+003120         MOVE 'ROW FOUND'          TO MSGO
+003130     ELSE
+003140         PERFORM S460-000-CHECK-SQLCODE
+003150             THRU S460-999-EXIT
+003160     END-IF.
+003170 S450-999-EXIT.
+003180     EXIT.
+003190*****************************************************************
+003200*    S460-000-CHECK-SQLCODE - COMMON SQL RETURN-CODE HANDLING   *
+003210*****************************************************************
+003220 S460-000-CHECK-SQLCODE.
+003230     EVALUATE SQLCODE
+003240         WHEN 0
+003250             MOVE 'REQUEST COMPLETED'      TO MSGO
+003260         WHEN 100
+003270             MOVE 'ROW NOT FOUND'          TO MSGO
+003280         WHEN OTHER
+003290             MOVE 'SQL ERROR - SEE ON-CALL DASHBOARD'
+003300                                            TO MSGO
+003310     END-EVALUATE.
+003320 S460-999-EXIT.
+003330     EXIT.
+003340*****************************************************************
+003350*    S800-000-SEND-MAP - REDISPLAY THE SCREEN WITH RESULTS      *
+003360*****************************************************************
+003370 S800-000-SEND-MAP.
+003380     EXEC CICS
+003390         SEND MAP(WK-030-MAP-NAME)
+003400              MAPSET(WK-030-MAPSET-NAME)
+003410              FROM(PDDM757MO)
+003420              ERASE
+003430     END-EXEC.
+003440 S800-999-EXIT.
+003450     EXIT.
