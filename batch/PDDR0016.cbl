@@ -0,0 +1,251 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0016.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  DAILY LISTING OF CLAIMS         *
+001400*                  PROCESSED UNDER A RESERVED TEST OR WHAT-IF    *
+001500*                  PROCESSOR CONTROL NUMBER, READ FROM           *
+001600*                  C_HDR_TEST_CLM_TB, FOR THE RUN DATE.          *
+001700*                                                               *
+001800*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RPT0016-FILE ASSIGN TO RPT0016
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900*****************************************************************
+003000*  DATA DIVISION                                                *
+003100*****************************************************************
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RPT0016-FILE
+003500     RECORDING MODE IS F.
+003600 01  RPT0016-REC                     PIC X(00133).
+003700*****************************************************************
+003800*  WORKING-STORAGE SECTION                                     *
+003900*****************************************************************
+004000 WORKING-STORAGE SECTION.
+004100 77  WR-0016-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004200 77  WR-0016-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004300 77  WR-0016-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004400 77  WR-0016-TEST-CNT                PIC S9(07) COMP-3 VALUE ZERO.
+004500 77  WR-0016-WHATIF-CNT              PIC S9(07) COMP-3 VALUE ZERO.
+004600 77  WR-0016-EOF-SW                  PIC X(00001) VALUE 'N'.
+004700     88  WR-0016-EOF                 VALUE 'Y'.
+004800 77  WR-0016-RUN-DT                  PIC X(00010) VALUE SPACES.
+004900 01  WH-0016-RUN-DT.
+005000     05  WH-0016-RUN-DT-YYYYMMDD     PIC X(00008).
+005100*****************************************************************
+005200*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE TEST CLAIM  *
+005300*  TABLE WRITTEN BY THE CLAIM CONTROL MODULE.                   *
+005400*  SEE CBLLIB/CPYLIB/CLTSTPTB.                                  *
+005500*****************************************************************
+005600     EXEC SQL INCLUDE SQLCA END-EXEC.
+005700     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005800     COPY CLTSTPTB.
+005900 01  WH-0016-RUN-DT-KEY              PIC X(00010).
+006000     EXEC SQL END DECLARE SECTION END-EXEC.
+006100     EXEC SQL
+006200         DECLARE C0016 CURSOR FOR
+006300         SELECT R_CUST_PART_NUM, C_TCN_NUM, C_PRCS_NUM,
+006400                C_PRCS_TYPE_CD, R_GROUP_ID, R_PLAN_ID,
+006500                C_HDR_SVC_FST_DT
+006600           FROM C_HDR_TEST_CLM_TB
+006700          WHERE C_HDR_SVC_FST_DT = :WH-0016-RUN-DT-KEY
+006800          ORDER BY C_PRCS_TYPE_CD, R_GROUP_ID, C_TCN_NUM
+006900     END-EXEC.
+007000*****************************************************************
+007100*  REPORT LINE LAYOUTS                                         *
+007200*****************************************************************
+007300 01  RL-0016-HDG1.
+007400     05  FILLER                      PIC X(00001) VALUE SPACE.
+007500     05  FILLER                      PIC X(00043)
+007600         VALUE 'PDDR0016 - TEST/WHAT-IF CLAIM ACTIVITY'.
+007700     05  FILLER                      PIC X(00005) VALUE SPACES.
+007800     05  FILLER                      PIC X(00008)
+007900             VALUE 'RUN DATE'.
+008000     05  RL-0016-H1-RUN-DT           PIC X(00010).
+008100     05  FILLER                      PIC X(00006) VALUE SPACES.
+008200     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008300     05  RL-0016-H1-PAGE             PIC ZZZZ9.
+008400 01  RL-0016-HDG2.
+008500     05  FILLER                      PIC X(00001) VALUE SPACE.
+008600     05  FILLER                      PIC X(00008)
+008610         VALUE 'GROUP ID'.
+008700     05  FILLER                      PIC X(00003) VALUE SPACES.
+008800     05  FILLER                      PIC X(00008)
+008810         VALUE 'PLAN ID'.
+008900     05  FILLER                      PIC X(00003) VALUE SPACES.
+009000     05  FILLER                      PIC X(00015) VALUE 'TCN'.
+009100     05  FILLER                      PIC X(00003) VALUE SPACES.
+009200     05  FILLER                      PIC X(00010)
+009210         VALUE 'PROC CNTL'.
+009300     05  FILLER                      PIC X(00003) VALUE SPACES.
+009400     05  FILLER                      PIC X(00004) VALUE 'TYPE'.
+009500     05  FILLER                      PIC X(00003) VALUE SPACES.
+009600     05  FILLER                      PIC X(00012)
+009610         VALUE 'MEMBER ID'.
+009700 01  RL-0016-DETAIL.
+009800     05  FILLER                      PIC X(00001) VALUE SPACE.
+009900     05  RL-0016-D-GROUP-ID          PIC X(00008).
+010000     05  FILLER                      PIC X(00003) VALUE SPACES.
+010100     05  RL-0016-D-PLAN-ID           PIC X(00008).
+010200     05  FILLER                      PIC X(00003) VALUE SPACES.
+010300     05  RL-0016-D-TCN               PIC X(00015).
+010400     05  FILLER                      PIC X(00003) VALUE SPACES.
+010500     05  RL-0016-D-PRCS-NUM          PIC X(00010).
+010600     05  FILLER                      PIC X(00003) VALUE SPACES.
+010700     05  RL-0016-D-TYPE              PIC X(00004).
+010800     05  FILLER                      PIC X(00003) VALUE SPACES.
+010900     05  RL-0016-D-CUST-PART-NUM     PIC Z(00008)9.
+011000 01  RL-0016-TOTAL1.
+011100     05  FILLER                      PIC X(00001) VALUE SPACE.
+011200     05  FILLER                      PIC X(00025)
+011300         VALUE 'TOTAL TEST-MODE CLAIMS'.
+011400     05  RL-0016-T-TEST-CNT          PIC ZZZ,ZZ9.
+011500 01  RL-0016-TOTAL2.
+011600     05  FILLER                      PIC X(00001) VALUE SPACE.
+011700     05  FILLER                      PIC X(00025)
+011800         VALUE 'TOTAL WHAT-IF CLAIMS'.
+011900     05  RL-0016-T-WHATIF-CNT        PIC ZZZ,ZZ9.
+012000*****************************************************************
+012100*  PROCEDURE DIVISION                                          *
+012200*****************************************************************
+012300 PROCEDURE DIVISION.
+012400*****************************************************************
+012500*    0000-MAINLINE                                              *
+012600*****************************************************************
+012700 0000-MAINLINE.
+012800     PERFORM 1000-INITIALIZE
+012900         THRU 1000-INITIALIZE-EXIT.
+013000     PERFORM 2000-PROCESS-CURSOR
+013100         THRU 2000-PROCESS-CURSOR-EXIT
+013200         UNTIL WR-0016-EOF.
+013300     PERFORM 8000-FINALIZE
+013400         THRU 8000-FINALIZE-EXIT.
+013500     GOBACK.
+013600*****************************************************************
+013700*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN       *
+013800*    CURSOR AGAINST THE TEST CLAIM TABLE FOR TODAY'S RUN DATE   *
+013900*****************************************************************
+014000 1000-INITIALIZE.
+014100     OPEN OUTPUT RPT0016-FILE.
+014200     ACCEPT WH-0016-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+014300     MOVE WH-0016-RUN-DT-YYYYMMDD(1:4) TO WR-0016-RUN-DT(1:4).
+014400     MOVE '-'                       TO WR-0016-RUN-DT(5:1).
+014500     MOVE WH-0016-RUN-DT-YYYYMMDD(5:2) TO WR-0016-RUN-DT(6:2).
+014600     MOVE '-'                       TO WR-0016-RUN-DT(8:1).
+014700     MOVE WH-0016-RUN-DT-YYYYMMDD(7:2) TO WR-0016-RUN-DT(9:2).
+014800     MOVE WR-0016-RUN-DT            TO WH-0016-RUN-DT-KEY.
+014900     EXEC SQL
+015000         OPEN C0016
+015100     END-EXEC.
+015200     IF SQLCODE NOT = ZERO
+015300         GO TO 9999-SQL-ERROR
+015400     END-IF.
+015500     PERFORM 2100-READ-NEXT
+015600         THRU 2100-READ-NEXT-EXIT.
+015700 1000-INITIALIZE-EXIT.
+015800     EXIT.
+015900*****************************************************************
+016000*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER TEST OR     *
+016100*    WHAT-IF CLAIM, ACCUMULATING COUNTS BY TYPE                  *
+016200*****************************************************************
+016300 2000-PROCESS-CURSOR.
+016400     IF WR-0016-LINE-CNT NOT < WR-0016-MAX-LINES
+016500         PERFORM 2200-WRITE-HEADINGS
+016600             THRU 2200-WRITE-HEADINGS-EXIT
+016700     END-IF.
+016800     MOVE CLTSTPTB-R-GROUP-ID          TO RL-0016-D-GROUP-ID.
+016900     MOVE CLTSTPTB-R-PLAN-ID           TO RL-0016-D-PLAN-ID.
+017000     MOVE CLTSTPTB-C-TCN-NUM           TO RL-0016-D-TCN.
+017100     MOVE CLTSTPTB-C-PRCS-NUM          TO RL-0016-D-PRCS-NUM.
+017200     MOVE CLTSTPTB-R-CUST-PART-NUM     TO RL-0016-D-CUST-PART-NUM.
+017300     IF CLTSTPTB-C-PRCS-WHATIF
+017400         MOVE 'WHIF'                TO RL-0016-D-TYPE
+017500         ADD 1 TO WR-0016-WHATIF-CNT
+017600     ELSE
+017700         MOVE 'TEST'                TO RL-0016-D-TYPE
+017800         ADD 1 TO WR-0016-TEST-CNT
+017900     END-IF.
+018000     WRITE RPT0016-REC FROM RL-0016-DETAIL.
+018100     ADD 1 TO WR-0016-LINE-CNT.
+018200     PERFORM 2100-READ-NEXT
+018300         THRU 2100-READ-NEXT-EXIT.
+018400 2000-PROCESS-CURSOR-EXIT.
+018500     EXIT.
+018600*****************************************************************
+018700*    2100-READ-NEXT - FETCH ONE ROW FROM THE TEST CLAIM CURSOR   *
+018800*****************************************************************
+018900 2100-READ-NEXT.
+019000     EXEC SQL
+019100         FETCH C0016
+019200         INTO :CLTSTPTB-R-CUST-PART-NUM,
+019300              :CLTSTPTB-C-TCN-NUM,
+019400              :CLTSTPTB-C-PRCS-NUM,
+019500              :CLTSTPTB-C-PRCS-TYPE-CD,
+019600              :CLTSTPTB-R-GROUP-ID,
+019700              :CLTSTPTB-R-PLAN-ID,
+019800              :CLTSTPTB-C-HDR-SVC-FST-DT
+019900     END-EXEC.
+020000     IF SQLCODE = 100
+020100         SET WR-0016-EOF TO TRUE
+020200     ELSE
+020300         IF SQLCODE NOT = ZERO
+020400             GO TO 9999-SQL-ERROR
+020500         END-IF
+020600     END-IF.
+020700 2100-READ-NEXT-EXIT.
+020800     EXIT.
+020900*****************************************************************
+021000*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+021100*****************************************************************
+021200 2200-WRITE-HEADINGS.
+021300     ADD 1 TO WR-0016-PAGE-NUM.
+021400     MOVE WR-0016-RUN-DT  TO RL-0016-H1-RUN-DT.
+021500     MOVE WR-0016-PAGE-NUM TO RL-0016-H1-PAGE.
+021600     WRITE RPT0016-REC FROM RL-0016-HDG1
+021700         BEFORE ADVANCING TO-NEW-PAGE.
+021800     WRITE RPT0016-REC FROM RL-0016-HDG2
+021900         AFTER ADVANCING 2 LINES.
+022000     MOVE ZERO TO WR-0016-LINE-CNT.
+022100 2200-WRITE-HEADINGS-EXIT.
+022200     EXIT.
+022300*****************************************************************
+022400*    8000-FINALIZE - CLOSE CURSOR, PRINT FINAL TOTALS, CLOSE     *
+022500*    FILES                                                      *
+022600*****************************************************************
+022700 8000-FINALIZE.
+022800     EXEC SQL
+022900         CLOSE C0016
+023000     END-EXEC.
+023100     MOVE WR-0016-TEST-CNT    TO RL-0016-T-TEST-CNT.
+023200     MOVE WR-0016-WHATIF-CNT  TO RL-0016-T-WHATIF-CNT.
+023300     WRITE RPT0016-REC FROM RL-0016-TOTAL1
+023400         AFTER ADVANCING 2 LINES.
+023500     WRITE RPT0016-REC FROM RL-0016-TOTAL2
+023600         AFTER ADVANCING 1 LINES.
+023700     CLOSE RPT0016-FILE.
+023800 8000-FINALIZE-EXIT.
+023900     EXIT.
+024000*****************************************************************
+024100*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+024200*****************************************************************
+024300 9999-SQL-ERROR.
+024400     DISPLAY 'PDDR0016 - SQL ERROR ON C_HDR_TEST_CLM_TB'.
+024500     DISPLAY 'SQLCODE = ' SQLCODE.
+024600     MOVE 16 TO RETURN-CODE.
+024700     CLOSE RPT0016-FILE.
+024800     GOBACK.
