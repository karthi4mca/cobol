@@ -20,10 +20,13 @@
            10  WV-B2372-C-BENEFIT-NOT-MET
                            VALUE IS  'N'
                                        PIC  X(00001).
+           10  WV-B2372-C-BENEFIT-PEND-VER                              DF7007
+                           VALUE IS  'P'                                DF7007
+                                       PIC  X(00001).                   DF7007
          05  WV-B2372-SEARCH-TABLE  REDEFINES
                WV-B2372-CODE-VALUES.
            10  WV-B2372-TABLE-ENTRY
-                           OCCURS 00003 TIMES
+                           OCCURS 00004 TIMES                           DF7007
                            ASCENDING KEY IS
                  WV-B2372-B-BENE-CAP-STAT-CD
                            INDEXED BY WXV-B2372-TABLE-ENTRY.
@@ -31,4 +34,4 @@
                                        PIC  X(00001).
          05  WV-B2372-MAX-ENTRIES      PIC S9(04)
                            USAGE IS COMP-3
-                           VALUE IS +00003.
+                           VALUE IS +00004.                             DF7007
