@@ -0,0 +1,79 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  PDDM757M                                          *
+      *   MAPSET:   PDDM757M          MAP:  PDDM757S                  *
+      *   SUBSYSTEM:  G Generic Lists                                *
+      *                                                               *
+      *   SYMBOLIC MAP FOR THE BIN/VERSION LIST MAINTENANCE SCREEN.   *
+      *   HAND-BUILT TO MATCH THE LAYOUT A BMS ASSEMBLE WOULD HAVE     *
+      *   GENERATED FOR MAPSET PDDM757M, MAP PDDM757S.                *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  PDDM757MI.
+           05  FILLER                      PIC X(00012).
+           05  LISTNUML                    PIC S9(00004) COMP.
+           05  LISTNUMF                    PIC  X(00001).
+           05  FILLER REDEFINES LISTNUMF.
+               10  LISTNUMA                PIC  X(00001).
+           05  LISTNUMI                    PIC  X(00004).
+           05  GRPIDL                      PIC S9(00004) COMP.
+           05  GRPIDF                      PIC  X(00001).
+           05  FILLER REDEFINES GRPIDF.
+               10  GRPIDA                  PIC  X(00001).
+           05  GRPIDI                      PIC  X(00008).
+           05  STRTLMTL                    PIC S9(00004) COMP.
+           05  STRTLMTF                    PIC  X(00001).
+           05  FILLER REDEFINES STRTLMTF.
+               10  STRTLMTA                PIC  X(00001).
+           05  STRTLMTI                    PIC  X(00015).
+           05  ENDLMTL                     PIC S9(00004) COMP.
+           05  ENDLMTF                     PIC  X(00001).
+           05  FILLER REDEFINES ENDLMTF.
+               10  ENDLMTA                 PIC  X(00001).
+           05  ENDLMTI                     PIC  X(00015).
+           05  EFFSTRTL                    PIC S9(00004) COMP.
+           05  EFFSTRTF                    PIC  X(00001).
+           05  FILLER REDEFINES EFFSTRTF.
+               10  EFFSTRTA                PIC  X(00001).
+           05  EFFSTRTI                    PIC  X(00010).
+           05  EFFENDL                     PIC S9(00004) COMP.
+           05  EFFENDF                     PIC  X(00001).
+           05  FILLER REDEFINES EFFENDF.
+               10  EFFENDA                 PIC  X(00001).
+           05  EFFENDI                     PIC  X(00010).
+           05  RSNTXL                      PIC S9(00004) COMP.
+           05  RSNTXF                      PIC  X(00001).
+           05  FILLER REDEFINES RSNTXF.
+               10  RSNTXA                  PIC  X(00001).
+           05  RSNTXI                      PIC  X(00030).
+           05  ACTCDL                      PIC S9(00004) COMP.
+           05  ACTCDF                      PIC  X(00001).
+           05  FILLER REDEFINES ACTCDF.
+               10  ACTCDA                  PIC  X(00001).
+           05  ACTCDI                      PIC  X(00001).
+           05  MSGL                        PIC S9(00004) COMP.
+           05  MSGF                        PIC  X(00001).
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                    PIC  X(00001).
+           05  MSGI                        PIC  X(00079).
+       01  PDDM757MO REDEFINES PDDM757MI.
+           05  FILLER                      PIC X(00012).
+           05  FILLER                      PIC  X(00003).
+           05  LISTNUMO                    PIC  X(00004).
+           05  FILLER                      PIC  X(00003).
+           05  GRPIDO                      PIC  X(00008).
+           05  FILLER                      PIC  X(00003).
+           05  STRTLMTO                    PIC  X(00015).
+           05  FILLER                      PIC  X(00003).
+           05  ENDLMTO                     PIC  X(00015).
+           05  FILLER                      PIC  X(00003).
+           05  EFFSTRTO                    PIC  X(00010).
+           05  FILLER                      PIC  X(00003).
+           05  EFFENDO                     PIC  X(00010).
+           05  FILLER                      PIC  X(00003).
+           05  RSNTXO                      PIC  X(00030).
+           05  FILLER                      PIC  X(00003).
+           05  ACTCDO                      PIC  X(00001).
+           05  FILLER                      PIC  X(00003).
+           05  MSGO                        PIC  X(00079).
