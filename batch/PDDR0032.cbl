@@ -0,0 +1,272 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0032.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  LISTS EVERY CLAIM LINE          *
+001400*                  EXCEPTION WHERE A FORCE-APPLY (WVR1903C) OR   *
+001500*                  FORCE-DENY (WVR1914C) OVERRIDE ON             *
+001600*                  R_CLM_EXC_DISP_TB ACTUALLY CHANGED THE        *
+001700*                  EXCEPTION'S DISPOSITION AWAY FROM ITS OWN     *
+001800*                  R_CLM_EXC_DISP_CD, READ FROM               *
+001900*                  C_FORCE_OVR_TB, SO HOW OFTEN THESE            *
+002000*                  OVERRIDES FIRE - AND WHO FIRED THEM - IS      *
+002100*                  VISIBLE WITHOUT READING THE CONFIGURATION     *
+002200*                  TABLES COLD.                                  *
+002300*                                                               *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT RPT0032-FILE ASSIGN TO RPT0032
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400*****************************************************************
+003500*  DATA DIVISION                                                *
+003600*****************************************************************
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  RPT0032-FILE
+004000     RECORDING MODE IS F.
+004100 01  RPT0032-REC                     PIC X(00133).
+004200*****************************************************************
+004300*  WORKING-STORAGE SECTION                                     *
+004400*****************************************************************
+004500 WORKING-STORAGE SECTION.
+004600 77  WR-0032-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004700 77  WR-0032-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004800 77  WR-0032-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004900 77  WR-0032-EOF-SW                  PIC X(00001) VALUE 'N'.
+005000     88  WR-0032-EOF                 VALUE 'Y'.
+005100 77  WR-0032-RUN-DT                  PIC X(00010) VALUE SPACES.
+005200 77  WR-0032-FORCE-APP-CNT           PIC S9(00009) COMP-3
+005300                                     VALUE ZERO.
+005400 77  WR-0032-FORCE-DENY-CNT          PIC S9(00009) COMP-3
+005500                                     VALUE ZERO.
+005600 77  WR-0032-TOT-CNT                 PIC S9(00009) COMP-3
+005700                                     VALUE ZERO.
+005800*****************************************************************
+005900*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE FORCE-     *
+006000*  OVERRIDE AUDIT TABLE WRITTEN BY THE CLAIM CONTROL MODULE.    *
+006100*  SEE CBLLIB/CPYLIB/CLFOVRTB.  ONE ROW PER EXCEPTION WHERE THE  *
+006200*  OVERRIDE ACTUALLY CHANGED THE DISPOSITION - NOT EVERY         *
+006300*  EXCEPTION THE OVERRIDE CODES WERE MERELY AVAILABLE ON.        *
+006400*****************************************************************
+006500     EXEC SQL INCLUDE SQLCA END-EXEC.
+006600     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006700     COPY CLFOVRTB.
+006800     EXEC SQL END DECLARE SECTION END-EXEC.
+006900     EXEC SQL
+007000         DECLARE C0032 CURSOR FOR
+007100         SELECT C_TCN_NUM, C_LI_NUM, R_CLM_EXC_CD,
+007200                C_OVERRIDE_TYPE, R_NORMAL_DISP_CD,
+007300                R_ACTUAL_DISP_CD, C_OVERRIDE_USER_ID,
+007400                C_OVERRIDE_DT
+007500           FROM C_FORCE_OVR_TB
+007600          ORDER BY C_TCN_NUM, C_LI_NUM
+007700     END-EXEC.
+007800*****************************************************************
+007900*  REPORT LINE LAYOUTS                                         *
+008000*****************************************************************
+008100 01  RL-0032-HDG1.
+008200     05  FILLER                      PIC X(00001) VALUE SPACE.
+008300     05  FILLER                      PIC X(00050)
+008400         VALUE 'PDDR0032 - FORCE-APPLY/FORCE-DENY OVERRIDE AUDIT'.
+008500     05  FILLER                      PIC X(00003) VALUE SPACES.
+008600     05  FILLER                      PIC X(00008)
+008700             VALUE 'RUN DATE'.
+008800     05  RL-0032-H1-RUN-DT           PIC X(00010).
+008900     05  FILLER                      PIC X(00002) VALUE SPACES.
+009000     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+009100     05  RL-0032-H1-PAGE             PIC ZZZZ9.
+009200 01  RL-0032-HDG2.
+009300     05  FILLER                PIC X(00001) VALUE SPACE.
+009400     05  FILLER                PIC X(00015) VALUE 'TCN'.
+009500     05  FILLER                PIC X(00003) VALUE SPACES.
+009600     05  FILLER                PIC X(00004) VALUE 'LINE'.
+009700     05  FILLER                PIC X(00003) VALUE SPACES.
+009800     05  FILLER                PIC X(00004) VALUE 'EC'.
+009900     05  FILLER                PIC X(00004) VALUE SPACES.
+010000     05  FILLER                PIC X(00008) VALUE 'OVERRIDE'.
+010100     05  FILLER                PIC X(00003) VALUE SPACES.
+010200     05  FILLER                PIC X(00006) VALUE 'NORMAL'.
+010300     05  FILLER                PIC X(00003) VALUE SPACES.
+010400     05  FILLER                PIC X(00006) VALUE 'ACTUAL'.
+010500     05  FILLER                PIC X(00003) VALUE SPACES.
+010600     05  FILLER                PIC X(00008) VALUE 'USER ID'.
+010700     05  FILLER                PIC X(00003) VALUE SPACES.
+010800     05  FILLER                PIC X(00010) VALUE 'OVR DATE'.
+010900 01  RL-0032-DETAIL.
+011000     05  FILLER                      PIC X(00001) VALUE SPACE.
+011100     05  RL-0032-D-TCN               PIC X(00015).
+011200     05  FILLER                      PIC X(00003) VALUE SPACES.
+011300     05  RL-0032-D-LI-NUM            PIC ZZZ9.
+011400     05  FILLER                      PIC X(00003) VALUE SPACES.
+011500     05  RL-0032-D-EXC-CD            PIC X(00004).
+011600     05  FILLER                      PIC X(00004) VALUE SPACES.
+011700     05  RL-0032-D-OVR-TYPE          PIC X(00008).
+011800     05  FILLER                      PIC X(00001) VALUE SPACES.
+011900     05  RL-0032-D-NORMAL-DISP       PIC X(00006).
+012000     05  FILLER                      PIC X(00001) VALUE SPACES.
+012100     05  RL-0032-D-ACTUAL-DISP       PIC X(00006).
+012200     05  FILLER                      PIC X(00001) VALUE SPACES.
+012300     05  RL-0032-D-USER-ID           PIC X(00008).
+012400     05  FILLER                      PIC X(00003) VALUE SPACES.
+012500     05  RL-0032-D-OVR-DT            PIC X(00010).
+012600 01  RL-0032-TOTAL1.
+012700     05  FILLER                      PIC X(00001) VALUE SPACE.
+012800     05  FILLER                      PIC X(00030)
+012900         VALUE 'TOTAL FORCE-APPLY OVERRIDES'.
+013000     05  RL-0032-T1-CNT              PIC ZZZ,ZZZ,ZZ9.
+013100 01  RL-0032-TOTAL2.
+013200     05  FILLER                      PIC X(00001) VALUE SPACE.
+013300     05  FILLER                      PIC X(00030)
+013400         VALUE 'TOTAL FORCE-DENY OVERRIDES'.
+013500     05  RL-0032-T2-CNT              PIC ZZZ,ZZZ,ZZ9.
+013600 01  RL-0032-TOTAL3.
+013700     05  FILLER                      PIC X(00001) VALUE SPACE.
+013800     05  FILLER                      PIC X(00031)
+013900         VALUE 'TOTAL OVERRIDES ALL TYPES'.
+014000     05  RL-0032-T3-CNT              PIC ZZZ,ZZZ,ZZ9.
+014100*****************************************************************
+014200*  PROCEDURE DIVISION                                          *
+014300*****************************************************************
+014400 PROCEDURE DIVISION.
+014500*****************************************************************
+014600*    0000-MAINLINE                                              *
+014700*****************************************************************
+014800 0000-MAINLINE.
+014900     PERFORM 1000-INITIALIZE
+015000         THRU 1000-INITIALIZE-EXIT.
+015100     PERFORM 2000-PROCESS-CURSOR
+015200         THRU 2000-PROCESS-CURSOR-EXIT
+015300         UNTIL WR-0032-EOF.
+015400     PERFORM 8000-FINALIZE
+015500         THRU 8000-FINALIZE-EXIT.
+015600     GOBACK.
+015700*****************************************************************
+015800*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN THE   *
+015900*    CURSOR ON THE FORCE-OVERRIDE AUDIT TABLE                   *
+016000*****************************************************************
+016100 1000-INITIALIZE.
+016200     OPEN OUTPUT RPT0032-FILE.
+016300     ACCEPT WR-0032-RUN-DT FROM DATE YYYYMMDD.
+016400     EXEC SQL
+016500         OPEN C0032
+016600     END-EXEC.
+016700     IF SQLCODE NOT = ZERO
+016800         GO TO 9999-SQL-ERROR
+016900     END-IF.
+017000     PERFORM 2100-READ-NEXT
+017100         THRU 2100-READ-NEXT-EXIT.
+017200 1000-INITIALIZE-EXIT.
+017300     EXIT.
+017400*****************************************************************
+017500*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER OVERRIDE,  *
+017600*    ACCUMULATE THE FORCE-APPLY/FORCE-DENY/GRAND TOTALS         *
+017700*****************************************************************
+017800 2000-PROCESS-CURSOR.
+017900     IF WR-0032-LINE-CNT NOT < WR-0032-MAX-LINES
+018000         PERFORM 2200-WRITE-HEADINGS
+018100             THRU 2200-WRITE-HEADINGS-EXIT
+018200     END-IF.
+018300     MOVE CLFOVRTB-C-TCN-NUM         TO RL-0032-D-TCN.
+018400     MOVE CLFOVRTB-C-LI-NUM          TO RL-0032-D-LI-NUM.
+018500     MOVE CLFOVRTB-R-CLM-EXC-CD      TO RL-0032-D-EXC-CD.
+018600     MOVE CLFOVRTB-R-NORMAL-DISP-CD  TO RL-0032-D-NORMAL-DISP.
+018700     MOVE CLFOVRTB-R-ACTUAL-DISP-CD  TO RL-0032-D-ACTUAL-DISP.
+018800     MOVE CLFOVRTB-C-OVERRIDE-USER-ID
+018900                                     TO RL-0032-D-USER-ID.
+019000     MOVE CLFOVRTB-C-OVERRIDE-DT     TO RL-0032-D-OVR-DT.
+019100     IF CLFOVRTB-C-FORCE-APPLIED
+019200         MOVE 'APPLY'                TO RL-0032-D-OVR-TYPE
+019300         ADD 1                       TO WR-0032-FORCE-APP-CNT
+019400     ELSE
+019500         MOVE 'DENY'                 TO RL-0032-D-OVR-TYPE
+019600         ADD 1                       TO WR-0032-FORCE-DENY-CNT
+019700     END-IF.
+019800     WRITE RPT0032-REC FROM RL-0032-DETAIL
+019900         AFTER ADVANCING 1 LINE.
+020000     ADD 1 TO WR-0032-LINE-CNT.
+020100     ADD 1 TO WR-0032-TOT-CNT.
+020200     PERFORM 2100-READ-NEXT
+020300         THRU 2100-READ-NEXT-EXIT.
+020400 2000-PROCESS-CURSOR-EXIT.
+020500     EXIT.
+020600*****************************************************************
+020700*    2100-READ-NEXT - FETCH ONE ROW FROM THE OVERRIDE CURSOR    *
+020800*****************************************************************
+020900 2100-READ-NEXT.
+021000     EXEC SQL
+021100         FETCH C0032
+021200         INTO :CLFOVRTB-C-TCN-NUM,
+021300              :CLFOVRTB-C-LI-NUM,
+021400              :CLFOVRTB-R-CLM-EXC-CD,
+021500              :CLFOVRTB-C-OVERRIDE-TYPE,
+021600              :CLFOVRTB-R-NORMAL-DISP-CD,
+021700              :CLFOVRTB-R-ACTUAL-DISP-CD,
+021800              :CLFOVRTB-C-OVERRIDE-USER-ID,
+021900              :CLFOVRTB-C-OVERRIDE-DT
+022000     END-EXEC.
+022100     IF SQLCODE = 100
+022200         SET WR-0032-EOF TO TRUE
+022300     ELSE
+022400         IF SQLCODE NOT = ZERO
+022500             GO TO 9999-SQL-ERROR
+022600         END-IF
+022700     END-IF.
+022800 2100-READ-NEXT-EXIT.
+022900     EXIT.
+023000*****************************************************************
+023100*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+023200*****************************************************************
+023300 2200-WRITE-HEADINGS.
+023400     ADD 1 TO WR-0032-PAGE-NUM.
+023500     MOVE WR-0032-RUN-DT             TO RL-0032-H1-RUN-DT.
+023600     MOVE WR-0032-PAGE-NUM           TO RL-0032-H1-PAGE.
+023700     WRITE RPT0032-REC FROM RL-0032-HDG1
+023800         BEFORE ADVANCING TO-NEW-PAGE.
+023900     WRITE RPT0032-REC FROM RL-0032-HDG2
+024000         AFTER ADVANCING 2 LINES.
+024100     MOVE ZERO TO WR-0032-LINE-CNT.
+024200 2200-WRITE-HEADINGS-EXIT.
+024300     EXIT.
+024400*****************************************************************
+024500*    8000-FINALIZE - PRINT THE FORCE-APPLY/FORCE-DENY/GRAND     *
+024600*    TOTALS, CLOSE THE CURSOR AND THE REPORT                    *
+024700*****************************************************************
+024800 8000-FINALIZE.
+024900     MOVE WR-0032-FORCE-APP-CNT      TO RL-0032-T1-CNT.
+025000     WRITE RPT0032-REC FROM RL-0032-TOTAL1
+025100         AFTER ADVANCING 2 LINES.
+025200     MOVE WR-0032-FORCE-DENY-CNT     TO RL-0032-T2-CNT.
+025300     WRITE RPT0032-REC FROM RL-0032-TOTAL2
+025400         AFTER ADVANCING 1 LINE.
+025500     MOVE WR-0032-TOT-CNT            TO RL-0032-T3-CNT.
+025600     WRITE RPT0032-REC FROM RL-0032-TOTAL3
+025700         AFTER ADVANCING 1 LINE.
+025800     EXEC SQL
+025900         CLOSE C0032
+026000     END-EXEC.
+026100     CLOSE RPT0032-FILE.
+026200 8000-FINALIZE-EXIT.
+026300     EXIT.
+026400*****************************************************************
+026500*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+026600*****************************************************************
+026700 9999-SQL-ERROR.
+026800     DISPLAY 'PDDR0032 - SQL ERROR ON C_FORCE_OVR_TB'.
+026900     DISPLAY 'SQLCODE = ' SQLCODE.
+027000     MOVE 16 TO RETURN-CODE.
+027100     CLOSE RPT0032-FILE.
+027200     GOBACK.
