@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0028.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  UNFILTERED EXTRACT OF EVERY     *
+001400*                  INTERNAL CLAIM EXCEPTION CODE CROSSWALKED TO  *
+001500*                  THE EXPLANATION-OF-BENEFIT CODE THAT SHOWS    *
+001600*                  UP ON THE PHARMACY'S REMITTANCE ADVICE, READ  *
+001700*                  FROM R_CLM_EXC_EOB_TB.  LETS SUPPORT TRACE AN *
+001800*                  EOB CODE A PHARMACY CALLS ABOUT BACK TO THE   *
+001900*                  INTERNAL EXCEPTION AND BUSINESS RULE THAT     *
+002000*                  CAUSED IT.                                    *
+002100*                                                               *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT RPT0028-FILE ASSIGN TO RPT0028
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200*****************************************************************
+003300*  DATA DIVISION                                                *
+003400*****************************************************************
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  RPT0028-FILE
+003800     RECORDING MODE IS F.
+003900 01  RPT0028-REC                     PIC X(00133).
+004000*****************************************************************
+004100*  WORKING-STORAGE SECTION                                     *
+004200*****************************************************************
+004300 WORKING-STORAGE SECTION.
+004400 77  WR-0028-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004500 77  WR-0028-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004600 77  WR-0028-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004700 77  WR-0028-EOF-SW                  PIC X(00001) VALUE 'N'.
+004800     88  WR-0028-EOF                 VALUE 'Y'.
+004900 77  WR-0028-RUN-DT                  PIC X(00010) VALUE SPACES.
+005000 77  WR-0028-TOT-CNT                 PIC S9(00009) COMP-3
+005100                                     VALUE ZERO.
+005200*****************************************************************
+005300*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE EXCEPTION-  *
+005400*  TO-EOB CROSSWALK TABLE MAINTAINED BY THE CLAIM CONTROL        *
+005500*  MODULE.  SEE CBLLIB/CPYLIB/CLEOBXTB.  NO FILTER - EVERY       *
+005600*  EXCEPTION CODE THE PROGRAM CAN POST IS CROSSWALKED.           *
+005700*****************************************************************
+005800     EXEC SQL INCLUDE SQLCA END-EXEC.
+005900     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006000     COPY CLEOBXTB.
+006100     EXEC SQL END DECLARE SECTION END-EXEC.
+006200     EXEC SQL
+006300         DECLARE C0028 CURSOR FOR
+006400         SELECT R_CLM_EXC_CD, R_EXC_EOB_ADJUD_CD
+006500           FROM R_CLM_EXC_EOB_TB
+006600          ORDER BY R_CLM_EXC_CD
+006700     END-EXEC.
+006800*****************************************************************
+006900*  REPORT LINE LAYOUTS                                         *
+007000*****************************************************************
+007100 01  RL-0028-HDG1.
+007200     05  FILLER                      PIC X(00001) VALUE SPACE.
+007300     05  FILLER                      PIC X(00050)
+007400         VALUE 'PDDR0028 - EXCEPTION CODE TO EOB CODE CROSSWALK'.
+007500     05  FILLER                      PIC X(00005) VALUE SPACES.
+007600     05  FILLER                      PIC X(00008)
+007700             VALUE 'RUN DATE'.
+007800     05  RL-0028-H1-RUN-DT           PIC X(00010).
+007900     05  FILLER                      PIC X(00006) VALUE SPACES.
+008000     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008100     05  RL-0028-H1-PAGE             PIC ZZZZ9.
+008200 01  RL-0028-HDG2.
+008300     05  FILLER                PIC X(00001) VALUE SPACE.
+008350     05  FILLER                PIC X(00017)
+008380         VALUE 'INTERNAL EXC CODE'.
+008500     05  FILLER                PIC X(00004) VALUE SPACES.
+008600     05  FILLER                PIC X(00008) VALUE 'EOB CODE'.
+008700 01  RL-0028-DETAIL.
+008800     05  FILLER                      PIC X(00001) VALUE SPACE.
+008900     05  RL-0028-D-EXC-CD            PIC X(00004).
+009000     05  FILLER                      PIC X(00017) VALUE SPACES.
+009100     05  RL-0028-D-EOB-CD            PIC X(00004).
+009200 01  RL-0028-TOTAL1.
+009300     05  FILLER                      PIC X(00001) VALUE SPACE.
+009400     05  FILLER                      PIC X(00030)
+009500         VALUE 'TOTAL CROSSWALK ENTRIES'.
+009600     05  RL-0028-T1-CNT              PIC ZZZ,ZZZ,ZZ9.
+009700*****************************************************************
+009800*  PROCEDURE DIVISION                                          *
+009900*****************************************************************
+010000 PROCEDURE DIVISION.
+010100*****************************************************************
+010200*    0000-MAINLINE                                              *
+010300*****************************************************************
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE
+010600         THRU 1000-INITIALIZE-EXIT.
+010700     PERFORM 2000-PROCESS-CURSOR
+010800         THRU 2000-PROCESS-CURSOR-EXIT
+010900         UNTIL WR-0028-EOF.
+011000     PERFORM 8000-FINALIZE
+011100         THRU 8000-FINALIZE-EXIT.
+011200     GOBACK.
+011300*****************************************************************
+011400*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN THE   *
+011500*    CURSOR ON THE FULL CROSSWALK TABLE                         *
+011600*****************************************************************
+011700 1000-INITIALIZE.
+011800     OPEN OUTPUT RPT0028-FILE.
+011900     ACCEPT WR-0028-RUN-DT FROM DATE YYYYMMDD.
+012000     EXEC SQL
+012100         OPEN C0028
+012200     END-EXEC.
+012300     IF SQLCODE NOT = ZERO
+012400         GO TO 9999-SQL-ERROR
+012500     END-IF.
+012600     PERFORM 2100-READ-NEXT
+012700         THRU 2100-READ-NEXT-EXIT.
+012800 1000-INITIALIZE-EXIT.
+012900     EXIT.
+013000*****************************************************************
+013100*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER CROSSWALK   *
+013200*    ENTRY, ACCUMULATE THE GRAND TOTAL                           *
+013300*****************************************************************
+013400 2000-PROCESS-CURSOR.
+013500     IF WR-0028-LINE-CNT NOT < WR-0028-MAX-LINES
+013600         PERFORM 2200-WRITE-HEADINGS
+013700             THRU 2200-WRITE-HEADINGS-EXIT
+013800     END-IF.
+013900     MOVE CLEOBXTB-R-CLM-EXC-CD      TO RL-0028-D-EXC-CD.
+014000     MOVE CLEOBXTB-R-EXC-EOB-ADJUD-CD
+014100                                     TO RL-0028-D-EOB-CD.
+014200     WRITE RPT0028-REC FROM RL-0028-DETAIL
+014300         AFTER ADVANCING 1 LINE.
+014400     ADD 1 TO WR-0028-LINE-CNT.
+014500     ADD 1 TO WR-0028-TOT-CNT.
+014600     PERFORM 2100-READ-NEXT
+014700         THRU 2100-READ-NEXT-EXIT.
+014800 2000-PROCESS-CURSOR-EXIT.
+014900     EXIT.
+015000*****************************************************************
+015100*    2100-READ-NEXT - FETCH ONE ROW FROM THE CROSSWALK CURSOR    *
+015200*****************************************************************
+015300 2100-READ-NEXT.
+015400     EXEC SQL
+015500         FETCH C0028
+015600         INTO :CLEOBXTB-R-CLM-EXC-CD,
+015700              :CLEOBXTB-R-EXC-EOB-ADJUD-CD
+015800     END-EXEC.
+015900     IF SQLCODE = 100
+016000         SET WR-0028-EOF TO TRUE
+016100     ELSE
+016200         IF SQLCODE NOT = ZERO
+016300             GO TO 9999-SQL-ERROR
+016400         END-IF
+016500     END-IF.
+016600 2100-READ-NEXT-EXIT.
+016700     EXIT.
+016800*****************************************************************
+016900*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+017000*****************************************************************
+017100 2200-WRITE-HEADINGS.
+017200     ADD 1 TO WR-0028-PAGE-NUM.
+017300     MOVE WR-0028-RUN-DT             TO RL-0028-H1-RUN-DT.
+017400     MOVE WR-0028-PAGE-NUM           TO RL-0028-H1-PAGE.
+017500     WRITE RPT0028-REC FROM RL-0028-HDG1
+017600         BEFORE ADVANCING TO-NEW-PAGE.
+017700     WRITE RPT0028-REC FROM RL-0028-HDG2
+017800         AFTER ADVANCING 2 LINES.
+017900     MOVE ZERO TO WR-0028-LINE-CNT.
+018000 2200-WRITE-HEADINGS-EXIT.
+018100     EXIT.
+018200*****************************************************************
+018300*    8000-FINALIZE - PRINT THE GRAND TOTAL, CLOSE THE CURSOR    *
+018400*    AND THE REPORT                                             *
+018500*****************************************************************
+018600 8000-FINALIZE.
+018700     MOVE WR-0028-TOT-CNT            TO RL-0028-T1-CNT.
+018800     WRITE RPT0028-REC FROM RL-0028-TOTAL1
+018900         AFTER ADVANCING 2 LINES.
+019000     EXEC SQL
+019100         CLOSE C0028
+019200     END-EXEC.
+019300     CLOSE RPT0028-FILE.
+019400 8000-FINALIZE-EXIT.
+019500     EXIT.
+019600*****************************************************************
+019700*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+019800*****************************************************************
+019900 9999-SQL-ERROR.
+020000     DISPLAY 'PDDR0028 - SQL ERROR ON R_CLM_EXC_EOB_TB'.
+020100     DISPLAY 'SQLCODE = ' SQLCODE.
+020200     MOVE 16 TO RETURN-CODE.
+020300     CLOSE RPT0028-FILE.
+020400     GOBACK.
