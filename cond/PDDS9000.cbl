@@ -0,0 +1,159 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDS9000.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  SHARED DB2 HARD-ERROR LOGGING  *
+001400*                  ROUTINE, CALLED IN PLACE OF THE IN-LINE      *
+001500*                  S900-000-DUAL-MDUL-DB2-ERR LOGIC (SEE        *
+001600*                  CBLLIB/CPYLIB/S900C) SO THE FIELDS POSTED TO *
+001700*                  G_ERROR_LOG_TB ARE FORMATTED IN ONE PLACE    *
+001800*                  INSTEAD OF BEING MAINTAINED SEPARATELY IN    *
+001900*                  EVERY DUAL MODULE THAT CAN HIT A HARD SQL    *
+002000*                  ERROR.  ANY DUAL MODULE (PDDC9870, PDDC0426,  *
+002100*                  OR THE CLAIM CONTROL MODULE PDDC8000 ITSELF)  *
+002200*                  CAN CALL THIS ROUTINE RATHER THAN COPYING     *
+002300*                  S900C IN-LINE.                                *
+002400*                                                               *
+002500*****************************************************************
+002600*                                                               *
+002700*   THE CALLER PASSES THE SAME SIX WD-999-MSG SLOTS, AUDIT      *
+002800*   USER-ID/TIMESTAMP, BILLING PROVIDER ID, AND SQLCA FIELDS    *
+002900*   THAT S900C FORMATTED IN-LINE, AND GETS BACK A POPULATED     *
+003000*   W1C56941-C-MDUL-OUT-WS - THE SAME RECORD S900C LEFT BEHIND   *
+003100*   FOR THE CLAIM CONTROL MODULE TO WRITE TO G_ERROR_LOG_TB.     *
+003200*   UNLIKE S900C, THIS ROUTINE RETURNS TO ITS CALLER INSTEAD OF  *
+003300*   GOBACK-ING OUT OF THE CALLER'S OWN RUN UNIT - THE CALLER     *
+003400*   STILL DECIDES HOW ITS OWN PROGRAM ENDS.                      *
+003500*                                                               *
+003600*****************************************************************
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SOURCE-COMPUTER.   IBM-370.
+004000 OBJECT-COMPUTER.   IBM-370.
+004100*****************************************************************
+004200*  DATA DIVISION                                                *
+004300*****************************************************************
+004400 DATA DIVISION.
+004500 WORKING-STORAGE SECTION.
+004600*****************************************************************
+004700*  WV-C4398-C-SQL-HARD-ERROR IS THE SAME MODULE RETURN CODE      *
+004800*  S900C MOVES TO C-MDUL-RTRN-CD - SEE S900C'S OWN REMARKS,      *
+004900*  WHICH DOCUMENT THIS COPY AS A PREREQUISITE OF THE ROUTINE.    *
+005000*****************************************************************
+005100     COPY WVC4398C.
+005200*****************************************************************
+005300*  LINKAGE SECTION                                              *
+005400*****************************************************************
+005500 LINKAGE SECTION.
+005600 01  PDDS9000-CALL-PARMS.
+005700     05  PDDS9000-MSG-1              PIC  X(00030).
+005800     05  PDDS9000-MSG-2              PIC  X(00030).
+005900     05  PDDS9000-MSG-3              PIC  X(00030).
+006000     05  PDDS9000-MSG-4              PIC  X(00008).
+006100     05  PDDS9000-MSG-5              PIC  X(00060).
+006200     05  PDDS9000-MSG-6              PIC  X(00001).
+006300     05  PDDS9000-AUD-USER-ID        PIC  X(00030).
+006400     05  PDDS9000-AUD-TS             PIC  X(00026).
+006500     05  PDDS9000-BLNG-PROV-ID       PIC 9(00009) COMP.
+006600     05  PDDS9000-SQLCA-VW.
+006700         10  PDDS9000-SQLCODE        PIC S9(00009) COMP.
+006800         10  PDDS9000-SQLCAID        PIC  X(00008).
+006900         10  PDDS9000-SQLCABC        PIC S9(00009) COMP.
+007000         10  PDDS9000-SQLERRM        PIC  X(00070).
+007100         10  PDDS9000-SQLERRP        PIC  X(00008).
+007200         10  PDDS9000-SQLERRD        PIC S9(00009) COMP
+007300                                     OCCURS 6 TIMES.
+007400         10  PDDS9000-SQLWARN        PIC  X(00001)
+007500                                     OCCURS 8 TIMES.
+007600     COPY W1C56941.
+007700*****************************************************************
+007800*  PROCEDURE DIVISION                                          *
+007900*****************************************************************
+008000 PROCEDURE DIVISION USING PDDS9000-CALL-PARMS
+008100                          W1C56941-C-MDUL-OUT-WS.
+008200*
+008300 S000-000-MAINLINE       SECTION.
+008400*****************************************************************
+008500*                                                               *
+008600*****************************************************************
+008700     PERFORM S900-000-DUAL-MDUL-DB2-ERR THRU S900-999-EXIT.
+008800     GOBACK.
+008900*
+009000 S900-000-DUAL-MDUL-DB2-ERR SECTION.
+009100*****************************************************************
+009200*          S900 - FORMAT ERROR LOG FIELDS FOR CLAIMS DUAL MODULE *
+009300*                                                                *
+009400*?   THIS SECTION FORMATS THE FIELDS FOR THE G_ERROR_LOG_TB      *
+009500*+   THAT ARE TO BE RETURNED TO THE CLAIM CONTROL MODULE =       *
+009600*+   PDDC8000, WHERE THEY WILL ACTUALLY BE WRITTEN TO THE TABLE. *
+009700*+                                                               *
+009800*+   THIS IS THE SAME FORMATTING LOGIC S900C CARRIES IN-LINE,    *
+009900*+   MOVED HERE SO IT ONLY HAS TO BE MAINTAINED ONCE.            *
+010000*+                                                               *
+010100*****************************************************************
+010200 S900-010-START.
+010300*
+010400     INITIALIZE              W1C56941-G-ERROR-LOG-TB.
+010500     MOVE WV-C4398-C-SQL-HARD-ERROR
+010600                          TO W1C56941-C-MDUL-RTRN-CD.
+010700     MOVE PDDS9000-MSG-1  TO W1C56941-C-MDUL-NAM.
+010800     MOVE PDDS9000-MSG-1  TO W1C56941-G-PROG-NAM.
+010900     MOVE PDDS9000-MSG-2  TO W1C56941-G-PROG-SECTION-TX.
+011000     MOVE PDDS9000-MSG-3  TO W1C56941-G-SQL-TABLE-NAM.
+011100     MOVE PDDS9000-MSG-4  TO W1C56941-G-SQL-FUNCTION-TX.
+011200     MOVE PDDS9000-MSG-5  TO W1C56941-G-KEY-TX.
+011300     MOVE PDDS9000-SQLCODE
+011400                          TO W1C56941-G-SQL-CODE-NUM.
+011500     MOVE PDDS9000-AUD-USER-ID
+011600                          TO W1C56941-G-AUD-USER-ID.
+011700     MOVE PDDS9000-AUD-TS TO W1C56941-G-AUD-TS.
+011800     MOVE PDDS9000-SQLCAID
+011900                          TO W1C56941-G-SQL-AID-TX.
+012000     MOVE PDDS9000-SQLCABC
+012100                          TO W1C56941-G-SQL-ABC-TX.
+012200     MOVE PDDS9000-SQLERRM
+012300                          TO W1C56941-G-SQL-ERROR-TX.
+012400     MOVE PDDS9000-SQLERRP
+012500                          TO W1C56941-G-SQL-ERRORP-TX.
+012600     MOVE PDDS9000-SQLERRD (1)
+012700                          TO W1C56941-G-SQL-ERRORD1-TX.
+012800     MOVE PDDS9000-SQLERRD (2)
+012900                          TO W1C56941-G-SQL-ERRORD2-TX.
+013000     MOVE PDDS9000-SQLERRD (3)
+013100                          TO W1C56941-G-SQL-ERRORD3-TX.
+013200     MOVE PDDS9000-SQLERRD (4)
+013300                          TO W1C56941-G-SQL-ERRORD4-TX.
+013400     MOVE PDDS9000-SQLERRD (5)
+013500                          TO W1C56941-G-SQL-ERRORD5-TX.
+013600     MOVE PDDS9000-SQLERRD (6)
+013700                          TO W1C56941-G-SQL-ERRORD6-TX.
+013800     MOVE PDDS9000-SQLWARN (1)
+013900                          TO W1C56941-G-SQL-WARNING1-TX.
+014000     MOVE PDDS9000-SQLWARN (2)
+014100                          TO W1C56941-G-SQL-WARNING2-TX.
+014200     MOVE PDDS9000-SQLWARN (3)
+014300                          TO W1C56941-G-SQL-WARNING3-TX.
+014400     MOVE PDDS9000-SQLWARN (4)
+014500                          TO W1C56941-G-SQL-WARNING4-TX.
+014600     MOVE PDDS9000-SQLWARN (5)
+014700                          TO W1C56941-G-SQL-WARNING5-TX.
+014800     MOVE PDDS9000-SQLWARN (6)
+014900                          TO W1C56941-G-SQL-WARNING6-TX.
+015000     MOVE PDDS9000-SQLWARN (7)
+015100                          TO W1C56941-G-SQL-WARNING7-TX.
+015200     MOVE PDDS9000-SQLWARN (8)
+015300                          TO W1C56941-G-SQL-WARNING8-TX.
+015400     MOVE PDDS9000-MSG-6  TO W1C56941-G-ERR-SVRTY-CD.
+015500     MOVE PDDS9000-BLNG-PROV-ID
+015600                          TO W1C56941-P-ID.
+015700*
+015800 S900-999-EXIT.
+015900     EXIT.
