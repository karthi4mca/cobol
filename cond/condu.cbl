@@ -90,6 +90,9 @@
 POSTFE     05  WS-000-EC-IN-PRCS-IS-FATAL-SW PIC X(01) VALUE SPACES.
 POSTFE         88  WS-000-EC-IN-PRCS-IS-FATAL          VALUE 'Y'.
 POSTFE         88  WS-000-EC-IN-PRCS-NOT-FATAL         VALUE 'N'.
+DF6210     05  WS-000-WHAT-IF-MODE-SW        PIC X(01) VALUE 'N'.        DF6210
+DF6210         88  WS-000-WHAT-IF-MODE                 VALUE 'Y'.       DF6210
+DF6210         88  WS-000-WHAT-IF-MODE-NOT              VALUE 'N'.      DF6210
            05  WS-000-3113-POSTED-SW         PIC X(01) VALUE SPACES.
                88  WS-000-3113-POSTED-NO               VALUE 'N'.
                88  WS-000-3113-POSTED-YES              VALUE 'Y'.
@@ -108,6 +111,9 @@ POSTFE         88  WS-000-EC-IN-PRCS-NOT-FATAL         VALUE 'N'.
            05  WS-FIRST-TIME-CMPND-THRU-SW        PIC X(01) VALUE 'Y'.  CR14386
                88  WS-FIRST-TIME-CMPND                      VALUE 'Y'.  CR14386
                88  WS-NOT-FIRST-TIME-CMPND                  VALUE 'N'.  CR14386
+           05  WS-FIRST-TIME-SPCLTY-THRU-SW        PIC X(01) VALUE 'Y'. DF7005
+               88  WS-FIRST-TIME-SPCLTY                      VALUE 'Y'. DF7005
+               88  WS-NOT-FIRST-TIME-SPCLTY                  VALUE 'N'. DF7005
 009300     05  WS-000-BENEFIT-STAT-FOUND-SW       PIC X(01) VALUE SPACE.
 009310         88  WS-000-BENEFIT-STAT-FOUND                VALUE 'Y'.  
 009320         88  WS-000-BENEFIT-STAT-NOT-FOUND            VALUE 'N'. 
@@ -136,6 +142,11 @@ MDM        05  WS-000-POS-TRAN-CD            PIC X(02) VALUE SPACE.
                            VALUE 'N'.                                   COR3009
                88  WS-PAYER03-ID-SENT                                   COR3009
                            VALUE 'Y'.                                   COR3009
+           05  WS-PAYER04-SW             PIC X VALUE 'N'.               DF6220
+               88  WS-PAYER04-ID-NOT-SENT                               DF6220
+                           VALUE 'N'.                                   DF6220
+               88  WS-PAYER04-ID-SENT                                   DF6220
+                           VALUE 'Y'.                                   DF6220
 007540     05  WS-COVERAGE-MATCH-SWITCH   PIC X VALUE 'N'.              COR0804
 007550         88  WS-COVERAGE-MATCH-COB-NO                             COR0804
 007560                     VALUE 'N'.                                   COR0804
@@ -222,6 +233,51 @@ DF1171         10  FILLER              PIC X(01)      VALUE '-'.        PML
 DF1171         10  WW-010-CURR-MM-F    PIC X(02).                       PML
 DF1171         10  FILLER              PIC X(01)      VALUE '-'.        PML
 DF1171         10  WW-010-CURR-DD-F    PIC X(02).                       PML
+CR4005*    DEFAULT GRACE-PERIOD LENGTH - OVERRIDDEN BY LIST NUMBER      CR4005
+CR4005*    3363 ON G_LIST_DTL_TB IN S210-005-CHECK-GROUP-GRACE WHEN    CR4005
+CR4005*    A ROW HAS BEEN CONFIGURED THERE.                            CR4005
+CR4005     05  WW-010-GRP-END-GRACE-DAYS  PIC S9(4) COMP VALUE +30.     CR4005
+CR4005     05  WW-010-GRP-END-DT-9.                                    CR4005
+CR4005         10  WW-010-GRP-END-CCYY-9  PIC 9(04).                   CR4005
+CR4005         10  WW-010-GRP-END-MM-9    PIC 9(02).                   CR4005
+CR4005         10  WW-010-GRP-END-DD-9    PIC 9(02).                   CR4005
+CR4005     05  WW-010-GRP-END-DT-99 REDEFINES                          CR4005
+CR4005         WW-010-GRP-END-DT-9        PIC 9(08).                   CR4005
+CR4005     05  WW-010-GRP-END-INT         PIC S9(9) COMP.              CR4005
+CR4005     05  WW-010-CURR-DATE-INT       PIC S9(9) COMP.              CR4005
+CR4005     05  WW-010-GRP-GRACE-LMT-INT   PIC S9(9) COMP.              CR4005
+DF7005     05  WW-101-CLM-AGE-BEG-RNG     PIC S9(3) COMP.              DF7005
+DF7005     05  WW-101-CLM-AGE-END-RNG     PIC S9(3) COMP.              DF7005
+DF7005     05  WW-101-CLM-SPCLTY-THR      PIC S9(7)V9(2) COMP-3.       DF7005
+DF7005     05  WW-101-CLM-LMT-EXC-CD      PIC S9(4) COMP.              DF7005
+CR4008     05  WW-010-SVC-DT-9.                                        CR4008
+CR4008         10  WW-010-SVC-CCYY-9      PIC 9(04).                   CR4008
+CR4008         10  WW-010-SVC-MM-9        PIC 9(02).                   CR4008
+CR4008         10  WW-010-SVC-DD-9        PIC 9(02).                   CR4008
+CR4008     05  WW-010-SVC-DT-99 REDEFINES                              CR4008
+CR4008         WW-010-SVC-DT-9            PIC 9(08).                   CR4008
+CR4008     05  WW-010-SVC-DT-INT          PIC S9(9) COMP.              CR4008
+CR4008     05  WW-010-LKBK-INT            PIC S9(9) COMP.              CR4008
+CR4008     05  WW-010-LKBK-DT-9           PIC 9(08).                   CR4008
+CR4008     05  WW-010-LKBK-DT-9R REDEFINES                             CR4008
+CR4008         WW-010-LKBK-DT-9.                                       CR4008
+CR4008         10  WW-010-LKBK-CCYY-9     PIC 9(04).                   CR4008
+CR4008         10  WW-010-LKBK-MM-9       PIC 9(02).                   CR4008
+CR4008         10  WW-010-LKBK-DD-9       PIC 9(02).                   CR4008
+DF7002     05  WW-010-PARM3201-STRT-DT-9.                               DF7002
+DF7002         10  WW-010-PARM3201-STRT-CCYY-9  PIC 9(04).              DF7002
+DF7002         10  WW-010-PARM3201-STRT-MM-9    PIC 9(02).              DF7002
+DF7002         10  WW-010-PARM3201-STRT-DD-9    PIC 9(02).              DF7002
+DF7002     05  WW-010-PARM3201-STRT-DT-99 REDEFINES                     DF7002
+DF7002         WW-010-PARM3201-STRT-DT-9        PIC 9(08).              DF7002
+DF7002     05  WW-010-PARM3201-END-DT-9.                                DF7002
+DF7002         10  WW-010-PARM3201-END-CCYY-9   PIC 9(04).              DF7002
+DF7002         10  WW-010-PARM3201-END-MM-9     PIC 9(02).              DF7002
+DF7002         10  WW-010-PARM3201-END-DD-9     PIC 9(02).              DF7002
+DF7002     05  WW-010-PARM3201-END-DT-99 REDEFINES                      DF7002
+DF7002         WW-010-PARM3201-END-DT-9         PIC 9(08).              DF7002
+DF7002     05  WW-010-PARM3201-STRT-INT         PIC S9(9) COMP.         DF7002
+DF7002     05  WW-010-PARM3201-END-INT          PIC S9(9) COMP.         DF7002
 001660     05  WW-010-CURR-TIME.                                        00223000
 001670         10  WW-010-CURRTIME-HH  PIC X(02).                       00224000
 001680         10  WW-010-CURRTIME-MI  PIC X(02).                       00225000
@@ -251,6 +307,8 @@ PL0223                 'DRMASYST' .
 PL0223                            'DRMADRDR'.                           MDM-8/6/13
 001820             88  WW-030-TEST-PROC-CNTL          VALUE             MDM-4/9/13
 PL0223                 'DRMASYST'   .                                   MDM-4/9/13
+DF6210             88  WW-030-WHATIF-PROC-CNTL         VALUE             DF6210
+DF6210                 'DRMAWHIF'   .                                   DF6210
 001850         10  FILLER              PIC X(02).                       MDM-4/9/13
 001860     05  WW-030-MASS-GROUP-ID    PIC X(15)      VALUE             00243000
 001870             'MASSHEALTH     '.                                   00244000
@@ -294,6 +352,14 @@ MAPOPS       05  WW-000-SYSLIST-EXIST             PIC X(01).            PMLS220
              05  WW-000-SYSLIST-STRT-3-VALUE      PIC X(15).            COR3009A
              05  WW-000-SYSLIST-END-3-VALUE       PIC X(15).            COR3009A
              05  WH-000-ALLOW-SHDL-II-COUNT      PIC 9(10) VALUE ZEROES.CR12914
+CR4008       05  WH-000-SHDL-II-LKBK-DAYS        PIC 9(05) VALUE ZEROES.CR4008
+CR4008       05  WH-000-SHDL-II-LKBK-DT          PIC X(10) VALUE          CR4008
+CR4008                                       '0001-01-01'.               CR4008
+CR1001       05  WW-000-DOWNTIME-RSN-TX           PIC X(30).            CR1001
+CR1001       05  WW-000-DOWNTIME-ETA-TX           PIC X(19).            CR1001
+DF7002       05  WW-000-PARM3201-STRT-TX          PIC X(15).            DF7002
+DF7002       05  WW-000-PARM3201-END-TX           PIC X(15).            DF7002
+CR4005       05  WW-000-PARM3363-DAYS-TX          PIC X(15).            CR4005
 MAPOPS       EXEC SQL END DECLARE SECTION END-EXEC.                     00267000
 MAPOPS                                                                  00268000
 002040                                                                  00270000
@@ -318,6 +384,7 @@ MAPOPS                                                                  00268000
 002320                     COPY WVG0145C.                               00298000
 002340                     COPY WVR1737C.                               00300000
 002350                     COPY WVR4453C.                               00301000
+DF7004                     COPY WVR0314C.                                 DF7004
                                                                         PMLMISS
       ** COPYBOOKS ADDED FOR USE BY S600C1                              PMLMISS
            COPY WKC80650.                                               PMLMISS
@@ -330,6 +397,32 @@ MAPOPS                                                                  00268000
 002370     EXEC SQL                                                     00303000
 002380          INCLUDE SQLCA                                           00304000
 002390     END-EXEC.                                                    00305000
+DF7008                                                                  DF7008
+DF7008******************************************************************DF7008
+DF7008*  CALL PARAMETERS FOR THE SHARED DB2 HARD-ERROR LOGGING ROUTINE  *DF7008
+DF7008*  (PDDS9000).  POPULATED IN S900-000-DUAL-MDUL-DB2-ERR FROM THE  *DF7008
+DF7008*  SAME WD-999-MSG/SQLCA FIELDS S900C USED TO FORMAT IN-LINE.     *DF7008
+DF7008******************************************************************DF7008
+DF7008  01  WK-PDDS9000-CALL-PARMS.                                     DF7008
+DF7008      05  WK-PDDS9000-MSG-1           PIC  X(00030).              DF7008
+DF7008      05  WK-PDDS9000-MSG-2           PIC  X(00030).              DF7008
+DF7008      05  WK-PDDS9000-MSG-3           PIC  X(00030).              DF7008
+DF7008      05  WK-PDDS9000-MSG-4           PIC  X(00008).              DF7008
+DF7008      05  WK-PDDS9000-MSG-5           PIC  X(00060).              DF7008
+DF7008      05  WK-PDDS9000-MSG-6           PIC  X(00001).              DF7008
+DF7008      05  WK-PDDS9000-AUD-USER-ID     PIC  X(00030).              DF7008
+DF7008      05  WK-PDDS9000-AUD-TS          PIC  X(00026).              DF7008
+DF7008      05  WK-PDDS9000-BLNG-PROV-ID    PIC 9(00009) COMP.          DF7008
+DF7008      05  WK-PDDS9000-SQLCA-VW.                                   DF7008
+DF7008          10  WK-PDDS9000-SQLCODE     PIC S9(00009) COMP.         DF7008
+DF7008          10  WK-PDDS9000-SQLCAID     PIC  X(00008).              DF7008
+DF7008          10  WK-PDDS9000-SQLCABC     PIC S9(00009) COMP.         DF7008
+DF7008          10  WK-PDDS9000-SQLERRM     PIC  X(00070).              DF7008
+DF7008          10  WK-PDDS9000-SQLERRP     PIC  X(00008).              DF7008
+DF7008          10  WK-PDDS9000-SQLERRD     PIC S9(00009) COMP          DF7008
+DF7008                                      OCCURS 6 TIMES.             DF7008
+DF7008          10  WK-PDDS9000-SQLWARN     PIC  X(00001)               DF7008
+DF7008                                      OCCURS 8 TIMES.             DF7008
 002400     EXEC SQL                                                     00306000
 002410          INCLUDE GSLDTLTB                                        00307000
 002420     END-EXEC.                                                    00308000
@@ -342,6 +435,9 @@ MAPOPS                                                                  00268000
 002460     EXEC SQL                                                     00312000
 002470          INCLUDE RCUSTDTB                                        00313000
 002480     END-EXEC.                                                    00314000
+DF7003     EXEC SQL                                                       DF7003
+DF7003          INCLUDE CLPRSMTB                                          DF7003
+DF7003     END-EXEC.                                                      DF7003
 
       ** DCLGENS NEEDED BY S600C1                                       PMLMISS
            EXEC SQL                                                     PMLMISS
@@ -381,7 +477,11 @@ MAPOPS                                                                  00268000
                   AND A.B_SYS_ID         = B.B_SYS_ID                   CR12914
                   AND A.C_TCN_NUM        = B.C_TCN_NUM                  CR12914
                   AND A.C_HDR_STAT_CD    = :WV-C1020-C-PAID             CR12914
-                  AND A.C_BLNG_PROV_ID   = :CLDRUGTB-C-BLNG-PROV-ID     CR12914
+      *  CR4007 - WIDENED TO SEE PAID HISTORY AT ANY PHARMACY/PROVIDER   CR4007
+      *  RATHER THAN JUST THE BILLING PHARMACY ON THIS CLAIM, SO A      CR4007
+      *  SCHEDULE-II PARTIAL FILL COMPLETED AT A DIFFERENT PHARMACY IS  CR4007
+      *  STILL FOUND.                                                  CR4007
+      *           AND A.C_BLNG_PROV_ID = :CLDRUGTB-C-BLNG-PROV-ID       CR4007
                   AND A.C_RX_SVC_REF_NUM = :CLDRUGTB-C-RX-SVC-REF-NUM   CR12914
                   AND A.C_HDR_TXN_TY_CD IN (:WV-C1030-C-ORIG-CLAIM      CR12914
                                            ,:WV-C1030-C-DEBOFADJ)       CR12914
@@ -389,6 +489,7 @@ MAPOPS                                                                  00268000
                                                 :WV-C0978-C-COMPLETE    CR12914
                   AND A.R_DRUG_GCN_SEQ_NUM                              CR12914
                                          = :CLDRUGTB-R-DRUG-GCN-SEQ-NUM CR12914
+                  AND A.C_HDR_SVC_FST_DT >= :WH-000-SHDL-II-LKBK-DT     CR4008
                   ORDER BY A.C_HDR_SVC_FST_DT ASC                       CR12914
            END-EXEC.                                                    CR12914
 
@@ -447,6 +548,7 @@ MAPOPS                                                                  00268000
 002980*    NO EXCEPTIONS POSTED                                         00368000
 002990**   IF W1C40541-C-CNT-EXC-NUM       = 0                          PMLMISS
 002990     IF NOT WW-000-FATAL-ERROR                                    PMLMISS
+DF6210         OR WS-000-WHAT-IF-MODE                                   DF6210
 003000         PERFORM S300-000-FORMAT-CLAIM                            00370000
 003010     ELSE                                                         00371000
 POSTFE         MOVE WV-C1020-C-DENIED  TO W1C40541-C-HDR-STAT-CD
@@ -505,6 +607,32 @@ PL1        MOVE WK-030-PROGRAM-NAME     TO WD-999-MSG (1).
 MDM
 MDM        MOVE W1C66791-C-NCP-POS-TRAN-CD TO WS-000-POS-TRAN-CD.
 003490*                                                                 00419000
+DF7002*---------------------------------------------------------------  DF7002
+DF7002*    LOAD THE CONFIGURABLE TIMELY-FILING DATE WINDOW.  LIST       DF7002
+DF7002*    NUMBER 3201 ON THE SAME SYSTEM LIST TABLE USED FOR THE BIN,  DF7002
+DF7002*    VERSION, AND DOWNTIME LISTS ABOVE CARRIES THE WINDOW AS A    DF7002
+DF7002*    SINGLE ROW - START DATE IN THE LIST START LIMIT, END DATE    DF7002
+DF7002*    IN THE LIST END LIMIT.  IF NO ROW HAS BEEN CONFIGURED YET,   DF7002
+DF7002*    LEAVE THE PARM3201 FIELDS AT THEIR '0000-00-00' DEFAULT SO   DF7002
+DF7002*    S200-075-CHECK-TIMELY-FILING SKIPS THE EDIT.                 DF7002
+DF7002*---------------------------------------------------------------  DF7002
+DF7002     MOVE WV-G0003-C-CLAIMS       TO GSLDTLTB-G-LIST-SUBSYS-CD.   DF7002
+DF7002     EXEC SQL                                                     DF7002
+DF7002         SELECT G_LIST_STRT_LMT, G_LIST_END_LMT                   DF7002
+DF7002           INTO :WW-000-PARM3201-STRT-TX, :WW-000-PARM3201-END-TX DF7002
+DF7002           FROM G_LIST_DTL_TB                                     DF7002
+DF7002          WHERE G_LIST_SUBSYS_CD = :GSLDTLTB-G-LIST-SUBSYS-CD      DF7002
+DF7002            AND G_LIST_NUM       = '3201'                         DF7002
+DF7002     END-EXEC.                                                    DF7002
+DF7002     EVALUATE SQLCODE            OF SQLCA                         DF7002
+DF7002       WHEN WK-805-SUCCESSFUL-CALL                                DF7002
+DF7002         MOVE WW-000-PARM3201-STRT-TX (1:10)                      DF7002
+DF7002                                TO WK-030-PARM3201-START-DATE     DF7002
+DF7002         MOVE WW-000-PARM3201-END-TX (1:10)                       DF7002
+DF7002                                TO WK-030-PARM3201-END-DATE       DF7002
+DF7002       WHEN OTHER                                                 DF7002
+DF7002         CONTINUE                                                 DF7002
+DF7002     END-EVALUATE.                                                DF7002
 003500 S100-999-EXIT.                                                   00420000
 003510     EXIT.                                                        00421000
 003520*                                                                 00422000
@@ -523,6 +651,7 @@ MDM        MOVE W1C66791-C-NCP-POS-TRAN-CD TO WS-000-POS-TRAN-CD.
 003650 S200-000-START.                                                  00435000
 003660*                                                                 00436000
            SET WS-FIRST-TIME-CMPND     TO TRUE.                         CR14386
+           SET WS-FIRST-TIME-SPCLTY    TO TRUE.                         DF7005
 001130     SET WW-000-NO-FATAL-ERROR      TO TRUE.                      00437000
       ****                                                              I2DSN
       *    MOVE WV-R1737-C-DISASTER-RECOV-CD TO WW-600-CLM-EXC-CD.      I2DSN
@@ -546,6 +675,18 @@ MDM        MOVE W1C66791-C-NCP-POS-TRAN-CD TO WS-000-POS-TRAN-CD.
            IF WW-030-TEST-PROC-CNTL                                     MDM-4/9/13
               PERFORM S500C1-000-TEST-CLM-FORMAT                        MDM-4/9/13
            END-IF.
+DF6210*--------------------------------------------------------------- DF6210
+DF6210*    A CLAIM SUBMITTED UNDER THE RESERVED "WHAT-IF" PROCESSOR    DF6210
+DF6210*    CONTROL NUMBER RUNS THROUGH EVERY LIST/CONFIG-DRIVEN        DF6210
+DF6210*    EXCEPTION EDIT NORMALLY (SO THE EXCEPTION LOG SHOWS         DF6210
+DF6210*    EXACTLY WHAT A REAL CLAIM WOULD TRIGGER), BUT THE           DF6210
+DF6210*    RESULTING DISPOSITION IS FORCED NON-DENYING IN              DF6210
+DF6210*    S600-000-INSERT-EXC-CODE SO THE SIMULATED CLAIM NEVER       DF6210
+DF6210*    ACTUALLY REJECTS.                                          DF6210
+DF6210*--------------------------------------------------------------- DF6210
+DF6210     IF WW-030-WHATIF-PROC-CNTL                                  DF6210
+DF6210        SET WS-000-WHAT-IF-MODE TO TRUE                          DF6210
+DF6210     END-IF.                                                     DF6210
 003680                                                                  00438000
 003670     PERFORM S210-000-VALIDATE-GROUP.                             00439000
 003680                                                                  00440000
@@ -647,6 +788,8 @@ POSTFE             SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE
 005350                                                                  00636000
 005160     IF WW-000-SYSLIST-EXISTS                                     MDM0920
       **       FIELD     EDIT    EXCP 3017                              PMLV1.11
+CR1001         PERFORM S200-055-GET-DOWNTIME-INFO
+CR1001             THRU S200-055-999-EXIT
 005380         MOVE WV-R1737-C-SYS-NOT-AVAILABLE                        00639000
                                                TO WW-600-CLM-EXC-CD     PMLV1.11
                MOVE ZEROES                     TO WW-600-CLM-EXC-LI     PMLV1.11
@@ -656,6 +799,37 @@ POSTFE         SET WW-000-FATAL-ERROR  TO TRUE                          PML
 POSTFE         SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE
 005430     END-IF.                                                      PMLS220
 005440*                                                                 00646000
+      *****************************************************************CR1001
+      *  S200-055-GET-DOWNTIME-INFO - LIST 7998 NOW CARRIES A REASON  *CR1001
+      *  CODE AND AN ETA ALONG WITH THE 'ON' FLAG.  WHEN THE SYSTEM   *CR1001
+      *  IS DOWN, PULL THOSE TWO FIELDS SO THEY FLOW BACK TO THE      *CR1001
+      *  CALLER WITH THE REJECT THE SAME WAY THE ERROR-LOG FIELDS DO. *CR1001
+      *****************************************************************CR1001
+CR1001 S200-055-GET-DOWNTIME-INFO.                                      CR1001
+CR1001     EXEC SQL                                                     CR1001
+CR1001         SELECT G_LIST_DTL_TX, G_LIST_END_LMT                     CR1001
+CR1001           INTO :WW-000-DOWNTIME-RSN-TX, :WW-000-DOWNTIME-ETA-TX  CR1001
+CR1001           FROM G_LIST_DTL_TB                                     CR1001
+CR1001          WHERE G_LIST_SUBSYS_CD = :GSLDTLTB-G-LIST-SUBSYS-CD     CR1001
+CR1001            AND G_LIST_NUM       = :GSLDTLTB-G-LIST-NUM           CR1001
+CR1001            AND G_LIST_STRT_LMT  = :GSLDTLTB-G-LIST-STRT-LMT      CR1001
+CR1001            AND (R_CUST_PART_NUM = :GSLDTLTB-R-CUST-PART-NUM      CR1001
+CR1001             OR  R_CUST_PART_NUM = +0)                            CR1001
+CR1001            AND ROWNUM = 1                                        CR1001
+CR1001     END-EXEC.                                                    CR1001
+CR1001     EVALUATE SQLCODE            OF SQLCA                         CR1001
+CR1001       WHEN WK-805-SUCCESSFUL-CALL                                CR1001
+CR1001         MOVE WW-000-DOWNTIME-RSN-TX                              CR1001
+CR1001                                 TO W1C56941-G-DOWNTIME-RSN-TX    CR1001
+CR1001         MOVE WW-000-DOWNTIME-ETA-TX                              CR1001
+CR1001                                 TO W1C56941-G-DOWNTIME-ETA-TX    CR1001
+CR1001       WHEN OTHER                                                 CR1001
+CR1001         MOVE SPACES             TO W1C56941-G-DOWNTIME-RSN-TX    CR1001
+CR1001                                    W1C56941-G-DOWNTIME-ETA-TX    CR1001
+CR1001     END-EVALUATE.                                                CR1001
+CR1001 S200-055-999-EXIT.                                               CR1001
+CR1001     EXIT.                                                        CR1001
+CR1001*                                                                 CR1001
 007290 S200-060-CHECK-TRANS-COUNT.                                      00647000
                                                                         PMLMISS
 005460**   NCP-TRAN-CNT-NUM IS POPULATED FROM NCPDP TXN HEADER          PMLMISS
@@ -672,9 +846,12 @@ POSTFE        SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE                   COR3013
 007420     END-IF.                                                      COR3013
 
       * UNCOMMENTED THE BELOW CODE TO ALLOW MULTIPLE TRANSACTIONS       MULTRN
+      * RANGE RAISED FROM 1-4 TO 1-9, THE FULL WIDTH OF THE NCPDP       CR4004
+      * TRANSACTION COUNT FIELD, SO A TRANSMISSION IS NO LONGER         CR4004
+      * CAPPED AT FOUR TRANSACTIONS.                                    CR4004
            IF W1C66791-C-NCP-TRAN-CNT-NUM NUMERIC AND                   00649000
 007320        W1C66791-C-NCP-TRAN-CNT-NUM > 0     AND                   00650000
-007330        W1C66791-C-NCP-TRAN-CNT-NUM < 5                           00651000
+CR4004        W1C66791-C-NCP-TRAN-CNT-NUM < 10                          CR4004
            THEN                                                         00652000
 007340         MOVE W1C66791-C-NCP-TRAN-CNT-NUM                         00653000
                                            TO W1C40541-C-TRAN-CNT-NUM   00654000
@@ -707,17 +884,24 @@ POSTFE         SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE
               END-IF                                                    COR3013
            END-IF.                                                      COR3013
 
-           IF W1C66791-C-NCP-TRAN-CNT-NUM NUMERIC AND                   COR3013
-              W1C66791-C-NCP-TRAN-CNT-NUM > 1                           COR3013
-      **      FIELD     EDIT    EXCP 3019                               COR3013
-              MOVE 'X'                          TO WW-000-CHECK-COUNT   COR3013
-              MOVE WV-R1737-C-TRAN-CNT-GRTR-ONE TO WW-600-CLM-EXC-CD    COR3013
-              MOVE ZEROES                       TO WW-600-CLM-EXC-LI    COR3013
-              SET WS-000-EC-IN-PRCS-IS-FATAL    TO TRUE                 COR3013
-              PERFORM S600C1-000-POST-EXCEPTION                         COR3013
-              SET WW-000-FATAL-ERROR  TO TRUE                           COR3013
-              SET WS-000-EC-IN-PRCS-NOT-FATAL   TO TRUE                 COR3013
-           END-IF.                                                      COR3013
+      *-----------------------------------------------------------*CR4004
+      *  THIS OLD COR3013 EDIT REJECTED EC 3019 ON ANY TRAN CNT   *CR4004
+      *  OVER 1, WHICH LEFT MULTIPLE TRANSACTIONS FATALLY REJECTEDCR4004
+      *  EVEN AFTER MULTRN RAISED THE ALLOWED RANGE ABOVE.  THE   *CR4004
+      *  RANGE CHECK IN S200-060 (SEE CR4004) IS NOW THE ONLY     *CR4004
+      *  EDIT ON TRAN CNT, SO THIS BLOCK IS RETIRED IN PLACE.     *CR4004
+      *-----------------------------------------------------------*CR4004
+CR4004*    IF W1C66791-C-NCP-TRAN-CNT-NUM NUMERIC AND                   COR3013
+CR4004*       W1C66791-C-NCP-TRAN-CNT-NUM > 1                           COR3013
+CR4004**      FIELD     EDIT    EXCP 3019                               COR3013
+CR4004*       MOVE 'X'                          TO WW-000-CHECK-COUNT   COR3013
+CR4004*       MOVE WV-R1737-C-TRAN-CNT-GRTR-ONE TO WW-600-CLM-EXC-CD    COR3013
+CR4004*       MOVE ZEROES                       TO WW-600-CLM-EXC-LI    COR3013
+CR4004*       SET WS-000-EC-IN-PRCS-IS-FATAL    TO TRUE                 COR3013
+CR4004*       PERFORM S600C1-000-POST-EXCEPTION                         COR3013
+CR4004*       SET WW-000-FATAL-ERROR  TO TRUE                           COR3013
+CR4004*       SET WS-000-EC-IN-PRCS-NOT-FATAL   TO TRUE                 COR3013
+CR4004*    END-IF.                                                      COR3013
 
            IF W1C66791-C-NCP-TRAN-CNT-NUM NUMERIC AND                   COR3013
               W1C66791-C-NCP-TRAN-CNT-NUM > 1                           COR3013
@@ -742,6 +926,55 @@ POSTFE         SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE
 005480         PERFORM S250-000-EDIT-51-D0-TXN                          00669000
 005490     END-IF.                                                      00670000
 005500*                                                                 00671000
+DF7002***************************************************************** DF7002
+DF7002*  S200-075-CHECK-TIMELY-FILING - PARM3201 START/END DATES ARE  * DF7002
+DF7002*  A CONFIGURABLE TIMELY-FILING WINDOW.  A '0000-00-00' VALUE   * DF7002
+DF7002*  ON EITHER DATE MEANS THE WINDOW IS NOT CONFIGURED, SO THE    * DF7002
+DF7002*  EDIT IS SKIPPED (THE ORIGINAL, PRE-CONFIGURED BEHAVIOR).     * DF7002
+DF7002*  ONCE BOTH DATES ARE SET, ANY CLAIM WHOSE DATE OF SERVICE     * DF7002
+DF7002*  FALLS OUTSIDE THE WINDOW IS FATALLY REJECTED.                * DF7002
+DF7002***************************************************************** DF7002
+DF7002 S200-075-CHECK-TIMELY-FILING.                                    DF7002
+DF7002     IF WK-030-PARM3201-START-DATE = '0000-00-00'                 DF7002
+DF7002        OR WK-030-PARM3201-END-DATE = '0000-00-00'                DF7002
+DF7002         CONTINUE                                                 DF7002
+DF7002     ELSE                                                         DF7002
+DF7002         MOVE WK-030-PARM3201-START-DATE (1:4)                    DF7002
+DF7002                                TO WW-010-PARM3201-STRT-CCYY-9    DF7002
+DF7002         MOVE WK-030-PARM3201-START-DATE (6:2)                    DF7002
+DF7002                                TO WW-010-PARM3201-STRT-MM-9      DF7002
+DF7002         MOVE WK-030-PARM3201-START-DATE (9:2)                    DF7002
+DF7002                                TO WW-010-PARM3201-STRT-DD-9      DF7002
+DF7002         MOVE WK-030-PARM3201-END-DATE (1:4)                      DF7002
+DF7002                                TO WW-010-PARM3201-END-CCYY-9     DF7002
+DF7002         MOVE WK-030-PARM3201-END-DATE (6:2)                      DF7002
+DF7002                                TO WW-010-PARM3201-END-MM-9       DF7002
+DF7002         MOVE WK-030-PARM3201-END-DATE (9:2)                      DF7002
+DF7002                                TO WW-010-PARM3201-END-DD-9       DF7002
+DF7002         MOVE W1C40541-C-HDR-SVC-FST-DT (1:4)                     DF7002
+DF7002                                TO WW-010-SVC-CCYY-9              DF7002
+DF7002         MOVE W1C40541-C-HDR-SVC-FST-DT (6:2)                     DF7002
+DF7002                                TO WW-010-SVC-MM-9                DF7002
+DF7002         MOVE W1C40541-C-HDR-SVC-FST-DT (9:2)                     DF7002
+DF7002                                TO WW-010-SVC-DD-9                DF7002
+DF7002         MOVE FUNCTION INTEGER-OF-DATE (WW-010-PARM3201-STRT-DT-99)DF7002
+DF7002                                TO WW-010-PARM3201-STRT-INT       DF7002
+DF7002         MOVE FUNCTION INTEGER-OF-DATE (WW-010-PARM3201-END-DT-99)DF7002
+DF7002                                TO WW-010-PARM3201-END-INT        DF7002
+DF7002         MOVE FUNCTION INTEGER-OF-DATE (WW-010-SVC-DT-99)         DF7002
+DF7002                                TO WW-010-SVC-DT-INT              DF7002
+DF7002         IF WW-010-SVC-DT-INT < WW-010-PARM3201-STRT-INT          DF7002
+DF7002            OR WW-010-SVC-DT-INT > WW-010-PARM3201-END-INT        DF7002
+DF7002             MOVE WV-R1737-C-TIMELY-FILING-EDIT                   DF7002
+DF7002                                    TO WW-600-CLM-EXC-CD          DF7002
+DF7002             MOVE ZEROES              TO WW-600-CLM-EXC-LI        DF7002
+DF7002             SET WS-000-EC-IN-PRCS-IS-FATAL TO TRUE               DF7002
+DF7002             PERFORM S600C1-000-POST-EXCEPTION                    DF7002
+DF7002             SET WW-000-FATAL-ERROR  TO TRUE                      DF7002
+DF7002             SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE              DF7002
+DF7002         END-IF                                                   DF7002
+DF7002     END-IF.                                                      DF7002
+DF7002*                                                                 DF7002
 005510 S200-999-EXIT.                                                   00672000
 005520     EXIT.                                                        00673000
 005530/                                                                 00674000
@@ -809,11 +1042,17 @@ DF1225        WHERE   R_NCPDP_GRP_ID  = :RCGXRFTB-R-NCPDP-GRP-ID
 006120       WHEN +100                                                  00733000
 006130         MOVE SPACES                 TO W1C40541-R-GROUP-ID       00734000
 006140         MOVE ZERO                   TO W1C40541-R-CUST-PART-NUM  00735000
+CR4006***  EXACT NCPDP GROUP ID NOT ON THE CROSSWALK - TRY THE          CR4006
+CR4006***  RESERVED DEFAULT ROW BEFORE DENYING THE CLAIM                CR4006
+CR4006         PERFORM S210-006-CHECK-DEFAULT-GRP-XWLK                  CR4006
+CR4006             THRU S210-006-999-EXIT                               CR4006
+CR4006         IF NOT WW-000-SYSLIST-EXISTS                             CR4006
 006160         MOVE WV-R1737-C-GROUP-NOT-FOUND                          00737000
 006170                                     TO WW-000-INT-EXC-CD         00738000
 006180         MOVE WV-R4453-C-NONM-GROUP-ID                            00739000
 006190                                     TO WW-000-EXT-EXC-CD         00740000
 006200         PERFORM S600-000-INSERT-EXC-CODE                         00741000
+CR4006         END-IF                                                   CR4006
 006210       WHEN OTHER                                                 00742000
 006220         MOVE 'S210-000-VALIDATE-GROUP'                           00743000
 006230                                     TO W1C56941-G-PROG-SECTION-TX00744000
@@ -895,16 +1134,88 @@ POSTFE         MOVE '0001-01-01' TO RGROUPTB-R-GRP-BEG-DT
 DF1171     IF RGROUPTB-R-GRP-BEG-DT    <= WW-010-CURR-DATE-FORMATTED    PML
 DF1171     AND RGROUPTB-R-GRP-END-DT   >= WW-010-CURR-DATE-FORMATTED    PML
 DF1171       CONTINUE                                                   PML
-DF1171     ELSE                                                         PML
+CR4005       GO TO S210-005-999-EXIT                                   CR4005
+CR4005     ELSE                                                        CR4005
+CR4005       IF RGROUPTB-R-GRP-BEG-DT  <= WW-010-CURR-DATE-FORMATTED   CR4005
+CR4005       AND RGROUPTB-R-GRP-END-DT <  WW-010-CURR-DATE-FORMATTED   CR4005
+CR4005***  GROUP HAS ALREADY STARTED BUT ITS END DATE HAS PASSED -    CR4005
+CR4005***  GIVE IT THE GRACE-PERIOD CHECK RATHER THAN DENYING OUTRIGHTCR4005
+CR4005         PERFORM S210-005-CHECK-GROUP-GRACE                     CR4005
+CR4005             THRU S210-005-999-EXIT                             CR4005
+CR4005         GO TO S210-999-EXIT                                    CR4005
+CR4005       ELSE                                                     CR4005
 DF1171***  EXCEPTION 3362 FOR INVALID DATES ON RGROUPTB
-DF1171       MOVE WV-R1737-C-INV-GROUP-ON-SYSDT TO WW-600-CLM-EXC-CD    PML
-DF1171       MOVE ZEROES                        TO WW-600-CLM-EXC-LI    PML
-POSTFE       SET WS-000-EC-IN-PRCS-IS-FATAL TO TRUE
-DF1171       PERFORM S600C1-000-POST-EXCEPTION                          PML
-POSTFE       SET WW-000-FATAL-ERROR  TO TRUE                            PML
-POSTFE       SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE
+DF1171         MOVE WV-R1737-C-INV-GROUP-ON-SYSDT TO WW-600-CLM-EXC-CD  PML
+DF1171         MOVE ZEROES                        TO WW-600-CLM-EXC-LI  PML
+POSTFE         SET WS-000-EC-IN-PRCS-IS-FATAL TO TRUE
+DF1171         PERFORM S600C1-000-POST-EXCEPTION                        PML
+POSTFE         SET WW-000-FATAL-ERROR  TO TRUE                          PML
+POSTFE         SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE
+CR4005         GO TO S210-005-999-EXIT                                 CR4005
+CR4005       END-IF                                                    CR4005
 DF1171     END-IF.                                                      PML
 DF1171                                                                  PML
+CR4005*****************************************************************CR4005
+CR4005*  S210-005-CHECK-GROUP-GRACE - GROUP END DATE HAS PASSED.  A   *CR4005
+CR4005*  30 DAY GRACE PERIOD IS ALLOWED PAST R_GRP_END_DT BEFORE THE  *CR4005
+CR4005*  CLAIM IS HARD-DENIED, SO A GROUP THAT JUST TERMED DOES NOT   *CR4005
+CR4005*  IMMEDIATELY START REJECTING CLAIMS.  A NON-FATAL EC 3364 IS  *CR4005
+CR4005*  POSTED WHILE IN THE GRACE WINDOW SO THE DENIAL HISTORY STILLCR4005
+CR4005*  SHOWS THE GROUP HAS TERMED; EC 3362 IS POSTED FATAL ONCE THE*CR4005
+CR4005*  GRACE WINDOW ITSELF HAS PASSED.                              *CR4005
+CR4005*****************************************************************CR4005
+CR4005 S210-005-CHECK-GROUP-GRACE.                                     CR4005
+CR4005     MOVE RGROUPTB-R-GRP-END-DT (1:4) TO WW-010-GRP-END-CCYY-9   CR4005
+CR4005     MOVE RGROUPTB-R-GRP-END-DT (6:2) TO WW-010-GRP-END-MM-9     CR4005
+CR4005     MOVE RGROUPTB-R-GRP-END-DT (9:2) TO WW-010-GRP-END-DD-9     CR4005
+CR4005     MOVE FUNCTION INTEGER-OF-DATE (WW-010-GRP-END-DT-99)        CR4005
+CR4005                                    TO WW-010-GRP-END-INT        CR4005
+CR4005     MOVE FUNCTION INTEGER-OF-DATE (WW-010-CURR-DATE-9)          CR4005
+CR4005                                    TO WW-010-CURR-DATE-INT      CR4005
+CR4005*--------------------------------------------------------------- CR4005
+CR4005*    LOAD THE CONFIGURABLE GRACE-PERIOD LENGTH.  LIST NUMBER     CR4005
+CR4005*    3363 ON THE SAME SYSTEM LIST TABLE USED FOR THE BIN,        CR4005
+CR4005*    VERSION, DOWNTIME AND TIMELY-FILING LISTS CARRIES THE       CR4005
+CR4005*    GRACE-PERIOD DAY COUNT IN THE LIST START LIMIT.  IF NO ROW  CR4005
+CR4005*    HAS BEEN CONFIGURED YET, THE COMPILED-IN 30-DAY DEFAULT IN  CR4005
+CR4005*    WW-010-GRP-END-GRACE-DAYS IS LEFT UNCHANGED.                CR4005
+CR4005*--------------------------------------------------------------- CR4005
+CR4005     MOVE WV-G0003-C-CLAIMS       TO GSLDTLTB-G-LIST-SUBSYS-CD.  CR4005
+CR4005     EXEC SQL                                                    CR4005
+CR4005         SELECT G_LIST_STRT_LMT                                  CR4005
+CR4005           INTO :WW-000-PARM3363-DAYS-TX                         CR4005
+CR4005           FROM G_LIST_DTL_TB                                    CR4005
+CR4005          WHERE G_LIST_SUBSYS_CD = :GSLDTLTB-G-LIST-SUBSYS-CD     CR4005
+CR4005            AND G_LIST_NUM       = '3363'                        CR4005
+CR4005     END-EXEC.                                                   CR4005
+CR4005     EVALUATE SQLCODE            OF SQLCA                        CR4005
+CR4005       WHEN WK-805-SUCCESSFUL-CALL                                CR4005
+CR4005         MOVE FUNCTION NUMVAL (WW-000-PARM3363-DAYS-TX)          CR4005
+CR4005                                TO WW-010-GRP-END-GRACE-DAYS      CR4005
+CR4005       WHEN OTHER                                                 CR4005
+CR4005         CONTINUE                                                 CR4005
+CR4005     END-EVALUATE.                                                CR4005
+CR4005     COMPUTE WW-010-GRP-GRACE-LMT-INT =                          CR4005
+CR4005         WW-010-GRP-END-INT + WW-010-GRP-END-GRACE-DAYS          CR4005
+CR4005     IF WW-010-CURR-DATE-INT NOT GREATER THAN                    CR4005
+CR4005                                    WW-010-GRP-GRACE-LMT-INT      CR4005
+CR4005         MOVE WV-R1737-C-GRP-END-GRACE-PER                       CR4005
+CR4005                                    TO WW-600-CLM-EXC-CD          CR4005
+CR4005         MOVE ZEROES                TO WW-600-CLM-EXC-LI          CR4005
+CR4005         PERFORM S600C1-000-POST-EXCEPTION                       CR4005
+CR4005     ELSE                                                        CR4005
+CR4005***  GRACE PERIOD HAS ALSO PASSED - EXCEPTION 3362 FOR INVALID  CR4005
+CR4005***  DATES ON RGROUPTB, THIS TIME FATAL                         CR4005
+CR4005         MOVE WV-R1737-C-INV-GROUP-ON-SYSDT                      CR4005
+CR4005                                    TO WW-600-CLM-EXC-CD          CR4005
+CR4005         MOVE ZEROES                TO WW-600-CLM-EXC-LI          CR4005
+CR4005         SET WS-000-EC-IN-PRCS-IS-FATAL TO TRUE                  CR4005
+CR4005         PERFORM S600C1-000-POST-EXCEPTION                       CR4005
+CR4005         SET WW-000-FATAL-ERROR  TO TRUE                         CR4005
+CR4005         SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE                 CR4005
+CR4005     END-IF.                                                     CR4005
+CR4005 S210-005-999-EXIT.                                              CR4005
+CR4005     EXIT.                                                       CR4005
 DF1319     MOVE '0301'                     TO GSLDTLTB-G-LIST-NUM.      PML
 DF1319     MOVE W1C66791-C-NCP-GROUP-ID    TO GSLDTLTB-G-LIST-STRT-LMT  PML
 DF1319                                        GSLDTLTB-G-LIST-END-LMT.  PML
@@ -937,9 +1248,133 @@ POSTFE         SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE
 DF1319       END-IF                                                     PML
 DF1319     END-IF.                                                      PML
 DF1319                                                                  PML
+CR4006     GO TO S210-999-EXIT.                                        CR4006
+CR4006*****************************************************************CR4006
+CR4006*  S210-006-CHECK-DEFAULT-GRP-XWLK - THE SUBMITTED NCPDP GROUP  *CR4006
+CR4006*  ID DID NOT MATCH ANY ROW ON R_CUST_GRP_XREF_TB.  BEFORE       *CR4006
+CR4006*  REJECTING THE CLAIM, RE-SEARCH THE SAME TABLE FOR A RESERVED *CR4006
+CR4006*  'DEFAULT' ROW THAT A PLAN CAN SET UP TO MAP ANY RETIRED OR   *CR4006
+CR4006*  REFORMATTED GROUP ID IT HAS NOT EXPLICITLY CROSSWALKED, THE  *CR4006
+CR4006*  SAME WAY 'ALL' IS ALREADY USED ELSEWHERE ON THE 0301 LIST AS *CR4006
+CR4006*  A WILDCARD VALUE.  A MATCH HERE OVERWRITES THE GROUP ID AND  *CR4006
+CR4006*  PARTITION NUMBER USED BY THE REMAINDER OF THIS SECTION.      *CR4006
+CR4006*****************************************************************CR4006
+CR4006 S210-006-CHECK-DEFAULT-GRP-XWLK.                                CR4006
+CR4006     MOVE 'DEFAULT'                  TO RCGXRFTB-R-NCPDP-GRP-ID. CR4006
+CR4006     EXEC SQL                                                    CR4006
+CR4006        SELECT  R_GROUP_ID,                                      CR4006
+CR4006                R_CUST_PART_NUM                                  CR4006
+CR4006         INTO  :RCGXRFTB-R-GROUP-ID,                             CR4006
+CR4006               :RCGXRFTB-R-CUST-PART-NUM                         CR4006
+CR4006         FROM   R_CUST_GRP_XREF_TB                               CR4006
+CR4006        WHERE   R_NCPDP_GRP_ID  = :RCGXRFTB-R-NCPDP-GRP-ID        CR4006
+CR4006     END-EXEC.                                                   CR4006
+CR4006     EVALUATE SQLCODE            OF SQLCA                        CR4006
+CR4006       WHEN +0                                                   CR4006
+CR4006         MOVE RCGXRFTB-R-GROUP-ID    TO W1C40541-R-GROUP-ID      CR4006
+CR4006         MOVE RCGXRFTB-R-CUST-PART-NUM                           CR4006
+CR4006                                     TO W1C40541-R-CUST-PART-NUM CR4006
+CR4006         MOVE 'Y'                    TO WW-000-SYSLIST-EXIST     CR4006
+CR4006       WHEN OTHER                                                CR4006
+CR4006         MOVE 'N'                    TO WW-000-SYSLIST-EXIST     CR4006
+CR4006     END-EVALUATE.                                               CR4006
+CR4006 S210-006-999-EXIT.                                              CR4006
+CR4006     EXIT.                                                       CR4006
 006630 S210-999-EXIT.                                                   00784000
 006640     EXIT.                                                        00785000
 006650/                                                                 00786000
+DF7003***************************************************************** DF7003
+DF7003*  S215-000-VALIDATE-PRESCRIBER SECTION                         * DF7003
+DF7003*                                                                *DF7003
+DF7003*  LOOKS UP THE PRESCRIBER ID/QUALIFIER CARRIED ON THE CURRENT   *DF7003
+DF7003*  RX LINE AGAINST THE PRESCRIBER MASTER FILE (C_PRSC_MSTR_TB).  *DF7003
+DF7003*  A PRESCRIBER NOT ON FILE, MARKED EXCLUDED/SUSPENDED, OR       *DF7003
+DF7003*  OUTSIDE ITS EFFECTIVE DATE RANGE ON THE DATE OF SERVICE IS    *DF7003
+DF7003*  FATALLY DENIED, THE SAME WAY S200-010-EDIT-BIN AND            *DF7003
+DF7003*  S210-000-VALIDATE-GROUP DENY FOR THEIR OWN BAD VALUES.        *DF7003
+DF7003***************************************************************** DF7003
+DF7003 S215-000-VALIDATE-PRESCRIBER SECTION.                            DF7003
+DF7003*                                                                 DF7003
+DF7003 S215-010-START.                                                  DF7003
+DF7003     MOVE W1C66791-C-NCP-PRSC-ID-CD                               DF7003
+DF7003              (W1C66791-C-NCPDP-CNSLDTD-RX-X)                     DF7003
+DF7003                                    TO CLPRSMTB-C-PRSC-ID-CD.      DF7003
+DF7003     MOVE W1C66791-C-NCP-PRSC-ID                                  DF7003
+DF7003              (W1C66791-C-NCPDP-CNSLDTD-RX-X)                     DF7003
+DF7003                                    TO CLPRSMTB-C-PRSC-ID.         DF7003
+DF7003                                                                  DF7003
+DF7003     EXEC SQL                                                     DF7003
+DF7003        SELECT  C_PRSC_STAT_CD,                                   DF7003
+DF7003                C_PRSC_BEG_DT,                                    DF7003
+DF7003                C_PRSC_END_DT                                     DF7003
+DF7003         INTO  :CLPRSMTB-C-PRSC-STAT-CD,                          DF7003
+DF7003               :CLPRSMTB-C-PRSC-BEG-DT,                           DF7003
+DF7003               :CLPRSMTB-C-PRSC-END-DT                            DF7003
+DF7003         FROM   C_PRSC_MSTR_TB                                    DF7003
+DF7003        WHERE   C_PRSC_ID_CD  = :CLPRSMTB-C-PRSC-ID-CD             DF7003
+DF7003          AND   C_PRSC_ID     = :CLPRSMTB-C-PRSC-ID                DF7003
+DF7003     END-EXEC.                                                    DF7003
+DF7003                                                                  DF7003
+DF7003     EVALUATE SQLCODE                OF SQLCA                     DF7003
+DF7003       WHEN +0                                                    DF7003
+DF7003         PERFORM S215-020-CHECK-PRESCRIBER                        DF7003
+DF7003             THRU S215-020-999-EXIT                               DF7003
+DF7003         GO TO S215-999-EXIT                                      DF7003
+DF7003       WHEN +100                                                  DF7003
+DF7003**       PRESCRIBER NOT ON THE MASTER FILE - EXCP 4044 ********** DF7003
+DF7003         MOVE WV-R1737-C-PRSC-NOT-FOUND TO WW-600-CLM-EXC-CD      DF7003
+DF7003         MOVE ZEROES                    TO WW-600-CLM-EXC-LI      DF7003
+DF7003         SET WS-000-EC-IN-PRCS-IS-FATAL TO TRUE                   DF7003
+DF7003         PERFORM S600C1-000-POST-EXCEPTION                        DF7003
+DF7003         SET WW-000-FATAL-ERROR  TO TRUE                          DF7003
+DF7003         MOVE WV-C1020-C-DENIED  TO W1C40541-C-HDR-STAT-CD        DF7003
+DF7003         SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE                  DF7003
+DF7003         GO TO S215-999-EXIT                                      DF7003
+DF7003       WHEN OTHER                                                 DF7003
+DF7003         MOVE 'S215-000-VALIDATE-PRESCRIBER'                      DF7003
+DF7003                                     TO W1C56941-G-PROG-SECTION-TXDF7003
+DF7003         MOVE 'C_PRSC_MSTR_TB'       TO W1C56941-G-SQL-TABLE-NAM  DF7003
+DF7003         MOVE 'SELECT'               TO W1C56941-G-SQL-FUNCTION-TXDF7003
+DF7003         MOVE CLPRSMTB-C-PRSC-ID     TO W1C56941-G-KEY-TX         DF7003
+DF7003         PERFORM S910-000-SQL-ERROR                               DF7003
+DF7003         PERFORM S999-000-BAD-RETURN                              DF7003
+DF7003     END-EVALUATE.                                                DF7003
+DF7003 S215-010-999-EXIT.                                                DF7003
+DF7003     EXIT.                                                        DF7003
+DF7003*                                                                 DF7003
+DF7003***************************************************************** DF7003
+DF7003*  S215-020-CHECK-PRESCRIBER - PRESCRIBER WAS FOUND ON THE       *DF7003
+DF7003*  MASTER FILE.  DENY IF EXCLUDED/SUSPENDED OR IF THE DATE OF    *DF7003
+DF7003*  SERVICE FALLS OUTSIDE THE PRESCRIBER'S EFFECTIVE DATE RANGE.  *DF7003
+DF7003***************************************************************** DF7003
+DF7003 S215-020-CHECK-PRESCRIBER.                                       DF7003
+DF7003     IF CLPRSMTB-C-PRSC-EXCLUDED                                  DF7003
+DF7003        OR CLPRSMTB-C-PRSC-SUSPENDED                              DF7003
+DF7003**       PRESCRIBER EXCLUDED/SANCTIONED - EXCP 4041 ************* DF7003
+DF7003         MOVE WV-R1737-C-PRSC-EXCLUDED  TO WW-600-CLM-EXC-CD      DF7003
+DF7003         MOVE ZEROES                    TO WW-600-CLM-EXC-LI      DF7003
+DF7003         SET WS-000-EC-IN-PRCS-IS-FATAL TO TRUE                   DF7003
+DF7003         PERFORM S600C1-000-POST-EXCEPTION                        DF7003
+DF7003         SET WW-000-FATAL-ERROR  TO TRUE                          DF7003
+DF7003         MOVE WV-C1020-C-DENIED  TO W1C40541-C-HDR-STAT-CD        DF7003
+DF7003         SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE                  DF7003
+DF7003     ELSE                                                         DF7003
+DF7003       IF CLPRSMTB-C-PRSC-BEG-DT > WW-010-CURR-DATE-FORMATTED      DF7003
+DF7003          OR CLPRSMTB-C-PRSC-END-DT < WW-010-CURR-DATE-FORMATTED   DF7003
+DF7003**         PRESCRIBER EXPIRED/NOT YET EFFECTIVE - EXCP 4042 ***** DF7003
+DF7003           MOVE WV-R1737-C-PRSC-EXPIRED TO WW-600-CLM-EXC-CD      DF7003
+DF7003           MOVE ZEROES                  TO WW-600-CLM-EXC-LI      DF7003
+DF7003           SET WS-000-EC-IN-PRCS-IS-FATAL TO TRUE                 DF7003
+DF7003           PERFORM S600C1-000-POST-EXCEPTION                      DF7003
+DF7003           SET WW-000-FATAL-ERROR  TO TRUE                        DF7003
+DF7003           MOVE WV-C1020-C-DENIED  TO W1C40541-C-HDR-STAT-CD      DF7003
+DF7003           SET WS-000-EC-IN-PRCS-NOT-FATAL TO TRUE                DF7003
+DF7003       END-IF                                                     DF7003
+DF7003     END-IF.                                                      DF7003
+DF7003 S215-020-999-EXIT.                                                DF7003
+DF7003     EXIT.                                                        DF7003
+DF7003 S215-999-EXIT.                                                    DF7003
+DF7003     EXIT.                                                        DF7003
 006660 S220-000-SEARCH-LIST SECTION.                                    00787000
 006670*                                                                 00788000
 006680***************************************************************** 00789000
@@ -1837,6 +2272,9 @@ FIXSHT*    END-IF.                                                      02310000
              PERFORM S600C1-000-POST-EXCEPTION                          COR3013
              MOVE SPACES TO  W1C66791-C-NCP-PRSC-ID
                             (W1C66791-C-NCPDP-CNSLDTD-RX-X)
+DF7003     ELSE                                                         DF7003
+DF7003         PERFORM S215-000-VALIDATE-PRESCRIBER                     DF7003
+DF7003             THRU S215-999-EXIT                                   DF7003
            END-IF.
 
 
@@ -1951,7 +2389,41 @@ PMLSIT     END-EVALUATE.
                  END-IF                                                 CR14386
               END-IF                                                    CR14386
              END-IF                                                     CR14386
-           END-IF.                                                      CR14386
+           ELSE                                                         DF7005
+             IF WS-FIRST-TIME-SPCLTY                                    DF7005
+              PERFORM S1101-000-SPCLTY-CONFIG-7507                      DF7005
+              SET WS-NOT-FIRST-TIME-SPCLTY  TO TRUE                     DF7005
+              IF WH-000-SYSLIST-EXIST  = 'Y'                            DF7005
+                 MOVE FUNCTION NUMVAL (GSLDTLTB-G-LIST-STRT-2-LMT)      DF7005
+                                       TO WW-101-CLM-AGE-BEG-RNG        DF7005
+                 MOVE FUNCTION NUMVAL (GSLDTLTB-G-LIST-END-2-LMT)       DF7005
+                                       TO WW-101-CLM-AGE-END-RNG        DF7005
+                 MOVE FUNCTION NUMVAL (GSLDTLTB-G-LIST-STRT-3-LMT)      DF7005
+                                       TO WW-101-CLM-SPCLTY-THR         DF7005
+                 MOVE FUNCTION NUMVAL (GSLDTLTB-G-LIST-STRT-4-LMT)      DF7005
+                                       TO WW-101-CLM-LMT-EXC-CD         DF7005
+                 IF ((W1C40541-C-HDR-CLNT-AGE  >=                       DF7005
+                                           WW-101-CLM-AGE-BEG-RNG)      DF7005
+                                      AND                               DF7005
+                     (W1C40541-C-HDR-CLNT-AGE  <=                       DF7005
+                                           WW-101-CLM-AGE-END-RNG))     DF7005
+                   IF WS-150-APPRV-LINE-ITEM-AMT  >=                    DF7005
+                                          WW-101-CLM-SPCLTY-THR         DF7005
+                    IF W1C52991-R-CLM-EXC-DISP-CD  OF                   DF7005
+                       W1C52991-C-CNTL-EXC-LI-VW(WW-101-CLM-LMT-EXC-CD, DF7005
+                       W1C52991-C-CNTL-EXC-LI-VW-X) = SPACE             DF7005
+                           CONTINUE                                     DF7005
+                    ELSE                                                DF7005
+                       MOVE WW-101-CLM-LMT-EXC-CD TO WW-600-CLM-EXC-IDX DF7005
+                       MOVE ZEROS  TO  WW-600-CLM-EXC-LI                DF7005
+                       PERFORM S600C1-000-POST-EXCEPTION                DF7005
+                       SET WS-00-REPRICE-CLAIM-YES TO TRUE              DF7005
+                    END-IF                                              DF7005
+                   END-IF                                               DF7005
+                 END-IF                                                 DF7005
+              END-IF                                                    DF7005
+             END-IF                                                     DF7005
+           END-IF.                                                      DF7005
 
 DF2198     IF W1C40541-C-TOT-PAT-RESP-AMT  > WL-807-R-MAX-COPAY-WRAP
 PML001        PERFORM S416-POST-4609-3604-IDX                           COR3013
@@ -2001,12 +2473,35 @@ DF3736                    SET WS-00-REPRICE-CLAIM-YES TO TRUE           DF3736
 DF3736                    PERFORM S600-INSERT-EXCEPTION                 DF3736
 DF3736                 END-IF                                           DF3736
 DF3736           END-IF                                                 DF3736
+DF7007        ELSE                                                       DF7007
+DF7007           IF WS-000-BENEFIT-STAT-FOUND                            DF7007
+DF7007              AND BBENEFTB-B-BENE-CAP-STAT-CD =                    DF7007
+DF7007                 WV-B2372-C-BENEFIT-PEND-VER                       DF7007
+DF7007              IF W1C52991-R-CLM-EXC-DISP-CD OF                     DF7007
+DF7007                 W1C52991-C-CNTL-EXC-HDR-VW                        DF7007
+DF7007                (WK-806-3354-IDX) = SPACE                          DF7007
+DF7007              OR WT-00-3354-POSTED-YES                             DF7007
+DF7007                 CONTINUE                                          DF7007
+DF7007              ELSE                                                 DF7007
+DF7007                 MOVE WK-806-3354-IDX TO WW-600-CLM-EXC-IDX        DF7007
+DF7007                 MOVE +0  TO  WW-600-CLM-EXC-LI                    DF7007
+DF7007                 SET WT-00-3354-POSTED-YES TO TRUE                 DF7007
+DF7007                 SET WS-00-REPRICE-CLAIM-YES TO TRUE               DF7007
+DF7007                 PERFORM S600-INSERT-EXCEPTION                     DF7007
+DF7007              END-IF                                               DF7007
+DF7007           END-IF                                                  DF7007
 035280        END-IF.                                                   DF2453
 
            SET  W1C40541-C-LI-DRUG-DTL-VW-X TO  WS-000-LI-SUB.          CR11078
                                                                         CR11078
            IF   W1C40541-C-DRUG-DEA-CD (W1C40541-C-LI-DRUG-DTL-VW-X)    CR11078
                                       = WV-R0314-C-SCHED2-MOST-ABUSED   CR11078
+DF7004        OR W1C40541-C-DRUG-DEA-CD (W1C40541-C-LI-DRUG-DTL-VW-X)     DF7004
+DF7004                                   = WV-R0314-C-SCHED3-ABUSED        DF7004
+DF7004        OR W1C40541-C-DRUG-DEA-CD (W1C40541-C-LI-DRUG-DTL-VW-X)     DF7004
+DF7004                                   = WV-R0314-C-SCHED4-ABUSED        DF7004
+DF7004        OR W1C40541-C-DRUG-DEA-CD (W1C40541-C-LI-DRUG-DTL-VW-X)     DF7004
+DF7004                                   = WV-R0314-C-SCHED5-ABUSED        DF7004
               THEN                                                      CR11078
                 PERFORM S925-000-SCC-VALID                              CR12914
            END-IF.                                                      CR12914
@@ -2208,12 +2703,34 @@ R10003     IF (W1C40541-C-OTHR-INSR-IND = WV-C3078-C-PAYMENT-COLLECTED  COR1097
                  SET WS-010-MEDB-OVERRIDE-FND TO TRUE                   COR1097
               END-IF                                                    COR1097
            END-IF.                                                      COR1097
+                                                                        DF3505
+DF3505*--------------------------------------------------------------- DF3505
+DF3505*    SURFACE THE MEDICARE PART B/C/D COVERAGE MATCH RESULT ON    DF3505
+DF3505*    THE CLAIM RESPONSE SO A DOWNSTREAM CONSUMER CAN SEE WHICH   DF3505
+DF3505*    PART(S), IF ANY, MATCHED - WITHOUT HAVING TO REPEAT THE     DF3505
+DF3505*    LOOKUP THIS PROGRAM ALREADY PERFORMED.                      DF3505
+DF3505*--------------------------------------------------------------- DF3505
+DF3505     IF WS-COVERAGE-MEDICARE-B-YES                                DF3505
+DF3505        MOVE 'Y' TO W1C40541-C-MEDICARE-B-MATCH-CD                DF3505
+DF3505     ELSE                                                         DF3505
+DF3505        MOVE 'N' TO W1C40541-C-MEDICARE-B-MATCH-CD                DF3505
+DF3505     END-IF.                                                      DF3505
+DF3505     IF WS-COVERAGE-MEDICARE-C-YES                                DF3505
+DF3505        MOVE 'Y' TO W1C40541-C-MEDICARE-C-MATCH-CD                DF3505
+DF3505     ELSE                                                         DF3505
+DF3505        MOVE 'N' TO W1C40541-C-MEDICARE-C-MATCH-CD                DF3505
+DF3505     END-IF.                                                      DF3505
+DF3505     IF WS-COVERAGE-MEDICARE-D-YES                                DF3505
+DF3505        MOVE 'Y' TO W1C40541-C-MEDICARE-D-MATCH-CD                DF3505
+DF3505     ELSE                                                         DF3505
+DF3505        MOVE 'N' TO W1C40541-C-MEDICARE-D-MATCH-CD                DF3505
+DF3505     END-IF.                                                      DF3505
                                                                         CR14172
            IF (W1C40541-C-OTHR-INSR-IND = WV-C3078-C-PAYMENT-COLLECTED  CR14172
                                       OR  WV-C3078-C-PMT-NOT-COLLECTED) CR14172
               PERFORM VARYING WA-COB-SUB FROM +1 BY +1                  CR14172
                 UNTIL WA-COB-SUB > W1C40541-C-CNT-COB-ID-NUM            CR14172
-                 IF WS-PAYER03-ID-SENT                                  CR14172
+                 IF WS-PAYER03-ID-SENT OR WS-PAYER04-ID-SENT            DF6220
                     MOVE '8909' TO GSLDTLTB-G-LIST-NUM                  CR14172
                     MOVE W1C40541-C-PAYER-ID(WA-COB-SUB)                CR14172
                       TO GSLDTLTB-G-LIST-STRT-LMT                       CR14172
@@ -2463,8 +2980,19 @@ POSTFE         END-IF
 002770         MOVE  WV-G5880-C-APPLIC-ERR         TO  WD-999-MSG(6)
 002780         PERFORM S900-000-DUAL-MDUL-DB2-ERR
 002790
-002800     END-EVALUATE
+002800     END-EVALUATE.
 002810
+DF6210*--------------------------------------------------------------- DF6210
+DF6210*    WHAT-IF SIMULATION MODE - THE EXCEPTION IS STILL POSTED     DF6210
+DF6210*    BELOW (FOR THE SIMULATED RUN'S EXCEPTION LOG) BUT ITS       DF6210
+DF6210*    DISPOSITION IS NEVER ALLOWED TO DENY THE CLAIM.             DF6210
+DF6210*--------------------------------------------------------------- DF6210
+DF6210     IF WS-000-WHAT-IF-MODE                                      DF6210
+DF6210        AND RCEDS2TB-R-CLM-EXC-DISP-CD NOT = SPACES              DF6210
+DF6210        AND RCEDS2TB-R-CLM-EXC-DISP-CD NOT = 'Z'                 DF6210
+DF6210        MOVE WV-C4200-C-IGNORE                                   DF6210
+DF6210          TO RCEDS2TB-R-CLM-EXC-DISP-CD                          DF6210
+DF6210     END-IF.                                                     DF6210
 002840     EVALUATE TRUE
 002850
 002860       WHEN W1C40541-C-CNT-EXC-NUM LESS THAN WW-600-MAX-EXC
@@ -2510,6 +3038,11 @@ POSTFE         END-IF
 003260*-----------------------------------------------------------*
 003270***                ** POST EXC 4899 IN LAST SLOT **       ***
 003280*-----------------------------------------------------------*
+CR4899              MOVE 'Y'             TO W1C56941-G-EXC-OVFL-IND
+CR4899              MOVE WW-600-CLM-EXC-CD
+CR4899                TO W1C56941-G-EXC-OVFL-CD
+CR4899              MOVE W1C40541-C-TCN-NUM
+CR4899                TO W1C56941-G-EXC-OVFL-TCN
 003290             MOVE WW-600-4899-MORE-THAN-MAX-EXC
 003300               TO W1C40541-R-CLM-EXC-CD OF
 003310                  W1C40541-C-LI-EXC-VW
@@ -2875,9 +3408,60 @@ DF3736            AND B_BENEFIT_TY_CD   = :BBENEFTB-B-BENEFIT-TY-CD     DF3736
 074200     EXIT.                                                        DF2453
 074210                                                                  DF2453
 
-                                                                        PMLMISS
-      ** S900C ADDED FOR USE BY S600C1                                  PMLMISS
-            COPY S900C.                                                 PMLMISS
+DF7008                                                                  DF7008
+DF7008 S900-000-DUAL-MDUL-DB2-ERR      SECTION.                         DF7008
+DF7008*******************************************************************DF7008
+DF7008*          S900 - FORMAT ERROR LOG FIELDS FOR CLAIMS DUAL MODULE *DF7008
+DF7008*                                                                *DF7008
+DF7008*   THIS SECTION FORMATS THE FIELDS FOR THE G_ERROR_LOG_TB AND    *DF7008
+DF7008*   CALLS THE SHARED ROUTINE = PDDS9000 TO BUILD THEM, SO THIS    *DF7008
+DF7008*   LOGIC IS MAINTAINED IN ONE PLACE INSTEAD OF BEING REPEATED     *DF7008
+DF7008*   IN-LINE HERE AND IN THE CLAIM CONTROL PROGRAM = PDDC8000.      *DF7008
+DF7008*                                                                *DF7008
+DF7008*******************************************************************DF7008
+DF7008 S900-010-START.                                                  DF7008
+DF7008*                                                                 DF7008
+DF7008     MOVE WD-999-MSG (1) TO WK-PDDS9000-MSG-1.                    DF7008
+DF7008     MOVE WD-999-MSG (2) TO WK-PDDS9000-MSG-2.                    DF7008
+DF7008     MOVE WD-999-MSG (3) TO WK-PDDS9000-MSG-3.                    DF7008
+DF7008     MOVE WD-999-MSG (4) TO WK-PDDS9000-MSG-4.                    DF7008
+DF7008     MOVE WD-999-MSG (5) TO WK-PDDS9000-MSG-5.                    DF7008
+DF7008     MOVE WD-999-MSG (6) TO WK-PDDS9000-MSG-6.                    DF7008
+DF7008     MOVE W1C40541-G-AUD-USER-ID                                  DF7008
+DF7008                          TO WK-PDDS9000-AUD-USER-ID.             DF7008
+DF7008     MOVE W1C40541-G-AUD-TS                                       DF7008
+DF7008                          TO WK-PDDS9000-AUD-TS.                  DF7008
+DF7008     MOVE W1C40541-C-BLNG-PROV-ID                                 DF7008
+DF7008                          TO WK-PDDS9000-BLNG-PROV-ID.            DF7008
+DF7008     MOVE SQLCODE         TO WK-PDDS9000-SQLCODE.                 DF7008
+DF7008     MOVE SQLCAID         TO WK-PDDS9000-SQLCAID.                 DF7008
+DF7008     MOVE SQLCABC         TO WK-PDDS9000-SQLCABC.                 DF7008
+DF7008     MOVE SQLERRM         TO WK-PDDS9000-SQLERRM.                 DF7008
+DF7008     MOVE SQLERRP         TO WK-PDDS9000-SQLERRP.                 DF7008
+DF7008     MOVE SQLERRD(1)      TO WK-PDDS9000-SQLERRD(1).              DF7008
+DF7008     MOVE SQLERRD(2)      TO WK-PDDS9000-SQLERRD(2).              DF7008
+DF7008     MOVE SQLERRD(3)      TO WK-PDDS9000-SQLERRD(3).              DF7008
+DF7008     MOVE SQLERRD(4)      TO WK-PDDS9000-SQLERRD(4).              DF7008
+DF7008     MOVE SQLERRD(5)      TO WK-PDDS9000-SQLERRD(5).              DF7008
+DF7008     MOVE SQLERRD(6)      TO WK-PDDS9000-SQLERRD(6).              DF7008
+DF7008     MOVE SQLWARN0        TO WK-PDDS9000-SQLWARN(1).              DF7008
+DF7008     MOVE SQLWARN1        TO WK-PDDS9000-SQLWARN(2).              DF7008
+DF7008     MOVE SQLWARN2        TO WK-PDDS9000-SQLWARN(3).              DF7008
+DF7008     MOVE SQLWARN3        TO WK-PDDS9000-SQLWARN(4).              DF7008
+DF7008     MOVE SQLWARN4        TO WK-PDDS9000-SQLWARN(5).              DF7008
+DF7008     MOVE SQLWARN5        TO WK-PDDS9000-SQLWARN(6).              DF7008
+DF7008     MOVE SQLWARN6        TO WK-PDDS9000-SQLWARN(7).              DF7008
+DF7008     MOVE SQLWARN7        TO WK-PDDS9000-SQLWARN(8).              DF7008
+DF7008*                                                                 DF7008
+DF7008     CALL PDDS9000 USING WK-PDDS9000-CALL-PARMS                   DF7008
+DF7008                           W1C56941-C-MDUL-OUT-WS.                DF7008
+DF7008*                                                                 DF7008
+DF7008*   RETURN TO CLAIM CONTROL                                       DF7008
+DF7008*                                                                 DF7008
+DF7008     GOBACK.                                                      DF7008
+DF7008*                                                                 DF7008
+DF7008 S900-999-EXIT.                                                   DF7008
+DF7008     EXIT.                                                        DF7008
 
        S925-000-SCC-VALID SECTION.                                      CR12914
       *----------------------------------------------------------------*CR12914
@@ -3066,6 +3650,9 @@ DF3736            AND B_BENEFIT_TY_CD   = :BBENEFTB-B-BENEFIT-TY-CD     DF3736
                                     TO CLDRUGTB-C-RX-SVC-REF-NUM.       CR12914
            MOVE ZEROES              TO WH-100-ACCUM-QTY-DISP-NUM.       CR12914
       *                                                                 CR12914
+CR4008     PERFORM S927-005-CALC-LOOKBACK-DT                           CR4008
+CR4008         THRU S927-005-999-EXIT.                                 CR4008
+      *                                                                 CR12914
            SET WS-000-END-O-SCHDL-II-DATA-NOT TO TRUE.                  CR12914
            INITIALIZE WH-100-ACCUM-HIST-COUNT.                          CR12914
            INITIALIZE WH-000-SCC-MATCH-COUNT                            CR12914
@@ -3142,6 +3729,39 @@ DF3736            AND B_BENEFIT_TY_CD   = :BBENEFTB-B-BENEFIT-TY-CD     DF3736
                 END-IF                                                  CR12914
            END-IF.                                                      CR12914
       *                                                                 CR12914
+CR4008*****************************************************************CR4008
+CR4008*  S927-005-CALC-LOOKBACK-DT - BOUNDS THE SCHEDULE-II PAID-      *CR4008
+CR4008*  HISTORY CURSOR TO WH-000-SHDL-II-LKBK-DAYS DAYS BACK FROM     *CR4008
+CR4008*  THE CURRENT CLAIM'S SERVICE DATE (LOADED BY THE 7700 CONFIG   *CR4008
+CR4008*  CHECK THAT ALWAYS RUNS BEFORE THIS SECTION).  A ZERO DAY      *CR4008
+CR4008*  COUNT (LIST NOT CONFIGURED FOR THIS GROUP) LEAVES THE         *CR4008
+CR4008*  CURSOR UNBOUNDED, MATCHING THE ORIGINAL BEHAVIOR.             *CR4008
+CR4008*****************************************************************CR4008
+CR4008 S927-005-CALC-LOOKBACK-DT.                                      CR4008
+CR4008     IF WH-000-SHDL-II-LKBK-DAYS = ZEROES                        CR4008
+CR4008         MOVE '0001-01-01'      TO WH-000-SHDL-II-LKBK-DT        CR4008
+CR4008     ELSE                                                        CR4008
+CR4008         MOVE W1C40541-C-HDR-SVC-FST-DT (1:4)                    CR4008
+CR4008                                TO WW-010-SVC-CCYY-9              CR4008
+CR4008         MOVE W1C40541-C-HDR-SVC-FST-DT (6:2)                    CR4008
+CR4008                                TO WW-010-SVC-MM-9                CR4008
+CR4008         MOVE W1C40541-C-HDR-SVC-FST-DT (9:2)                    CR4008
+CR4008                                TO WW-010-SVC-DD-9                CR4008
+CR4008         MOVE FUNCTION INTEGER-OF-DATE (WW-010-SVC-DT-99)        CR4008
+CR4008                                TO WW-010-SVC-DT-INT              CR4008
+CR4008         COMPUTE WW-010-LKBK-INT =                               CR4008
+CR4008             WW-010-SVC-DT-INT - WH-000-SHDL-II-LKBK-DAYS        CR4008
+CR4008         MOVE FUNCTION DATE-OF-INTEGER (WW-010-LKBK-INT)         CR4008
+CR4008                                TO WW-010-LKBK-DT-9               CR4008
+CR4008         MOVE WW-010-LKBK-CCYY-9  TO WH-000-SHDL-II-LKBK-DT (1:4)CR4008
+CR4008         MOVE '-'                 TO WH-000-SHDL-II-LKBK-DT (5:1)CR4008
+CR4008         MOVE WW-010-LKBK-MM-9    TO WH-000-SHDL-II-LKBK-DT (6:2)CR4008
+CR4008         MOVE '-'                 TO WH-000-SHDL-II-LKBK-DT (8:1)CR4008
+CR4008         MOVE WW-010-LKBK-DD-9    TO WH-000-SHDL-II-LKBK-DT (9:2)CR4008
+CR4008     END-IF.                                                     CR4008
+CR4008 S927-005-999-EXIT.                                              CR4008
+CR4008     EXIT.                                                       CR4008
+      *                                                                 CR12914
        S927-999-EXIT.  EXIT.                                            CR12914
       *                                                                 CR12914
        S928-000-OPEN-SCHDL-II-CURS SECTION.                             CR12914
@@ -3326,9 +3946,12 @@ DF3736            AND B_BENEFIT_TY_CD   = :BBENEFTB-B-BENEFIT-TY-CD     DF3736
              MOVE W1C40541-C-DRUG-VERSN-NUM TO                          CR13997
                                         GSLDTLTB-R-NCPDP-VRSN-NUM       CR13997
              MOVE '7700' TO GSLDTLTB-G-LIST-NUM                         CR12914
+             INITIALIZE WH-000-SHDL-II-LKBK-DAYS.                       CR4008
              EXEC SQL                                                   CR12914
                 SELECT G_LIST_STRT_2_LMT                                CR12914
+                      ,G_LIST_END_2_LMT                                CR4008
                 INTO :GSLDTLTB-G-LIST-STRT-2-LMT                        CR12914
+                    ,:GSLDTLTB-G-LIST-END-2-LMT                        CR4008
                   FROM G_LIST_DTL_TB                                    CR12914
                  WHERE R_CUST_PART_NUM    = :GSLDTLTB-R-CUST-PART-NUM   CR12914
                   AND G_LIST_SUBSYS_CD   = :GSLDTLTB-G-LIST-SUBSYS-CD   CR12914
@@ -3353,6 +3976,12 @@ DF3736            AND B_BENEFIT_TY_CD   = :BBENEFTB-B-BENEFIT-TY-CD     DF3736
                 WHEN  WW-001-SUCCESSFUL-CALL                            CR12914
                      MOVE FUNCTION NUMVAL(GSLDTLTB-G-LIST-STRT-2-LMT)   CR12914
                                TO WH-000-ALLOW-SHDL-II-COUNT            CR12914
+CR4008***  A BLANK 2ND END LIMIT LEAVES THE HISTORY LOOKBACK UNBOUNDED CR4008
+CR4008***  MATCHING BEHAVIOR BEFORE THIS WINDOW EXISTED                CR4008
+CR4008               IF GSLDTLTB-G-LIST-END-2-LMT NUMERIC              CR4008
+CR4008                 MOVE FUNCTION NUMVAL(GSLDTLTB-G-LIST-END-2-LMT) CR4008
+CR4008                           TO WH-000-SHDL-II-LKBK-DAYS           CR4008
+CR4008               END-IF                                            CR4008
                 WHEN WW-001-DATA-NOT-FOUND                              CR12914
                       CONTINUE                                          CR12914
                 WHEN OTHER                                              CR12914
@@ -3450,6 +4079,87 @@ DF3736            AND B_BENEFIT_TY_CD   = :BBENEFTB-B-BENEFIT-TY-CD     DF3736
            EXIT.                                                        CR14386
                                                                         CR14901
 
+       S1101-000-SPCLTY-CONFIG-7507   SECTION.                          DF7005
+      ***************************************************************** DF7005
+      *                                                               * DF7005
+      *+  S1101-000-SPCLTY-CONFIG-7507  SECTION                       * DF7005
+      *+                                                              * DF7005
+      *+  THIS SECTION GENERALIZES S1100-000-CMPND-CONFIG-7506'S      * DF7005
+      *+  AGE-RANGE/DOLLAR-THRESHOLD REVIEW TO HIGH-COST NON-COMPOUND * DF7005
+      *+  SPECIALTY DRUG CLAIMS, DRIVEN OFF ITS OWN CONFIGURABLE      * DF7005
+      *+  LIST NUMBER (7507) RATHER THAN 7506, SO SPECIALTY DRUG      * DF7005
+      *+  CLAIMS GET THE SAME SCRUTINY COMPOUND CLAIMS ALREADY GET.   * DF7005
+      *+                                                              * DF7005
+      ***************************************************************** DF7005
+       S1101-010-START.                                                 DF7005
+                                                                         DF7005
+           MOVE 'N'                      TO WH-000-SYSLIST-EXIST.       DF7005
+           MOVE W1C40541-R-CUST-PART-NUM TO GSLDTLTB-R-CUST-PART-NUM.   DF7005
+           MOVE WV-G0003-C-CLAIMS        TO GSLDTLTB-G-LIST-SUBSYS-CD.  DF7005
+           MOVE '7507'                   TO GSLDTLTB-G-LIST-NUM.        DF7005
+           MOVE W1C40541-C-RT-ADMIN-DAT  TO GSLDTLTB-G-LIST-STRT-LMT    DF7005
+                                            GSLDTLTB-G-LIST-END-LMT.    DF7005
+           MOVE W1C40541-C-HDR-SVC-FST-DT TO GSLDTLTB-G-LIST-EFF-STRT-DTDF7005
+                                             GSLDTLTB-G-LIST-EFF-END-DT.DF7005
+           MOVE W1C40541-R-GROUP-ID      TO GSLDTLTB-R-GROUP-ID.        DF7005
+           MOVE W1C40541-C-NCPDP-TXN-CD  TO GSLDTLTB-C-NCPDP-TXN-CD.    DF7005
+           MOVE W1C40541-C-DRUG-VERSN-NUM TO                            DF7005
+                                            GSLDTLTB-R-NCPDP-VRSN-NUM.  DF7005
+                                                                         DF7005
+           EXEC SQL                                                     DF7005
+               SELECT 'Y'                                               DF7005
+                     ,G_LIST_STRT_2_LMT                                 DF7005
+                     ,G_LIST_END_2_LMT                                  DF7005
+                     ,G_LIST_STRT_3_LMT                                 DF7005
+                     ,G_LIST_STRT_4_LMT                                 DF7005
+                 INTO :WH-000-SYSLIST-EXIST                             DF7005
+                     ,:GSLDTLTB-G-LIST-STRT-2-LMT                       DF7005
+                     ,:GSLDTLTB-G-LIST-END-2-LMT                        DF7005
+                     ,:GSLDTLTB-G-LIST-STRT-3-LMT                       DF7005
+                     ,:GSLDTLTB-G-LIST-STRT-4-LMT                       DF7005
+                 FROM G_LIST_DTL_TB                                     DF7005
+              WHERE R_CUST_PART_NUM     = :GSLDTLTB-R-CUST-PART-NUM     DF7005
+                AND G_LIST_SUBSYS_CD    = :GSLDTLTB-G-LIST-SUBSYS-CD    DF7005
+                AND G_LIST_NUM          = :GSLDTLTB-G-LIST-NUM          DF7005
+                AND ((R_GROUP_ID        = :GSLDTLTB-R-GROUP-ID)         DF7005
+                 OR  (R_GROUP_ID        = 'ALL     '))                  DF7005
+                AND ((C_NCPDP_TXN_CD    = :GSLDTLTB-C-NCPDP-TXN-CD)     DF7005
+                 OR  (C_NCPDP_TXN_CD    = 'AL'))                        DF7005
+                AND ((R_NCPDP_VRSN_NUM  = :GSLDTLTB-R-NCPDP-VRSN-NUM)   DF7005
+                 OR  (R_NCPDP_VRSN_NUM  = 'AL'))                        DF7005
+                AND RTRIM(G_LIST_STRT_LMT)    <=                        DF7005
+                             RTRIM(:GSLDTLTB-G-LIST-STRT-LMT)           DF7005
+                AND RTRIM(G_LIST_END_LMT)     >=                        DF7005
+                             RTRIM(:GSLDTLTB-G-LIST-END-LMT)            DF7005
+                AND G_LIST_EFF_STRT_DT <= :GSLDTLTB-G-LIST-EFF-STRT-DT  DF7005
+                AND G_LIST_EFF_END_DT  >= :GSLDTLTB-G-LIST-EFF-END-DT   DF7005
+                AND ROWNUM = 1                                          DF7005
+           END-EXEC                                                     DF7005
+                                                                         DF7005
+           EVALUATE SQLCODE OF SQLCA                                    DF7005
+               WHEN                            WK-805-SUCCESSFUL-CALL   DF7005
+                   CONTINUE                                             DF7005
+               WHEN                            WK-805-DATA-NOT-FOUND    DF7005
+                   MOVE 'N' TO WH-000-SYSLIST-EXIST                     DF7005
+               WHEN OTHER                                               DF7005
+                   MOVE WK-000-PROG-NAM               TO WD-999-MSG (1) DF7005
+                   MOVE 'S1101-000-SPCLTY-CONFIG-7507' TO WD-999-MSG (2)DF7005
+                   MOVE 'GSLDTLTB'                  TO WD-999-MSG (3)   DF7005
+                   MOVE 'SELECT'                    TO WD-999-MSG (4)   DF7005
+                   STRING GSLDTLTB-G-LIST-SUBSYS-CD                     DF7005
+                     ' '  GSLDTLTB-G-LIST-NUM                           DF7005
+                     ' '  GSLDTLTB-G-LIST-EFF-STRT-DT                   DF7005
+                     ' '  GSLDTLTB-G-LIST-STRT-LMT                      DF7005
+                        DELIMITED BY SIZE                               DF7005
+                        INTO                           WD-999-MSG (5)   DF7005
+                   GO TO S900-000-DUAL-MDUL-DB2-ERR                     DF7005
+           END-EVALUATE.                                                DF7005
+                                                                         DF7005
+                                                                         DF7005
+       S1101-999-EXIT.                                                  DF7005
+           EXIT.                                                        DF7005
+                                                                         DF7005
+
 
 030200                                                                  04000000
 030210 S910-000-SQL-ERROR SECTION.                                      04001000
@@ -3517,6 +4227,13 @@ DF3736            AND B_BENEFIT_TY_CD   = :BBENEFTB-B-BENEFIT-TY-CD     DF3736
 030820                                                                  04063000
 030830     PERFORM S600-000-INSERT-EXC-CODE.                            04064000
 030840                                                                  04065000
+DF7001*--------------------------------------------------------- DF7001
+DF7001*    FLAG THIS CLAIM AS A CHECKPOINT/RESTART CANDIDATE SO   DF7001
+DF7001*    THE CLAIM CONTROL MODULE CAN LOG IT FOR A NIGHTLY      DF7001
+DF7001*    RESTART JOB RATHER THAN LETTING THE SYSTEM ERROR       DF7001
+DF7001*    SILENTLY DROP THE CLAIM.                               DF7001
+DF7001*--------------------------------------------------------- DF7001
+DF7001     MOVE 'Y' TO W1C40541-C-SYS-ERR-RESTART-CD.                    DF7001
 030850     PERFORM S810-000-RETURN-TO-CALLER.                           04066000
 030860*                                                                 04067000
 030870 S999-999-EXIT.                                                   04068000
