@@ -0,0 +1,23 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLEOBXTB                                         *
+      *      NAME:  R_CLM_EXC_EOB_TB                                  *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER INTERNAL CLAIM EXCEPTION CODE (WVR1737C -       *
+      *   R-CLM-EXC-CD) THAT HAS BEEN CROSSWALKED TO THE EXPLANATION- *
+      *   OF-BENEFIT CODE (W1C40541-R-EXC-EOB-ADJUD-CD) THAT SHOWS UP *
+      *   ON THE PHARMACY'S REMITTANCE ADVICE.  MAINTAINED BY THE     *
+      *   CLAIM CONTROL MODULE (PDDC8000), THE SAME MODULE S600C1'S   *
+      *   REMARKS DOCUMENT AS OWNING THIS DCLGEN.  USED BY THE        *
+      *   EXCEPTION-TO-EOB CROSSWALK REPORT (PDDR0028) SO A PHARMACY  *
+      *   CALL ABOUT AN EOB CODE CAN BE TRACED BACK TO THE INTERNAL   *
+      *   EXCEPTION AND BUSINESS RULE THAT CAUSED IT.                 *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLEOBXTB-R-CLM-EXC-EOB-TB.
+           05  CLEOBXTB-R-CLM-EXC-CD       PIC  X(00004).
+           05  CLEOBXTB-R-EXC-EOB-ADJUD-CD PIC  X(00004).
