@@ -0,0 +1,246 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0017.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  AUDIT TRAIL OF SITUATIONAL      *
+001400*                  NCPDP FIELDS THE ENGINE SILENTLY DEFAULTED    *
+001500*                  RATHER THAN DENIED (EXCEPTION CODES 3006 AND  *
+001600*                  4037, POSTED IGNORE-DISPOSITION BY S550C1),   *
+001700*                  READ FROM C_LI_EXC_TB.                        *
+001800*                                                               *
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RPT0017-FILE ASSIGN TO RPT0017
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900*****************************************************************
+003000*  DATA DIVISION                                                *
+003100*****************************************************************
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RPT0017-FILE
+003500     RECORDING MODE IS F.
+003600 01  RPT0017-REC                     PIC X(00133).
+003700*****************************************************************
+003800*  WORKING-STORAGE SECTION                                     *
+003900*****************************************************************
+004000 WORKING-STORAGE SECTION.
+004100 77  WR-0017-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004200 77  WR-0017-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004300 77  WR-0017-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004400 77  WR-0017-DET-CNT                 PIC S9(07) COMP-3 VALUE ZERO.
+004500 77  WR-0017-EOF-SW                  PIC X(00001) VALUE 'N'.
+004600     88  WR-0017-EOF                 VALUE 'Y'.
+004700 77  WR-0017-RUN-DT                  PIC X(00010) VALUE SPACES.
+004800 77  WR-0017-MISS-OTHR-INSR-EXC-CD   PIC X(00004) VALUE '3006'.
+004900 77  WR-0017-MISS-DAW-EXC-CD         PIC X(00004) VALUE '4037'.
+005000*****************************************************************
+005100*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE CLAIM       *
+005200*  EXCEPTION TABLE WRITTEN BY THE CLAIM CONTROL MODULE.          *
+005300*  SEE CBLLIB/CPYLIB/CLEXCDTB.                                   *
+005400*****************************************************************
+005500     EXEC SQL INCLUDE SQLCA END-EXEC.
+005600     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005700     COPY CLEXCDTB.
+005800 01  WH-0017-WORK-AREA.
+005900     05  WH-0017-MISS-OTHR-INSR-EXC-CD PIC X(00004).
+006000     05  WH-0017-MISS-DAW-EXC-CD       PIC X(00004).
+006100     EXEC SQL END DECLARE SECTION END-EXEC.
+006200     EXEC SQL
+006300         DECLARE C0017 CURSOR FOR
+006400         SELECT R_CUST_PART_NUM, C_TCN_NUM, C_LI_NUM,
+006500                R_CLM_EXC_CD, R_GROUP_ID, R_PLAN_ID,
+006600                C_HDR_SVC_FST_DT
+006700           FROM C_LI_EXC_TB
+006800          WHERE R_CLM_EXC_CD IN (:WH-0017-MISS-OTHR-INSR-EXC-CD,
+006900                                 :WH-0017-MISS-DAW-EXC-CD)
+007000          ORDER BY R_GROUP_ID, C_TCN_NUM, C_LI_NUM
+007100     END-EXEC.
+007200*****************************************************************
+007300*  REPORT LINE LAYOUTS                                         *
+007400*****************************************************************
+007500 01  RL-0017-HDG1.
+007600     05  FILLER                      PIC X(00001) VALUE SPACE.
+007700     05  FILLER                      PIC X(00048)
+007800         VALUE 'PDDR0017 - SITUATIONAL FIELDS SILENTLY DEFAULTED'.
+007900     05  FILLER                      PIC X(00003) VALUE SPACES.
+008000     05  FILLER                      PIC X(00008)
+008010             VALUE 'RUN DATE'.
+008100     05  RL-0017-H1-RUN-DT           PIC X(00010).
+008200     05  FILLER                      PIC X(00006) VALUE SPACES.
+008300     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008400     05  RL-0017-H1-PAGE             PIC ZZZZ9.
+008500 01  RL-0017-HDG2.
+008600     05  FILLER                      PIC X(00001) VALUE SPACE.
+008700     05  FILLER                      PIC X(00008)
+008710         VALUE 'GROUP ID'.
+008800     05  FILLER                      PIC X(00003) VALUE SPACES.
+008900     05  FILLER                      PIC X(00008)
+008910         VALUE 'PLAN ID'.
+009000     05  FILLER                      PIC X(00003) VALUE SPACES.
+009100     05  FILLER                      PIC X(00015) VALUE 'TCN'.
+009200     05  FILLER                      PIC X(00003) VALUE SPACES.
+009300     05  FILLER                      PIC X(00004) VALUE 'LINE'.
+009400     05  FILLER                      PIC X(00003) VALUE SPACES.
+009500     05  FILLER                      PIC X(00023)
+009510         VALUE 'FIELD DEFAULTED'.
+009600     05  FILLER                      PIC X(00003) VALUE SPACES.
+009700     05  FILLER                      PIC X(00012)
+009710         VALUE 'MEMBER ID'.
+009800 01  RL-0017-DETAIL.
+009900     05  FILLER                      PIC X(00001) VALUE SPACE.
+010000     05  RL-0017-D-GROUP-ID          PIC X(00008).
+010100     05  FILLER                      PIC X(00003) VALUE SPACES.
+010200     05  RL-0017-D-PLAN-ID           PIC X(00008).
+010300     05  FILLER                      PIC X(00003) VALUE SPACES.
+010400     05  RL-0017-D-TCN               PIC X(00015).
+010500     05  FILLER                      PIC X(00003) VALUE SPACES.
+010600     05  RL-0017-D-LI-NUM            PIC ZZZ9.
+010700     05  FILLER                      PIC X(00003) VALUE SPACES.
+010800     05  RL-0017-D-FIELD-TX          PIC X(00023).
+010900     05  FILLER                      PIC X(00003) VALUE SPACES.
+011000     05  RL-0017-D-CUST-PART-NUM     PIC Z(00008)9.
+011100 01  RL-0017-TOTAL.
+011200     05  FILLER                      PIC X(00001) VALUE SPACE.
+011300     05  FILLER                      PIC X(00030)
+011400         VALUE 'TOTAL SITUATIONAL DEFAULTS'.
+011500     05  RL-0017-T-CNT               PIC ZZZ,ZZ9.
+011600*****************************************************************
+011700*  PROCEDURE DIVISION                                          *
+011800*****************************************************************
+011900 PROCEDURE DIVISION.
+012000*****************************************************************
+012100*    0000-MAINLINE                                              *
+012200*****************************************************************
+012300 0000-MAINLINE.
+012400     PERFORM 1000-INITIALIZE
+012500         THRU 1000-INITIALIZE-EXIT.
+012600     PERFORM 2000-PROCESS-CURSOR
+012700         THRU 2000-PROCESS-CURSOR-EXIT
+012800         UNTIL WR-0017-EOF.
+012900     PERFORM 8000-FINALIZE
+013000         THRU 8000-FINALIZE-EXIT.
+013100     GOBACK.
+013200*****************************************************************
+013300*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN       *
+013400*    CURSOR AGAINST THE EXCEPTION TABLE FOR EC 3006 AND 4037    *
+013500*****************************************************************
+013600 1000-INITIALIZE.
+013700     OPEN OUTPUT RPT0017-FILE.
+013800     ACCEPT WR-0017-RUN-DT FROM DATE YYYYMMDD.
+013900     MOVE WR-0017-MISS-OTHR-INSR-EXC-CD
+014000         TO WH-0017-MISS-OTHR-INSR-EXC-CD.
+014100     MOVE WR-0017-MISS-DAW-EXC-CD TO WH-0017-MISS-DAW-EXC-CD.
+014200     EXEC SQL
+014300         OPEN C0017
+014400     END-EXEC.
+014500     IF SQLCODE NOT = ZERO
+014600         GO TO 9999-SQL-ERROR
+014700     END-IF.
+014800     PERFORM 2100-READ-NEXT
+014900         THRU 2100-READ-NEXT-EXIT.
+015000 1000-INITIALIZE-EXIT.
+015100     EXIT.
+015200*****************************************************************
+015300*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER SITUATIONAL *
+015400*    FIELD DEFAULTED, DECODING THE EXCEPTION CODE TO A FIELD     *
+015500*    NAME, COUNTING THE TOTAL AS WE GO                           *
+015600*****************************************************************
+015700 2000-PROCESS-CURSOR.
+015800     IF WR-0017-LINE-CNT NOT < WR-0017-MAX-LINES
+015900         PERFORM 2200-WRITE-HEADINGS
+016000             THRU 2200-WRITE-HEADINGS-EXIT
+016100     END-IF.
+016200     MOVE CLEXCDTB-R-GROUP-ID       TO RL-0017-D-GROUP-ID.
+016300     MOVE CLEXCDTB-R-PLAN-ID        TO RL-0017-D-PLAN-ID.
+016400     MOVE CLEXCDTB-C-TCN-NUM        TO RL-0017-D-TCN.
+016500     MOVE CLEXCDTB-C-LI-NUM         TO RL-0017-D-LI-NUM.
+016600     MOVE CLEXCDTB-R-CUST-PART-NUM  TO RL-0017-D-CUST-PART-NUM.
+016700     EVALUATE CLEXCDTB-R-CLM-EXC-CD
+016800         WHEN '3006'
+016900             MOVE 'OTHER COVERAGE CODE'  TO RL-0017-D-FIELD-TX
+017000         WHEN '4037'
+017100             MOVE 'DISPENSE AS WRITTEN'  TO RL-0017-D-FIELD-TX
+017200         WHEN OTHER
+017300             MOVE CLEXCDTB-R-CLM-EXC-CD  TO RL-0017-D-FIELD-TX
+017400     END-EVALUATE.
+017500     WRITE RPT0017-REC FROM RL-0017-DETAIL.
+017600     ADD 1 TO WR-0017-LINE-CNT.
+017700     ADD 1 TO WR-0017-DET-CNT.
+017800     PERFORM 2100-READ-NEXT
+017900         THRU 2100-READ-NEXT-EXIT.
+018000 2000-PROCESS-CURSOR-EXIT.
+018100     EXIT.
+018200*****************************************************************
+018300*    2100-READ-NEXT - FETCH ONE ROW FROM THE EXCEPTION CURSOR   *
+018400*****************************************************************
+018500 2100-READ-NEXT.
+018600     EXEC SQL
+018700         FETCH C0017
+018800         INTO :CLEXCDTB-R-CUST-PART-NUM,
+018900              :CLEXCDTB-C-TCN-NUM,
+019000              :CLEXCDTB-C-LI-NUM,
+019100              :CLEXCDTB-R-CLM-EXC-CD,
+019200              :CLEXCDTB-R-GROUP-ID,
+019300              :CLEXCDTB-R-PLAN-ID,
+019400              :CLEXCDTB-C-HDR-SVC-FST-DT
+019500     END-EXEC.
+019600     IF SQLCODE = 100
+019700         SET WR-0017-EOF TO TRUE
+019800     ELSE
+019900         IF SQLCODE NOT = ZERO
+020000             GO TO 9999-SQL-ERROR
+020100         END-IF
+020200     END-IF.
+020300 2100-READ-NEXT-EXIT.
+020400     EXIT.
+020500*****************************************************************
+020600*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+020700*****************************************************************
+020800 2200-WRITE-HEADINGS.
+020900     ADD 1 TO WR-0017-PAGE-NUM.
+021000     MOVE WR-0017-RUN-DT  TO RL-0017-H1-RUN-DT.
+021100     MOVE WR-0017-PAGE-NUM TO RL-0017-H1-PAGE.
+021200     WRITE RPT0017-REC FROM RL-0017-HDG1
+021300         BEFORE ADVANCING TO-NEW-PAGE.
+021400     WRITE RPT0017-REC FROM RL-0017-HDG2
+021500         AFTER ADVANCING 2 LINES.
+021600     MOVE ZERO TO WR-0017-LINE-CNT.
+021700 2200-WRITE-HEADINGS-EXIT.
+021800     EXIT.
+021900*****************************************************************
+022000*    8000-FINALIZE - CLOSE CURSOR, PRINT FINAL COUNT, CLOSE     *
+022100*    FILES                                                     *
+022200*****************************************************************
+022300 8000-FINALIZE.
+022400     EXEC SQL
+022500         CLOSE C0017
+022600     END-EXEC.
+022700     MOVE WR-0017-DET-CNT TO RL-0017-T-CNT.
+022800     WRITE RPT0017-REC FROM RL-0017-TOTAL
+022900         AFTER ADVANCING 2 LINES.
+023000     CLOSE RPT0017-FILE.
+023100 8000-FINALIZE-EXIT.
+023200     EXIT.
+023300*****************************************************************
+023400*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+023500*****************************************************************
+023600 9999-SQL-ERROR.
+023700     DISPLAY 'PDDR0017 - SQL ERROR ON C_LI_EXC_TB'.
+023800     DISPLAY 'SQLCODE = ' SQLCODE.
+023900     MOVE 16 TO RETURN-CODE.
+024000     CLOSE RPT0017-FILE.
+024100     GOBACK.
