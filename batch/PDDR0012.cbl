@@ -0,0 +1,243 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0012.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  LISTING OF PAID CLAIM LINES    *
+001400*                  WHERE THE PATIENT WAS ASSESSED A DISPENSE-   *
+001500*                  AS-WRITTEN (DAW) PENALTY, READ FROM          *
+001600*                  C_LI_DAW_PNLTY_TB, WITH A GRAND-TOTAL DOLLAR *
+001700*                  AMOUNT ASSESSED.                             *
+001800*                                                               *
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RPT0012-FILE ASSIGN TO RPT0012
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900*****************************************************************
+003000*  DATA DIVISION                                                *
+003100*****************************************************************
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RPT0012-FILE
+003500     RECORDING MODE IS F.
+003600 01  RPT0012-REC                     PIC X(00133).
+003700*****************************************************************
+003800*  WORKING-STORAGE SECTION                                     *
+003900*****************************************************************
+004000 WORKING-STORAGE SECTION.
+004100 77  WR-0012-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004200 77  WR-0012-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004300 77  WR-0012-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004400 77  WR-0012-DET-CNT                 PIC S9(07) COMP-3 VALUE ZERO.
+004500 77  WR-0012-TOT-PNLTY-AMT           PIC S9(09)V99 COMP-3
+004600                                     VALUE ZERO.
+004700 77  WR-0012-EOF-SW                  PIC X(00001) VALUE 'N'.
+004800     88  WR-0012-EOF                 VALUE 'Y'.
+004900 77  WR-0012-RUN-DT                  PIC X(00010) VALUE SPACES.
+005000*****************************************************************
+005100*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE CLAIM       *
+005200*  DAW PENALTY TABLE WRITTEN BY THE CLAIM CONTROL MODULE.        *
+005300*  SEE CBLLIB/CPYLIB/CLDAWPTB.                                   *
+005400*****************************************************************
+005500     EXEC SQL INCLUDE SQLCA END-EXEC.
+005600     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005700     COPY CLDAWPTB.
+005800     EXEC SQL END DECLARE SECTION END-EXEC.
+005900     EXEC SQL
+006000         DECLARE C0012 CURSOR FOR
+006100         SELECT R_CUST_PART_NUM, C_TCN_NUM, C_LI_NUM,
+006200                C_DAW_CD, C_PAT_DAW_DIF_AMT,
+006300                R_GROUP_ID, R_PLAN_ID, C_HDR_SVC_FST_DT
+006400           FROM C_LI_DAW_PNLTY_TB
+006500          WHERE C_PAT_DAW_DIF_AMT NOT = 0
+006600          ORDER BY R_GROUP_ID, C_TCN_NUM, C_LI_NUM
+006700     END-EXEC.
+006800*****************************************************************
+006900*  REPORT LINE LAYOUTS                                         *
+007000*****************************************************************
+007100 01  RL-0012-HDG1.
+007200     05  FILLER                      PIC X(00001) VALUE SPACE.
+007300     05  FILLER                      PIC X(00043)
+007400         VALUE 'PDDR0012 - DISPENSE-AS-WRITTEN PENALTIES'.
+007500     05  FILLER                      PIC X(00005) VALUE SPACES.
+007600     05  FILLER                      PIC X(00008)
+007700             VALUE 'RUN DATE'.
+007800     05  RL-0012-H1-RUN-DT           PIC X(00010).
+007900     05  FILLER                      PIC X(00006) VALUE SPACES.
+008000     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008100     05  RL-0012-H1-PAGE             PIC ZZZZ9.
+008200 01  RL-0012-HDG2.
+008300     05  FILLER                      PIC X(00001) VALUE SPACE.
+008400     05  FILLER                      PIC X(00008)
+008410         VALUE 'GROUP ID'.
+008500     05  FILLER                      PIC X(00003) VALUE SPACES.
+008600     05  FILLER                      PIC X(00008)
+008610         VALUE 'PLAN ID'.
+008700     05  FILLER                      PIC X(00003) VALUE SPACES.
+008800     05  FILLER                      PIC X(00015) VALUE 'TCN'.
+008900     05  FILLER                      PIC X(00003) VALUE SPACES.
+009000     05  FILLER                      PIC X(00004) VALUE 'LINE'.
+009100     05  FILLER                      PIC X(00003) VALUE SPACES.
+009200     05  FILLER                      PIC X(00003) VALUE 'DAW'.
+009300     05  FILLER                      PIC X(00003) VALUE SPACES.
+009400     05  FILLER                      PIC X(00012)
+009410         VALUE 'PNLTY AMT'.
+009500     05  FILLER                      PIC X(00003) VALUE SPACES.
+009600     05  FILLER                      PIC X(00012)
+009610         VALUE 'MEMBER ID'.
+009700 01  RL-0012-DETAIL.
+009800     05  FILLER                      PIC X(00001) VALUE SPACE.
+009900     05  RL-0012-D-GROUP-ID          PIC X(00008).
+010000     05  FILLER                      PIC X(00003) VALUE SPACES.
+010100     05  RL-0012-D-PLAN-ID           PIC X(00008).
+010200     05  FILLER                      PIC X(00003) VALUE SPACES.
+010300     05  RL-0012-D-TCN               PIC X(00015).
+010400     05  FILLER                      PIC X(00003) VALUE SPACES.
+010500     05  RL-0012-D-LI-NUM            PIC ZZZ9.
+010600     05  FILLER                      PIC X(00003) VALUE SPACES.
+010700     05  RL-0012-D-DAW-CD            PIC X(00003).
+010800     05  FILLER                      PIC X(00003) VALUE SPACES.
+010900     05  RL-0012-D-PNLTY-AMT         PIC Z,ZZZ,ZZ9.99-.
+011000     05  FILLER                      PIC X(00003) VALUE SPACES.
+011100     05  RL-0012-D-CUST-PART-NUM     PIC Z(00008)9.
+011200 01  RL-0012-TOTAL.
+011300     05  FILLER                      PIC X(00001) VALUE SPACE.
+011400     05  FILLER                      PIC X(00025)
+011500         VALUE 'TOTAL DAW PENALTY CLAIMS'.
+011600     05  RL-0012-T-CNT               PIC ZZZ,ZZ9.
+011700     05  FILLER                      PIC X(00003) VALUE SPACES.
+011800     05  FILLER                      PIC X(00019)
+011900         VALUE 'TOTAL PENALTY AMT'.
+012000     05  RL-0012-T-AMT               PIC Z,ZZZ,ZZ9.99-.
+012100*****************************************************************
+012200*  PROCEDURE DIVISION                                          *
+012300*****************************************************************
+012400 PROCEDURE DIVISION.
+012500*****************************************************************
+012600*    0000-MAINLINE                                              *
+012700*****************************************************************
+012800 0000-MAINLINE.
+012900     PERFORM 1000-INITIALIZE
+013000         THRU 1000-INITIALIZE-EXIT.
+013100     PERFORM 2000-PROCESS-CURSOR
+013200         THRU 2000-PROCESS-CURSOR-EXIT
+013300         UNTIL WR-0012-EOF.
+013400     PERFORM 8000-FINALIZE
+013500         THRU 8000-FINALIZE-EXIT.
+013600     GOBACK.
+013700*****************************************************************
+013800*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN       *
+013900*    CURSOR AGAINST THE CLAIM DAW PENALTY TABLE                 *
+014000*****************************************************************
+014100 1000-INITIALIZE.
+014200     OPEN OUTPUT RPT0012-FILE.
+014300     ACCEPT WR-0012-RUN-DT FROM DATE YYYYMMDD.
+014400     EXEC SQL
+014500         OPEN C0012
+014600     END-EXEC.
+014700     IF SQLCODE NOT = ZERO
+014800         GO TO 9999-SQL-ERROR
+014900     END-IF.
+015000     PERFORM 2100-READ-NEXT
+015100         THRU 2100-READ-NEXT-EXIT.
+015200 1000-INITIALIZE-EXIT.
+015300     EXIT.
+015400*****************************************************************
+015500*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER DAW-        *
+015600*    PENALIZED CLAIM LINE, ACCUMULATING COUNT AND DOLLAR TOTAL   *
+015700*****************************************************************
+015800 2000-PROCESS-CURSOR.
+015900     IF WR-0012-LINE-CNT NOT < WR-0012-MAX-LINES
+016000         PERFORM 2200-WRITE-HEADINGS
+016100             THRU 2200-WRITE-HEADINGS-EXIT
+016200     END-IF.
+016300     MOVE CLDAWPTB-R-GROUP-ID          TO RL-0012-D-GROUP-ID.
+016400     MOVE CLDAWPTB-R-PLAN-ID           TO RL-0012-D-PLAN-ID.
+016500     MOVE CLDAWPTB-C-TCN-NUM           TO RL-0012-D-TCN.
+016600     MOVE CLDAWPTB-C-LI-NUM            TO RL-0012-D-LI-NUM.
+016700     MOVE CLDAWPTB-C-DAW-CD            TO RL-0012-D-DAW-CD.
+016800     MOVE CLDAWPTB-C-PAT-DAW-DIF-AMT   TO RL-0012-D-PNLTY-AMT.
+016900     MOVE CLDAWPTB-R-CUST-PART-NUM     TO RL-0012-D-CUST-PART-NUM.
+017000     WRITE RPT0012-REC FROM RL-0012-DETAIL.
+017100     ADD 1 TO WR-0012-LINE-CNT.
+017200     ADD 1 TO WR-0012-DET-CNT.
+017300     ADD CLDAWPTB-C-PAT-DAW-DIF-AMT TO WR-0012-TOT-PNLTY-AMT.
+017400     PERFORM 2100-READ-NEXT
+017500         THRU 2100-READ-NEXT-EXIT.
+017600 2000-PROCESS-CURSOR-EXIT.
+017700     EXIT.
+017800*****************************************************************
+017900*    2100-READ-NEXT - FETCH ONE ROW FROM THE DAW PENALTY CURSOR  *
+018000*****************************************************************
+018100 2100-READ-NEXT.
+018200     EXEC SQL
+018300         FETCH C0012
+018400         INTO :CLDAWPTB-R-CUST-PART-NUM,
+018500              :CLDAWPTB-C-TCN-NUM,
+018600              :CLDAWPTB-C-LI-NUM,
+018700              :CLDAWPTB-C-DAW-CD,
+018800              :CLDAWPTB-C-PAT-DAW-DIF-AMT,
+018900              :CLDAWPTB-R-GROUP-ID,
+019000              :CLDAWPTB-R-PLAN-ID,
+019100              :CLDAWPTB-C-HDR-SVC-FST-DT
+019200     END-EXEC.
+019300     IF SQLCODE = 100
+019400         SET WR-0012-EOF TO TRUE
+019500     ELSE
+019600         IF SQLCODE NOT = ZERO
+019700             GO TO 9999-SQL-ERROR
+019800         END-IF
+019900     END-IF.
+020000 2100-READ-NEXT-EXIT.
+020100     EXIT.
+020200*****************************************************************
+020300*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+020400*****************************************************************
+020500 2200-WRITE-HEADINGS.
+020600     ADD 1 TO WR-0012-PAGE-NUM.
+020700     MOVE WR-0012-RUN-DT  TO RL-0012-H1-RUN-DT.
+020800     MOVE WR-0012-PAGE-NUM TO RL-0012-H1-PAGE.
+020900     WRITE RPT0012-REC FROM RL-0012-HDG1
+021000         BEFORE ADVANCING TO-NEW-PAGE.
+021100     WRITE RPT0012-REC FROM RL-0012-HDG2
+021200         AFTER ADVANCING 2 LINES.
+021300     MOVE ZERO TO WR-0012-LINE-CNT.
+021400 2200-WRITE-HEADINGS-EXIT.
+021500     EXIT.
+021600*****************************************************************
+021700*    8000-FINALIZE - CLOSE CURSOR, PRINT FINAL TOTALS, CLOSE     *
+021800*    FILES                                                      *
+021900*****************************************************************
+022000 8000-FINALIZE.
+022100     EXEC SQL
+022200         CLOSE C0012
+022300     END-EXEC.
+022400     MOVE WR-0012-DET-CNT     TO RL-0012-T-CNT.
+022500     MOVE WR-0012-TOT-PNLTY-AMT TO RL-0012-T-AMT.
+022600     WRITE RPT0012-REC FROM RL-0012-TOTAL
+022700         AFTER ADVANCING 2 LINES.
+022800     CLOSE RPT0012-FILE.
+022900 8000-FINALIZE-EXIT.
+023000     EXIT.
+023100*****************************************************************
+023200*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+023300*****************************************************************
+023400 9999-SQL-ERROR.
+023500     DISPLAY 'PDDR0012 - SQL ERROR ON C_LI_DAW_PNLTY_TB'.
+023600     DISPLAY 'SQLCODE = ' SQLCODE.
+023700     MOVE 16 TO RETURN-CODE.
+023800     CLOSE RPT0012-FILE.
+023900     GOBACK.
