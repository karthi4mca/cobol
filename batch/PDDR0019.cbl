@@ -0,0 +1,237 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0019.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  ON-CALL DASHBOARD LISTING       *
+001400*                  TODAY'S ROWS FROM G_ERROR_LOG_TB, WORST       *
+001500*                  SEVERITY AND MOST RECENT FIRST.               *
+001600*                                                               *
+001700*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+002300 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RPT0019-FILE ASSIGN TO RPT0019
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800*****************************************************************
+002900*  DATA DIVISION                                                *
+003000*****************************************************************
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  RPT0019-FILE
+003400     RECORDING MODE IS F.
+003500 01  RPT0019-REC                     PIC X(00133).
+003600*****************************************************************
+003700*  WORKING-STORAGE SECTION                                     *
+003800*****************************************************************
+003900 WORKING-STORAGE SECTION.
+004000 77  WR-0019-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004100 77  WR-0019-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004200 77  WR-0019-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004300 77  WR-0019-ERROR-CNT               PIC S9(07) COMP-3 VALUE ZERO.
+004400 77  WR-0019-EOF-SW                  PIC X(00001) VALUE 'N'.
+004500     88  WR-0019-EOF                 VALUE 'Y'.
+004600 77  WR-0019-RUN-DT                  PIC X(00010) VALUE SPACES.
+004700 01  WH-0019-RUN-DT.
+004800     05  WH-0019-RUN-DT-YYYYMMDD PIC X(00008).
+004900*****************************************************************
+005000*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE ERROR LOG    *
+005100*  TABLE WRITTEN BY THE CLAIM CONTROL MODULE.                    *
+005200*  SEE CBLLIB/CPYLIB/GERRLGTB.                                   *
+005300*****************************************************************
+005400     EXEC SQL INCLUDE SQLCA END-EXEC.
+005500     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+005600     COPY GERRLGTB.
+005700 01  WH-0019-RUN-DT-KEY              PIC X(00010).
+005800     EXEC SQL END DECLARE SECTION END-EXEC.
+005900     EXEC SQL
+006000         DECLARE C0019 CURSOR FOR
+006100         SELECT G_AUD_TS, G_PROG_NAM, G_PROG_SECTION_TX,
+006200                G_AUD_USER_ID, G_KEY_TX, G_SQL_TABLE_NAM,
+006300                G_SQL_FUNCTION_TX, G_SQL_CODE_NUM,
+006400                G_SQL_ERROR_TX, G_ERR_SVRTY_CD, P_ID
+006500           FROM G_ERROR_LOG_TB
+006600          WHERE SUBSTR(G_AUD_TS,1,10) = :WH-0019-RUN-DT-KEY
+006700          ORDER BY G_ERR_SVRTY_CD, G_AUD_TS DESC
+006800     END-EXEC.
+006900*****************************************************************
+007000*  REPORT LINE LAYOUTS                                         *
+007100*****************************************************************
+007200 01  RL-0019-HDG1.
+007300     05  FILLER                      PIC X(00001) VALUE SPACE.
+007400     05  FILLER                      PIC X(00043)
+007500         VALUE 'PDDR0019 - ON-CALL ERROR DASHBOARD'.
+007600     05  FILLER                      PIC X(00010) VALUE SPACES.
+007700     05  FILLER                      PIC X(00008)
+007800             VALUE 'RUN DATE'.
+007900     05  RL-0019-H1-RUN-DT           PIC X(00010).
+008000     05  FILLER                      PIC X(00006) VALUE SPACES.
+008100     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008200     05  RL-0019-H1-PAGE             PIC ZZZZ9.
+008300 01  RL-0019-HDG2.
+008400     05  FILLER                      PIC X(00001) VALUE SPACE.
+008500     05  FILLER                      PIC X(00004) VALUE 'SEV'.
+008600     05  FILLER                      PIC X(00002) VALUE SPACES.
+008700     05  FILLER                      PIC X(00026)
+008710         VALUE 'TIMESTAMP'.
+008800     05  FILLER                      PIC X(00002) VALUE SPACES.
+008900     05  FILLER                      PIC X(00008) VALUE 'PROGRAM'.
+009000     05  FILLER                      PIC X(00002) VALUE SPACES.
+009100     05  FILLER                      PIC X(00010)
+009110         VALUE 'SQL TABLE'.
+009200     05  FILLER                      PIC X(00002) VALUE SPACES.
+009300     05  FILLER                      PIC X(00008) VALUE 'SQLCODE'.
+009400     05  FILLER                      PIC X(00002) VALUE SPACES.
+009500     05  FILLER                      PIC X(00030)
+009510         VALUE 'SQL ERROR TEXT'.
+009600 01  RL-0019-DETAIL.
+009700     05  FILLER                      PIC X(00001) VALUE SPACE.
+009800     05  RL-0019-D-SVRTY-CD          PIC X(00004).
+009900     05  FILLER                      PIC X(00002) VALUE SPACES.
+010000     05  RL-0019-D-AUD-TS            PIC X(00026).
+010100     05  FILLER                      PIC X(00002) VALUE SPACES.
+010200     05  RL-0019-D-PROG-NAM          PIC X(00008).
+010300     05  FILLER                      PIC X(00002) VALUE SPACES.
+010400     05  RL-0019-D-SQL-TABLE-NAM     PIC X(00010).
+010500     05  FILLER                      PIC X(00002) VALUE SPACES.
+010600     05  RL-0019-D-SQL-CODE-NUM      PIC -(00007)9.
+010700     05  FILLER                      PIC X(00002) VALUE SPACES.
+010800     05  RL-0019-D-SQL-ERROR-TX      PIC X(00030).
+010900 01  RL-0019-TOTAL.
+011000     05  FILLER                      PIC X(00001) VALUE SPACE.
+011100     05  FILLER                      PIC X(00025)
+011200         VALUE 'TOTAL ERRORS TODAY'.
+011300     05  RL-0019-T-ERROR-CNT         PIC ZZZ,ZZ9.
+011400*****************************************************************
+011500*  PROCEDURE DIVISION                                          *
+011600*****************************************************************
+011700 PROCEDURE DIVISION.
+011800*****************************************************************
+011900*    0000-MAINLINE                                              *
+012000*****************************************************************
+012100 0000-MAINLINE.
+012200     PERFORM 1000-INITIALIZE
+012300         THRU 1000-INITIALIZE-EXIT.
+012400     PERFORM 2000-PROCESS-CURSOR
+012500         THRU 2000-PROCESS-CURSOR-EXIT
+012600         UNTIL WR-0019-EOF.
+012700     PERFORM 8000-FINALIZE
+012800         THRU 8000-FINALIZE-EXIT.
+012900     GOBACK.
+013000*****************************************************************
+013100*    1000-INITIALIZE - OPEN FILES, DECLARE RUN DATE, OPEN       *
+013200*    CURSOR AGAINST THE ERROR LOG TABLE FOR TODAY'S RUN DATE     *
+013300*****************************************************************
+013400 1000-INITIALIZE.
+013500     OPEN OUTPUT RPT0019-FILE.
+013600     ACCEPT WH-0019-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+013700     MOVE WH-0019-RUN-DT-YYYYMMDD(1:4) TO WR-0019-RUN-DT(1:4).
+013800     MOVE '-'                       TO WR-0019-RUN-DT(5:1).
+013900     MOVE WH-0019-RUN-DT-YYYYMMDD(5:2) TO WR-0019-RUN-DT(6:2).
+014000     MOVE '-'                       TO WR-0019-RUN-DT(8:1).
+014100     MOVE WH-0019-RUN-DT-YYYYMMDD(7:2) TO WR-0019-RUN-DT(9:2).
+014200     MOVE WR-0019-RUN-DT            TO WH-0019-RUN-DT-KEY.
+014300     EXEC SQL
+014400         OPEN C0019
+014500     END-EXEC.
+014600     IF SQLCODE NOT = ZERO
+014700         GO TO 9999-SQL-ERROR
+014800     END-IF.
+014900     PERFORM 2100-READ-NEXT
+015000         THRU 2100-READ-NEXT-EXIT.
+015100 1000-INITIALIZE-EXIT.
+015200     EXIT.
+015300*****************************************************************
+015400*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER ERROR LOG    *
+015500*    ROW, WORST SEVERITY AND MOST RECENT FIRST                    *
+015600*****************************************************************
+015700 2000-PROCESS-CURSOR.
+015800     IF WR-0019-LINE-CNT NOT < WR-0019-MAX-LINES
+015900         PERFORM 2200-WRITE-HEADINGS
+016000             THRU 2200-WRITE-HEADINGS-EXIT
+016100     END-IF.
+016200     MOVE GERRLGTB-G-ERR-SVRTY-CD    TO RL-0019-D-SVRTY-CD.
+016300     MOVE GERRLGTB-G-AUD-TS          TO RL-0019-D-AUD-TS.
+016400     MOVE GERRLGTB-G-PROG-NAM        TO RL-0019-D-PROG-NAM.
+016500     MOVE GERRLGTB-G-SQL-TABLE-NAM   TO RL-0019-D-SQL-TABLE-NAM.
+016600     MOVE GERRLGTB-G-SQL-CODE-NUM    TO RL-0019-D-SQL-CODE-NUM.
+016700     MOVE GERRLGTB-G-SQL-ERROR-TX    TO RL-0019-D-SQL-ERROR-TX.
+016800     WRITE RPT0019-REC FROM RL-0019-DETAIL.
+016900     ADD 1 TO WR-0019-LINE-CNT.
+017000     ADD 1 TO WR-0019-ERROR-CNT.
+017100     PERFORM 2100-READ-NEXT
+017200         THRU 2100-READ-NEXT-EXIT.
+017300 2000-PROCESS-CURSOR-EXIT.
+017400     EXIT.
+017500*****************************************************************
+017600*    2100-READ-NEXT - FETCH ONE ROW FROM THE ERROR LOG CURSOR     *
+017700*****************************************************************
+017800 2100-READ-NEXT.
+017900     EXEC SQL
+018000         FETCH C0019
+018100         INTO :GERRLGTB-G-AUD-TS, :GERRLGTB-G-PROG-NAM,
+018200              :GERRLGTB-G-PROG-SECTION-TX,
+018300              :GERRLGTB-G-AUD-USER-ID, :GERRLGTB-G-KEY-TX,
+018400              :GERRLGTB-G-SQL-TABLE-NAM,
+018500              :GERRLGTB-G-SQL-FUNCTION-TX,
+018600              :GERRLGTB-G-SQL-CODE-NUM,
+018700              :GERRLGTB-G-SQL-ERROR-TX,
+018800              :GERRLGTB-G-ERR-SVRTY-CD, :GERRLGTB-P-ID
+018900     END-EXEC.
+019000     IF SQLCODE = 100
+019100         SET WR-0019-EOF TO TRUE
+019200     ELSE
+019300         IF SQLCODE NOT = ZERO
+019400             GO TO 9999-SQL-ERROR
+019500         END-IF
+019600     END-IF.
+019700 2100-READ-NEXT-EXIT.
+019800     EXIT.
+019900*****************************************************************
+020000*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+020100*****************************************************************
+020200 2200-WRITE-HEADINGS.
+020300     ADD 1 TO WR-0019-PAGE-NUM.
+020400     MOVE WR-0019-RUN-DT  TO RL-0019-H1-RUN-DT.
+020500     MOVE WR-0019-PAGE-NUM TO RL-0019-H1-PAGE.
+020600     WRITE RPT0019-REC FROM RL-0019-HDG1
+020700         BEFORE ADVANCING TO-NEW-PAGE.
+020800     WRITE RPT0019-REC FROM RL-0019-HDG2
+020900         AFTER ADVANCING 2 LINES.
+021000     MOVE ZERO TO WR-0019-LINE-CNT.
+021100 2200-WRITE-HEADINGS-EXIT.
+021200     EXIT.
+021300*****************************************************************
+021400*    8000-FINALIZE - CLOSE CURSOR, PRINT FINAL TOTAL, CLOSE       *
+021500*    FILES                                                       *
+021600*****************************************************************
+021700 8000-FINALIZE.
+021800     EXEC SQL
+021900         CLOSE C0019
+022000     END-EXEC.
+022100     MOVE WR-0019-ERROR-CNT   TO RL-0019-T-ERROR-CNT.
+022200     WRITE RPT0019-REC FROM RL-0019-TOTAL
+022300         AFTER ADVANCING 2 LINES.
+022400     CLOSE RPT0019-FILE.
+022500 8000-FINALIZE-EXIT.
+022600     EXIT.
+022700*****************************************************************
+022800*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+022900*****************************************************************
+023000 9999-SQL-ERROR.
+023100     DISPLAY 'PDDR0019 - SQL ERROR ON G_ERROR_LOG_TB'.
+023200     DISPLAY 'SQLCODE = ' SQLCODE.
+023300     MOVE 16 TO RETURN-CODE.
+023400     CLOSE RPT0019-FILE.
+023500     GOBACK.
