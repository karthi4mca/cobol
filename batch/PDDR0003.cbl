@@ -0,0 +1,275 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0003.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  CATALOG REPORT OF EVERY LIST   *
+001400*                  NUMBER CARRIED ON G_LIST_DTL_TB, CROSS-      *
+001500*                  REFERENCED AGAINST THE KNOWN BUSINESS USES   *
+001600*                  HARD-CODED IN THE CLAIMS PROGRAMS, SO A      *
+001700*                  MAINTAINER CAN SPOT A LIST NUMBER THAT IS    *
+001800*                  ON THE TABLE BUT NOT DOCUMENTED ANYWHERE.    *
+001900*                                                               *
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT RPT0003-FILE ASSIGN TO RPT0003
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000*****************************************************************
+003100*  DATA DIVISION                                                *
+003200*****************************************************************
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RPT0003-FILE
+003600     RECORDING MODE IS F.
+003700 01  RPT0003-REC                     PIC X(00133).
+003800*****************************************************************
+003900*  WORKING-STORAGE SECTION                                     *
+004000*****************************************************************
+004100 WORKING-STORAGE SECTION.
+004200 77  WR-0003-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004300 77  WR-0003-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004400 77  WR-0003-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004500 77  WR-0003-DET-CNT                 PIC S9(07) COMP-3 VALUE ZERO.
+004600 77  WR-0003-EOF-SW                  PIC X(00001) VALUE 'N'.
+004700     88  WR-0003-EOF                 VALUE 'Y'.
+004800 77  WR-0003-RUN-DT                  PIC X(00010) VALUE SPACES.
+004900 77  WR-0003-SUB                     PIC S9(04) COMP.
+005000*****************************************************************
+005100*  KNOWN LIST-NUMBER CATALOG - THE LIST NUMBERS THE ONLINE      *
+005200*  CLAIMS PROGRAMS (CONDU.CBL) ACTUALLY REFERENCE TODAY, AND    *
+005300*  WHAT EACH ONE MEANS.  ADD A LINE HERE WHEN A NEW LIST NUMBER *
+005400*  IS WIRED INTO THE CLAIMS PROGRAMS SO THIS REPORT STAYS       *
+005500*  CURRENT.                                                     *
+005600*****************************************************************
+005700 01  WR-0003-KNOWN-LIST-TB.
+005800     05  FILLER PIC X(12) VALUE '7575BIN NUM.'.
+005900     05  FILLER PIC X(12) VALUE '7002VERSION.'.
+006000     05  FILLER PIC X(12) VALUE '7998DOWNTIME'.
+006100     05  FILLER PIC X(12) VALUE '0301GRP XWLK'.
+006200     05  FILLER PIC X(12) VALUE '8909COB PYER'.
+006300     05  FILLER PIC X(12) VALUE '0420SCC CFG.'.
+006400     05  FILLER PIC X(12) VALUE '7700SCC HIST'.
+006500     05  FILLER PIC X(12) VALUE '7506CMPD CFG'.
+006600 01  WR-0003-KNOWN-LIST-RTB REDEFINES WR-0003-KNOWN-LIST-TB.
+006700     05  WR-0003-KNOWN-LIST-ENT OCCURS 8 TIMES
+006800                                INDEXED BY WR-0003-KNOWN-IDX.
+006900         10  WR-0003-KNOWN-NUM  PIC X(04).
+007000         10  WR-0003-KNOWN-DSC  PIC X(08).
+007100 77  WR-0003-DSC-OUT                 PIC X(00030).
+007200*****************************************************************
+007300*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ACROSS EVERY      *
+007400*  DISTINCT LIST NUMBER PRESENT ON G_LIST_DTL_TB TODAY.         *
+007500*****************************************************************
+007600     EXEC SQL INCLUDE SQLCA END-EXEC.
+007700     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+007800 01  WS-0003-SUBSYS-CD               PIC X(00001).
+007900 01  WS-0003-LIST-NUM                PIC X(00004).
+008000 01  WS-0003-ROW-CNT                 PIC S9(00009) COMP.
+008100 01  WS-0003-MIN-STRT-DT             PIC X(00010).
+008200 01  WS-0003-MAX-END-DT              PIC X(00010).
+008300     EXEC SQL END DECLARE SECTION END-EXEC.
+008400     EXEC SQL
+008500         DECLARE C0003 CURSOR FOR
+008600         SELECT G_LIST_SUBSYS_CD, G_LIST_NUM, COUNT(*),
+008700                MIN(G_LIST_EFF_STRT_DT), MAX(G_LIST_EFF_END_DT)
+008800           FROM G_LIST_DTL_TB
+008900          GROUP BY G_LIST_SUBSYS_CD, G_LIST_NUM
+009000          ORDER BY G_LIST_SUBSYS_CD, G_LIST_NUM
+009100     END-EXEC.
+009200*****************************************************************
+009300*  REPORT LINE LAYOUTS                                         *
+009400*****************************************************************
+009500 01  RL-0003-HDG1.
+009600     05  FILLER                      PIC X(00001) VALUE SPACE.
+009700     05  FILLER                      PIC X(00041)
+009800             VALUE 'PDDR0003 - G_LIST_DTL_TB LIST NUM CATALOG'.
+009900     05  FILLER                      PIC X(00006) VALUE SPACES.
+010000     05  FILLER                      PIC X(00008)
+010100             VALUE 'RUN DATE'.
+010200     05  RL-0003-H1-RUN-DT           PIC X(00010).
+010300     05  FILLER                      PIC X(00006) VALUE SPACES.
+010400     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+010500     05  RL-0003-H1-PAGE             PIC ZZZZ9.
+010600 01  RL-0003-HDG2.
+010700     05  FILLER                      PIC X(00001) VALUE SPACE.
+010800     05  FILLER                      PIC X(00006) VALUE 'SUBSYS'.
+010900     05  FILLER                      PIC X(00003) VALUE SPACES.
+011000     05  FILLER                      PIC X(00004) VALUE 'LIST'.
+011100     05  FILLER                      PIC X(00003) VALUE SPACES.
+011150     05  FILLER                      PIC X(00009)
+011175             VALUE 'ROW COUNT'.
+011300     05  FILLER                      PIC X(00003) VALUE SPACES.
+011350     05  FILLER                      PIC X(00010)
+011375             VALUE 'EARLIEST'.
+011500     05  FILLER                      PIC X(00003) VALUE SPACES.
+011600     05  FILLER                      PIC X(00010) VALUE 'LATEST'.
+011700     05  FILLER                      PIC X(00003) VALUE SPACES.
+011750     05  FILLER                      PIC X(00030)
+011775             VALUE 'KNOWN BUSINESS USE'.
+011900 01  RL-0003-DETAIL.
+012000     05  FILLER                      PIC X(00001) VALUE SPACE.
+012100     05  RL-0003-D-SUBSYS            PIC X(00006).
+012200     05  FILLER                      PIC X(00003) VALUE SPACES.
+012300     05  RL-0003-D-LISTNUM           PIC X(00004).
+012400     05  FILLER                      PIC X(00003) VALUE SPACES.
+012500     05  RL-0003-D-CNT               PIC ZZZ,ZZZ,ZZ9.
+012600     05  FILLER                      PIC X(00003) VALUE SPACES.
+012700     05  RL-0003-D-MIN-DT            PIC X(00010).
+012800     05  FILLER                      PIC X(00003) VALUE SPACES.
+012900     05  RL-0003-D-MAX-DT            PIC X(00010).
+013000     05  FILLER                      PIC X(00003) VALUE SPACES.
+013100     05  RL-0003-D-DSC               PIC X(00030).
+013200 01  RL-0003-TOTAL.
+013300     05  FILLER                      PIC X(00001) VALUE SPACE.
+013400     05  FILLER                      PIC X(00030)
+013500             VALUE 'TOTAL DISTINCT LIST NUMBERS'.
+013600     05  RL-0003-T-CNT               PIC ZZZ,ZZ9.
+013700*****************************************************************
+013800*  PROCEDURE DIVISION                                          *
+013900*****************************************************************
+014000 PROCEDURE DIVISION.
+014100*****************************************************************
+014200*    0000-MAINLINE                                              *
+014300*****************************************************************
+014400 0000-MAINLINE.
+014500     PERFORM 1000-INITIALIZE
+014600         THRU 1000-INITIALIZE-EXIT.
+014700     PERFORM 2000-PROCESS-CURSOR
+014800         THRU 2000-PROCESS-CURSOR-EXIT
+014900         UNTIL WR-0003-EOF.
+015000     PERFORM 8000-FINALIZE
+015100         THRU 8000-FINALIZE-EXIT.
+015200     GOBACK.
+015300*****************************************************************
+015400*    1000-INITIALIZE - OPEN FILES, OPEN THE CATALOG CURSOR      *
+015500*****************************************************************
+015600 1000-INITIALIZE.
+015700     OPEN OUTPUT RPT0003-FILE.
+015800     ACCEPT WR-0003-RUN-DT FROM DATE YYYYMMDD.
+015900     EXEC SQL
+016000         OPEN C0003
+016100     END-EXEC.
+016200     IF SQLCODE NOT = ZERO
+016300         GO TO 9999-SQL-ERROR
+016400     END-IF.
+016500     PERFORM 2100-READ-NEXT
+016600         THRU 2100-READ-NEXT-EXIT.
+016700 1000-INITIALIZE-EXIT.
+016800     EXIT.
+016900*****************************************************************
+017000*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER LIST       *
+017100*    NUMBER, RESOLVING ITS KNOWN BUSINESS USE, THEN FETCH NEXT  *
+017200*****************************************************************
+017300 2000-PROCESS-CURSOR.
+017400     IF WR-0003-LINE-CNT NOT < WR-0003-MAX-LINES
+017500         PERFORM 2200-WRITE-HEADINGS
+017600             THRU 2200-WRITE-HEADINGS-EXIT
+017700     END-IF.
+017800     PERFORM 2300-LOOKUP-KNOWN-USE
+017900         THRU 2300-LOOKUP-KNOWN-USE-EXIT.
+018000     MOVE WS-0003-SUBSYS-CD  TO RL-0003-D-SUBSYS.
+018100     MOVE WS-0003-LIST-NUM   TO RL-0003-D-LISTNUM.
+018200     MOVE WS-0003-ROW-CNT    TO RL-0003-D-CNT.
+018300     MOVE WS-0003-MIN-STRT-DT TO RL-0003-D-MIN-DT.
+018400     MOVE WS-0003-MAX-END-DT TO RL-0003-D-MAX-DT.
+018500     MOVE WR-0003-DSC-OUT    TO RL-0003-D-DSC.
+018600     WRITE RPT0003-REC FROM RL-0003-DETAIL.
+018700     ADD 1 TO WR-0003-LINE-CNT.
+018800     ADD 1 TO WR-0003-DET-CNT.
+018900     PERFORM 2100-READ-NEXT
+019000         THRU 2100-READ-NEXT-EXIT.
+019100 2000-PROCESS-CURSOR-EXIT.
+019200     EXIT.
+019300*****************************************************************
+019400*    2100-READ-NEXT - FETCH ONE GROUPED ROW FROM THE CURSOR     *
+019500*****************************************************************
+019600 2100-READ-NEXT.
+019700     EXEC SQL
+019800         FETCH C0003
+019900         INTO :WS-0003-SUBSYS-CD, :WS-0003-LIST-NUM,
+020000              :WS-0003-ROW-CNT, :WS-0003-MIN-STRT-DT,
+020100              :WS-0003-MAX-END-DT
+020200     END-EXEC.
+020300     IF SQLCODE = 100
+020400         SET WR-0003-EOF TO TRUE
+020500     ELSE
+020600         IF SQLCODE NOT = ZERO
+020700             GO TO 9999-SQL-ERROR
+020800         END-IF
+020900     END-IF.
+021000 2100-READ-NEXT-EXIT.
+021100     EXIT.
+021200*****************************************************************
+021300*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+021400*****************************************************************
+021500 2200-WRITE-HEADINGS.
+021600     ADD 1 TO WR-0003-PAGE-NUM.
+021700     MOVE WR-0003-RUN-DT  TO RL-0003-H1-RUN-DT.
+021800     MOVE WR-0003-PAGE-NUM TO RL-0003-H1-PAGE.
+021900     WRITE RPT0003-REC FROM RL-0003-HDG1
+022000         BEFORE ADVANCING TO-NEW-PAGE.
+022100     WRITE RPT0003-REC FROM RL-0003-HDG2
+022200         AFTER ADVANCING 2 LINES.
+022300     MOVE ZERO TO WR-0003-LINE-CNT.
+022400 2200-WRITE-HEADINGS-EXIT.
+022500     EXIT.
+022600*****************************************************************
+022700*    2300-LOOKUP-KNOWN-USE - RESOLVE THE LIST NUMBER AGAINST    *
+022800*    THE HARD-CODED CATALOG OF LISTS THE CLAIMS PROGRAMS USE    *
+022900*****************************************************************
+023000 2300-LOOKUP-KNOWN-USE.
+023100     MOVE 'UNKNOWN - NOT REFERENCED IN CLAIMS PROGRAMS'
+023200                                 TO WR-0003-DSC-OUT.
+023300     SET WR-0003-KNOWN-IDX TO 1.
+023400     PERFORM 2310-SEARCH-ONE-ENTRY
+023500         THRU 2310-SEARCH-ONE-ENTRY-EXIT
+023600         VARYING WR-0003-SUB FROM 1 BY 1
+023700         UNTIL WR-0003-SUB > 8.
+023800 2300-LOOKUP-KNOWN-USE-EXIT.
+023900     EXIT.
+024000*****************************************************************
+024100*    2310-SEARCH-ONE-ENTRY - COMPARE ONE CATALOG SLOT           *
+024200*****************************************************************
+024300 2310-SEARCH-ONE-ENTRY.
+024400     SET WR-0003-KNOWN-IDX TO WR-0003-SUB.
+024500     IF WR-0003-KNOWN-NUM (WR-0003-KNOWN-IDX) = WS-0003-LIST-NUM
+024600         MOVE WR-0003-KNOWN-DSC (WR-0003-KNOWN-IDX)
+024700                                 TO WR-0003-DSC-OUT
+024800     END-IF.
+024900 2310-SEARCH-ONE-ENTRY-EXIT.
+025000     EXIT.
+025100*****************************************************************
+025200*    8000-FINALIZE - CLOSE CURSOR, PRINT TOTAL, CLOSE FILES     *
+025300*****************************************************************
+025400 8000-FINALIZE.
+025500     EXEC SQL
+025600         CLOSE C0003
+025700     END-EXEC.
+025800     MOVE WR-0003-DET-CNT TO RL-0003-T-CNT.
+025900     WRITE RPT0003-REC FROM RL-0003-TOTAL
+026000         AFTER ADVANCING 2 LINES.
+026100     CLOSE RPT0003-FILE.
+026200 8000-FINALIZE-EXIT.
+026300     EXIT.
+026400*****************************************************************
+026500*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+026600*****************************************************************
+026700 9999-SQL-ERROR.
+026800     DISPLAY 'PDDR0003 - SQL ERROR ON G_LIST_DTL_TB'.
+026900     DISPLAY 'SQLCODE = ' SQLCODE.
+027000     MOVE 16 TO RETURN-CODE.
+027100     CLOSE RPT0003-FILE.
+027200     GOBACK.
