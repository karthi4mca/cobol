@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLNVERTB                                         *
+      *      NAME:  C-NCP-VER-TB                                      *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER PROCESSING DATE/NCPDP VERSION NUMBER             *
+      *   (W1C66791-C-NCP-VERSION-NUM) COMBINATION.  THE COUNT IS     *
+      *   MAINTAINED BY THE CLAIM CONTROL MODULE (PDDC8000), WHICH    *
+      *   INCREMENTS THE ROW FOR THE CURRENT DATE AND VERSION NUMBER  *
+      *   EACH TIME A TRANSACTION COMPLETES CLAIM EDIT (CONDU).  USED *
+      *   BY THE NCPDP VERSION SUNSET/MIGRATION TRACKING REPORT       *
+      *   (PDDR0024) TO SHOW HOW MUCH VOLUME IS STILL ARRIVING ON THE *
+      *   LEGACY 3.2/5.1 FORMATS SO THAT FORMAT CAN BE SUNSET ONCE     *
+      *   MIGRATION TO D.0 IS COMPLETE.                                *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLNVERTB-C-NCP-VER-TB.
+           05  CLNVERTB-C-TXN-DT           PIC  X(00010).
+           05  CLNVERTB-C-NCP-VERSION-NUM  PIC  X(00002).
+           05  CLNVERTB-C-TXN-CNT          PIC S9(00009) COMP-3.
