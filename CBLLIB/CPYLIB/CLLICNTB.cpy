@@ -0,0 +1,28 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLLICNTB                                         *
+      *      NAME:  C-LI-CNT-TB                                       *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER CLAIM (R-CUST-PART-NUM/C-TCN-NUM), WRITTEN BY    *
+      *   THE CLAIM CONTROL MODULE (PDDC8000) WITH THE NUMBER OF LINE  *
+      *   ITEMS THE INCOMING CLAIM ACTUALLY POPULATED IN EACH OF THE   *
+      *   W1C40541 CLAIM VIEWS THAT CAN TRUNCATE - THE DRUG DETAIL     *
+      *   VIEW (W1C40541-C-LI-DRUG-DTL-VW, OCCURS 0015 TIMES), THE     *
+      *   LINE EXCEPTION VIEW (W1C40541-C-LI-EXC-VW, OCCURS 0050       *
+      *   TIMES), AND THE RELATED HISTORY VIEW                        *
+      *   (W1C40541-C-HDR-RLTD-HIST-VW, OCCURS 0100 TIMES).  USED BY   *
+      *   THE OCCURS-LIMIT EARLY-WARNING REPORT (PDDR0029) TO FLAG A   *
+      *   CLAIM BEFORE ITS LINE-ITEM COUNT ACTUALLY REACHES ONE OF     *
+      *   THESE CEILINGS.                                              *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLLICNTB-C-LI-CNT-TB.
+           05  CLLICNTB-R-CUST-PART-NUM   PIC S9(00009) COMP.
+           05  CLLICNTB-C-TCN-NUM         PIC  X(00015).
+           05  CLLICNTB-C-DRUG-LI-CNT     PIC S9(00004) COMP.
+           05  CLLICNTB-C-LI-EXC-CNT      PIC S9(00004) COMP.
+           05  CLLICNTB-C-HIST-LI-CNT     PIC S9(00004) COMP.
