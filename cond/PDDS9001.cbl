@@ -0,0 +1,166 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDS9001.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  DECODES THE FATAL-EDIT AND      *
+001400*                  CLAIM-TYPE-EXCEPTION FLAGS CARRIED ON THE     *
+001500*                  WL-807-C-MDUL-COMMAREA (COPYBOOK WLC80750)    *
+001600*                  INTO A SINGLE PLAIN-ENGLISH DENIAL-REASON     *
+001700*                  FIELD, SO THE HELP DESK NO LONGER HAS TO      *
+001800*                  DECODE INDIVIDUAL SINGLE-CHARACTER FLAGS ON   *
+001900*                  EVERY DENIAL CALL.                            *
+002000*                                                               *
+002100*****************************************************************
+002200*                                                               *
+002300*   THE CALLER PASSES THE WHOLE WL-807-C-MDUL-COMMAREA AND GETS  *
+002400*   BACK PDDS9001-DENIAL-REASON-TX, BUILT FROM                   *
+002500*   WL-807-FATAL-HDR-PROV-EDIT-IND, WL-807-FATAL-HDR-MBR-EDIT-   *
+002600*   IND, WL-807-FATAL-HDR-PRIC-EDIT-IND, AND THE CLAIM-TYPE/     *
+002700*   ADJUSTMENT FLAGS UNDER WL-807-CLAIM-TYPE-EXC-IND.  THE       *
+002800*   CLAIM CONTROL MODULE (PDDC8000) CALLS THIS ROUTINE WHEN IT   *
+002900*   BUILDS THE CLAIM RESPONSE, SO THE DECODE LOGIC ONLY HAS TO   *
+003000*   BE MAINTAINED IN ONE PLACE INSTEAD OF BEING RE-DERIVED BY    *
+003100*   EVERY DOWNSTREAM CONSUMER OF THE COMMAREA.                   *
+003200*                                                               *
+003300*****************************************************************
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.   IBM-370.
+003700 OBJECT-COMPUTER.   IBM-370.
+003800*****************************************************************
+003900*  DATA DIVISION                                                *
+004000*****************************************************************
+004100 DATA DIVISION.
+004200 WORKING-STORAGE SECTION.
+004300 77  WK-9001-APPEND-PTR              PIC S9(00004) COMP.
+004400 77  WK-9001-PRIOR-CLAUSE-SW         PIC X(00001) VALUE 'N'.
+004500     88  WK-9001-PRIOR-CLAUSE        VALUE 'Y'.
+004600*****************************************************************
+004700*  LINKAGE SECTION                                              *
+004800*****************************************************************
+004900 LINKAGE SECTION.
+005000     COPY WLC80750.
+005100 01  PDDS9001-CALL-PARMS.
+005200     05  PDDS9001-DENIAL-REASON-TX   PIC  X(00060).
+005300*****************************************************************
+005400*  PROCEDURE DIVISION                                          *
+005500*****************************************************************
+005600 PROCEDURE DIVISION USING WL-807-C-MDUL-COMMAREA
+005700                          PDDS9001-CALL-PARMS.
+005800*
+005900 S000-000-MAINLINE       SECTION.
+006000*****************************************************************
+006100*                                                               *
+006200*****************************************************************
+006300     PERFORM S900-000-DECODE-DENIAL-RSN THRU S900-999-EXIT.
+006400     GOBACK.
+006500*
+006600 S900-000-DECODE-DENIAL-RSN SECTION.
+006700*****************************************************************
+006800*          S900 - BUILD THE PLAIN-ENGLISH DENIAL REASON          *
+006900*                                                                *
+007000*?   EACH FATAL-EDIT FLAG THAT IS SET CONTRIBUTES ITS OWN        *
+007100*+   CLAUSE TO THE REASON TEXT, SEPARATED BY SEMICOLONS, SO A    *
+007200*+   CLAIM THAT FAILS MORE THAN ONE EDIT SHOWS ALL OF THEM       *
+007300*+   INSTEAD OF JUST THE FIRST ONE FOUND.                        *
+007400*+                                                               *
+007500*****************************************************************
+007600 S900-010-START.
+007700*
+007800     MOVE SPACES              TO PDDS9001-DENIAL-REASON-TX.
+007900     MOVE 1                   TO WK-9001-APPEND-PTR.
+008000     MOVE 'N'                 TO WK-9001-PRIOR-CLAUSE-SW.
+008100     IF WL-807-FATAL-PROV-EDIT-SET
+008200         PERFORM S900-100-APPEND-PROV-EDIT
+008300             THRU S900-100-EXIT
+008400     END-IF.
+008500     IF WL-807-FATAL-MEMBER-EDIT-SET
+008600         PERFORM S900-200-APPEND-MBR-EDIT
+008700             THRU S900-200-EXIT
+008800     END-IF.
+008900     IF WL-807-CANT-PRICE-CLM-EDIT-SET
+009000         PERFORM S900-300-APPEND-PRIC-EDIT
+009100             THRU S900-300-EXIT
+009200     END-IF.
+009300     IF WL-807-FATAL-ADJ-EXC-SET
+009400         PERFORM S900-400-APPEND-ADJ-EXC
+009500             THRU S900-400-EXIT
+009600     END-IF.
+009700     IF WL-807-MEMBER-01-FORCED
+009800         PERFORM S900-500-APPEND-MBR-FORCED
+009900             THRU S900-500-EXIT
+010000     END-IF.
+010100     IF PDDS9001-DENIAL-REASON-TX = SPACES
+010200         MOVE 'NO FATAL EDIT INDICATORS ARE SET'
+010300                              TO PDDS9001-DENIAL-REASON-TX
+010400     END-IF.
+010500 S900-999-EXIT.
+010600     EXIT.
+010700*
+010800 S900-100-APPEND-PROV-EDIT.
+010900     PERFORM S900-900-APPEND-SEP THRU S900-900-EXIT.
+011000     STRING 'PROVIDER EDIT FAILED' DELIMITED BY SIZE
+011100         INTO PDDS9001-DENIAL-REASON-TX
+011200         WITH POINTER WK-9001-APPEND-PTR
+011300     END-STRING.
+011400     SET WK-9001-PRIOR-CLAUSE TO TRUE.
+011500 S900-100-EXIT.
+011600     EXIT.
+011700*
+011800 S900-200-APPEND-MBR-EDIT.
+011900     PERFORM S900-900-APPEND-SEP THRU S900-900-EXIT.
+012000     STRING 'MEMBER EDIT FAILED' DELIMITED BY SIZE
+012100         INTO PDDS9001-DENIAL-REASON-TX
+012200         WITH POINTER WK-9001-APPEND-PTR
+012300     END-STRING.
+012400     SET WK-9001-PRIOR-CLAUSE TO TRUE.
+012500 S900-200-EXIT.
+012600     EXIT.
+012700*
+012800 S900-300-APPEND-PRIC-EDIT.
+012900     PERFORM S900-900-APPEND-SEP THRU S900-900-EXIT.
+013000     STRING 'CANNOT PRICE CLAIM' DELIMITED BY SIZE
+013100         INTO PDDS9001-DENIAL-REASON-TX
+013200         WITH POINTER WK-9001-APPEND-PTR
+013300     END-STRING.
+013400     SET WK-9001-PRIOR-CLAUSE TO TRUE.
+013500 S900-300-EXIT.
+013600     EXIT.
+013700*
+013800 S900-400-APPEND-ADJ-EXC.
+013900     PERFORM S900-900-APPEND-SEP THRU S900-900-EXIT.
+014000     STRING 'ADJUSTMENT-FORCED EXCEPTION' DELIMITED BY SIZE
+014100         INTO PDDS9001-DENIAL-REASON-TX
+014200         WITH POINTER WK-9001-APPEND-PTR
+014300     END-STRING.
+014400     SET WK-9001-PRIOR-CLAUSE TO TRUE.
+014500 S900-400-EXIT.
+014600     EXIT.
+014700*
+014800 S900-500-APPEND-MBR-FORCED.
+014900     PERFORM S900-900-APPEND-SEP THRU S900-900-EXIT.
+015000     STRING 'MEMBER 01 FORCED' DELIMITED BY SIZE
+015100         INTO PDDS9001-DENIAL-REASON-TX
+015200         WITH POINTER WK-9001-APPEND-PTR
+015300     END-STRING.
+015400     SET WK-9001-PRIOR-CLAUSE TO TRUE.
+015500 S900-500-EXIT.
+015600     EXIT.
+015700*
+015800 S900-900-APPEND-SEP.
+015900     IF WK-9001-PRIOR-CLAUSE
+016000         STRING '; ' DELIMITED BY SIZE
+016100             INTO PDDS9001-DENIAL-REASON-TX
+016200             WITH POINTER WK-9001-APPEND-PTR
+016300         END-STRING
+016400     END-IF.
+016500 S900-900-EXIT.
+016600     EXIT.
