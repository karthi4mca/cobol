@@ -199,6 +199,20 @@ PL1            MOVE  'SELECT                     ' TO  WD-999-MSG(4)
 002790
 002800     END-EVALUATE.
 002810
+DF6210*--------------------------------------------------------------- DF6210
+DF6210*    WHAT-IF SIMULATION MODE - THE EXCEPTION IS STILL POSTED     DF6210
+DF6210*    (SO THE SIMULATED RUN'S EXCEPTION LOG SHOWS EXACTLY WHAT A  DF6210
+DF6210*    REAL CLAIM WOULD TRIGGER) BUT ITS DISPOSITION IS NEVER      DF6210
+DF6210*    ALLOWED TO DENY THE CLAIM.  SAME RULE S600-000-INSERT-EXC-  DF6210
+DF6210*    CODE APPLIES FOR EXCEPTIONS POSTED OUTSIDE THIS COPYBOOK.   DF6210
+DF6210*--------------------------------------------------------------- DF6210
+DF6210     IF WS-000-WHAT-IF-MODE                                      DF6210
+DF6210        AND RCEDS2TB-R-CLM-EXC-DISP-CD NOT = SPACES              DF6210
+DF6210        AND RCEDS2TB-R-CLM-EXC-DISP-CD NOT = WV-C4200-C-IGNORE   DF6210
+DF6210        MOVE WV-C4200-C-IGNORE                                   DF6210
+DF6210          TO RCEDS2TB-R-CLM-EXC-DISP-CD                          DF6210
+DF6210     END-IF.                                                     DF6210
+DF6210*                                                                DF6210
 MDM        EXEC SQL
 MDM            SELECT C_POST_APPL_CD
 MDM            INTO  :RCEEXCTB-C-POST-APPL-CD
@@ -259,6 +273,11 @@ MDM
 003260*-----------------------------------------------------------*
 003270***                ** POST EXC 4899 IN LAST SLOT **       ***
 003280*-----------------------------------------------------------*
+CR4899              MOVE 'Y'             TO W1C56941-G-EXC-OVFL-IND
+CR4899              MOVE WW-600-CLM-EXC-CD
+CR4899                TO W1C56941-G-EXC-OVFL-CD
+CR4899              MOVE W1C40541-C-TCN-NUM
+CR4899                TO W1C56941-G-EXC-OVFL-TCN
 003290             MOVE WW-600-4899-MORE-THAN-MAX-EXC
 003300               TO W1C40541-R-CLM-EXC-CD OF
 003310                  W1C40541-C-LI-EXC-VW
