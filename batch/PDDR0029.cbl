@@ -0,0 +1,286 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0029.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  EARLY-WARNING REPORT - FLAGS    *
+001400*                  ANY CLAIM WHOSE DRUG DETAIL, LINE EXCEPTION,  *
+001500*                  OR RELATED HISTORY LINE-ITEM COUNT COMES      *
+001600*                  WITHIN A CONFIGURABLE MARGIN (READ FROM       *
+001700*                  PARM0029) OF THE OCCURS LIMIT ON THE          *
+001800*                  CORRESPONDING W1C40541 CLAIM VIEW, SO A       *
+001900*                  CLAIM CAN BE CAUGHT BEFORE IT ACTUALLY        *
+002000*                  TRUNCATES.                                    *
+002100*                                                               *
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT PARM0029-FILE ASSIGN TO PARM0029
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT RPT0029-FILE ASSIGN TO RPT0029
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400*****************************************************************
+003500*  DATA DIVISION                                                *
+003600*****************************************************************
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  PARM0029-FILE
+004000     RECORDING MODE IS F.
+004100 01  PARM0029-REC                    PIC X(00004).
+004200 FD  RPT0029-FILE
+004300     RECORDING MODE IS F.
+004400 01  RPT0029-REC                     PIC X(00133).
+004500*****************************************************************
+004600*  WORKING-STORAGE SECTION                                     *
+004700*****************************************************************
+004800 WORKING-STORAGE SECTION.
+004900 77  WR-0029-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+005000 77  WR-0029-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+005100 77  WR-0029-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+005200 77  WR-0029-EOF-SW                  PIC X(00001) VALUE 'N'.
+005300     88  WR-0029-EOF                 VALUE 'Y'.
+005400 77  WR-0029-RUN-DT                  PIC X(00010) VALUE SPACES.
+005500 77  WR-0029-MARGIN                  PIC S9(04) COMP-3 VALUE ZERO.
+005600 77  WR-0029-FLAGGED-CNT             PIC S9(00009) COMP-3
+005700                                     VALUE ZERO.
+005800*****************************************************************
+005900*  THE OCCURS LIMITS BELOW MATCH THE OCCURS CLAUSES ON THE       *
+006000*  THREE W1C40541 CLAIM VIEWS THAT CAN TRUNCATE - THE SAME       *
+006100*  CEILINGS WKC80350 (COPIED INTO CONDU RIGHT AFTER WD999950)    *
+006200*  DOCUMENTS AS THE "MAX OCCURENCES OF INDIVIDUAL CLAIM VIEWS".  *
+006300*****************************************************************
+006400 77  WR-0029-DRUG-LI-MAX             PIC S9(04) COMP-3 VALUE 0015.
+006500 77  WR-0029-LI-EXC-MAX              PIC S9(04) COMP-3 VALUE 0050.
+006600 77  WR-0029-HIST-LI-MAX             PIC S9(04) COMP-3 VALUE 0100.
+006700 77  WR-0029-DRUG-LI-REM             PIC S9(04) COMP-3 VALUE ZERO.
+006800 77  WR-0029-LI-EXC-REM              PIC S9(04) COMP-3 VALUE ZERO.
+006900 77  WR-0029-HIST-LI-REM             PIC S9(04) COMP-3 VALUE ZERO.
+007000*****************************************************************
+007100*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE PER-CLAIM   *
+007200*  LINE-ITEM COUNT TABLE WRITTEN BY THE CLAIM CONTROL MODULE.    *
+007300*  SEE CBLLIB/CPYLIB/CLLICNTB.  NO FILTER - EVERY CLAIM ON THE   *
+007400*  TABLE IS CHECKED AGAINST THE MARGIN.                          *
+007500*****************************************************************
+007600     EXEC SQL INCLUDE SQLCA END-EXEC.
+007700     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+007800     COPY CLLICNTB.
+007900     EXEC SQL END DECLARE SECTION END-EXEC.
+008000     EXEC SQL
+008100         DECLARE C0029 CURSOR FOR
+008200         SELECT R_CUST_PART_NUM, C_TCN_NUM,
+008300                C_DRUG_LI_CNT, C_LI_EXC_CNT, C_HIST_LI_CNT
+008400           FROM C_LI_CNT_TB
+008500          ORDER BY C_TCN_NUM
+008600     END-EXEC.
+008700*****************************************************************
+008800*  REPORT LINE LAYOUTS                                         *
+008900*****************************************************************
+009000 01  RL-0029-HDG1.
+009100     05  FILLER                      PIC X(00001) VALUE SPACE.
+009200     05  FILLER                      PIC X(00050)
+009300         VALUE 'PDDR0029 - CLAIM VIEW OCCURS-LIMIT EARLY WARNING'.
+009400     05  FILLER                      PIC X(00005) VALUE SPACES.
+009500     05  FILLER                      PIC X(00008)
+009600             VALUE 'RUN DATE'.
+009700     05  RL-0029-H1-RUN-DT           PIC X(00010).
+009800     05  FILLER                      PIC X(00006) VALUE SPACES.
+009900     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+010000     05  RL-0029-H1-PAGE             PIC ZZZZ9.
+010100 01  RL-0029-HDG2.
+010200     05  FILLER                      PIC X(00001) VALUE SPACE.
+010300     05  FILLER                      PIC X(00008)
+010320         VALUE 'MARGIN ='.
+010400     05  RL-0029-H2-MARGIN           PIC ZZZ9.
+010500 01  RL-0029-HDG3.
+010600     05  FILLER                PIC X(00001) VALUE SPACE.
+010700     05  FILLER                PIC X(00015) VALUE 'TCN'.
+010800     05  FILLER                PIC X(00006) VALUE SPACES.
+010900     05  FILLER                PIC X(00012) VALUE 'VIEW'.
+011000     05  FILLER                PIC X(00004) VALUE SPACES.
+011100     05  FILLER                PIC X(00005) VALUE 'CNT'.
+011200     05  FILLER                PIC X(00004) VALUE SPACES.
+011300     05  FILLER                PIC X(00005) VALUE 'MAX'.
+011400     05  FILLER                PIC X(00004) VALUE SPACES.
+011500     05  FILLER                PIC X(00009) VALUE 'REMAINING'.
+011600 01  RL-0029-DETAIL.
+011700     05  FILLER                      PIC X(00001) VALUE SPACE.
+011800     05  RL-0029-D-TCN               PIC X(00015).
+011900     05  FILLER                      PIC X(00006) VALUE SPACES.
+012000     05  RL-0029-D-VIEW              PIC X(00012).
+012100     05  FILLER                      PIC X(00004) VALUE SPACES.
+012200     05  RL-0029-D-CNT               PIC ZZZ9.
+012300     05  FILLER                      PIC X(00006) VALUE SPACES.
+012400     05  RL-0029-D-MAX               PIC ZZZ9.
+012500     05  FILLER                      PIC X(00006) VALUE SPACES.
+012600     05  RL-0029-D-REM               PIC ZZZ9.
+012700 01  RL-0029-TOTAL.
+012800     05  FILLER                      PIC X(00001) VALUE SPACE.
+012900     05  FILLER                      PIC X(00030)
+013000         VALUE 'TOTAL CLAIM VIEWS FLAGGED'.
+013100     05  RL-0029-T-CNT               PIC ZZZ,ZZZ,ZZ9.
+013200*****************************************************************
+013300*  PROCEDURE DIVISION                                          *
+013400*****************************************************************
+013500 PROCEDURE DIVISION.
+013600*****************************************************************
+013700*    0000-MAINLINE                                              *
+013800*****************************************************************
+013900 0000-MAINLINE.
+014000     PERFORM 1000-INITIALIZE
+014100         THRU 1000-INITIALIZE-EXIT.
+014200     PERFORM 2000-PROCESS-CURSOR
+014300         THRU 2000-PROCESS-CURSOR-EXIT
+014400         UNTIL WR-0029-EOF.
+014500     PERFORM 8000-FINALIZE
+014600         THRU 8000-FINALIZE-EXIT.
+014700     GOBACK.
+014800*****************************************************************
+014900*    1000-INITIALIZE - OPEN FILES, READ THE MARGIN FROM          *
+015000*    PARM0029, DECLARE RUN DATE, OPEN THE CURSOR                 *
+015100*****************************************************************
+015200 1000-INITIALIZE.
+015300     OPEN INPUT  PARM0029-FILE.
+015400     OPEN OUTPUT RPT0029-FILE.
+015500     ACCEPT WR-0029-RUN-DT FROM DATE YYYYMMDD.
+015600     READ PARM0029-FILE INTO WR-0029-MARGIN
+015700         AT END
+015800             MOVE ZERO TO WR-0029-MARGIN
+015900     END-READ.
+016000     EXEC SQL
+016100         OPEN C0029
+016200     END-EXEC.
+016300     IF SQLCODE NOT = ZERO
+016400         GO TO 9999-SQL-ERROR
+016500     END-IF.
+016600     PERFORM 2100-READ-NEXT
+016700         THRU 2100-READ-NEXT-EXIT.
+016800 1000-INITIALIZE-EXIT.
+016900     EXIT.
+017000*****************************************************************
+017100*    2000-PROCESS-CURSOR - FOR ONE CLAIM, CHECK EACH VIEW'S      *
+017200*    REMAINING ROOM AGAINST THE MARGIN AND PRINT A DETAIL LINE   *
+017300*    FOR EVERY VIEW THAT IS WITHIN IT                            *
+017400*****************************************************************
+017500 2000-PROCESS-CURSOR.
+017600     COMPUTE WR-0029-DRUG-LI-REM =
+017620         WR-0029-DRUG-LI-MAX - CLLICNTB-C-DRUG-LI-CNT.
+017640     COMPUTE WR-0029-LI-EXC-REM =
+017660         WR-0029-LI-EXC-MAX - CLLICNTB-C-LI-EXC-CNT.
+017680     COMPUTE WR-0029-HIST-LI-REM =
+017700         WR-0029-HIST-LI-MAX - CLLICNTB-C-HIST-LI-CNT.
+018000     IF WR-0029-DRUG-LI-REM NOT > WR-0029-MARGIN
+018100         MOVE 'DRUG DETAIL' TO RL-0029-D-VIEW
+018200         MOVE CLLICNTB-C-DRUG-LI-CNT TO RL-0029-D-CNT
+018300         MOVE WR-0029-DRUG-LI-MAX    TO RL-0029-D-MAX
+018400         MOVE WR-0029-DRUG-LI-REM    TO RL-0029-D-REM
+018500         PERFORM 2200-PRINT-FLAGGED
+018600             THRU 2200-PRINT-FLAGGED-EXIT
+018700     END-IF.
+018800     IF WR-0029-LI-EXC-REM NOT > WR-0029-MARGIN
+018900         MOVE 'LINE EXC'    TO RL-0029-D-VIEW
+019000         MOVE CLLICNTB-C-LI-EXC-CNT  TO RL-0029-D-CNT
+019100         MOVE WR-0029-LI-EXC-MAX     TO RL-0029-D-MAX
+019200         MOVE WR-0029-LI-EXC-REM     TO RL-0029-D-REM
+019300         PERFORM 2200-PRINT-FLAGGED
+019400             THRU 2200-PRINT-FLAGGED-EXIT
+019500     END-IF.
+019600     IF WR-0029-HIST-LI-REM NOT > WR-0029-MARGIN
+019700         MOVE 'RLTD HIST'   TO RL-0029-D-VIEW
+019800         MOVE CLLICNTB-C-HIST-LI-CNT TO RL-0029-D-CNT
+019900         MOVE WR-0029-HIST-LI-MAX    TO RL-0029-D-MAX
+020000         MOVE WR-0029-HIST-LI-REM    TO RL-0029-D-REM
+020100         PERFORM 2200-PRINT-FLAGGED
+020200             THRU 2200-PRINT-FLAGGED-EXIT
+020300     END-IF.
+020400     PERFORM 2100-READ-NEXT
+020500         THRU 2100-READ-NEXT-EXIT.
+020600 2000-PROCESS-CURSOR-EXIT.
+020700     EXIT.
+020800*****************************************************************
+020900*    2100-READ-NEXT - FETCH ONE CLAIM'S LINE-ITEM COUNTS         *
+021000*****************************************************************
+021100 2100-READ-NEXT.
+021200     EXEC SQL
+021300         FETCH C0029
+021400         INTO :CLLICNTB-R-CUST-PART-NUM, :CLLICNTB-C-TCN-NUM,
+021500              :CLLICNTB-C-DRUG-LI-CNT, :CLLICNTB-C-LI-EXC-CNT,
+021600              :CLLICNTB-C-HIST-LI-CNT
+021700     END-EXEC.
+021800     IF SQLCODE = 100
+021900         SET WR-0029-EOF TO TRUE
+022000     ELSE
+022100         IF SQLCODE NOT = ZERO
+022200             GO TO 9999-SQL-ERROR
+022300         END-IF
+022400     END-IF.
+022500 2100-READ-NEXT-EXIT.
+022600     EXIT.
+022700*****************************************************************
+022800*    2200-PRINT-FLAGGED - PRINT ONE FLAGGED VIEW DETAIL LINE     *
+022900*****************************************************************
+023000 2200-PRINT-FLAGGED.
+023100     IF WR-0029-LINE-CNT NOT < WR-0029-MAX-LINES
+023200         PERFORM 2300-WRITE-HEADINGS
+023300             THRU 2300-WRITE-HEADINGS-EXIT
+023400     END-IF.
+023500     MOVE CLLICNTB-C-TCN-NUM         TO RL-0029-D-TCN.
+023600     WRITE RPT0029-REC FROM RL-0029-DETAIL
+023700         AFTER ADVANCING 1 LINE.
+023800     ADD 1 TO WR-0029-LINE-CNT.
+023900     ADD 1 TO WR-0029-FLAGGED-CNT.
+024000 2200-PRINT-FLAGGED-EXIT.
+024100     EXIT.
+024200*****************************************************************
+024300*    2300-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+024400*****************************************************************
+024500 2300-WRITE-HEADINGS.
+024600     ADD 1 TO WR-0029-PAGE-NUM.
+024700     MOVE WR-0029-RUN-DT             TO RL-0029-H1-RUN-DT.
+024800     MOVE WR-0029-PAGE-NUM           TO RL-0029-H1-PAGE.
+024900     WRITE RPT0029-REC FROM RL-0029-HDG1
+025000         BEFORE ADVANCING TO-NEW-PAGE.
+025100     MOVE WR-0029-MARGIN             TO RL-0029-H2-MARGIN.
+025200     WRITE RPT0029-REC FROM RL-0029-HDG2
+025300         AFTER ADVANCING 2 LINES.
+025400     WRITE RPT0029-REC FROM RL-0029-HDG3
+025500         AFTER ADVANCING 2 LINES.
+025600     MOVE ZERO TO WR-0029-LINE-CNT.
+025700 2300-WRITE-HEADINGS-EXIT.
+025800     EXIT.
+025900*****************************************************************
+026000*    8000-FINALIZE - PRINT THE FLAGGED TOTAL, CLOSE THE CURSOR   *
+026100*    AND THE REPORT                                              *
+026200*****************************************************************
+026300 8000-FINALIZE.
+026400     MOVE WR-0029-FLAGGED-CNT        TO RL-0029-T-CNT.
+026500     WRITE RPT0029-REC FROM RL-0029-TOTAL
+026600         AFTER ADVANCING 2 LINES.
+026700     EXEC SQL
+026800         CLOSE C0029
+026900     END-EXEC.
+027000     CLOSE PARM0029-FILE.
+027100     CLOSE RPT0029-FILE.
+027200 8000-FINALIZE-EXIT.
+027300     EXIT.
+027400*****************************************************************
+027500*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+027600*****************************************************************
+027700 9999-SQL-ERROR.
+027800     DISPLAY 'PDDR0029 - SQL ERROR ON C_LI_CNT_TB'.
+027900     DISPLAY 'SQLCODE = ' SQLCODE.
+028000     MOVE 16 TO RETURN-CODE.
+028100     CLOSE PARM0029-FILE.
+028200     CLOSE RPT0029-FILE.
+028300     GOBACK.
