@@ -0,0 +1,247 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0024.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  NCPDP VERSION SUNSET/MIGRATION *
+001400*                  TRACKING REPORT.  BREAKS OUT DAILY VOLUME BY *
+001500*                  NCPDP VERSION NUMBER SO THE REMAINING 3.2/   *
+001600*                  5.1 VOLUME CAN BE WATCHED DOWN TO ZERO AS    *
+001700*                  TRADING PARTNERS FINISH MIGRATING TO D.0.    *
+001800*                                                               *
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RPT0024-FILE ASSIGN TO RPT0024
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900*****************************************************************
+003000*  DATA DIVISION                                                *
+003100*****************************************************************
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RPT0024-FILE
+003500     RECORDING MODE IS F.
+003600 01  RPT0024-REC                     PIC X(00133).
+003700*****************************************************************
+003800*  WORKING-STORAGE SECTION                                     *
+003900*****************************************************************
+004000 WORKING-STORAGE SECTION.
+004100 77  WR-0024-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004200 77  WR-0024-RUN-DT                  PIC X(00010) VALUE SPACES.
+004300 77  WR-0024-EOF-SW                  PIC X(00001) VALUE 'N'.
+004400     88  WR-0024-EOF                 VALUE 'Y'.
+004500 77  WR-0024-TOT-CURRENT             PIC S9(00009) COMP-3
+004600                                     VALUE ZERO.
+004700 77  WR-0024-TOT-LEGACY              PIC S9(00009) COMP-3
+004800                                     VALUE ZERO.
+004900 77  WR-0024-TOT-ALL                 PIC S9(00009) COMP-3
+005000                                     VALUE ZERO.
+005100 01  WH-0024-RUN-DT.
+005200     05  WH-0024-RUN-DT-YYYYMMDD     PIC X(00008).
+005300*****************************************************************
+005400*  VALID NCPDP VERSION NUMBERS - SEE CBLLIB/CPYLIB/WVC8897C.    *
+005500*****************************************************************
+005600     COPY WVC8897C.
+005700*****************************************************************
+005750*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE DAILY      *
+005760*  NCPDP VERSION VOLUME TABLE MAINTAINED BY THE CLAIM CONTROL   *
+005770*  MODULE.  SEE CBLLIB/CPYLIB/CLNVERTB.                         *
+005780*****************************************************************
+005800     EXEC SQL INCLUDE SQLCA END-EXEC.
+005900     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006000     COPY CLNVERTB.
+006100 01  WH-0024-TXN-DT                  PIC X(00010).
+006200     EXEC SQL END DECLARE SECTION END-EXEC.
+006300     EXEC SQL
+006400         DECLARE C0024 CURSOR FOR
+006500         SELECT C_NCP_VERSION_NUM, C_TXN_CNT
+006600           FROM C_NCP_VER_TB
+006700          WHERE C_TXN_DT = :WH-0024-TXN-DT
+006800          ORDER BY C_NCP_VERSION_NUM
+006900     END-EXEC.
+007000*****************************************************************
+007100*  REPORT LINE LAYOUTS                                         *
+007200*****************************************************************
+007300 01  RL-0024-HDG1.
+007400     05  FILLER                      PIC X(00001) VALUE SPACE.
+007500     05  FILLER                      PIC X(00044)
+007600         VALUE 'PDDR0024 - NCPDP VERSION MIGRATION TRACKING'.
+007700     05  FILLER                      PIC X(00005) VALUE SPACES.
+007800     05  FILLER                      PIC X(00008)
+007900             VALUE 'RUN DATE'.
+008000     05  RL-0024-H1-RUN-DT           PIC X(00010).
+008100     05  FILLER                      PIC X(00006) VALUE SPACES.
+008200     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+008300     05  RL-0024-H1-PAGE             PIC ZZZZ9.
+008400 01  RL-0024-HDG2.
+008500     05  FILLER                PIC X(00001) VALUE SPACE.
+008600     05  FILLER                PIC X(00010) VALUE 'VERSION'.
+008700     05  FILLER                PIC X(00010) VALUE SPACES.
+008800     05  FILLER                PIC X(00020) VALUE 'STATUS'.
+008900     05  FILLER                PIC X(00015) VALUE 'COUNT'.
+009000 01  RL-0024-DETAIL.
+009100     05  FILLER                      PIC X(00001) VALUE SPACE.
+009200     05  RL-0024-D-VERSION           PIC X(00002).
+009300     05  FILLER                      PIC X(00018) VALUE SPACES.
+009400     05  RL-0024-D-STATUS            PIC X(00020).
+009500     05  RL-0024-D-CNT               PIC ZZZ,ZZZ,ZZ9.
+009600 01  RL-0024-TOTAL1.
+009700     05  FILLER                      PIC X(00001) VALUE SPACE.
+009800     05  FILLER                      PIC X(00030)
+009900         VALUE 'TOTAL CURRENT (D0)'.
+010000     05  RL-0024-T1-CNT              PIC ZZZ,ZZZ,ZZ9.
+010100 01  RL-0024-TOTAL2.
+010200     05  FILLER                      PIC X(00001) VALUE SPACE.
+010300     05  FILLER                      PIC X(00030)
+010400         VALUE 'TOTAL LEGACY (3.2/5.1)'.
+010500     05  RL-0024-T2-CNT              PIC ZZZ,ZZZ,ZZ9.
+010600 01  RL-0024-TOTAL3.
+010700     05  FILLER                      PIC X(00001) VALUE SPACE.
+010800     05  FILLER                      PIC X(00030)
+010900         VALUE 'TOTAL ALL VERSIONS'.
+011000     05  RL-0024-T3-CNT              PIC ZZZ,ZZZ,ZZ9.
+011100*****************************************************************
+011200*  PROCEDURE DIVISION                                          *
+011300*****************************************************************
+011400 PROCEDURE DIVISION.
+011500*****************************************************************
+011600*    0000-MAINLINE                                              *
+011700*****************************************************************
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE
+012000         THRU 1000-INITIALIZE-EXIT.
+012100     PERFORM 2000-PROCESS-CURSOR
+012200         THRU 2000-PROCESS-CURSOR-EXIT
+012300         UNTIL WR-0024-EOF.
+012400     PERFORM 8000-FINALIZE
+012500         THRU 8000-FINALIZE-EXIT.
+012600     GOBACK.
+012700*****************************************************************
+012800*    1000-INITIALIZE - OPEN FILES, DECLARE RUN/REPORT DATE,     *
+012900*    OPEN THE CURSOR FOR TODAY'S VERSION VOLUME                 *
+013000*****************************************************************
+013100 1000-INITIALIZE.
+013200     OPEN OUTPUT RPT0024-FILE.
+013300     ACCEPT WH-0024-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+013400     MOVE WH-0024-RUN-DT-YYYYMMDD(1:4) TO WR-0024-RUN-DT(1:4).
+013500     MOVE '-'                        TO WR-0024-RUN-DT(5:1).
+013600     MOVE WH-0024-RUN-DT-YYYYMMDD(5:2) TO WR-0024-RUN-DT(6:2).
+013700     MOVE '-'                        TO WR-0024-RUN-DT(8:1).
+013800     MOVE WH-0024-RUN-DT-YYYYMMDD(7:2) TO WR-0024-RUN-DT(9:2).
+013900     MOVE WR-0024-RUN-DT             TO WH-0024-TXN-DT.
+014000     PERFORM 2200-WRITE-HEADINGS
+014100         THRU 2200-WRITE-HEADINGS-EXIT.
+014200     EXEC SQL
+014300         OPEN C0024
+014400     END-EXEC.
+014500     IF SQLCODE NOT = ZERO
+014600         GO TO 9999-SQL-ERROR
+014700     END-IF.
+014800     PERFORM 2100-READ-NEXT
+014900         THRU 2100-READ-NEXT-EXIT.
+015000 1000-INITIALIZE-EXIT.
+015100     EXIT.
+015200*****************************************************************
+015300*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER VERSION    *
+015400*    NUMBER, ACCUMULATE THE CURRENT/LEGACY/GRAND TOTALS         *
+015500*****************************************************************
+015600 2000-PROCESS-CURSOR.
+015700     MOVE CLNVERTB-C-NCP-VERSION-NUM TO RL-0024-D-VERSION.
+015800     PERFORM 2300-SET-STATUS
+015900         THRU 2300-SET-STATUS-EXIT.
+016000     MOVE CLNVERTB-C-TXN-CNT         TO RL-0024-D-CNT.
+016100     WRITE RPT0024-REC FROM RL-0024-DETAIL
+016200         AFTER ADVANCING 1 LINE.
+016300     ADD CLNVERTB-C-TXN-CNT          TO WR-0024-TOT-ALL.
+016400     IF CLNVERTB-C-NCP-VERSION-NUM = WV-C8897-C-VERSION-D0
+016500         ADD CLNVERTB-C-TXN-CNT      TO WR-0024-TOT-CURRENT
+016600     ELSE
+016700         ADD CLNVERTB-C-TXN-CNT      TO WR-0024-TOT-LEGACY
+016800     END-IF.
+016900     PERFORM 2100-READ-NEXT
+017000         THRU 2100-READ-NEXT-EXIT.
+017100 2000-PROCESS-CURSOR-EXIT.
+017200     EXIT.
+017300*****************************************************************
+017400*    2100-READ-NEXT - FETCH THE NEXT VERSION/COUNT ROW          *
+017500*****************************************************************
+017600 2100-READ-NEXT.
+017700     EXEC SQL
+017800         FETCH C0024
+017900         INTO :CLNVERTB-C-NCP-VERSION-NUM, :CLNVERTB-C-TXN-CNT
+018000     END-EXEC.
+018100     IF SQLCODE = 100
+018200         SET WR-0024-EOF TO TRUE
+018300     ELSE
+018400         IF SQLCODE NOT = ZERO
+018500             GO TO 9999-SQL-ERROR
+018600         END-IF
+018700     END-IF.
+018800 2100-READ-NEXT-EXIT.
+018900     EXIT.
+019000*****************************************************************
+019100*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+019200*****************************************************************
+019300 2200-WRITE-HEADINGS.
+019400     ADD 1 TO WR-0024-PAGE-NUM.
+019500     MOVE WR-0024-RUN-DT             TO RL-0024-H1-RUN-DT.
+019600     MOVE WR-0024-PAGE-NUM           TO RL-0024-H1-PAGE.
+019700     WRITE RPT0024-REC FROM RL-0024-HDG1
+019800         BEFORE ADVANCING TO-NEW-PAGE.
+019900     WRITE RPT0024-REC FROM RL-0024-HDG2
+020000         AFTER ADVANCING 2 LINES.
+020100 2200-WRITE-HEADINGS-EXIT.
+020200     EXIT.
+020300*****************************************************************
+020400*    2300-SET-STATUS - TAG THE CURRENT DETAIL LINE'S VERSION AS *
+020500*    CURRENT (D0) OR LEGACY (SCHEDULED FOR SUNSET)              *
+020600*****************************************************************
+020700 2300-SET-STATUS.
+020800     IF CLNVERTB-C-NCP-VERSION-NUM = WV-C8897-C-VERSION-D0
+020900         MOVE 'CURRENT'              TO RL-0024-D-STATUS
+021000     ELSE
+021100         MOVE 'LEGACY - SUNSETTING'  TO RL-0024-D-STATUS
+021200     END-IF.
+021300 2300-SET-STATUS-EXIT.
+021400     EXIT.
+021500*****************************************************************
+021600*    8000-FINALIZE - PRINT THE CURRENT/LEGACY/GRAND TOTALS,     *
+021700*    CLOSE THE CURSOR AND THE REPORT                            *
+021800*****************************************************************
+021900 8000-FINALIZE.
+022000     MOVE WR-0024-TOT-CURRENT        TO RL-0024-T1-CNT.
+022100     WRITE RPT0024-REC FROM RL-0024-TOTAL1
+022200         AFTER ADVANCING 2 LINES.
+022300     MOVE WR-0024-TOT-LEGACY         TO RL-0024-T2-CNT.
+022400     WRITE RPT0024-REC FROM RL-0024-TOTAL2
+022500         AFTER ADVANCING 1 LINE.
+022600     MOVE WR-0024-TOT-ALL            TO RL-0024-T3-CNT.
+022700     WRITE RPT0024-REC FROM RL-0024-TOTAL3
+022800         AFTER ADVANCING 1 LINE.
+022900     EXEC SQL
+023000         CLOSE C0024
+023100     END-EXEC.
+023200     CLOSE RPT0024-FILE.
+023300 8000-FINALIZE-EXIT.
+023400     EXIT.
+023500*****************************************************************
+023600*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+023700*****************************************************************
+023800 9999-SQL-ERROR.
+023900     DISPLAY 'PDDR0024 - SQL ERROR ON C_NCP_VER_TB'.
+024000     DISPLAY 'SQLCODE = ' SQLCODE.
+024100     MOVE 16 TO RETURN-CODE.
+024200     CLOSE RPT0024-FILE.
+024300     GOBACK.
