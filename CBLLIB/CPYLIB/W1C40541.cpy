@@ -245,6 +245,14 @@
                                        PIC  X(00010).
                        20  W1C40541-C-BAT-TM                            F2360
                                        PIC  X(00008).
+                       20  W1C40541-C-MEDICARE-B-MATCH-CD               DF3505
+                                       PIC  X(00001).                   DF3505
+                       20  W1C40541-C-MEDICARE-C-MATCH-CD               DF3505
+                                       PIC  X(00001).                   DF3505
+                       20  W1C40541-C-MEDICARE-D-MATCH-CD               DF3505
+                                       PIC  X(00001).                   DF3505
+                       20  W1C40541-C-SYS-ERR-RESTART-CD                 DF7001
+                                       PIC  X(00001).                   DF7001
                    15  W1C40541-C-LI-DRUG-MAIN-VW.                      S6147
                        20  W1C40541-R-CUST-ID                           F7281
                                        PIC  X(00006).
