@@ -0,0 +1,277 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0027.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  BATCH PAYMENT-TYPE             *
+001400*                  RECONCILIATION REPORT.  TOTALS PAID CLAIM    *
+001500*                  COUNT AND REIMBURSED AMOUNT BY WV-C0070      *
+001600*                  BATCH PAYMENT/CREDIT TYPE CODE FOR A CYCLE   *
+001700*                  SO FINANCE CAN RECONCILE AGAINST THE STATE   *
+001800*                  MMIS REMITTANCE FILE BY PAYMENT TYPE RATHER  *
+001900*                  THAN JUST A SINGLE GRAND TOTAL.               *
+002000*                                                               *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RPT0027-FILE ASSIGN TO RPT0027
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100*****************************************************************
+003200*  DATA DIVISION                                                *
+003300*****************************************************************
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  RPT0027-FILE
+003700     RECORDING MODE IS F.
+003800 01  RPT0027-REC                     PIC X(00133).
+003900*****************************************************************
+004000*  WORKING-STORAGE SECTION                                     *
+004100*****************************************************************
+004200 WORKING-STORAGE SECTION.
+004300 77  WR-0027-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004400 77  WR-0027-LINE-CNT                PIC S9(03) COMP-3 VALUE 99.
+004500 77  WR-0027-MAX-LINES               PIC S9(03) COMP-3 VALUE 55.
+004600 77  WR-0027-RUN-DT                  PIC X(00010) VALUE SPACES.
+004700 77  WR-0027-EOF-SW                  PIC X(00001) VALUE 'N'.
+004800     88  WR-0027-EOF                 VALUE 'Y'.
+004900 77  WR-0027-TOT-CNT                 PIC S9(00009) COMP-3
+005000                                     VALUE ZERO.
+005100 77  WR-0027-TOT-AMT                 PIC S9(00009)V9(00002)
+005200                                     COMP-3 VALUE ZERO.
+005300 01  WH-0027-RUN-DT.
+005400     05  WH-0027-RUN-DT-YYYYMMDD     PIC X(00008).
+005500*****************************************************************
+005600*  VALID BATCH PAYMENT/CREDIT TYPE CODES - SEE CBLLIB/CPYLIB/   *
+005700*  WVC0070C.                                                    *
+005800*****************************************************************
+005900     COPY WVC0070C.
+006000*****************************************************************
+006100*  EXEC SQL - HOST VARIABLES / SQLCA / CURSOR ON THE BATCH      *
+006200*  PAYMENT-TYPE TOTALS TABLE MAINTAINED BY THE CLAIM CONTROL    *
+006300*  MODULE.  SEE CBLLIB/CPYLIB/CLPYMTTB.                         *
+006400*****************************************************************
+006500     EXEC SQL INCLUDE SQLCA END-EXEC.
+006600     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006700     COPY CLPYMTTB.
+006800 01  WH-0027-TXN-DT                  PIC X(00010).
+006900     EXEC SQL END DECLARE SECTION END-EXEC.
+007000     EXEC SQL
+007100         DECLARE C0027 CURSOR FOR
+007200         SELECT C_BAT_PYMT_TY_CD, C_TXN_CNT, C_TOT_REIMB_AMT
+007300           FROM C_BAT_PYMT_TY_TB
+007400          WHERE C_TXN_DT = :WH-0027-TXN-DT
+007500          ORDER BY C_BAT_PYMT_TY_CD
+007600     END-EXEC.
+007700*****************************************************************
+007800*  REPORT LINE LAYOUTS                                         *
+007900*****************************************************************
+008000 01  RL-0027-HDG1.
+008100     05  FILLER                      PIC X(00001) VALUE SPACE.
+008200     05  FILLER                      PIC X(00044)
+008300         VALUE 'PDDR0027 - PAYMENT-TYPE RECONCILIATION'.
+008400     05  FILLER                      PIC X(00005) VALUE SPACES.
+008500     05  FILLER                      PIC X(00008)
+008600             VALUE 'RUN DATE'.
+008700     05  RL-0027-H1-RUN-DT           PIC X(00010).
+008800     05  FILLER                      PIC X(00006) VALUE SPACES.
+008900     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+009000     05  RL-0027-H1-PAGE             PIC ZZZZ9.
+009100 01  RL-0027-HDG2.
+009200     05  FILLER                PIC X(00001) VALUE SPACE.
+009300     05  FILLER                PIC X(00004) VALUE 'CODE'.
+009400     05  FILLER                PIC X(00006) VALUE SPACES.
+009500     05  FILLER                PIC X(00030) VALUE 'DESCRIPTION'.
+009600     05  FILLER                PIC X(00015) VALUE 'COUNT'.
+009700     05  FILLER          PIC X(00018) VALUE 'REIMBURSED AMOUNT'.
+009800 01  RL-0027-DETAIL.
+009900     05  FILLER                      PIC X(00001) VALUE SPACE.
+010000     05  RL-0027-D-PYMT-CD           PIC X(00001).
+010100     05  FILLER                      PIC X(00009) VALUE SPACES.
+010200     05  RL-0027-D-DESC              PIC X(00030).
+010300     05  RL-0027-D-CNT               PIC ZZZ,ZZZ,ZZ9.
+010400     05  FILLER                      PIC X(00003) VALUE SPACES.
+010500     05  RL-0027-D-AMT               PIC Z,ZZZ,ZZZ,ZZ9.99.
+010600 01  RL-0027-TOTAL.
+010700     05  FILLER                      PIC X(00001) VALUE SPACE.
+010800     05  FILLER                      PIC X(00030)
+010900         VALUE 'GRAND TOTAL ALL PAYMENT TYPES'.
+011000     05  RL-0027-T-CNT               PIC ZZZ,ZZZ,ZZ9.
+011100     05  FILLER                      PIC X(00003) VALUE SPACES.
+011200     05  RL-0027-T-AMT               PIC Z,ZZZ,ZZZ,ZZ9.99.
+011300*****************************************************************
+011400*  PROCEDURE DIVISION                                          *
+011500*****************************************************************
+011600 PROCEDURE DIVISION.
+011700*****************************************************************
+011800*    0000-MAINLINE                                              *
+011900*****************************************************************
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE
+012200         THRU 1000-INITIALIZE-EXIT.
+012300     PERFORM 2000-PROCESS-CURSOR
+012400         THRU 2000-PROCESS-CURSOR-EXIT
+012500         UNTIL WR-0027-EOF.
+012600     PERFORM 8000-FINALIZE
+012700         THRU 8000-FINALIZE-EXIT.
+012800     GOBACK.
+012900*****************************************************************
+013000*    1000-INITIALIZE - OPEN FILES, DECLARE RUN/REPORT DATE,     *
+013100*    OPEN THE CURSOR FOR TODAY'S PAYMENT-TYPE TOTALS             *
+013200*****************************************************************
+013300 1000-INITIALIZE.
+013400     OPEN OUTPUT RPT0027-FILE.
+013500     ACCEPT WH-0027-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+013600     MOVE WH-0027-RUN-DT-YYYYMMDD(1:4) TO WR-0027-RUN-DT(1:4).
+013700     MOVE '-'                        TO WR-0027-RUN-DT(5:1).
+013800     MOVE WH-0027-RUN-DT-YYYYMMDD(5:2) TO WR-0027-RUN-DT(6:2).
+013900     MOVE '-'                        TO WR-0027-RUN-DT(8:1).
+014000     MOVE WH-0027-RUN-DT-YYYYMMDD(7:2) TO WR-0027-RUN-DT(9:2).
+014100     MOVE WR-0027-RUN-DT             TO WH-0027-TXN-DT.
+014200     EXEC SQL
+014300         OPEN C0027
+014400     END-EXEC.
+014500     IF SQLCODE NOT = ZERO
+014600         GO TO 9999-SQL-ERROR
+014700     END-IF.
+014800     PERFORM 2100-READ-NEXT
+014900         THRU 2100-READ-NEXT-EXIT.
+015000 1000-INITIALIZE-EXIT.
+015100     EXIT.
+015200*****************************************************************
+015300*    2000-PROCESS-CURSOR - PRINT ONE DETAIL LINE PER PAYMENT     *
+015400*    TYPE CODE, ACCUMULATE THE GRAND TOTALS                      *
+015500*****************************************************************
+015600 2000-PROCESS-CURSOR.
+015700     IF WR-0027-LINE-CNT >= WR-0027-MAX-LINES
+015800         PERFORM 2200-WRITE-HEADINGS
+015900             THRU 2200-WRITE-HEADINGS-EXIT
+016000     END-IF.
+016100     MOVE CLPYMTTB-C-BAT-PYMT-TY-CD  TO RL-0027-D-PYMT-CD.
+016200     PERFORM 2300-SET-DESCRIPTION
+016300         THRU 2300-SET-DESCRIPTION-EXIT.
+016400     MOVE CLPYMTTB-C-TXN-CNT         TO RL-0027-D-CNT.
+016500     MOVE CLPYMTTB-C-TOT-REIMB-AMT   TO RL-0027-D-AMT.
+016600     WRITE RPT0027-REC FROM RL-0027-DETAIL
+016700         AFTER ADVANCING 1 LINE.
+016800     ADD 1 TO WR-0027-LINE-CNT.
+016900     ADD CLPYMTTB-C-TXN-CNT          TO WR-0027-TOT-CNT.
+017000     ADD CLPYMTTB-C-TOT-REIMB-AMT    TO WR-0027-TOT-AMT.
+017100     PERFORM 2100-READ-NEXT
+017200         THRU 2100-READ-NEXT-EXIT.
+017300 2000-PROCESS-CURSOR-EXIT.
+017400     EXIT.
+017500*****************************************************************
+017600*    2100-READ-NEXT - FETCH THE NEXT PAYMENT-TYPE CODE ROW       *
+017700*****************************************************************
+017800 2100-READ-NEXT.
+017900     EXEC SQL
+018000         FETCH C0027
+018100         INTO :CLPYMTTB-C-BAT-PYMT-TY-CD, :CLPYMTTB-C-TXN-CNT,
+018200              :CLPYMTTB-C-TOT-REIMB-AMT
+018300     END-EXEC.
+018400     IF SQLCODE = 100
+018500         SET WR-0027-EOF TO TRUE
+018600     ELSE
+018700         IF SQLCODE NOT = ZERO
+018800             GO TO 9999-SQL-ERROR
+018900         END-IF
+019000     END-IF.
+019100 2100-READ-NEXT-EXIT.
+019200     EXIT.
+019300*****************************************************************
+019400*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+019500*****************************************************************
+019600 2200-WRITE-HEADINGS.
+019700     ADD 1 TO WR-0027-PAGE-NUM.
+019800     MOVE WR-0027-RUN-DT             TO RL-0027-H1-RUN-DT.
+019900     MOVE WR-0027-PAGE-NUM           TO RL-0027-H1-PAGE.
+020000     WRITE RPT0027-REC FROM RL-0027-HDG1
+020100         BEFORE ADVANCING TO-NEW-PAGE.
+020200     WRITE RPT0027-REC FROM RL-0027-HDG2
+020300         AFTER ADVANCING 2 LINES.
+020400     MOVE ZERO TO WR-0027-LINE-CNT.
+020500 2200-WRITE-HEADINGS-EXIT.
+020600     EXIT.
+020700*****************************************************************
+020800*    2300-SET-DESCRIPTION - PLAIN-ENGLISH LABEL FOR THE          *
+020900*    PAYMENT-TYPE CODE ON THE CURRENT DETAIL LINE                *
+021000*****************************************************************
+021100 2300-SET-DESCRIPTION.
+021200     EVALUATE CLPYMTTB-C-BAT-PYMT-TY-CD
+021300       WHEN WV-C0070-C-CRE-CLM-AD
+021400         MOVE 'ORIGINAL CLAIM DEBIT'       TO RL-0027-D-DESC
+021500       WHEN WV-C0070-C-CRE-CLM-CR
+021600         MOVE 'ORIGINAL CLAIM CREDIT'      TO RL-0027-D-DESC
+021700       WHEN WV-C0070-C-CRE-MAS-AD
+021800         MOVE 'MASS ADJUSTMENT DEBIT'      TO RL-0027-D-DESC
+021900       WHEN WV-C0070-C-CRE-MAS-CR
+022000         MOVE 'MASS ADJUSTMENT CREDIT'     TO RL-0027-D-DESC
+022100       WHEN WV-C0070-C-ADJ-CLM-AD
+022200         MOVE 'CLAIM ADJUSTMENT DEBIT'     TO RL-0027-D-DESC
+022300       WHEN WV-C0070-C-ADJ-MAS-AD
+022400         MOVE 'MASS ADJUSTMENT ADJ DEBIT'  TO RL-0027-D-DESC
+022500       WHEN WV-C0070-C-HIS-CR-ADJ
+022600         MOVE 'HISTORY CREDIT - ADJUSTMENT' TO RL-0027-D-DESC
+022700       WHEN WV-C0070-C-HIS-CR-CRE
+022800         MOVE 'HISTORY CREDIT - CLAIM'     TO RL-0027-D-DESC
+022900       WHEN WV-C0070-C-HIS-CR-MA
+023000         MOVE 'HISTORY CREDIT - MASS ADJ'  TO RL-0027-D-DESC
+023100       WHEN WV-C0070-C-HIS-CR-MC
+023200         MOVE 'HISTORY CREDIT - MASS ADJ CR' TO RL-0027-D-DESC
+023300       WHEN WV-C0070-C-HIS-ADJ-CA
+023400         MOVE 'HISTORY DEBIT - CLAIM ADJ'  TO RL-0027-D-DESC
+023500       WHEN WV-C0070-C-HIS-ADJ-MA
+023600         MOVE 'HISTORY DEBIT - MASS ADJ'   TO RL-0027-D-DESC
+023700       WHEN WV-C0070-C-NORM-PAY
+023800         MOVE 'NORMAL PAYMENT'             TO RL-0027-D-DESC
+023900       WHEN WV-C0070-C-HIS-NO-PAY
+024000         MOVE 'HISTORY - NO PAY'           TO RL-0027-D-DESC
+024100       WHEN WV-C0070-C-GA-DEBIT
+024200         MOVE 'GROSS ADJUSTMENT DEBIT'     TO RL-0027-D-DESC
+024300       WHEN WV-C0070-C-GA-CREDIT
+024400         MOVE 'GROSS ADJUSTMENT CREDIT'    TO RL-0027-D-DESC
+024500       WHEN WV-C0070-C-GA-HIS-DEB
+024600         MOVE 'GROSS ADJ HISTORY DEBIT'    TO RL-0027-D-DESC
+024700       WHEN WV-C0070-C-GA-HIST-CR
+024800         MOVE 'GROSS ADJ HISTORY CREDIT'   TO RL-0027-D-DESC
+024900       WHEN OTHER
+025000         MOVE 'OTHER/UNRECOGNIZED'         TO RL-0027-D-DESC
+025100     END-EVALUATE.
+025200 2300-SET-DESCRIPTION-EXIT.
+025300     EXIT.
+025400*****************************************************************
+025500*    8000-FINALIZE - PRINT THE GRAND TOTAL, CLOSE THE CURSOR    *
+025600*    AND THE REPORT                                             *
+025700*****************************************************************
+025800 8000-FINALIZE.
+025900     MOVE WR-0027-TOT-CNT            TO RL-0027-T-CNT.
+026000     MOVE WR-0027-TOT-AMT            TO RL-0027-T-AMT.
+026100     WRITE RPT0027-REC FROM RL-0027-TOTAL
+026200         AFTER ADVANCING 2 LINES.
+026300     EXEC SQL
+026400         CLOSE C0027
+026500     END-EXEC.
+026600     CLOSE RPT0027-FILE.
+026700 8000-FINALIZE-EXIT.
+026800     EXIT.
+026900*****************************************************************
+027000*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+027100*****************************************************************
+027200 9999-SQL-ERROR.
+027300     DISPLAY 'PDDR0027 - SQL ERROR ON C_BAT_PYMT_TY_TB'.
+027400     DISPLAY 'SQLCODE = ' SQLCODE.
+027500     MOVE 16 TO RETURN-CODE.
+027600     CLOSE RPT0027-FILE.
+027700     GOBACK.
