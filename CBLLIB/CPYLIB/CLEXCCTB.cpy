@@ -0,0 +1,28 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  CLEXCCTB                                         *
+      *      NAME:  C-EXC-CTGRY-TB                                    *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ONE ROW PER EXCEPTION CODE DEFINED IN WVR1737C, TAGGING     *
+      *   THE CODE WITH THE CATEGORY IT ROLLS UP TO FOR EXCEPTION-    *
+      *   RATE REPORTING.  MAINTAINED BY A MAINTAINER AS NEW CODES    *
+      *   ARE ADDED TO WVR1737C - CONDU DOES NOT WRITE THIS TABLE,    *
+      *   IT ONLY EVER FEEDS THE CODE THAT WAS POSTED (SEE            *
+      *   CLEXCDTB-R-CLM-EXC-CD) - THE SAME WAY RGROUPTB/RCUSTDTB     *
+      *   ARE REFERENCE TABLES CONDU READS BUT NEVER MAINTAINS.       *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  CLEXCCTB-C-EXC-CTGRY-TB.
+           05  CLEXCCTB-R-CLM-EXC-CD       PIC  X(00004).
+           05  CLEXCCTB-C-CTGRY-CD         PIC  X(00001).
+               88  CLEXCCTB-C-CTGRY-ELIG        VALUE 'E'.
+               88  CLEXCCTB-C-CTGRY-DRUG        VALUE 'D'.
+               88  CLEXCCTB-C-CTGRY-PRICING     VALUE 'P'.
+               88  CLEXCCTB-C-CTGRY-COMPOUND    VALUE 'C'.
+               88  CLEXCCTB-C-CTGRY-COB         VALUE 'B'.
+               88  CLEXCCTB-C-CTGRY-OTHER       VALUE 'O'.
+           05  CLEXCCTB-C-CTGRY-DESC       PIC  X(00020).
