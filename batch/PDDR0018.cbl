@@ -0,0 +1,223 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PDDR0018.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  NIGHTLY CHECK THAT WLC80750     *
+001400*                  HAS NOT CHANGED SIZE SINCE THE LAST TIME A    *
+001500*                  MAINTAINER CONFIRMED ITS 2-PHASE-ADJUDICATION *
+001600*                  DUPLICATE, WL380750, WAS UPDATED TO MATCH.    *
+001700*                                                               *
+001800*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RPT0018-FILE ASSIGN TO RPT0018
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900*****************************************************************
+003000*  DATA DIVISION                                                *
+003100*****************************************************************
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RPT0018-FILE
+003500     RECORDING MODE IS F.
+003600 01  RPT0018-REC                     PIC X(00133).
+003700*****************************************************************
+003800*  WORKING-STORAGE SECTION                                     *
+003900*****************************************************************
+004000 WORKING-STORAGE SECTION.
+004100 77  WR-0018-PAGE-NUM                PIC S9(05) COMP-3 VALUE ZERO.
+004200 77  WR-0018-RUN-DT                  PIC X(00010) VALUE SPACES.
+004300 77  WR-0018-CURRENT-LEN             PIC S9(00009) COMP.
+004400 77  WR-0018-NOTFOUND-SW             PIC X(00001) VALUE 'N'.
+004500     88  WR-0018-BASELINE-NOTFOUND   VALUE 'Y'.
+004600 01  WH-0018-RUN-DT.
+004700     05  WH-0018-RUN-DT-YYYYMMDD     PIC X(00008).
+004800*****************************************************************
+004900*  THE COMMAREA WHOSE SIZE THIS JOB WATCHES FOR DRIFT.  ITS      *
+005000*  DUPLICATE, WL380750, IS MAINTAINED BY HAND ELSEWHERE IN THE   *
+005100*  2-PHASE ADJUDICATION SUBSYSTEM - SEE THE WARNING AT THE TOP   *
+005200*  OF WLC80750 ITSELF.                                          *
+005300*****************************************************************
+005400     COPY WLC80750.
+005500*****************************************************************
+005600*  EXEC SQL - HOST VARIABLES / SQLCA / THE LAST CONFIRMED        *
+005700*  RECONCILIATION BASELINE.  SEE CBLLIB/CPYLIB/CLWLCPTB.         *
+005800*****************************************************************
+005900     EXEC SQL INCLUDE SQLCA END-EXEC.
+006000     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+006100     COPY CLWLCPTB.
+006200     EXEC SQL END DECLARE SECTION END-EXEC.
+006300*****************************************************************
+006400*  REPORT LINE LAYOUTS                                         *
+006500*****************************************************************
+006600 01  RL-0018-HDG1.
+006700     05  FILLER                      PIC X(00001) VALUE SPACE.
+006800     05  FILLER                      PIC X(00043)
+006900         VALUE 'PDDR0018 - WLC80750/WL380750 RECONCILIATION'.
+007000     05  FILLER                      PIC X(00003) VALUE SPACES.
+007100     05  FILLER                      PIC X(00008)
+007200             VALUE 'RUN DATE'.
+007300     05  RL-0018-H1-RUN-DT           PIC X(00010).
+007400     05  FILLER                      PIC X(00006) VALUE SPACES.
+007500     05  FILLER                      PIC X(00004) VALUE 'PAGE'.
+007600     05  RL-0018-H1-PAGE             PIC ZZZZ9.
+007700 01  RL-0018-DETAIL1.
+007800     05  FILLER                      PIC X(00001) VALUE SPACE.
+007900     05  FILLER                      PIC X(00025)
+008000         VALUE 'CURRENT WLC80750 LENGTH'.
+008100     05  RL-0018-D1-CURR-LEN         PIC ZZZ,ZZZ,ZZ9.
+008200 01  RL-0018-DETAIL2.
+008300     05  FILLER                      PIC X(00001) VALUE SPACE.
+008400     05  FILLER                      PIC X(00025)
+008500         VALUE 'LAST CONFIRMED LENGTH'.
+008600     05  RL-0018-D2-CONF-LEN         PIC ZZZ,ZZZ,ZZ9.
+008700 01  RL-0018-DETAIL3.
+008800     05  FILLER                      PIC X(00001) VALUE SPACE.
+008900     05  FILLER                      PIC X(00025)
+009000         VALUE 'LAST CONFIRMED BY/DATE'.
+009100     05  RL-0018-D3-CONF-BY          PIC X(00008).
+009200     05  FILLER                      PIC X(00002) VALUE SPACES.
+009300     05  RL-0018-D3-CONF-DT          PIC X(00010).
+009400 01  RL-0018-RESULT.
+009500     05  FILLER                      PIC X(00001) VALUE SPACE.
+009600     05  RL-0018-R-MSG               PIC X(00079).
+009700*****************************************************************
+009800*  PROCEDURE DIVISION                                          *
+009900*****************************************************************
+010000 PROCEDURE DIVISION.
+010100*****************************************************************
+010200*    0000-MAINLINE                                              *
+010300*****************************************************************
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE
+010600         THRU 1000-INITIALIZE-EXIT.
+010700     PERFORM 2000-COMPARE-LENGTHS
+010800         THRU 2000-COMPARE-LENGTHS-EXIT.
+010900     PERFORM 8000-FINALIZE
+011000         THRU 8000-FINALIZE-EXIT.
+011100     GOBACK.
+011200*****************************************************************
+011300*    1000-INITIALIZE - OPEN THE REPORT, GET THE RUN DATE, READ   *
+011400*    THE LAST CONFIRMED RECONCILIATION BASELINE                  *
+011500*****************************************************************
+011600 1000-INITIALIZE.
+011700     OPEN OUTPUT RPT0018-FILE.
+011800     ACCEPT WH-0018-RUN-DT-YYYYMMDD FROM DATE YYYYMMDD.
+011900     MOVE WH-0018-RUN-DT-YYYYMMDD(1:4) TO WR-0018-RUN-DT(1:4).
+012000     MOVE '-'                       TO WR-0018-RUN-DT(5:1).
+012100     MOVE WH-0018-RUN-DT-YYYYMMDD(5:2) TO WR-0018-RUN-DT(6:2).
+012200     MOVE '-'                       TO WR-0018-RUN-DT(8:1).
+012300     MOVE WH-0018-RUN-DT-YYYYMMDD(7:2) TO WR-0018-RUN-DT(9:2).
+012400     MOVE LENGTH OF WL-807-C-MDUL-COMMAREA
+012500                                    TO WR-0018-CURRENT-LEN.
+012600     PERFORM 2200-WRITE-HEADINGS
+012700         THRU 2200-WRITE-HEADINGS-EXIT.
+012800     EXEC SQL
+012900         SELECT C_CPYBK_NAME, C_CONFIRMED_LEN,
+013000                C_LAST_RECON_DT, C_LAST_RECON_BY
+013100           INTO :CLWLCPTB-C-CPYBK-NAME, :CLWLCPTB-C-CONFIRMED-LEN,
+013200                :CLWLCPTB-C-LAST-RECON-DT,
+013300                :CLWLCPTB-C-LAST-RECON-BY
+013400           FROM C_WLC80750_RECON_TB
+013500          WHERE C_CPYBK_NAME = 'WLC80750'
+013600     END-EXEC.
+013700     IF SQLCODE = 100
+013800         SET WR-0018-BASELINE-NOTFOUND TO TRUE
+013900     ELSE
+014000         IF SQLCODE NOT = ZERO
+014100             GO TO 9999-SQL-ERROR
+014200         END-IF
+014300     END-IF.
+014400 1000-INITIALIZE-EXIT.
+014500     EXIT.
+014600*****************************************************************
+014700*    2000-COMPARE-LENGTHS - COMPARE THE CURRENT WLC80750 LENGTH  *
+014800*    TO THE LAST CONFIRMED BASELINE AND REPORT WHETHER THE       *
+014900*    DUPLICATE COPYBOOK, WL380750, NEEDS TO BE RE-VERIFIED       *
+015000*****************************************************************
+015100 2000-COMPARE-LENGTHS.
+015200     MOVE WR-0018-CURRENT-LEN       TO RL-0018-D1-CURR-LEN.
+015300     WRITE RPT0018-REC FROM RL-0018-DETAIL1
+015400         AFTER ADVANCING 2 LINES.
+015500     IF WR-0018-BASELINE-NOTFOUND
+015600         MOVE 'NO CONFIRMED BASELINE ON FILE - A MAINTAINER MUST'
+015700                                    TO RL-0018-R-MSG
+015800         WRITE RPT0018-REC FROM RL-0018-RESULT
+015900             AFTER ADVANCING 2 LINES
+016000         MOVE 'VERIFY WL380750 MATCHES AND RECORD A BASELINE.'
+016100                                    TO RL-0018-R-MSG
+016200         WRITE RPT0018-REC FROM RL-0018-RESULT
+016300             AFTER ADVANCING 1 LINES
+016400         GO TO 2000-COMPARE-LENGTHS-EXIT
+016500     END-IF.
+016600     MOVE CLWLCPTB-C-CONFIRMED-LEN  TO RL-0018-D2-CONF-LEN.
+016700     WRITE RPT0018-REC FROM RL-0018-DETAIL2
+016800         AFTER ADVANCING 1 LINES.
+016900     MOVE CLWLCPTB-C-LAST-RECON-BY  TO RL-0018-D3-CONF-BY.
+017000     MOVE CLWLCPTB-C-LAST-RECON-DT  TO RL-0018-D3-CONF-DT.
+017100     WRITE RPT0018-REC FROM RL-0018-DETAIL3
+017200         AFTER ADVANCING 1 LINES.
+017300     IF WR-0018-CURRENT-LEN = CLWLCPTB-C-CONFIRMED-LEN
+017400         MOVE 'WLC80750 IS UNCHANGED SINCE THE LAST CONFIRMED'
+017500                                    TO RL-0018-R-MSG
+017600         WRITE RPT0018-REC FROM RL-0018-RESULT
+017700             AFTER ADVANCING 2 LINES
+017800         MOVE 'RECONCILIATION - WL380750 REQUIRES NO ACTION.'
+017900                                    TO RL-0018-R-MSG
+018000         WRITE RPT0018-REC FROM RL-0018-RESULT
+018100             AFTER ADVANCING 1 LINES
+018200     ELSE
+018300         MOVE 'DRIFT DETECTED - WLC80750 HAS CHANGED SIZE.  A'
+018400                                    TO RL-0018-R-MSG
+018500         WRITE RPT0018-REC FROM RL-0018-RESULT
+018600             AFTER ADVANCING 2 LINES
+018700         MOVE 'MAINTAINER MUST UPDATE WL380750 TO MATCH AND'
+018800                                    TO RL-0018-R-MSG
+018900         WRITE RPT0018-REC FROM RL-0018-RESULT
+019000             AFTER ADVANCING 1 LINES
+019100         MOVE 'RECORD A NEW CONFIRMED BASELINE.'
+019200                                    TO RL-0018-R-MSG
+019300         WRITE RPT0018-REC FROM RL-0018-RESULT
+019400             AFTER ADVANCING 1 LINES
+019500     END-IF.
+019600 2000-COMPARE-LENGTHS-EXIT.
+019700     EXIT.
+019800*****************************************************************
+019900*    2200-WRITE-HEADINGS - PAGE BREAK LOGIC                     *
+020000*****************************************************************
+020100 2200-WRITE-HEADINGS.
+020200     ADD 1 TO WR-0018-PAGE-NUM.
+020300     MOVE WR-0018-RUN-DT  TO RL-0018-H1-RUN-DT.
+020400     MOVE WR-0018-PAGE-NUM TO RL-0018-H1-PAGE.
+020500     WRITE RPT0018-REC FROM RL-0018-HDG1
+020600         BEFORE ADVANCING TO-NEW-PAGE.
+020700 2200-WRITE-HEADINGS-EXIT.
+020800     EXIT.
+020900*****************************************************************
+021000*    8000-FINALIZE - CLOSE THE REPORT                           *
+021100*****************************************************************
+021200 8000-FINALIZE.
+021300     CLOSE RPT0018-FILE.
+021400 8000-FINALIZE-EXIT.
+021500     EXIT.
+021600*****************************************************************
+021700*    9999-SQL-ERROR - FATAL SQL ERROR, ABEND THE STEP           *
+021800*****************************************************************
+021900 9999-SQL-ERROR.
+022000     DISPLAY 'PDDR0018 - SQL ERROR ON C_WLC80750_RECON_TB'.
+022100     DISPLAY 'SQLCODE = ' SQLCODE.
+022200     MOVE 16 TO RETURN-CODE.
+022300     CLOSE RPT0018-FILE.
+022400     GOBACK.
