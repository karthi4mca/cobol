@@ -1,63 +1,232 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MultiLineSQLExample.
- 
-       ENVIRONMENT DIVISION.
- 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
- 
- 
-       01  WS-STUDENT-REC.
-       05 WS-STUDENT-ID          PIC 9(5).
-       05 WS-STUDENT-NAME        PIC X(25).
-       05 WS-STUDENT-ADDRESS.
-       10 WS-STREET           PIC X(30).
-       10 WS-CITY             PIC X(20).
-       10 WS-STATE            PIC XX.
-       10 WS-ZIP              PIC 9(5).
-       05  CONTINUE-MAX-GALLONS-OTH-SW PIC 9        VALUE 0.
-       88  CONTINUE-MAX-GALLONS-OTH             VALUE 0.
- 
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  WS-CUSTOMER-ID         PIC 9(5).
-       01  WS-CUSTOMER-NAME       PIC X(25).
-       01  WS-CUSTOMER-AGE        PIC 9(3).
-       01  WS-CONNECTION-STATUS   PIC X(8).
-       EXEC SQL END DECLARE SECTION END-EXEC.
-        
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
- 
- 
-       EXEC SQL
-            CONNECT TO 'your_database'
-            USER 'your_username'
-            USING 'your_password'
-       END-EXEC.
- 
- 
-       EXEC SQL
-           WHENEVER SQLERROR GOTO DB-ERROR
-       END-EXEC.
- 
- 
-       MOVE 1001 TO WS-CUSTOMER-ID.
-       EXEC SQL
-           SELECT CUSTOMER_NAME, CUSTOMER_AGE
-           INTO :WS-CUSTOMER-NAME, :WS-CUSTOMER-AGE
-           FROM CUSTOMER_TABLE
-           WHERE CUSTOMER_ID = :WS-CUSTOMER-ID
-       END-EXEC.
- 
-       DISPLAY 'Customer Name: ' WS-CUSTOMER-NAME.
-       DISPLAY 'Customer Age: ' WS-CUSTOMER-AGE.
- 
- 
-       MOVE 1002 TO WS-CUSTOMER-ID.
-       MOVE 'John Doe' TO WS-CUSTOMER-NAME.
-       MOVE 30 TO WS-CUSTOMER-AGE.
-       EXEC SQL
-           INSERT INTO CUSTOMER_TABLE (CUSTOMER_ID, CUSTOMER_NAME, CUSTOMER_AGE)
-           VALUES (:WS-CUSTOMER-ID, :WS-CUSTOMER-NAME, :WS-CUSTOMER-AGE)
-       END-EXEC.
- 
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MultiLineSQLExample.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  SAMPLE MULTI-LINE EXEC SQL     *
+001400*                  LOOKUPS AGAINST CUSTOMER_TABLE AND           *
+001500*                  STUDENT_TABLE, PLUS A CUSTOMER-LOAD-FILE     *
+001600*                  BATCH LOAD OF CUSTOMER_TABLE.                *
+001700*  08/09/26  ACS   ADDED WHENEVER SQLERROR HANDLING - ANY SQL   *
+001800*                  ERROR NOW BRANCHES TO DB-ERROR, WHICH LOGS   *
+001900*                  THE FAILED STATEMENT AND SQLCODE TO          *
+002000*                  CUSTOMER_ERROR_LOG INSTEAD OF ABENDING       *
+002100*                  SILENTLY.                                    *
+002200*  08/09/26  ACS   ADDED A MATCHING STUDENT_TABLE LOOKUP        *
+002300*                  ALONGSIDE THE EXISTING CUSTOMER_TABLE ONE.   *
+002400*  08/09/26  ACS   ADDED CUSTOMER-LOAD-FILE BATCH LOAD OF       *
+002500*                  CUSTOMER_TABLE.                              *
+002600*  08/09/26  ACS   CONNECTION PROFILE (PROD/TEST/DEV) IS NOW    *
+002700*                  SELECTED AT RUN TIME FROM THE DB_PROFILE     *
+002800*                  ENVIRONMENT VARIABLE (DEFAULTING TO DEV)     *
+002900*                  INSTEAD OF BEING HARDCODED, AND THE ACTUAL   *
+003000*                  DATABASE/USER/PASSWORD FOR THE SELECTED      *
+003100*                  PROFILE ARE RESOLVED BY CALLING GETDBCFG,    *
+003200*                  THIS SHOP'S SECURED CONFIGURATION LOOKUP,    *
+003300*                  RATHER THAN BEING CARRIED AS LITERALS IN     *
+003400*                  THIS SOURCE.                                 *
+003500*                                                               *
+003600*****************************************************************
+003700 ENVIRONMENT DIVISION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT CUSTOMER-LOAD-FILE ASSIGN TO CUSTLOAD
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004200*****************************************************************
+004300*  DATA DIVISION                                                *
+004400*****************************************************************
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  CUSTOMER-LOAD-FILE.
+004800 01  CL-CUSTOMER-REC.
+004900     05  CL-CUSTOMER-ID              PIC 9(00005).
+005000     05  CL-CUSTOMER-NAME            PIC X(00025).
+005100     05  CL-CUSTOMER-AGE             PIC 9(00003).
+005200*****************************************************************
+005300*  WORKING-STORAGE SECTION                                     *
+005400*****************************************************************
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-STUDENT-REC.
+005700     05  WS-STUDENT-ID               PIC 9(00005).
+005800     05  WS-STUDENT-NAME             PIC X(00025).
+005900     05  WS-STUDENT-ADDRESS.
+006000         10  WS-STREET               PIC X(00030).
+006100         10  WS-CITY                 PIC X(00020).
+006200         10  WS-STATE                PIC XX.
+006300         10  WS-ZIP                  PIC 9(00005).
+006400 01  CONTINUE-MAX-GALLONS-OTH-SW     PIC 9        VALUE 0.
+006500     88  CONTINUE-MAX-GALLONS-OTH                 VALUE 0.
+006600*****************************************************************
+006700*  EXEC SQL - HOST VARIABLES / SQLCA FOR THE CUSTOMER_TABLE     *
+006800*  AND STUDENT_TABLE LOOKUPS AND THE CUSTOMER-LOAD-FILE BATCH   *
+006900*  LOAD.                                                        *
+007000*****************************************************************
+007100     EXEC SQL INCLUDE SQLCA END-EXEC.
+007200     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+007300 01  WS-CUSTOMER-ID                  PIC 9(00005).
+007400 01  WS-CUSTOMER-NAME                PIC X(00025).
+007500 01  WS-CUSTOMER-AGE                 PIC 9(00003).
+007600 01  WS-CONNECTION-STATUS            PIC X(00008).
+007700 01  WS-DB-NAME                      PIC X(00030).
+007800 01  WS-DB-USER                      PIC X(00030).
+007900 01  WS-DB-PASSWORD                  PIC X(00030).
+008000 01  WS-LAST-SQL-STMT                PIC X(00030).
+008100 01  WS-ERROR-SQLCODE                PIC S9(09) COMP.
+008150 01  WS-ERROR-CUSTOMER-ID            PIC 9(00005).
+008160 01  WS-ERROR-STUDENT-ID             PIC 9(00005).
+008200 01  WS-ERROR-DATE                   PIC X(00008).
+008300 01  WS-ERROR-TIME                   PIC X(00008).
+008400     EXEC SQL END DECLARE SECTION END-EXEC.
+008500*****************************************************************
+008600*  GETDBCFG-LINKED FIELDS - THE DB2 CONNECTION PROFILE KEY      *
+008700*  PASSED TO THE SECURED CONFIGURATION LOOKUP, AND ITS RETURN   *
+008800*  CODE (ZERO MEANS THE PROFILE RESOLVED, DB-NAME/-USER/        *
+008900*  -PASSWORD ABOVE ARE POPULATED; NON-ZERO MEANS IT DID NOT,    *
+009000*  AND WE MUST NOT ATTEMPT TO CONNECT ON WHATEVER IS LEFT IN    *
+009100*  THEM).                                                       *
+009200*****************************************************************
+009300 01  WS-DB-PROFILE                   PIC X(00004) VALUE 'DEV '.
+009400 01  WS-CFG-RETURN-CODE              PIC S9(04) COMP.
+009500 01  WS-CUSTOMER-LOAD-EOF-SW         PIC X(00001) VALUE 'N'.
+009600     88  WS-CUSTOMER-LOAD-EOF                      VALUE 'Y'.
+009700*****************************************************************
+009800*  PROCEDURE DIVISION                                          *
+009900*****************************************************************
+010000 PROCEDURE DIVISION.
+010100 MAIN-PROCEDURE.
+010200
+010300     ACCEPT WS-DB-PROFILE FROM ENVIRONMENT "DB_PROFILE".
+010400     PERFORM SET-DB-CONNECTION-PROFILE.
+010500
+010600     EXEC SQL
+010700          CONNECT TO :WS-DB-NAME
+010800          USER :WS-DB-USER
+010900          USING :WS-DB-PASSWORD
+011000     END-EXEC.
+011100
+011200     EXEC SQL
+011300         WHENEVER SQLERROR GOTO DB-ERROR
+011400     END-EXEC.
+011500
+011600     MOVE 1001 TO WS-CUSTOMER-ID.
+011700     MOVE 'SELECT CUSTOMER_TABLE' TO WS-LAST-SQL-STMT.
+011800     EXEC SQL
+011900         SELECT CUSTOMER_NAME, CUSTOMER_AGE
+012000         INTO :WS-CUSTOMER-NAME, :WS-CUSTOMER-AGE
+012100         FROM CUSTOMER_TABLE
+012200         WHERE CUSTOMER_ID = :WS-CUSTOMER-ID
+012300     END-EXEC.
+012400
+012500     DISPLAY 'Customer Name: ' WS-CUSTOMER-NAME.
+012600     DISPLAY 'Customer Age: ' WS-CUSTOMER-AGE.
+012700
+012800     MOVE 2001 TO WS-STUDENT-ID.
+012900     MOVE 'SELECT STUDENT_TABLE' TO WS-LAST-SQL-STMT.
+013000     EXEC SQL
+013100         SELECT STUDENT_NAME, STREET, CITY, STATE, ZIP
+013200         INTO :WS-STUDENT-NAME, :WS-STREET, :WS-CITY, :WS-STATE,
+013300              :WS-ZIP
+013400         FROM STUDENT_TABLE
+013500         WHERE STUDENT_ID = :WS-STUDENT-ID
+013600     END-EXEC.
+013700
+013800     DISPLAY 'Student Name: ' WS-STUDENT-NAME.
+013900     DISPLAY 'Student Address: ' WS-STREET ' ' WS-CITY ' '
+014000         WS-STATE ' ' WS-ZIP.
+014100
+014200     OPEN INPUT CUSTOMER-LOAD-FILE.
+014300     PERFORM READ-CUSTOMER-LOAD-REC.
+014400     PERFORM LOAD-CUSTOMER-RECORD
+014500         UNTIL WS-CUSTOMER-LOAD-EOF.
+014600     CLOSE CUSTOMER-LOAD-FILE.
+014700
+014800     STOP RUN.
+014900
+015000 READ-CUSTOMER-LOAD-REC.
+015100
+015200     READ CUSTOMER-LOAD-FILE
+015300         AT END
+015400             SET WS-CUSTOMER-LOAD-EOF TO TRUE
+015500     END-READ.
+015600
+015700 LOAD-CUSTOMER-RECORD.
+015800
+015900     MOVE CL-CUSTOMER-ID    TO WS-CUSTOMER-ID.
+016000     MOVE CL-CUSTOMER-NAME  TO WS-CUSTOMER-NAME.
+016100     MOVE CL-CUSTOMER-AGE   TO WS-CUSTOMER-AGE.
+016200     MOVE 'INSERT CUSTOMER_TABLE' TO WS-LAST-SQL-STMT.
+016300     EXEC SQL
+016400         INSERT INTO CUSTOMER_TABLE
+016500             (CUSTOMER_ID, CUSTOMER_NAME, CUSTOMER_AGE)
+016600         VALUES
+016700             (:WS-CUSTOMER-ID, :WS-CUSTOMER-NAME, :WS-CUSTOMER-AGE)
+016800     END-EXEC.
+016900     PERFORM READ-CUSTOMER-LOAD-REC.
+017000
+017100*****************************************************************
+017200*    DB-ERROR - ANY SQL ERROR (WHENEVER SQLERROR ABOVE) LANDS   *
+017300*    HERE.  LOG THE FAILED STATEMENT AND SQLCODE TO             *
+017400*    CUSTOMER_ERROR_LOG AND STOP THE RUN.  WS-LAST-SQL-STMT     *
+017450*    TELLS US WHICH STATEMENT FAILED, SO WE CAN LOG THE KEY     *
+017460*    VALUE THAT STATEMENT ACTUALLY USED RATHER THAN WHATEVER    *
+017470*    IS LEFT OVER IN WS-CUSTOMER-ID FROM AN EARLIER STATEMENT.  *
+017500*****************************************************************
+017600 DB-ERROR.
+017700
+017800     MOVE SQLCODE TO WS-ERROR-SQLCODE.
+017900     DISPLAY 'SQL ERROR ON ' WS-LAST-SQL-STMT
+018000         ' SQLCODE=' WS-ERROR-SQLCODE.
+018100     ACCEPT WS-ERROR-DATE FROM DATE YYYYMMDD.
+018200     ACCEPT WS-ERROR-TIME FROM TIME.
+018250     EVALUATE WS-LAST-SQL-STMT
+018260       WHEN 'SELECT STUDENT_TABLE'
+018270         MOVE ZERO         TO WS-ERROR-CUSTOMER-ID
+018280         MOVE WS-STUDENT-ID TO WS-ERROR-STUDENT-ID
+018290       WHEN OTHER
+018300         MOVE WS-CUSTOMER-ID TO WS-ERROR-CUSTOMER-ID
+018310         MOVE ZERO           TO WS-ERROR-STUDENT-ID
+018320     END-EVALUATE.
+018330     EXEC SQL
+018400         INSERT INTO CUSTOMER_ERROR_LOG
+018500             (FAILED_STMT, SQLCODE, CUSTOMER_ID, STUDENT_ID,
+018600              ERROR_DATE, ERROR_TIME)
+018700         VALUES
+018800             (:WS-LAST-SQL-STMT, :WS-ERROR-SQLCODE,
+018850              :WS-ERROR-CUSTOMER-ID, :WS-ERROR-STUDENT-ID,
+018900              :WS-ERROR-DATE, :WS-ERROR-TIME)
+019000     END-EXEC.
+019100     STOP RUN.
+019200
+019300*****************************************************************
+019400*    SET-DB-CONNECTION-PROFILE - RESOLVE THE DATABASE NAME,     *
+019500*    USER AND PASSWORD FOR WS-DB-PROFILE (PROD/TEST/DEV) BY     *
+019600*    CALLING GETDBCFG, THIS SHOP'S SECURED CONFIGURATION        *
+019700*    LOOKUP, RATHER THAN CARRYING THE CREDENTIALS AS LITERALS   *
+019800*    IN THIS SOURCE.  A NON-ZERO WS-CFG-RETURN-CODE MEANS THE   *
+019900*    PROFILE COULD NOT BE RESOLVED (UNKNOWN PROFILE KEY, OR     *
+020000*    THE CONFIGURATION SOURCE ITSELF IS UNAVAILABLE) AND THE    *
+020100*    RUN MUST NOT ATTEMPT TO CONNECT.                           *
+020200*****************************************************************
+020300 SET-DB-CONNECTION-PROFILE.
+020400
+020500     CALL 'GETDBCFG' USING WS-DB-PROFILE,
+020600                            WS-DB-NAME,
+020700                            WS-DB-USER,
+020800                            WS-DB-PASSWORD,
+020900                            WS-CFG-RETURN-CODE.
+021000     IF WS-CFG-RETURN-CODE NOT = ZERO
+021100         DISPLAY 'UNABLE TO RESOLVE DB CONNECTION PROFILE: '
+021200             WS-DB-PROFILE
+021300         MOVE 'CONNECTION PROFILE LOOKUP' TO WS-LAST-SQL-STMT
+021400         MOVE WS-CFG-RETURN-CODE TO WS-ERROR-SQLCODE
+021500         DISPLAY 'SQL ERROR ON ' WS-LAST-SQL-STMT
+021600             ' SQLCODE=' WS-ERROR-SQLCODE
+021700         STOP RUN
+021800     END-IF.
