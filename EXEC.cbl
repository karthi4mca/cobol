@@ -1,58 +1,217 @@
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. EXECACTIONSSAMPLES.
-AUTHOR. COBOLUSERS.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. IBM-370.
-OBJECT-COMPUTER. IBM-370.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-VARIABLE PIC X(10) VALUE 'HELLO'.
-
-PROCEDURE DIVISION.
-
-EXEC SQL
-    DISPLAY 'This is an example of COBOL program with EXEC SQL.'
-END-EXEC.
-
-EXEC PGM PGM1
-    DISPLAY 'Executing Program PGM1'
-END-EXEC.
-
-EXEC LINK SUBPROG
-    DISPLAY 'Calling Subprogram SUBPROG'
-END-EXEC.
-
-EXEC GOTO PARA1
-    DISPLAY 'This line will not be executed'
-END-EXEC.
-
-EXEC TOOLS
-    DISPLAY 'Using COBOL EXEC TOOLS'
-END-EXEC.
-
-EXEC CONVERT
-    DISPLAY 'Using COBOL EXEC CONVERT'
-END-EXEC.
-
-EXEC SQL
-        SELECT CUSTOMER_ID, CUSTOMER_NAME, CUSTOMER_AGE
-        INTO :CUSTOMER-ID, :CUSTOMER-NAME, :CUSTOMER-AGE
-        FROM CUSTOMER_TABLE
-        WHERE CUSTOMER_ID = :WS-CUSTOMER-ID
-END-EXEC.
-
-IF SQLCODE = 0
-     DISPLAY "Customer found:", CUSTOMER-NAME
-ELSE
-     DISPLAY "Customer not found."
-END-IF.
-
-PARA1.
-    DISPLAY 'Jumped to PARA1'.
-
-
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EXECACTIONSSAMPLES.
+000300 AUTHOR.        ACS0658.
+000400 INSTALLATION.  CLAIMS SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  MODIFICATION HISTORY                                        *
+001000*                                                               *
+001100*  DATE      INIT  DESCRIPTION                                 *
+001200*  --------  ----  ----------------------------------------    *
+001300*  08/09/26  ACS   NEW PROGRAM.  SAMPLE SHOWING THE TWO WAYS    *
+001400*                  THIS SHOP INVOKES DOWNSTREAM PROGRAMS        *
+001500*                  (CALLED BY VALUE AND CALLED BY REFERENCE)    *
+001600*                  AND HOW A CUSTOMER_TABLE LOOKUP IS CODED.    *
+001700*  08/09/26  ACS   ADDED CALL-AUDIT LOGGING - EVERY DOWNSTREAM  *
+001800*                  INVOCATION'S PROGRAM NAME, TIMESTAMP AND     *
+001900*                  RETURN CODE IS NOW WRITTEN TO                *
+002000*                  CALL_AUDIT_LOG SO A BATCH RUN THAT LOOKS      *
+002100*                  WRONG CAN BE TRACED BACK TO WHETHER THE       *
+002200*                  DOWNSTREAM PROGRAM ACTUALLY COMPLETED.        *
+002300*  08/09/26  ACS   ADDED A SUSPENSE RECORD FOR CUSTOMER LOOKUPS *
+002400*                  THAT COME BACK NOT-FOUND - THE UNMATCHED ID  *
+002500*                  NOW GOES TO CUSTOMER_LOOKUP_SUSPENSE INSTEAD  *
+002600*                  OF ONLY REACHING THE OPERATOR CONSOLE.        *
+002700*  08/09/26  ACS   ADDED AN ALTERNATE-KEY RETRY (NAME PLUS DATE *
+002800*                  OF BIRTH) WHEN THE PRIMARY CUSTOMER-ID       *
+002900*                  LOOKUP MISSES, BEFORE THE CUSTOMER IS        *
+003000*                  REPORTED NOT FOUND.                          *
+003050*  08/09/26  ACS   THE ALTERNATE-KEY FIELDS WERE NEVER BEING    *
+003060*                  POPULATED, SO THE RETRY COULD NEVER MATCH A  *
+003070*                  REAL ROW - THE CALLER NOW PASSES THE          *
+003080*                  CUSTOMER'S NAME AND DATE OF BIRTH IN ON       *
+003090*                  PROCEDURE DIVISION USING ALONGSIDE THE ID,    *
+003095*                  THE SAME BY-REFERENCE PATTERN 2000-CALL-      *
+003096*                  SUBPROG ALREADY DEMONSTRATES.                 *
+003100*                                                               *
+003200*****************************************************************
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.   IBM-370.
+003600 OBJECT-COMPUTER.   IBM-370.
+003700*****************************************************************
+003800*  DATA DIVISION                                                *
+003900*****************************************************************
+004000 DATA DIVISION.
+004100 WORKING-STORAGE SECTION.
+004200 77  WS-EXEC-PGM-NAME                PIC X(00008) VALUE 'PGM1'.
+004300 77  WS-EXEC-SUBPROG-NAME            PIC X(00008) VALUE 'SUBPROG'.
+004400*****************************************************************
+004500*  CALL-AUDIT FIELDS - CAPTURED FOR EVERY DOWNSTREAM PROGRAM     *
+004600*  INVOCATION AND WRITTEN TO CALL_AUDIT_LOG SO OPERATIONS HAS   *
+004700*  A RECORD OF WHETHER THE CALLED PROGRAM ACTUALLY COMPLETED    *
+004800*  AND WHAT IT RETURNED.                                        *
+004900*****************************************************************
+005000 01  WS-CALL-PGM-NAME                PIC X(00008).
+005100 01  WS-CALL-DATE                    PIC X(00008).
+005200 01  WS-CALL-TIME                    PIC X(00008).
+005300 01  WS-CALL-RETURN-CODE             PIC S9(04) COMP.
+005400*****************************************************************
+005500*  SUSPENSE FIELDS - CAPTURED WHEN A CUSTOMER_TABLE LOOKUP       *
+005600*  COMES BACK NOT-FOUND, SO THE UNMATCHED ID GOES TO             *
+005700*  CUSTOMER_LOOKUP_SUSPENSE INSTEAD OF JUST SCROLLING OFF THE    *
+005800*  OPERATOR CONSOLE.                                             *
+005900*****************************************************************
+006000 01  WS-SUSPENSE-DATE                PIC X(00008).
+006100 01  WS-SUSPENSE-TIME                PIC X(00008).
+006200 01  WS-SUSPENSE-CONTEXT             PIC X(00020)
+006300                                     VALUE 'MAIN-CUSTOMER-LOOKUP'.
+006400*****************************************************************
+006500*  ALTERNATE-KEY FIELDS - USED TO RETRY A CUSTOMER LOOKUP BY    *
+006600*  NAME PLUS DATE OF BIRTH WHEN THE PRIMARY CUSTOMER-ID LOOKUP  *
+006700*  MISSES, SO A MISTYPED OR OUTDATED ID DOESN'T MAKE A VALID    *
+006800*  CUSTOMER LOOK NONEXISTENT.                                   *
+006900*****************************************************************
+007000 01  WS-ALT-CUSTOMER-NAME            PIC X(00025)
+007050                                     VALUE 'SMITH JOHN'.
+007100 01  WS-ALT-CUSTOMER-DOB             PIC X(00008)
+007150                                     VALUE '19600101'.
+007200*****************************************************************
+007300*  EXEC SQL - HOST VARIABLES / SQLCA FOR THE CUSTOMER_TABLE      *
+007400*  LOOKUP.                                                       *
+007500*****************************************************************
+007600     EXEC SQL INCLUDE SQLCA END-EXEC.
+007700     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+007800 01  WS-CUSTOMER-ID                  PIC X(00010)
+007850                                     VALUE '0000000001'.
+007900 01  CUSTOMER-ID                     PIC X(00010).
+008000 01  CUSTOMER-NAME                   PIC X(00025).
+008100 01  CUSTOMER-AGE                    PIC S9(03) COMP.
+008200     EXEC SQL END DECLARE SECTION END-EXEC.
+008300*****************************************************************
+008400*  PROCEDURE DIVISION                                          *
+008500*****************************************************************
+008600 PROCEDURE DIVISION.
+008700*****************************************************************
+008800*    0000-MAINLINE                                              *
+008900*****************************************************************
+009000 0000-MAINLINE.
+009100     PERFORM 1000-CALL-PGM1
+009200         THRU 1000-CALL-PGM1-EXIT.
+009300     PERFORM 2000-CALL-SUBPROG
+009400         THRU 2000-CALL-SUBPROG-EXIT.
+009500     PERFORM 3000-LOOKUP-CUSTOMER
+009600         THRU 3000-LOOKUP-CUSTOMER-EXIT.
+009700     GOBACK.
+009800*****************************************************************
+009900*    1000-CALL-PGM1 - CALL THE DOWNSTREAM PROGRAM BY VALUE AND  *
+010000*    LOG THE RESULT.                                             *
+010100*****************************************************************
+010200 1000-CALL-PGM1.
+010300     DISPLAY 'CALLING PROGRAM ' WS-EXEC-PGM-NAME.
+010400     CALL WS-EXEC-PGM-NAME.
+010500     MOVE WS-EXEC-PGM-NAME       TO WS-CALL-PGM-NAME.
+010600     PERFORM 8000-LOG-DOWNSTREAM-CALL
+010700         THRU 8000-LOG-DOWNSTREAM-CALL-EXIT.
+010800 1000-CALL-PGM1-EXIT.
+010900     EXIT.
+011000*****************************************************************
+011100*    2000-CALL-SUBPROG - CALL THE DOWNSTREAM SUBPROGRAM BY      *
+011200*    REFERENCE, PASSING THE CUSTOMER ID, AND LOG THE RESULT.    *
+011300*****************************************************************
+011400 2000-CALL-SUBPROG.
+011500     DISPLAY 'CALLING SUBPROGRAM ' WS-EXEC-SUBPROG-NAME.
+011600     CALL WS-EXEC-SUBPROG-NAME USING WS-CUSTOMER-ID.
+011700     MOVE WS-EXEC-SUBPROG-NAME   TO WS-CALL-PGM-NAME.
+011800     PERFORM 8000-LOG-DOWNSTREAM-CALL
+011900         THRU 8000-LOG-DOWNSTREAM-CALL-EXIT.
+012000 2000-CALL-SUBPROG-EXIT.
+012100     EXIT.
+012200*****************************************************************
+012300*    3000-LOOKUP-CUSTOMER - LOOK UP THE CUSTOMER BY ID.  RETRY   *
+012400*    BY ALTERNATE KEY IF THE PRIMARY LOOKUP MISSES, AND SUSPEND  *
+012500*    THE ID IF BOTH LOOKUPS MISS.                                *
+012600*****************************************************************
+012700 3000-LOOKUP-CUSTOMER.
+012800     MOVE WS-CUSTOMER-ID             TO CUSTOMER-ID.
+012900     EXEC SQL
+013000         SELECT CUSTOMER_ID, CUSTOMER_NAME, CUSTOMER_AGE
+013100           INTO :CUSTOMER-ID, :CUSTOMER-NAME, :CUSTOMER-AGE
+013200           FROM CUSTOMER_TABLE
+013300          WHERE CUSTOMER_ID = :CUSTOMER-ID
+013400     END-EXEC.
+013500     IF SQLCODE = ZERO
+013600         DISPLAY 'CUSTOMER FOUND: ' CUSTOMER-NAME
+013700         GO TO 3000-LOOKUP-CUSTOMER-EXIT
+013800     END-IF.
+013900     PERFORM 4000-RETRY-CUSTOMER-ALT-KEY
+014000         THRU 4000-RETRY-CUSTOMER-ALT-KEY-EXIT.
+014100     IF SQLCODE = ZERO
+014200         DISPLAY 'CUSTOMER FOUND ON ALTERNATE KEY: ' CUSTOMER-NAME
+014300     ELSE
+014400         DISPLAY 'CUSTOMER NOT FOUND.'
+014500         PERFORM 5000-LOG-CUSTOMER-SUSPENSE
+014600             THRU 5000-LOG-CUSTOMER-SUSPENSE-EXIT
+014700     END-IF.
+014800 3000-LOOKUP-CUSTOMER-EXIT.
+014900     EXIT.
+015000*****************************************************************
+015100*    4000-RETRY-CUSTOMER-ALT-KEY - RETRIES THE CUSTOMER_TABLE    *
+015200*    LOOKUP BY NAME PLUS DATE OF BIRTH WHEN THE PRIMARY LOOKUP   *
+015300*    ON CUSTOMER_ID CAME BACK NOT-FOUND, BEFORE THE CALLER       *
+015400*    GIVES UP AND REPORTS THE CUSTOMER AS NOT FOUND.             *
+015500*****************************************************************
+015600 4000-RETRY-CUSTOMER-ALT-KEY.
+015700     EXEC SQL
+015800         SELECT CUSTOMER_ID, CUSTOMER_NAME, CUSTOMER_AGE
+015900           INTO :CUSTOMER-ID, :CUSTOMER-NAME, :CUSTOMER-AGE
+016000           FROM CUSTOMER_TABLE
+016100          WHERE CUSTOMER_NAME = :WS-ALT-CUSTOMER-NAME
+016200            AND CUSTOMER_DOB  = :WS-ALT-CUSTOMER-DOB
+016300     END-EXEC.
+016400 4000-RETRY-CUSTOMER-ALT-KEY-EXIT.
+016500     EXIT.
+016600*****************************************************************
+016700*    5000-LOG-CUSTOMER-SUSPENSE - WRITES THE UNMATCHED CUSTOMER  *
+016800*    ID, TIMESTAMP AND CALLING CONTEXT TO                        *
+016900*    CUSTOMER_LOOKUP_SUSPENSE SO A NOT-FOUND LOOKUP CAN BE       *
+017000*    FOLLOWED UP ON AND RECONCILED INSTEAD OF DISAPPEARING FROM  *
+017100*    THE OPERATOR CONSOLE.                                       *
+017200*****************************************************************
+017300 5000-LOG-CUSTOMER-SUSPENSE.
+017400     ACCEPT WS-SUSPENSE-DATE FROM DATE YYYYMMDD.
+017500     ACCEPT WS-SUSPENSE-TIME FROM TIME.
+017600     EXEC SQL
+017700         INSERT INTO CUSTOMER_LOOKUP_SUSPENSE
+017800             (CUSTOMER_ID, SUSPENSE_DATE, SUSPENSE_TIME,
+017900              CALLING_CONTEXT)
+018000         VALUES
+018100             (:WS-CUSTOMER-ID, :WS-SUSPENSE-DATE,
+018150              :WS-SUSPENSE-TIME, :WS-SUSPENSE-CONTEXT)
+018300     END-EXEC.
+018400 5000-LOG-CUSTOMER-SUSPENSE-EXIT.
+018500     EXIT.
+018600*****************************************************************
+018700*    8000-LOG-DOWNSTREAM-CALL - RECORDS THE PROGRAM NAME, CALL   *
+018800*    TIMESTAMP AND RETURN-CODE OF THE DOWNSTREAM INVOCATION      *
+018900*    JUST COMPLETED, SO A BATCH RUN THAT LOOKS WRONG CAN BE      *
+019000*    TRACED BACK TO WHETHER THE CALLED PROGRAM ACTUALLY          *
+019100*    COMPLETED.                                                  *
+019200*****************************************************************
+019300 8000-LOG-DOWNSTREAM-CALL.
+019400     MOVE RETURN-CODE            TO WS-CALL-RETURN-CODE.
+019500     ACCEPT WS-CALL-DATE FROM DATE YYYYMMDD.
+019600     ACCEPT WS-CALL-TIME FROM TIME.
+019700     EXEC SQL
+019800         INSERT INTO CALL_AUDIT_LOG
+019900             (PGM_NAME, CALL_DATE, CALL_TIME, RETURN_CODE)
+020000         VALUES
+020100             (:WS-CALL-PGM-NAME, :WS-CALL-DATE, :WS-CALL-TIME,
+020200              :WS-CALL-RETURN-CODE)
+020300     END-EXEC.
+020400     DISPLAY 'CALL AUDIT: ' WS-CALL-PGM-NAME
+020450         ' RC=' WS-CALL-RETURN-CODE.
+020500 8000-LOG-DOWNSTREAM-CALL-EXIT.
+020600     EXIT.
