@@ -0,0 +1,29 @@
+      *****************************************************************
+      *                                                               *
+      *    MEMBER:  RCEOVFTB                                         *
+      *      NAME:  R-CLM-EXC-OVFL-TB                                 *
+      * SUBSYSTEM:  C Claims                                          *
+      *   VERSION:  1                                                 *
+      * GENERATED:  2026-08-09 08:00:00 REQUESTED BY ACS0658          *
+      *                                                               *
+      *   ROW WRITTEN BY THE CLAIM CONTROL MODULE (PDDC8000) EACH     *
+      *   TIME A CLAIMS-FORMATTING MODULE RETURNS WITH                *
+      *   W1C56941-G-EXC-OVFL-IND = 'Y' -- I.E., THE EXCEPTION ARRAY  *
+      *   WAS ALREADY FULL AND EC 4899 WAS SUBSTITUTED FOR THE REAL   *
+      *   EXCEPTION CODE THAT COULD NOT BE POSTED.                    *
+      *                                                               *
+      *   RCEOVFTB-G-AUD-TS IS THE TIMESTAMP OF THE CLAIM ITSELF.     *
+      *   RCEOVFTB-G-BATCH-CYCLE-ID IS A SEPARATE STAMP IDENTIFYING   *
+      *   WHICH PDDC8000 RUN WROTE THE ROW, SO A BAD CYCLE CAN BE     *
+      *   FOUND AND BACKED OUT WITHOUT HAVING TO RANGE ON TIMESTAMPS. *
+      *                                                               *
+      *****************************************************************
+      *                                                               *
+       01  RCEOVFTB-R-CLM-EXC-OVFL-TB.
+           05  RCEOVFTB-R-CUST-PART-NUM   PIC S9(00009) COMP.
+           05  RCEOVFTB-C-TCN-NUM         PIC  X(00015).
+           05  RCEOVFTB-R-CLM-EXC-CD      PIC  X(00004).
+           05  RCEOVFTB-R-GROUP-ID        PIC  X(00008).
+           05  RCEOVFTB-C-CLM-SVC-DT      PIC  X(00010).
+           05  RCEOVFTB-G-AUD-TS          PIC  X(00026).
+           05  RCEOVFTB-G-BATCH-CYCLE-ID  PIC  X(00008).
